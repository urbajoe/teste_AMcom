@@ -0,0 +1,378 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  reldash.
+       AUTHOR.      URBANO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS WCRT-STATUS.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT CLIENTES ASSIGN TO  DISK WID-ARQ-CLIENTE-1
+              ORGANIZATION      IS INDEXED
+              ACCESS MODE       IS DYNAMIC
+              RECORD KEY        IS CHAVE-CLI
+              ALTERNATE RECORD KEY IS CNPJ   WITH DUPLICATES
+              ALTERNATE RECORD KEY IS CODIGO WITH DUPLICATES
+              ALTERNATE RECORD KEY IS RAZAO  WITH DUPLICATES
+              ALTERNATE RECORD KEY IS CH01-CLI-1 =
+                                          CODIGO
+                                          RAZAO WITH DUPLICATES
+              LOCK MODE         IS MANUAL
+              FILE STATUS       IS FS-CLI.
+
+       SELECT VENDEDORES ASSIGN TO  DISK WID-ARQ-VENDEDOR-1
+              ORGANIZATION      IS INDEXED
+              ACCESS MODE       IS DYNAMIC
+              RECORD KEY        IS CHAVE-VEN
+              ALTERNATE RECORD KEY IS CPF-VEN WITH DUPLICATES
+              ALTERNATE RECORD KEY IS NOME-VEN WITH DUPLICATES
+              ALTERNATE RECORD KEY IS COD-REGIAO WITH DUPLICATES
+              LOCK MODE         IS MANUAL
+              FILE STATUS       IS FS-VEN.
+
+       SELECT DISTRIBUICAO ASSIGN TO  DISK WID-ARQ-DISTRIBUICAO-1
+              ORGANIZATION      IS INDEXED
+              ACCESS MODE       IS DYNAMIC
+              RECORD KEY        IS CHAVE-DIS
+              ALTERNATE RECORD KEY IS CODIGO-CLI-DIS WITH DUPLICATES
+              ALTERNATE RECORD KEY IS CODIGO-VEN-DIS WITH DUPLICATES
+              LOCK MODE         IS MANUAL
+              FILE STATUS       IS FS-DIS.
+
+       SELECT ARQREL  ASSIGN TO DISK WID-ARQ-RELT
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS FS-IMPORT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES.
+       01 REGISTRO-CLIENTES.
+          02 CHAVE-CLI.
+             03 CODIGO             PIC  9(007).
+             03 CNPJ               PIC  9(014).
+          02 RAZAO                 PIC  X(040).
+          02 LATITUDE              PIC S9(003)v9(008).
+          02 LONGITUDE             PIC S9(003)v9(008).
+          02 STATUS-CLI            PIC  X(001).
+             88 CLI-ATIVO                VALUE 'A'.
+             88 CLI-INATIVO              VALUE 'I'.
+          02 ENDERECO              PIC  X(060).
+          02 TELEFONE              PIC  X(015).
+          02 EMAIL                 PIC  X(050).
+
+       FD VENDEDORES.
+       01  REGISTRO-VENDEDORES.
+           02 CHAVE-VEN.
+              03 CODIGO-VEN             PIC  9(003).
+              03 CPF-VEN                PIC  9(011).
+           02 NOME-VEN                  PIC  X(040).
+           02 LATITUDE-VEN              PIC S9(003)v9(008).
+           02 LONGITUDE-VEN             PIC S9(003)v9(008).
+           02 STATUS-VEN                PIC  X(001).
+              88 VEN-ATIVO                    VALUE 'A'.
+              88 VEN-INATIVO                  VALUE 'I'.
+           02 COD-REGIAO                PIC  9(003).
+           02 COD-SUPERVISOR            PIC  9(003).
+
+       FD DISTRIBUICAO.
+       01  REGISTRO-DISTRIBUICAO.
+           02 CHAVE-DIS.
+              03 CODIGO-CLI-DIS         PIC  9(007).
+              03 CODIGO-VEN-DIS         PIC  9(003).
+           02 DISTANCIA-DIS             PIC S9(008)v9(003).
+           02 TIPO-DIS                  PIC  X(001).
+              88 VEN-PRIMARIO                 VALUE '1'.
+              88 VEN-RESERVA                  VALUE '2'.
+           02 DATA-INICIO-DIS           PIC  9(008).
+           02 DATA-FIM-DIS              PIC  9(008).
+
+       FD  ARQREL.
+       01  ARQREL-REC.
+           05  ARQREL-DATA-01   PIC X(00512).
+
+       WORKING-STORAGE SECTION.
+       01 FS-CLI.
+           02 FS-CLIENTES-1                PIC 9.
+           02 FS-CLIENTES-2                PIC 9.
+           02 FS-CLIENTE-R REDEFINES FS-CLIENTES-2 PIC 99 COMP-X.
+       01 FS-VEN.
+           02 FS-VEN-1                PIC 9.
+           02 FS-VEN-2                PIC 9.
+           02 FS-VEN-R REDEFINES FS-VEN-2 PIC 99 COMP-X.
+       01 FS-DIS.
+           02 FS-DIS-1                PIC 9.
+           02 FS-DIS-2                PIC 9.
+           02 FS-DIS-R REDEFINES FS-DIS-2 PIC 99 COMP-X.
+       01 FS-IMPORT.
+           02 FS-IMPORT-1                PIC 9.
+           02 FS-IMPORT-2                PIC 9.
+           02 FS-IMPORT-R REDEFINES FS-IMPORT-2 PIC 99 COMP-X.
+
+       01 WID-ARQ-RELT                   PIC X(50).
+       01 WDATA-REL                      PIC X(008).
+
+       01 WCLI-TOTAL        PIC 9(007) VALUE ZEROES.
+       01 WCLI-ATIVOS       PIC 9(007) VALUE ZEROES.
+       01 WCLI-INATIVOS     PIC 9(007) VALUE ZEROES.
+       01 WCLI-SEM-VEN      PIC 9(007) VALUE ZEROES.
+
+       01 WVEN-TOTAL        PIC 9(005) VALUE ZEROES.
+       01 WVEN-ATIVOS       PIC 9(005) VALUE ZEROES.
+       01 WVEN-INATIVOS     PIC 9(005) VALUE ZEROES.
+       01 WVEN-SEM-CLI      PIC 9(005) VALUE ZEROES.
+
+       01 WDIS-TOTAL        PIC 9(007) VALUE ZEROES.
+       01 WDIS-PRIMARIO     PIC 9(007) VALUE ZEROES.
+       01 WDIS-RESERVA      PIC 9(007) VALUE ZEROES.
+
+       01 WTEM-VINCULO-ATIVO PIC X VALUE 'N'.
+          88 TEM-VINCULO-ATIVO        VALUE 'S'.
+
+       77 WX              PIC X VALUE SPACES.
+       77 WSAIDA          PIC 9 VALUE ZEROES.
+      *                  (0=OK, 1=SAIDA)
+
+       01 WMENSAGEM.
+          02 WTXT         PIC X(50) VALUE SPACES.
+          02 WST          PIC 99 VALUE ZEROS.
+
+       01 WFS-COD-TRADUZIR    PIC X(02) VALUE SPACES.
+       01 WFS-DESC-TRADUZIDA  PIC X(20) VALUE SPACES.
+
+       COPY FUNCAO.CPY.
+
+       COPY L-LINK.CPY.
+
+       SCREEN SECTION.
+       01 TELA-MENSAGEM.
+          02 LINE 25 COL 10 VALUE "MENSAGEM.....:".
+          02 LINE 25 COL 27 PIC X(52) USING WMENSAGEM.
+
+       PROCEDURE DIVISION USING LINK-DADOS.
+       ABERTURA.
+           INITIALIZE WSAIDA
+           PERFORM ABRE-ARQUIVOS
+           PERFORM S-CONTA-CLIENTES THRU R-CONTA-CLIENTES-1-EXIT
+           PERFORM S-CONTA-VENDEDORES THRU R-CONTA-VENDEDORES-1-EXIT
+           PERFORM S-CONTA-DISTRIBUICAO THRU R-CONTA-DISTRIBUICAO-1-EXIT
+           PERFORM S-IMP-DASHBOARD THRU R-IMP-DASHBOARD-EXIT.
+       ABERTURA-EXIT.
+           CLOSE CLIENTES VENDEDORES DISTRIBUICAO
+           EXIT PROGRAM.
+
+       ABRE-ARQUIVOS SECTION.
+       ABRE-ARQUIVOS-1.
+           OPEN INPUT CLIENTES.
+           IF FS-CLI NOT = '00'
+              MOVE FS-CLI TO WFS-COD-TRADUZIR
+              PERFORM S-TRADUZ-STATUS-ARQ THRU S-TRADUZ-STATUS-ARQ-EXIT
+              MOVE SPACES TO WTXT
+              STRING 'ERRO ABERT ARQ CLIENTES: ' WFS-DESC-TRADUZIDA
+                     DELIMITED BY SIZE INTO WTXT
+              MOVE FS-CLI TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              STOP RUN
+           END-IF
+           OPEN INPUT VENDEDORES.
+           IF FS-VEN NOT = '00'
+              MOVE FS-VEN TO WFS-COD-TRADUZIR
+              PERFORM S-TRADUZ-STATUS-ARQ THRU S-TRADUZ-STATUS-ARQ-EXIT
+              MOVE SPACES TO WTXT
+              STRING 'ERRO ABERT ARQ VENDEDORES: ' WFS-DESC-TRADUZIDA
+                     DELIMITED BY SIZE INTO WTXT
+              MOVE FS-VEN TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              STOP RUN
+           END-IF
+           OPEN INPUT DISTRIBUICAO.
+           IF FS-DIS NOT = '00'
+              MOVE FS-DIS TO WFS-COD-TRADUZIR
+              PERFORM S-TRADUZ-STATUS-ARQ THRU S-TRADUZ-STATUS-ARQ-EXIT
+              MOVE SPACES TO WTXT
+              STRING 'ERRO ABERT ARQ DISTRIB: ' WFS-DESC-TRADUZIDA
+                     DELIMITED BY SIZE INTO WTXT
+              MOVE FS-DIS TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              STOP RUN
+           END-IF.
+       ABRE-ARQUIVOS-EXIT.
+           EXIT.
+
+       S-CONTA-CLIENTES SECTION.
+       R-CONTA-CLIENTES-1.
+           MOVE LOW-VALUES TO CHAVE-CLI
+           START CLIENTES KEY IS NOT LESS THAN CHAVE-CLI
+           IF FS-CLI = '00'
+              PERFORM UNTIL FS-CLI NOT = '00'
+                 READ CLIENTES NEXT
+                 IF FS-CLI = '00'
+                    ADD 1 TO WCLI-TOTAL
+                    IF CLI-ATIVO
+                       ADD 1 TO WCLI-ATIVOS
+                       PERFORM S-CHECA-VINCULO-CLI-ATIVO
+                       IF NOT TEM-VINCULO-ATIVO
+                          ADD 1 TO WCLI-SEM-VEN
+                       END-IF
+                    ELSE
+                       ADD 1 TO WCLI-INATIVOS
+                    END-IF
+                 END-IF
+              END-PERFORM
+           END-IF.
+       R-CONTA-CLIENTES-1-EXIT.
+           EXIT.
+
+       S-CHECA-VINCULO-CLI-ATIVO SECTION.
+       R-CHECA-VINCULO-CLI-ATIVO-1.
+           MOVE 'N' TO WTEM-VINCULO-ATIVO
+           MOVE CODIGO TO CODIGO-CLI-DIS
+           START DISTRIBUICAO KEY IS EQUAL TO CODIGO-CLI-DIS
+           IF FS-DIS = '00'
+              PERFORM UNTIL FS-DIS NOT = '00' OR TEM-VINCULO-ATIVO
+                 READ DISTRIBUICAO NEXT
+                 IF FS-DIS = '00' AND CODIGO-CLI-DIS = CODIGO
+                    IF DATA-FIM-DIS = ZEROES
+                       MOVE 'S' TO WTEM-VINCULO-ATIVO
+                    END-IF
+                 ELSE
+                    MOVE '10' TO FS-DIS
+                 END-IF
+              END-PERFORM
+           END-IF.
+       R-CHECA-VINCULO-CLI-ATIVO-1-EXIT.
+           EXIT.
+
+       S-CONTA-VENDEDORES SECTION.
+       R-CONTA-VENDEDORES-1.
+           MOVE LOW-VALUES TO CHAVE-VEN
+           START VENDEDORES KEY IS NOT LESS THAN CHAVE-VEN
+           IF FS-VEN = '00'
+              PERFORM UNTIL FS-VEN NOT = '00'
+                 READ VENDEDORES NEXT
+                 IF FS-VEN = '00'
+                    ADD 1 TO WVEN-TOTAL
+                    IF VEN-ATIVO
+                       ADD 1 TO WVEN-ATIVOS
+                       PERFORM S-CHECA-VINCULO-VEN-ATIVO
+                       IF NOT TEM-VINCULO-ATIVO
+                          ADD 1 TO WVEN-SEM-CLI
+                       END-IF
+                    ELSE
+                       ADD 1 TO WVEN-INATIVOS
+                    END-IF
+                 END-IF
+              END-PERFORM
+           END-IF.
+       R-CONTA-VENDEDORES-1-EXIT.
+           EXIT.
+
+       S-CHECA-VINCULO-VEN-ATIVO SECTION.
+       R-CHECA-VINCULO-VEN-ATIVO-1.
+           MOVE 'N' TO WTEM-VINCULO-ATIVO
+           MOVE CODIGO-VEN TO CODIGO-VEN-DIS
+           START DISTRIBUICAO KEY IS EQUAL TO CODIGO-VEN-DIS
+           IF FS-DIS = '00'
+              PERFORM UNTIL FS-DIS NOT = '00' OR TEM-VINCULO-ATIVO
+                 READ DISTRIBUICAO NEXT
+                 IF FS-DIS = '00' AND CODIGO-VEN-DIS = CODIGO-VEN
+                    IF DATA-FIM-DIS = ZEROES
+                       MOVE 'S' TO WTEM-VINCULO-ATIVO
+                    END-IF
+                 ELSE
+                    MOVE '10' TO FS-DIS
+                 END-IF
+              END-PERFORM
+           END-IF.
+       R-CHECA-VINCULO-VEN-ATIVO-1-EXIT.
+           EXIT.
+
+       S-CONTA-DISTRIBUICAO SECTION.
+       R-CONTA-DISTRIBUICAO-1.
+           MOVE LOW-VALUES TO CHAVE-DIS
+           START DISTRIBUICAO KEY IS NOT LESS THAN CHAVE-DIS
+           IF FS-DIS = '00'
+              PERFORM UNTIL FS-DIS NOT = '00'
+                 READ DISTRIBUICAO NEXT
+                 IF FS-DIS = '00' AND DATA-FIM-DIS = ZEROES
+                    ADD 1 TO WDIS-TOTAL
+                    IF VEN-PRIMARIO
+                       ADD 1 TO WDIS-PRIMARIO
+                    ELSE
+                       ADD 1 TO WDIS-RESERVA
+                    END-IF
+                 END-IF
+              END-PERFORM
+           END-IF.
+       R-CONTA-DISTRIBUICAO-1-EXIT.
+           EXIT.
+
+       S-IMP-DASHBOARD SECTION.
+       R-IMP-DASHBOARD-1.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WDATA-REL
+           STRING 'DASHBOARD-' WDATA-REL '.CSV' DELIMITED BY SIZE
+               INTO WID-ARQ-RELT
+           OPEN OUTPUT ARQREL
+           MOVE SPACES TO ARQREL-DATA-01
+           STRING 'RESUMO OPERACIONAL DO DIA' ',' WDATA-REL
+               DELIMITED BY SIZE INTO ARQREL-DATA-01
+           WRITE ARQREL-REC
+           MOVE SPACES TO ARQREL-DATA-01
+           STRING 'CLIENTES TOTAL' ',' WCLI-TOTAL
+               DELIMITED BY SIZE INTO ARQREL-DATA-01
+           WRITE ARQREL-REC
+           MOVE SPACES TO ARQREL-DATA-01
+           STRING 'CLIENTES ATIVOS' ',' WCLI-ATIVOS
+               DELIMITED BY SIZE INTO ARQREL-DATA-01
+           WRITE ARQREL-REC
+           MOVE SPACES TO ARQREL-DATA-01
+           STRING 'CLIENTES INATIVOS' ',' WCLI-INATIVOS
+               DELIMITED BY SIZE INTO ARQREL-DATA-01
+           WRITE ARQREL-REC
+           MOVE SPACES TO ARQREL-DATA-01
+           STRING 'CLIENTES ATIVOS SEM VENDEDOR' ',' WCLI-SEM-VEN
+               DELIMITED BY SIZE INTO ARQREL-DATA-01
+           WRITE ARQREL-REC
+           MOVE SPACES TO ARQREL-DATA-01
+           STRING 'VENDEDORES TOTAL' ',' WVEN-TOTAL
+               DELIMITED BY SIZE INTO ARQREL-DATA-01
+           WRITE ARQREL-REC
+           MOVE SPACES TO ARQREL-DATA-01
+           STRING 'VENDEDORES ATIVOS' ',' WVEN-ATIVOS
+               DELIMITED BY SIZE INTO ARQREL-DATA-01
+           WRITE ARQREL-REC
+           MOVE SPACES TO ARQREL-DATA-01
+           STRING 'VENDEDORES INATIVOS' ',' WVEN-INATIVOS
+               DELIMITED BY SIZE INTO ARQREL-DATA-01
+           WRITE ARQREL-REC
+           MOVE SPACES TO ARQREL-DATA-01
+           STRING 'VENDEDORES ATIVOS SEM CLIENTE' ',' WVEN-SEM-CLI
+               DELIMITED BY SIZE INTO ARQREL-DATA-01
+           WRITE ARQREL-REC
+           MOVE SPACES TO ARQREL-DATA-01
+           STRING 'PARES DE DISTRIBUICAO TOTAL' ',' WDIS-TOTAL
+               DELIMITED BY SIZE INTO ARQREL-DATA-01
+           WRITE ARQREL-REC
+           MOVE SPACES TO ARQREL-DATA-01
+           STRING 'DISTRIBUICAO VENDEDOR PRIMARIO' ',' WDIS-PRIMARIO
+               DELIMITED BY SIZE INTO ARQREL-DATA-01
+           WRITE ARQREL-REC
+           MOVE SPACES TO ARQREL-DATA-01
+           STRING 'DISTRIBUICAO VENDEDOR RESERVA' ',' WDIS-RESERVA
+               DELIMITED BY SIZE INTO ARQREL-DATA-01
+           WRITE ARQREL-REC
+           CLOSE ARQREL
+           MOVE 'DASHBOARD GERADO: ' TO WTXT
+           MOVE ZEROES TO WST
+           DISPLAY TELA-MENSAGEM
+           ACCEPT WX
+           INITIALIZE TELA-MENSAGEM
+           DISPLAY TELA-MENSAGEM.
+       R-IMP-DASHBOARD-EXIT.
+           EXIT.
+
+       COPY FS-TRADUZ.CPY.
