@@ -1,29 +1,140 @@
-﻿       
-       SCREEN SECTION.
-       01 TELA-OPCAO.
-          02 BLANK SCREEN.
-          02 LINE 1 COL 1 VALUE "***************************************
-      -"************************************".
-          02 LINE 2 COL 21 VALUE "SISTEMA EXEMPLO - RELATÓRIO DE CLIENTES"
-      -.
-          02 LINE 3 COL 1 VALUE "***************************************
-      -"************************************".
-          02 LINE 4 COL 33 VALUE "OPÇÃO".
-          02 LINE 7 COL 10 VALUE "1) ASCENDENTE(a) ou DESCENDENTE(d).........[  ]".
-          02 LINE 8 COL 10 VALUE "2) POR CÓDIGO CLIENTE E RAZÃO SOCIAL(c)....[  ]".
-          02 LINE 9 COL 10 VALUE "3) FILTRAR POR CÓDIGO DE CLIENTE(f)........[  ]".
-          02 LINE 10 COL 10 VALUE "4) FILTRAR POR RAZÃO SOCIAL(g)............[  ]".
-          02 LINE 11 COL 10 VALUE "5) FILTRAR POR CÓDIGO DO VENDEDOR(h)......[  ]".
-          02 LINE 12 COL 10 VALUE "[ESC] SAIR".
-       
-       01 TELA-ACC-OPCAO.
-          02 LINE 07 COL 45 PIC X USING WOPCAO1 AUTO.
-          02 LINE 08 COL 45 PIC X USING WOPCAO2 AUTO.
-          02 LINE 09 COL 45 PIC X USING WOPCAO3 AUTO.
-          02 LINE 10 COL 45 PIC X USING WOPCAO4 AUTO.
-          02 LINE 11 COL 45 PIC X USING WOPCAO5 AUTO.
-       
-       01 TELA-MENSAGEM.
-          02 LINE 25 COL 10 VALUE "MENSAGEM.....:".
-          02 LINE 25 COL 27 PIC X(50) WMENSAGEM.
-
+
+       SCREEN SECTION.
+       01 TELA-OPCAO.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "SISTEMA EXEMPLO - RELATORIO DE
+      -"CLIENTES".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 4 COL 33 VALUE "OPCAO".
+          02 LINE 7 COL 10 VALUE "1) ASCENDENTE(a) ou DESCENDENTE(d)....
+      -".....[ ]".
+          02 LINE 8 COL 10 VALUE "2) POR CODIGO CLIENTE E RAZAO SOCIAL(
+      -"c)....[ ]".
+          02 LINE 9 COL 10 VALUE "3) FILTRAR POR CODIGO DE CLIENTE(f)..
+      -"......[ ]".
+          02 LINE 10 COL 10 VALUE "4) FILTRAR POR RAZAO SOCIAL(g)......
+      -"......[ ]".
+          02 LINE 11 COL 10 VALUE "5) FILTRAR POR CODIGO DO VENDEDOR(h)
+      -".....[ ]".
+          02 LINE 12 COL 10 VALUE "6) CNPJ DUPLICADO ENTRE CLIENTES(i).
+      -".....[ ]".
+          02 LINE 13 COL 10 VALUE "7) EXPORTAR GEOJSON DE COORDENADAS(
+      -"j)...[ ]".
+          02 LINE 14 COL 10 VALUE "8) VENDEDORES MAIS PROXIMOS DE UM C
+      -"LIENTE(k)..[ ]".
+          02 LINE 15 COL 10 VALUE "FILTRO STATUS (OPCOES 1-4): ATIVO(
+      -"A) INATIVO(I) TODOS(T)..[ ]".
+          02 LINE 16 COL 10 VALUE "9) FILTRAR POR CNPJ(l)..............
+      -"......[ ]".
+          02 LINE 17 COL 10 VALUE "10) CLIENTES POR RAIZ DE CNPJ(n)....
+      -"......[ ]".
+          02 LINE 18 COL 10 VALUE "[ESC] SAIR".
+          02 LINE 19 COL 10 VALUE "COLUNAS: COMPLETO(C) RESUMIDO-SEM-L
+      -"AT/LONG(R)..[ ]".
+          02 LINE 20 COL 10 VALUE "11) COMPARATIVO DE CRESCIMENTO ENT
+      -"RE DUAS DATAS(m)..[ ]".
+
+       01 TELA-ACC-OPCAO.
+          02 LINE 07 COL 45 PIC X USING WOPCAO1 AUTO.
+          02 LINE 08 COL 45 PIC X USING WOPCAO2 AUTO.
+          02 LINE 09 COL 45 PIC X USING WOPCAO3 AUTO.
+          02 LINE 10 COL 45 PIC X USING WOPCAO4 AUTO.
+          02 LINE 11 COL 45 PIC X USING WOPCAO5 AUTO.
+          02 LINE 12 COL 45 PIC X USING WOPCAO6 AUTO.
+          02 LINE 13 COL 45 PIC X USING WOPCAO7 AUTO.
+          02 LINE 14 COL 45 PIC X USING WOPCAO8 AUTO.
+          02 LINE 15 COL 45 PIC X USING WFILTRO-STATUS AUTO.
+          02 LINE 16 COL 45 PIC X USING WOPCAO9 AUTO.
+          02 LINE 17 COL 45 PIC X USING WOPCAO10 AUTO.
+          02 LINE 19 COL 45 PIC X USING WCOLUNAS-REL AUTO.
+          02 LINE 20 COL 45 PIC X USING WOPCAO11 AUTO.
+
+       01 TELA-COMPARATIVO-INPUT.
+          02 LINE 20 COL 10 VALUE "DATA INICIAL (AAAAMMDD):".
+          02 LINE 20 COL 35 PIC 9(008) USING WCOMP-DATA-INI AUTO.
+          02 LINE 21 COL 10 VALUE "DATA FINAL...(AAAAMMDD):".
+          02 LINE 21 COL 35 PIC 9(008) USING WCOMP-DATA-FIM AUTO.
+
+       01 TELA-CODIGO-VEN-FILTRO.
+          02 LINE 20 COL 10 VALUE "COD. VENDEDOR:".
+          02 COD-VEN-FILTRO LINE 20 COL 25 PIC 9(003)
+                 USING WCODIGO-VEN-FILTRO AUTO.
+
+       01 TELA-CNPJ-FILTRO.
+          02 LINE 20 COL 10 VALUE "CNPJ:".
+          02 CNPJ-FILTRO LINE 20 COL 25 PIC X(018)
+                 USING WMASC-TXT AUTO.
+
+       01 TELA-NEAREST-INPUT.
+          02 LINE 20 COL 10 VALUE "COD. CLIENTE:".
+          02 LINE 20 COL 25 PIC 9(007) USING WCODIGO-NEAREST AUTO.
+          02 LINE 21 COL 10 VALUE "QTD. VENDEDORES (1-10):".
+          02 LINE 21 COL 35 PIC 9(002) USING WQTD-NEAREST AUTO.
+
+       01 TELA-NEAREST-RESULTADO.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "VENDEDORES MAIS PROXIMOS DO CLIENTE".
+          02 LINE 3 COL 1  VALUE "COD".
+          02 LINE 3 COL 8  VALUE "NOME".
+          02 LINE 3 COL 50 VALUE "DISTANCIA(m)".
+          02 LINE 05 COL 01 PIC 9(003) USING WTAB-COD-VEN(01).
+          02 LINE 05 COL 08 PIC X(040) USING WTAB-NOME-VEN(01).
+          02 LINE 05 COL 50 PIC ZZZZZZZ9.999 USING WTAB-DIST(01).
+          02 LINE 06 COL 01 PIC 9(003) USING WTAB-COD-VEN(02).
+          02 LINE 06 COL 08 PIC X(040) USING WTAB-NOME-VEN(02).
+          02 LINE 06 COL 50 PIC ZZZZZZZ9.999 USING WTAB-DIST(02).
+          02 LINE 07 COL 01 PIC 9(003) USING WTAB-COD-VEN(03).
+          02 LINE 07 COL 08 PIC X(040) USING WTAB-NOME-VEN(03).
+          02 LINE 07 COL 50 PIC ZZZZZZZ9.999 USING WTAB-DIST(03).
+          02 LINE 08 COL 01 PIC 9(003) USING WTAB-COD-VEN(04).
+          02 LINE 08 COL 08 PIC X(040) USING WTAB-NOME-VEN(04).
+          02 LINE 08 COL 50 PIC ZZZZZZZ9.999 USING WTAB-DIST(04).
+          02 LINE 09 COL 01 PIC 9(003) USING WTAB-COD-VEN(05).
+          02 LINE 09 COL 08 PIC X(040) USING WTAB-NOME-VEN(05).
+          02 LINE 09 COL 50 PIC ZZZZZZZ9.999 USING WTAB-DIST(05).
+          02 LINE 10 COL 01 PIC 9(003) USING WTAB-COD-VEN(06).
+          02 LINE 10 COL 08 PIC X(040) USING WTAB-NOME-VEN(06).
+          02 LINE 10 COL 50 PIC ZZZZZZZ9.999 USING WTAB-DIST(06).
+          02 LINE 11 COL 01 PIC 9(003) USING WTAB-COD-VEN(07).
+          02 LINE 11 COL 08 PIC X(040) USING WTAB-NOME-VEN(07).
+          02 LINE 11 COL 50 PIC ZZZZZZZ9.999 USING WTAB-DIST(07).
+          02 LINE 12 COL 01 PIC 9(003) USING WTAB-COD-VEN(08).
+          02 LINE 12 COL 08 PIC X(040) USING WTAB-NOME-VEN(08).
+          02 LINE 12 COL 50 PIC ZZZZZZZ9.999 USING WTAB-DIST(08).
+          02 LINE 13 COL 01 PIC 9(003) USING WTAB-COD-VEN(09).
+          02 LINE 13 COL 08 PIC X(040) USING WTAB-NOME-VEN(09).
+          02 LINE 13 COL 50 PIC ZZZZZZZ9.999 USING WTAB-DIST(09).
+          02 LINE 14 COL 01 PIC 9(003) USING WTAB-COD-VEN(10).
+          02 LINE 14 COL 08 PIC X(040) USING WTAB-NOME-VEN(10).
+          02 LINE 14 COL 50 PIC ZZZZZZZ9.999 USING WTAB-DIST(10).
+          02 LINE 22 COL 01 VALUE "PRESSIONE UMA TECLA PARA CONTINUAR".
+
+       01 TELA-MENSAGEM.
+          02 LINE 25 COL 10 VALUE "MENSAGEM.....:".
+          02 LINE 25 COL 27 PIC X(52) USING WMENSAGEM.
+
+       01 TELA-PREVIEW.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "PRE-VISUALIZACAO DO RELATORIO (PRIMEIRA
+      -" PAGINA)".
+          02 LINE 02 COL 01 PIC X(80) USING WPREVIEW-LINHA(01).
+          02 LINE 03 COL 01 PIC X(80) USING WPREVIEW-LINHA(02).
+          02 LINE 04 COL 01 PIC X(80) USING WPREVIEW-LINHA(03).
+          02 LINE 05 COL 01 PIC X(80) USING WPREVIEW-LINHA(04).
+          02 LINE 06 COL 01 PIC X(80) USING WPREVIEW-LINHA(05).
+          02 LINE 07 COL 01 PIC X(80) USING WPREVIEW-LINHA(06).
+          02 LINE 08 COL 01 PIC X(80) USING WPREVIEW-LINHA(07).
+          02 LINE 09 COL 01 PIC X(80) USING WPREVIEW-LINHA(08).
+          02 LINE 10 COL 01 PIC X(80) USING WPREVIEW-LINHA(09).
+          02 LINE 11 COL 01 PIC X(80) USING WPREVIEW-LINHA(10).
+          02 LINE 12 COL 01 PIC X(80) USING WPREVIEW-LINHA(11).
+          02 LINE 13 COL 01 PIC X(80) USING WPREVIEW-LINHA(12).
+          02 LINE 14 COL 01 PIC X(80) USING WPREVIEW-LINHA(13).
+          02 LINE 15 COL 01 PIC X(80) USING WPREVIEW-LINHA(14).
+          02 LINE 16 COL 01 PIC X(80) USING WPREVIEW-LINHA(15).
+          02 LINE 22 COL 01 VALUE
+             "GRAVAR ARQUIVO DE RELATORIO? (S)IM (N)AO...[ ]".
+          02 LINE 22 COL 46 PIC X USING WPREVIEW-CONFIRMA AUTO.
