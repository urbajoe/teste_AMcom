@@ -1,54 +1,142 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MENU.
-       AUTHOR. URBANO
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WOPCAO          PIC 9 VALUE ZERO.
-       
-       01 LINK-DADOS.
-          02 LID-ARQ-CLIENTE.
-             03 WID-ARQ-CLIENTE-1             PIC X(50) VALUE 'CLIENTES.DAT'.
-       
-          02 LID-ARQ-VENDEDOR.
-             03 WID-ARQ-VENDEDOR-1            PIC X(50) VALUE 'VENDEDOR.DAT'.
-       
-           02 LID-ARQ-DISTRIBUICAO.
-             03 WID-ARQ-DISTRIBUICAO-1        PIC X(50) VALUE 'DISTRIBUICAO.DAT'.
-       
-       SCREEN SECTION.
-       01 MENU-PRINCIPAL.
-          02 BLANK SCREEN.
-          02 LINE 1 COL 1 VALUE "***************************************
-      -"************************************".
-          02 LINE 2 COL 21 VALUE "SISTEMA EXEMPLO"
-      -.
-          02 LINE 3 COL 1 VALUE "***************************************
-      -"************************************".
-          02 LINE 4 COL 33 VALUE "MENU PRINCIPAL".
-          02 LINE 7 COL 10 VALUE "[1] CADASTRO CLIENTES".
-          02 LINE 8 COL 10 VALUE "[2] CADASTRO VENDEDORES".
-          02 LINE 9 COL 10 VALUE "[3] RELATORIO DE CLIENTES".
-          02 LINE 10 COL 10 VALUE "[4] RELATORIO DE VENDEDORES".
-          02 LINE 11 COL 10 VALUE "[5] EXECUTAR DISTRIBUICAO DE CLIENTE".
-          02 LINE 12 COL 10 VALUE "[6] SAIR SISTEMA".
-          02 LINE 15 COL 10 "DIGITE A OPCAO DESEJADA[.]".
-          02 OPCAO LINE 15 COL 34 PIC 9 USING WOPCAO AUTO.
-       PROCEDURE DIVISION.
-       INICIO.
-          DISPLAY MENU-PRINCIPAL
-          ACCEPT MENU-PRINCIPAL
-          PERFORM UNTIL WOPCAO 6
-          EVALUATE WOPCAO
-             WHEN 1
-               CALL "clientes" USING LINK-DADOS
-             WHEN 2
-               CALL "vendedores" USING LINK-DADOS
-             WHEN 3
-               CALL "relcli" USING LINK-DADOS
-             WHEN 4
-                CALL "relvend" USING LINK-DADOS
-             WHEN 5
-                CALL "ExeDistrCli" USING LINK-DADOS
-             WHEN 6
-                STOP RUN
-           END-EVALUATE.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU.
+       AUTHOR. URBANO
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ULTIMAEXEC ASSIGN TO DISK WID-ARQ-ULTIMAEXEC
+              ORGANIZATION  IS LINE SEQUENTIAL
+              ACCESS MODE   IS SEQUENTIAL
+              FILE STATUS   IS FS-ULT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ULTIMAEXEC.
+       01  ULTIMAEXEC-REC.
+           05  ULTIMAEXEC-DATA-01   PIC X(00014).
+
+       WORKING-STORAGE SECTION.
+       77 WOPCAO          PIC 99 VALUE ZERO.
+
+       01 FS-ULT.
+           02 FS-ULT-1                   PIC 9.
+           02 FS-ULT-2                   PIC 9.
+           02 FS-ULT-R REDEFINES FS-ULT-2 PIC 99 COMP-X.
+
+       01 WID-ARQ-ULTIMAEXEC       PIC X(50) VALUE 'ULTIMAEXEC.DAT'.
+       01 WULTIMAEXEC-TELA         PIC X(20) VALUE 'NUNCA EXECUTADO'.
+
+       01 LINK-DADOS.
+          02 LID-ARQ-CLIENTE.
+        03 WID-ARQ-CLIENTE-1             PIC X(50) VALUE 'CLIENTES.DAT'.
+       
+          02 LID-ARQ-VENDEDOR.
+        03 WID-ARQ-VENDEDOR-1            PIC X(50) VALUE 'VENDEDOR.DAT'.
+       
+           02 LID-ARQ-DISTRIBUICAO.
+        03 WID-ARQ-DISTRIBUICAO-1 PIC X(50) VALUE 'DISTRIBUICAO.DAT'.
+
+          02 LID-MODO-EXECUCAO.
+             03 WMODO-BATCH                   PIC X VALUE 'N'.
+                88 MODO-BATCH                        VALUE 'S'.
+                88 MODO-INTERATIVO                   VALUE 'N'.
+
+          02 LID-FAIXA-DISTRIBUICAO.
+             03 WFAIXA-CODIGO-INI             PIC 9(007) VALUE ZEROES.
+             03 WFAIXA-CODIGO-FIM             PIC 9(007) VALUE ZEROES.
+             03 WDIST-MAXIMA-LID       PIC 9(003)V9(002) VALUE ZEROES.
+
+          02 LID-OPERADOR.
+             03 WOPERADOR-ID                  PIC X(020) VALUE SPACES.
+
+       SCREEN SECTION.
+       01 TELA-LOGIN.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "SISTEMA EXEMPLO"
+      -.
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 10 COL 10 VALUE "IDENTIFICACAO DO OPERADOR:".
+          02 LOGIN-OPERADOR LINE 10 COL 38 PIC X(020)
+                 USING WOPERADOR-ID AUTO.
+
+       01 MENU-PRINCIPAL.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "SISTEMA EXEMPLO"
+      -.
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 4 COL 33 VALUE "MENU PRINCIPAL".
+          02 LINE 7 COL 10 VALUE "[1] CADASTRO CLIENTES".
+          02 LINE 8 COL 10 VALUE "[2] CADASTRO VENDEDORES".
+          02 LINE 9 COL 10 VALUE "[3] RELATORIO DE CLIENTES".
+          02 LINE 10 COL 10 VALUE "[4] RELATORIO DE VENDEDORES".
+        02 LINE 11 COL 10 VALUE "[5] EXECUTAR DISTRIBUICAO DE CLIENTE".
+          02 LINE 12 COL 10 VALUE "[6] CADASTRO DISTRIBUICAO".
+          02 LINE 13 COL 10 VALUE "[7] DASHBOARD RESUMO DO DIA".
+          02 LINE 14 COL 10 VALUE "[8] SAIR SISTEMA".
+          02 LINE 15 COL 10 VALUE "[9] VERIFICAR CONSISTENCIA DE DADOS".
+          02 LINE 16 COL 10 VALUE
+             "[10] EXPORTAR DADOS PARA FATURAMENTO".
+          02 LINE 18 COL 10 "DIGITE A OPCAO DESEJADA[.]".
+          02 OPCAO LINE 18 COL 34 PIC 99 USING WOPCAO AUTO.
+
+       01 TELA-ULTIMAEXEC.
+          02 LINE 11 COL 50 VALUE "ULTIMA EXEC:".
+          02 LINE 11 COL 63 PIC X(20) FROM WULTIMAEXEC-TELA.
+
+       PROCEDURE DIVISION.
+       INICIO.
+          PERFORM UNTIL WOPERADOR-ID NOT = SPACES
+             DISPLAY TELA-LOGIN
+             ACCEPT TELA-LOGIN
+          END-PERFORM
+          PERFORM UNTIL WOPCAO = 8
+             PERFORM S-LE-ULTIMAEXEC THRU R-LE-ULTIMAEXEC-1-EXIT
+             DISPLAY MENU-PRINCIPAL
+             DISPLAY TELA-ULTIMAEXEC
+             ACCEPT MENU-PRINCIPAL
+             EVALUATE WOPCAO
+                WHEN 1
+                  CALL "clientes" USING LINK-DADOS
+                WHEN 2
+                  CALL "vendedores" USING LINK-DADOS
+                WHEN 3
+                  CALL "relcli" USING LINK-DADOS
+                WHEN 4
+                   CALL "relvend" USING LINK-DADOS
+                WHEN 5
+                   CALL "ExeDistrCli" USING LINK-DADOS
+                WHEN 6
+                   CALL "distribuicao" USING LINK-DADOS
+                WHEN 7
+                   CALL "reldash" USING LINK-DADOS
+                WHEN 8
+                   CONTINUE
+                WHEN 9
+                   CALL "consistencia" USING LINK-DADOS
+                WHEN 10
+                   CALL "exportafat" USING LINK-DADOS
+             END-EVALUATE
+          END-PERFORM
+          STOP RUN.
+
+       S-LE-ULTIMAEXEC SECTION.
+       R-LE-ULTIMAEXEC-1.
+           MOVE 'NUNCA EXECUTADO' TO WULTIMAEXEC-TELA
+           OPEN INPUT ULTIMAEXEC.
+           IF FS-ULT = '00'
+              READ ULTIMAEXEC
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE ULTIMAEXEC-DATA-01 TO WULTIMAEXEC-TELA
+              END-READ
+              CLOSE ULTIMAEXEC
+           END-IF.
+       R-LE-ULTIMAEXEC-1-EXIT.
+           EXIT.
