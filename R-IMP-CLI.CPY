@@ -1,151 +1,913 @@
-﻿
-       S-OPCAO1 SECTION.
-       R-OPCAO-1.
-           IF WOPCAO1 = 'a' OR 'A'
-              MOVE ZEROES TO CODIGO
-              START CLIENTES KEY IS NOT LESS THAN CHAVE-CLI
-           ELSE
-              IF WOPCAO1 = 'd' OR 'D'
-                 MOVE 999999999 TO CODIGO
-                 START CLIENTES KEY IS NOT LESS THAN CHAVE-CLI
-              END-IF
-           END-IF
-           IF FS-CLI NOT = '0'
-                 MOVE 'ERRO START CLIENTES ST ' TO WTXT
-                 MOVE FS-CLI TO WST
-                 DISPAY TELA-MENSAGEM
-                 ACCEPT WX
-                 INITIALIZE TELA-MENSAGEM
-                 DISPLAY TELA-MENSAGEM
-                 EXIT
-           END-IF
-           MOVE 'REL1.CSV' TO WID-ARQ-RELT
-           OPEN OUTPUT ARQREL
-           PERFORM S-IMP-CAB
-           PERFORM S-IMP-REL-CLI-1 UNTIL FS-CLI NOT = '00'.
-       R-OPCAO-1-EXIT.
-           CLOSE ARQREL.
-           EXIT.
-
-       S-OPCAO2 SECTION.
-       R-OPCAO-2.
-           IF WOPCAO2 = 'c' OR 'C'
-              INITIALIZE CH01-CLI-1
-              START CLIENTES KEY IS NOT LESS THAN CH01-CLI-1
-              IF FS-CLI NOT = '0'
-                 MOVE 'ERRO START CLIENTES ST ' TO WTXT
-                 MOVE FS-CLI TO WST
-                 DISPAY TELA-MENSAGEM
-                 ACCEPT WX
-                 INITIALIZE TELA-MENSAGEM
-                 DISPLAY TELA-MENSAGEM
-                 EXIT
-              END-IF
-              MOVE 'REL2.CSV' TO WID-ARQ-RELT
-              OPEN OUTPUT ARQREL
-              PERFORM S-IMP-CAB
-              PERFORM S-IMP-REL-CLI-1 UNTIL FS-CLI NOT = '00' 
-          END-IF.           
-       R-OPCAO-2-EXIT.
-           CLOSE ARQREL.
-           EXIT.
-
-       S-OPCAO3 SECTION.
-       R-OPCAO-3.
-           IF WOPCAO3 = 'f' OR 'F'
-              MOVE ZEROES TO CODIGO
-              START CLIENTES KEY IS NOT LESS THAN CODIGO
-              IF FS-CLI NOT = '0'
-                 MOVE 'ERRO START CLIENTES ST ' TO WTXT
-                 MOVE FS-CLI TO WST
-                 DISPAY TELA-MENSAGEM
-                 ACCEPT WX
-                 INITIALIZE TELA-MENSAGEM
-                 DISPLAY TELA-MENSAGEM
-                 EXIT
-              END-IF
-              MOVE 'REL3.CSV' TO WID-ARQ-RELT
-              OPEN OUTPUT ARQREL
-              PERFORM S-IMP-CAB
-              PERFORM S-IMP-REL-CLI-3 UNTIL FS-CLI NOT = '00'            
-           END-IF.
-       R-OPCAO-3-EXIT.
-           CLOSE ARQREL.
-           EXIT.
-
-       S-OPCAO4 SECTION.
-       R-OPCAO-4.
-           IF WOPCAO4 = 'f' OR 'F'
-              MOVE ZEROES TO CODIGO
-              START CLIENTES KEY IS NOT LESS THAN RAZAO
-              IF FS-CLI NOT = '0'
-                 MOVE 'ERRO START CLIENTES ST ' TO WTXT
-                 MOVE FS-CLI TO WST
-                 DISPAY TELA-MENSAGEM
-                 ACCEPT WX
-                 INITIALIZE TELA-MENSAGEM
-                 DISPLAY TELA-MENSAGEM
-                 EXIT
-              END-IF
-              MOVE 'REL4.CSV' TO WID-ARQ-RELT
-              OPEN OUTPUT ARQREL
-              PERFORM S-IMP-CAB
-              PERFORM S-IMP-REL-CLI-4 UNTIL FS-CLI NOT = '00'            
-           END-IF.
-       R-OPCAO-4-EXIT.
-           CLOSE ARQREL.
-           EXIT.
-
-
-       S-IMP-REL-CLI-1 SECTION.
-       R-IMP-REL-CLI-1.
-           IF WOPCAO1 = 'a' OR 'A'
-              READ CLIENTES NEXT
-           END-IF
-           IF WOPCAO1 = 'd' OR 'D'
-              READ CLIENTES PREVIOUS
-           END-IFG 
-           PERFORM S-IMP-DET
-       R-IMP-REL-CLI-1-EXIT.
-           EXIT.
-
-       S-IMP-REL-CLI-2 SECTION.
-       R-IMP-REL-CLI-2.
-           READ CLIENTES NEXT RECORD WITH IGNORE LOCK KEY IS CH01-CLI-1.
-           PERFORM S-IMP-DET
-       R-IMP-REL-CLI-1-EXIT.
-           EXIT.
- 
-       S-IMP-REL-CLI-3 SECTION.
-       R-IMP-REL-CLI-3.
-           READ CLIENTES NEXT RECORD WITH IGNORE LOCK KEY IS CODIGO.
-           PERFORM S-IMP-DET.
-       R-IMP-REL-CLI-3.
-           EXIT.
-
-       S-IMP-REL-CLI-4 SECTION.
-       R-IMP-REL-CLI-4.
-           READ CLIENTES NEXT RECORD WITH IGNORE LOCK KEY IS RAZAO.
-           PERFORM S-IMP-DET.
-       R-IMP-REL-CLI-4.
-           EXIT.
- 
-       S-IMP-CAB SECTION.
-       R-IMP-CAB.
-           MOVE CAB02 TO ARQREL-DATA-01
-           WRITE ARQREL-REC
-           MOVE CAB02 TO ARQREL-DATA-01
-           WRITE ARQREL-REC.
-
-       S-IMP-DET SECTION.
-       R-IMP-DET.
-           MOVE CODIGO TO RL-CODIGO 
-           MOVE RAZAO TO RL-RAZAO
-           MOVE CNPJ TO RL-CNPJ
-           MOVE LATITUDE TO RL-LATITUDE
-           MOVE LONGITUDE TO RL-LONGITUDE
-           MOVE LIN01 TO ARQREL-DATA-01
-           WRITE ARQREL-REC.
-
-        
-
+
+       S-OPCAO1 SECTION.
+       R-OPCAO-1.
+           IF WOPCAO1 = 'a' OR 'A'
+              MOVE ZEROES TO CODIGO
+              START CLIENTES KEY IS NOT LESS THAN CHAVE-CLI
+           ELSE
+              IF WOPCAO1 = 'd' OR 'D'
+                 MOVE 999999999 TO CODIGO
+                 START CLIENTES KEY IS NOT LESS THAN CHAVE-CLI
+              ELSE
+                 MOVE 'N' TO WPREVIEW-CONFIRMA
+                 EXIT SECTION
+              END-IF
+           END-IF
+           IF FS-CLI NOT = '00'
+                 MOVE FS-CLI TO WFS-COD-TRADUZIR
+                 PERFORM S-TRADUZ-STATUS-ARQ
+                       THRU S-TRADUZ-STATUS-ARQ-EXIT
+                 MOVE SPACES TO WTXT
+                 STRING 'ERRO START CLIENTES: ' WFS-DESC-TRADUZIDA
+                        DELIMITED BY SIZE INTO WTXT
+                 MOVE FS-CLI TO WST
+                 DISPLAY TELA-MENSAGEM
+                 ACCEPT WX
+                 INITIALIZE TELA-MENSAGEM
+                 DISPLAY TELA-MENSAGEM
+                 MOVE 'N' TO WPREVIEW-CONFIRMA
+                 EXIT SECTION
+           END-IF
+           MOVE 'P' TO WREL-MODO
+           MOVE ZEROES TO WPREVIEW-CONT
+           MOVE SPACES TO WPREVIEW-TAB
+           PERFORM S-IMP-REL-CLI-1 UNTIL FS-CLI NOT = '00'
+                                       OR WPREVIEW-CONT = WPREVIEW-MAX
+           MOVE 'G' TO WREL-MODO
+           PERFORM S-MOSTRA-PREVIEW
+           IF PREVIEW-CONFIRMADO
+              IF WOPCAO1 = 'a' OR 'A'
+                 MOVE ZEROES TO CODIGO
+                 START CLIENTES KEY IS NOT LESS THAN CHAVE-CLI
+              ELSE
+                 IF WOPCAO1 = 'd' OR 'D'
+                    MOVE 999999999 TO CODIGO
+                    START CLIENTES KEY IS NOT LESS THAN CHAVE-CLI
+                 END-IF
+              END-IF
+              MOVE FUNCTION CURRENT-DATE(1:8) TO WDATA-REL
+              STRING 'REL1-' WDATA-REL '.CSV' DELIMITED BY SIZE
+                  INTO WID-ARQ-RELT
+              OPEN OUTPUT ARQREL
+              INITIALIZE WCONT
+              PERFORM S-IMP-CAB
+              PERFORM S-IMP-REL-CLI-1 UNTIL FS-CLI NOT = '00'
+              PERFORM S-GRAVA-SNAPSHOT-CLI
+                    THRU R-GRAVA-SNAPSHOT-CLI-EXIT
+           END-IF.
+       R-OPCAO-1-EXIT.
+           IF PREVIEW-CONFIRMADO
+              PERFORM S-IMP-RODAPE
+              CLOSE ARQREL
+           END-IF
+           EXIT.
+
+       S-GRAVA-SNAPSHOT-CLI SECTION.
+       R-GRAVA-SNAPSHOT-CLI.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WDATA-REL
+           STRING 'CLISNAP-' WDATA-REL '.CSV' DELIMITED BY SIZE
+               INTO WID-ARQ-SNAP
+           OPEN OUTPUT ARQSNAP
+           INITIALIZE WCONT-SNAP
+           MOVE ZEROES TO CODIGO
+           START CLIENTES KEY IS NOT LESS THAN CHAVE-CLI
+           PERFORM UNTIL FS-CLI NOT = '00'
+              READ CLIENTES NEXT
+              IF FS-CLI = '00' AND (FILTRO-TODOS OR
+                 (FILTRO-SOMENTE-ATIVOS AND CLI-ATIVO) OR
+                 (FILTRO-SOMENTE-INATIVOS AND CLI-INATIVO))
+                 MOVE CODIGO TO ARQSNAP-DATA-01
+                 WRITE ARQSNAP-REC
+                 ADD 1 TO WCONT-SNAP
+              END-IF
+           END-PERFORM
+           CLOSE ARQSNAP
+           OPEN EXTEND CLI-TOTAL-HIST
+           IF FS-HIST NOT = '00'
+              MOVE FS-HIST TO WFS-COD-TRADUZIR
+              PERFORM S-TRADUZ-STATUS-ARQ THRU S-TRADUZ-STATUS-ARQ-EXIT
+              MOVE SPACES TO WTXT
+              STRING 'ERRO ABERT HIST TOTAIS: ' WFS-DESC-TRADUZIDA
+                     DELIMITED BY SIZE INTO WTXT
+              MOVE FS-HIST TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE TELA-MENSAGEM
+              DISPLAY TELA-MENSAGEM
+           ELSE
+              MOVE SPACES TO CLI-TOTAL-HIST-DATA-01
+              STRING WDATA-REL ',' WCONT-SNAP
+                  DELIMITED BY SIZE INTO CLI-TOTAL-HIST-DATA-01
+              WRITE CLI-TOTAL-HIST-REC
+              CLOSE CLI-TOTAL-HIST
+           END-IF.
+       R-GRAVA-SNAPSHOT-CLI-EXIT.
+           EXIT.
+
+       S-OPCAO2 SECTION.
+       R-OPCAO-2.
+           IF WOPCAO2 = 'c' OR 'C'
+              INITIALIZE CH01-CLI-1
+              START CLIENTES KEY IS NOT LESS THAN CH01-CLI-1
+              IF FS-CLI NOT = '00'
+                 MOVE FS-CLI TO WFS-COD-TRADUZIR
+                 PERFORM S-TRADUZ-STATUS-ARQ
+                       THRU S-TRADUZ-STATUS-ARQ-EXIT
+                 MOVE SPACES TO WTXT
+                 STRING 'ERRO START CLIENTES: ' WFS-DESC-TRADUZIDA
+                        DELIMITED BY SIZE INTO WTXT
+                 MOVE FS-CLI TO WST
+                 DISPLAY TELA-MENSAGEM
+                 ACCEPT WX
+                 INITIALIZE TELA-MENSAGEM
+                 DISPLAY TELA-MENSAGEM
+                 MOVE 'N' TO WPREVIEW-CONFIRMA
+                 EXIT SECTION
+              END-IF
+              MOVE 'P' TO WREL-MODO
+              MOVE ZEROES TO WPREVIEW-CONT
+              MOVE SPACES TO WPREVIEW-TAB
+              PERFORM S-IMP-REL-CLI-2 UNTIL FS-CLI NOT = '00'
+                                      OR WPREVIEW-CONT = WPREVIEW-MAX
+              MOVE 'G' TO WREL-MODO
+              PERFORM S-MOSTRA-PREVIEW
+              IF PREVIEW-CONFIRMADO
+                 INITIALIZE CH01-CLI-1
+                 START CLIENTES KEY IS NOT LESS THAN CH01-CLI-1
+                 MOVE FUNCTION CURRENT-DATE(1:8) TO WDATA-REL
+                 STRING 'REL2-' WDATA-REL '.CSV' DELIMITED BY SIZE
+                     INTO WID-ARQ-RELT
+                 OPEN OUTPUT ARQREL
+                 INITIALIZE WCONT
+                 PERFORM S-IMP-CAB
+                 PERFORM S-IMP-REL-CLI-2 UNTIL FS-CLI NOT = '00'
+              END-IF
+           ELSE
+              MOVE 'N' TO WPREVIEW-CONFIRMA
+           END-IF.
+       R-OPCAO-2-EXIT.
+           IF PREVIEW-CONFIRMADO
+              PERFORM S-IMP-RODAPE
+              CLOSE ARQREL
+           END-IF
+           EXIT.
+
+       S-OPCAO3 SECTION.
+       R-OPCAO-3.
+           IF WOPCAO3 = 'f' OR 'F'
+              MOVE ZEROES TO CODIGO
+              START CLIENTES KEY IS NOT LESS THAN CODIGO
+              IF FS-CLI NOT = '00'
+                 MOVE FS-CLI TO WFS-COD-TRADUZIR
+                 PERFORM S-TRADUZ-STATUS-ARQ
+                       THRU S-TRADUZ-STATUS-ARQ-EXIT
+                 MOVE SPACES TO WTXT
+                 STRING 'ERRO START CLIENTES: ' WFS-DESC-TRADUZIDA
+                        DELIMITED BY SIZE INTO WTXT
+                 MOVE FS-CLI TO WST
+                 DISPLAY TELA-MENSAGEM
+                 ACCEPT WX
+                 INITIALIZE TELA-MENSAGEM
+                 DISPLAY TELA-MENSAGEM
+                 MOVE 'N' TO WPREVIEW-CONFIRMA
+                 EXIT SECTION
+              END-IF
+              MOVE 'P' TO WREL-MODO
+              MOVE ZEROES TO WPREVIEW-CONT
+              MOVE SPACES TO WPREVIEW-TAB
+              PERFORM S-IMP-REL-CLI-3 UNTIL FS-CLI NOT = '00'
+                                      OR WPREVIEW-CONT = WPREVIEW-MAX
+              MOVE 'G' TO WREL-MODO
+              PERFORM S-MOSTRA-PREVIEW
+              IF PREVIEW-CONFIRMADO
+                 MOVE ZEROES TO CODIGO
+                 START CLIENTES KEY IS NOT LESS THAN CODIGO
+                 MOVE FUNCTION CURRENT-DATE(1:8) TO WDATA-REL
+                 STRING 'REL3-' WDATA-REL '.CSV' DELIMITED BY SIZE
+                     INTO WID-ARQ-RELT
+                 OPEN OUTPUT ARQREL
+                 INITIALIZE WCONT
+                 PERFORM S-IMP-CAB
+                 PERFORM S-IMP-REL-CLI-3 UNTIL FS-CLI NOT = '00'
+              END-IF
+           ELSE
+              MOVE 'N' TO WPREVIEW-CONFIRMA
+           END-IF.
+       R-OPCAO-3-EXIT.
+           IF PREVIEW-CONFIRMADO
+              PERFORM S-IMP-RODAPE
+              CLOSE ARQREL
+           END-IF
+           EXIT.
+
+       S-OPCAO4 SECTION.
+       R-OPCAO-4.
+           IF WOPCAO4 = 'f' OR 'F'
+              MOVE ZEROES TO CODIGO
+              START CLIENTES KEY IS NOT LESS THAN RAZAO
+              IF FS-CLI NOT = '00'
+                 MOVE FS-CLI TO WFS-COD-TRADUZIR
+                 PERFORM S-TRADUZ-STATUS-ARQ
+                       THRU S-TRADUZ-STATUS-ARQ-EXIT
+                 MOVE SPACES TO WTXT
+                 STRING 'ERRO START CLIENTES: ' WFS-DESC-TRADUZIDA
+                        DELIMITED BY SIZE INTO WTXT
+                 MOVE FS-CLI TO WST
+                 DISPLAY TELA-MENSAGEM
+                 ACCEPT WX
+                 INITIALIZE TELA-MENSAGEM
+                 DISPLAY TELA-MENSAGEM
+                 MOVE 'N' TO WPREVIEW-CONFIRMA
+                 EXIT SECTION
+              END-IF
+              MOVE 'P' TO WREL-MODO
+              MOVE ZEROES TO WPREVIEW-CONT
+              MOVE SPACES TO WPREVIEW-TAB
+              PERFORM S-IMP-REL-CLI-4 UNTIL FS-CLI NOT = '00'
+                                      OR WPREVIEW-CONT = WPREVIEW-MAX
+              MOVE 'G' TO WREL-MODO
+              PERFORM S-MOSTRA-PREVIEW
+              IF PREVIEW-CONFIRMADO
+                 MOVE ZEROES TO CODIGO
+                 START CLIENTES KEY IS NOT LESS THAN RAZAO
+                 MOVE FUNCTION CURRENT-DATE(1:8) TO WDATA-REL
+                 STRING 'REL4-' WDATA-REL '.CSV' DELIMITED BY SIZE
+                     INTO WID-ARQ-RELT
+                 OPEN OUTPUT ARQREL
+                 INITIALIZE WCONT
+                 PERFORM S-IMP-CAB
+                 PERFORM S-IMP-REL-CLI-4 UNTIL FS-CLI NOT = '00'
+              END-IF
+           ELSE
+              MOVE 'N' TO WPREVIEW-CONFIRMA
+           END-IF.
+       R-OPCAO-4-EXIT.
+           IF PREVIEW-CONFIRMADO
+              PERFORM S-IMP-RODAPE
+              CLOSE ARQREL
+           END-IF
+           EXIT.
+
+       S-OPCAO5 SECTION.
+       R-OPCAO-5.
+           IF WOPCAO5 = 'h' OR 'H'
+              DISPLAY TELA-CODIGO-VEN-FILTRO
+              ACCEPT TELA-CODIGO-VEN-FILTRO
+              MOVE WCODIGO-VEN-FILTRO TO CODIGO-VEN-DIS
+              START DISTRIBUICAO KEY IS NOT LESS THAN CODIGO-VEN-DIS
+              IF FS-DIS NOT = '00'
+                 MOVE FS-DIS TO WFS-COD-TRADUZIR
+                 PERFORM S-TRADUZ-STATUS-ARQ
+                       THRU S-TRADUZ-STATUS-ARQ-EXIT
+                 MOVE SPACES TO WTXT
+                 STRING 'ERRO START DISTRIB: ' WFS-DESC-TRADUZIDA
+                        DELIMITED BY SIZE INTO WTXT
+                 MOVE FS-DIS TO WST
+                 DISPLAY TELA-MENSAGEM
+                 ACCEPT WX
+                 INITIALIZE TELA-MENSAGEM
+                 DISPLAY TELA-MENSAGEM
+                 EXIT SECTION
+              END-IF
+              MOVE FUNCTION CURRENT-DATE(1:8) TO WDATA-REL
+              STRING 'REL5-' WDATA-REL '.CSV' DELIMITED BY SIZE
+                  INTO WID-ARQ-RELT
+              OPEN OUTPUT ARQREL
+              INITIALIZE WCONT
+              PERFORM S-IMP-CAB
+              PERFORM S-IMP-REL-CLI-5 UNTIL FS-DIS NOT = '00'
+           END-IF.
+       R-OPCAO-5-EXIT.
+           IF WOPCAO5 = 'h' OR 'H'
+              PERFORM S-IMP-RODAPE
+              CLOSE ARQREL
+           END-IF
+           EXIT.
+
+       S-OPCAO6 SECTION.
+       R-OPCAO-6.
+           IF WOPCAO6 = 'i' OR 'I'
+              MOVE ZEROES TO CNPJ
+              START CLIENTES KEY IS NOT LESS THAN CNPJ
+              IF FS-CLI NOT = '00'
+                 MOVE FS-CLI TO WFS-COD-TRADUZIR
+                 PERFORM S-TRADUZ-STATUS-ARQ
+                       THRU S-TRADUZ-STATUS-ARQ-EXIT
+                 MOVE SPACES TO WTXT
+                 STRING 'ERRO START CLIENTES: ' WFS-DESC-TRADUZIDA
+                        DELIMITED BY SIZE INTO WTXT
+                 MOVE FS-CLI TO WST
+                 DISPLAY TELA-MENSAGEM
+                 ACCEPT WX
+                 INITIALIZE TELA-MENSAGEM
+                 DISPLAY TELA-MENSAGEM
+                 EXIT SECTION
+              END-IF
+              MOVE FUNCTION CURRENT-DATE(1:8) TO WDATA-REL
+              STRING 'REL6-' WDATA-REL '.CSV' DELIMITED BY SIZE
+                  INTO WID-ARQ-RELT
+              OPEN OUTPUT ARQREL
+              INITIALIZE WCONT
+              MOVE 'S' TO WPRIMEIRO-CLI-6
+              MOVE 'N' TO WGRUPO-JA-IMPRESSO
+              PERFORM S-IMP-CAB
+              PERFORM S-IMP-REL-CLI-6 UNTIL FS-CLI NOT = '00'
+           END-IF.
+       R-OPCAO-6-EXIT.
+           IF WOPCAO6 = 'i' OR 'I'
+              PERFORM S-IMP-RODAPE
+              CLOSE ARQREL
+           END-IF
+           EXIT.
+
+       S-OPCAO7 SECTION.
+       R-OPCAO-7.
+           IF WOPCAO7 = 'j' OR 'J'
+              MOVE ZEROES TO CODIGO
+              START CLIENTES KEY IS NOT LESS THAN CHAVE-CLI
+              IF FS-CLI NOT = '00'
+                 MOVE FS-CLI TO WFS-COD-TRADUZIR
+                 PERFORM S-TRADUZ-STATUS-ARQ
+                       THRU S-TRADUZ-STATUS-ARQ-EXIT
+                 MOVE SPACES TO WTXT
+                 STRING 'ERRO START CLIENTES: ' WFS-DESC-TRADUZIDA
+                        DELIMITED BY SIZE INTO WTXT
+                 MOVE FS-CLI TO WST
+                 DISPLAY TELA-MENSAGEM
+                 ACCEPT WX
+                 INITIALIZE TELA-MENSAGEM
+                 DISPLAY TELA-MENSAGEM
+                 EXIT SECTION
+              END-IF
+              MOVE FUNCTION CURRENT-DATE(1:8) TO WDATA-REL
+              STRING 'CLIENTES-' WDATA-REL '.GEOJSON' DELIMITED BY
+                  SIZE INTO WID-ARQ-RELT
+              OPEN OUTPUT ARQREL
+              MOVE SPACES TO ARQREL-DATA-01
+              STRING '{"type":"FeatureCollection","features":['
+                  DELIMITED BY SIZE INTO ARQREL-DATA-01
+              WRITE ARQREL-REC
+              MOVE 'S' TO WPRIMEIRO-GEO-CLI
+              PERFORM S-IMP-REL-CLI-7 UNTIL FS-CLI NOT = '00'
+           END-IF.
+       R-OPCAO-7-EXIT.
+           IF WOPCAO7 = 'j' OR 'J'
+              MOVE SPACES TO ARQREL-DATA-01
+              STRING ']}' DELIMITED BY SIZE INTO ARQREL-DATA-01
+              WRITE ARQREL-REC
+              CLOSE ARQREL
+           END-IF
+           EXIT.
+
+       S-OPCAO8 SECTION.
+       R-OPCAO-8.
+           IF WOPCAO8 = 'k' OR 'K'
+              MOVE ZEROES TO WCODIGO-NEAREST
+              MOVE ZEROES TO WQTD-NEAREST
+              DISPLAY TELA-NEAREST-INPUT
+              ACCEPT TELA-NEAREST-INPUT
+              IF WQTD-NEAREST = ZEROES OR WQTD-NEAREST > 10
+                 MOVE 10 TO WQTD-NEAREST
+              END-IF
+              MOVE WCODIGO-NEAREST TO CODIGO
+              READ CLIENTES KEY IS CODIGO
+              IF FS-CLI NOT = '00'
+                 MOVE FS-CLI TO WFS-COD-TRADUZIR
+                 PERFORM S-TRADUZ-STATUS-ARQ
+                       THRU S-TRADUZ-STATUS-ARQ-EXIT
+                 MOVE SPACES TO WTXT
+                 STRING 'CLIENTE NAO ENCONTRADO: ' WFS-DESC-TRADUZIDA
+                        DELIMITED BY SIZE INTO WTXT
+                 MOVE FS-CLI TO WST
+                 DISPLAY TELA-MENSAGEM
+                 ACCEPT WX
+                 INITIALIZE TELA-MENSAGEM
+                 DISPLAY TELA-MENSAGEM
+                 EXIT SECTION
+              END-IF
+              INITIALIZE WTAB-PROX
+              INITIALIZE WN-ACHADOS
+              MOVE LONGITUDE TO WDLO-CLI
+              MOVE LATITUDE TO WDLA-CLI
+              MOVE LOW-VALUES TO CHAVE-VEN
+              START VENDEDORES KEY IS NOT LESS THAN CHAVE-VEN
+              PERFORM UNTIL FS-VEN NOT = '00'
+                 READ VENDEDORES NEXT
+                 IF FS-VEN = '00' AND VEN-ATIVO
+                    MOVE LONGITUDE-VEN TO WDLO-VEN
+                    MOVE LATITUDE-VEN TO WDLA-VEN
+                    PERFORM S-CALCULA-DISTANCIA-NEAREST
+                    PERFORM S-INSERE-PROXIMO
+                 END-IF
+              END-PERFORM
+              DISPLAY TELA-NEAREST-RESULTADO
+              ACCEPT WX
+           END-IF.
+       R-OPCAO-8-EXIT.
+           EXIT.
+
+       S-OPCAO9 SECTION.
+       R-OPCAO-9.
+           IF WOPCAO9 = 'l' OR 'L'
+              MOVE SPACES TO WMASC-TXT
+              DISPLAY TELA-CNPJ-FILTRO
+              ACCEPT TELA-CNPJ-FILTRO
+              PERFORM S-DESFORMATA-DOC THRU S-DESFORMATA-DOC-EXIT
+              MOVE WMASC-NUM TO CNPJ
+              START CLIENTES KEY IS NOT LESS THAN CNPJ
+              IF FS-CLI NOT = '00'
+                 MOVE FS-CLI TO WFS-COD-TRADUZIR
+                 PERFORM S-TRADUZ-STATUS-ARQ
+                       THRU S-TRADUZ-STATUS-ARQ-EXIT
+                 MOVE SPACES TO WTXT
+                 STRING 'ERRO START CLIENTES: ' WFS-DESC-TRADUZIDA
+                        DELIMITED BY SIZE INTO WTXT
+                 MOVE FS-CLI TO WST
+                 DISPLAY TELA-MENSAGEM
+                 ACCEPT WX
+                 INITIALIZE TELA-MENSAGEM
+                 DISPLAY TELA-MENSAGEM
+                 EXIT SECTION
+              END-IF
+              MOVE FUNCTION CURRENT-DATE(1:8) TO WDATA-REL
+              STRING 'REL9-' WDATA-REL '.CSV' DELIMITED BY SIZE
+                  INTO WID-ARQ-RELT
+              OPEN OUTPUT ARQREL
+              INITIALIZE WCONT
+              PERFORM S-IMP-CAB
+              PERFORM S-IMP-REL-CLI-9 UNTIL FS-CLI NOT = '00'
+           END-IF.
+       R-OPCAO-9-EXIT.
+           IF WOPCAO9 = 'l' OR 'L'
+              PERFORM S-IMP-RODAPE
+              CLOSE ARQREL
+           END-IF
+           EXIT.
+
+       S-OPCAO10 SECTION.
+       R-OPCAO-10.
+           IF WOPCAO10 = 'n' OR 'N'
+              MOVE ZEROES TO CNPJ
+              START CLIENTES KEY IS NOT LESS THAN CNPJ
+              IF FS-CLI NOT = '00'
+                 MOVE FS-CLI TO WFS-COD-TRADUZIR
+                 PERFORM S-TRADUZ-STATUS-ARQ
+                       THRU S-TRADUZ-STATUS-ARQ-EXIT
+                 MOVE SPACES TO WTXT
+                 STRING 'ERRO START CLIENTES: ' WFS-DESC-TRADUZIDA
+                        DELIMITED BY SIZE INTO WTXT
+                 MOVE FS-CLI TO WST
+                 DISPLAY TELA-MENSAGEM
+                 ACCEPT WX
+                 INITIALIZE TELA-MENSAGEM
+                 DISPLAY TELA-MENSAGEM
+                 EXIT SECTION
+              END-IF
+              MOVE FUNCTION CURRENT-DATE(1:8) TO WDATA-REL
+              STRING 'REL10-' WDATA-REL '.CSV' DELIMITED BY SIZE
+                  INTO WID-ARQ-RELT
+              OPEN OUTPUT ARQREL
+              INITIALIZE WCONT
+              INITIALIZE WCONT-RAIZ
+              MOVE ZEROES TO WCNPJ-RAIZ-ANT
+              MOVE 'S' TO WPRIMEIRA-RAIZ
+              PERFORM S-IMP-CAB
+              PERFORM S-IMP-REL-CLI-10 UNTIL FS-CLI NOT = '00'
+              PERFORM S-IMP-SUBTOTAL-RAIZ
+           END-IF.
+       R-OPCAO-10-EXIT.
+           IF WOPCAO10 = 'n' OR 'N'
+              PERFORM S-IMP-RODAPE
+              CLOSE ARQREL
+           END-IF
+           EXIT.
+
+       S-OPCAO11 SECTION.
+       R-OPCAO-11.
+           IF WOPCAO11 = 'm' OR 'M'
+              DISPLAY TELA-COMPARATIVO-INPUT
+              ACCEPT TELA-COMPARATIVO-INPUT
+              STRING 'CLISNAP-' WCOMP-DATA-INI '.CSV' DELIMITED BY SIZE
+                  INTO WID-ARQ-SNAP-INI
+              STRING 'CLISNAP-' WCOMP-DATA-FIM '.CSV' DELIMITED BY SIZE
+                  INTO WID-ARQ-SNAP-FIM
+              OPEN INPUT ARQSNAP-INI
+              OPEN INPUT ARQSNAP-FIM
+              IF FS-SNAP-INI NOT = '00' OR FS-SNAP-FIM NOT = '00'
+                 MOVE SPACES TO WTXT
+                 MOVE 'SNAPSHOT NAO ENCONTRADO PARA UMA DAS DATAS' TO
+                      WTXT
+                 MOVE ZEROES TO WST
+                 DISPLAY TELA-MENSAGEM
+                 ACCEPT WX
+                 INITIALIZE TELA-MENSAGEM
+                 DISPLAY TELA-MENSAGEM
+                 IF FS-SNAP-INI = '00'
+                    CLOSE ARQSNAP-INI
+                 END-IF
+                 IF FS-SNAP-FIM = '00'
+                    CLOSE ARQSNAP-FIM
+                 END-IF
+                 EXIT SECTION
+              END-IF
+              MOVE FUNCTION CURRENT-DATE(1:8) TO WDATA-REL
+              STRING 'COMPARATIVO-CRESCIMENTO-' WDATA-REL '.CSV'
+                  DELIMITED BY SIZE INTO WID-ARQ-RELT
+              OPEN OUTPUT ARQREL
+              PERFORM S-COMPARA-SNAPSHOTS THRU R-COMPARA-SNAPSHOTS-EXIT
+              CLOSE ARQREL ARQSNAP-INI ARQSNAP-FIM
+           END-IF.
+       R-OPCAO-11-EXIT.
+           EXIT.
+
+       S-COMPARA-SNAPSHOTS SECTION.
+       R-COMPARA-SNAPSHOTS-1.
+           INITIALIZE WCONT-COMP-INI WCONT-COMP-FIM
+                      WCONT-COMP-NOVOS WCONT-COMP-REMOVIDOS
+           MOVE SPACES TO ARQREL-DATA-01
+           STRING 'COMPARATIVO DE CRESCIMENTO DE CLIENTES' ','
+               'DE ' WCOMP-DATA-INI ' ATE ' WCOMP-DATA-FIM
+               DELIMITED BY SIZE INTO ARQREL-DATA-01
+           WRITE ARQREL-REC
+           MOVE SPACES TO ARQREL-DATA-01
+           STRING 'TIPO' ',' 'CODIGO CLIENTE' DELIMITED BY SIZE
+               INTO ARQREL-DATA-01
+           WRITE ARQREL-REC
+           PERFORM S-LE-SNAP-INI THRU R-LE-SNAP-INI-EXIT
+           PERFORM S-LE-SNAP-FIM THRU R-LE-SNAP-FIM-EXIT
+           PERFORM UNTIL WSNAP-INI-COD = WSNAP-FIM-MARCA AND
+                         WSNAP-FIM-COD = WSNAP-FIM-MARCA
+              IF WSNAP-INI-COD = WSNAP-FIM-COD
+                 PERFORM S-LE-SNAP-INI THRU R-LE-SNAP-INI-EXIT
+                 PERFORM S-LE-SNAP-FIM THRU R-LE-SNAP-FIM-EXIT
+              ELSE
+                 IF WSNAP-INI-COD < WSNAP-FIM-COD
+                    ADD 1 TO WCONT-COMP-REMOVIDOS
+                    MOVE SPACES TO ARQREL-DATA-01
+                    STRING 'REMOVIDO' ',' WSNAP-INI-COD
+                        DELIMITED BY SIZE INTO ARQREL-DATA-01
+                    WRITE ARQREL-REC
+                    PERFORM S-LE-SNAP-INI THRU R-LE-SNAP-INI-EXIT
+                 ELSE
+                    ADD 1 TO WCONT-COMP-NOVOS
+                    MOVE SPACES TO ARQREL-DATA-01
+                    STRING 'NOVO' ',' WSNAP-FIM-COD
+                        DELIMITED BY SIZE INTO ARQREL-DATA-01
+                    WRITE ARQREL-REC
+                    PERFORM S-LE-SNAP-FIM THRU R-LE-SNAP-FIM-EXIT
+                 END-IF
+              END-IF
+           END-PERFORM
+           MOVE SPACES TO ARQREL-DATA-01
+           STRING 'TOTAL INICIAL:' ',' WCONT-COMP-INI ','
+               'TOTAL FINAL:' ',' WCONT-COMP-FIM ','
+               'NOVOS:' ',' WCONT-COMP-NOVOS ','
+               'REMOVIDOS:' ',' WCONT-COMP-REMOVIDOS
+               DELIMITED BY SIZE INTO ARQREL-DATA-01
+           WRITE ARQREL-REC.
+       R-COMPARA-SNAPSHOTS-EXIT.
+           EXIT.
+
+       S-LE-SNAP-INI SECTION.
+       R-LE-SNAP-INI-1.
+           READ ARQSNAP-INI NEXT
+           IF FS-SNAP-INI = '00'
+              MOVE ARQSNAP-INI-DATA-01 TO WSNAP-INI-COD
+              ADD 1 TO WCONT-COMP-INI
+           ELSE
+              MOVE WSNAP-FIM-MARCA TO WSNAP-INI-COD
+           END-IF.
+       R-LE-SNAP-INI-EXIT.
+           EXIT.
+
+       S-LE-SNAP-FIM SECTION.
+       R-LE-SNAP-FIM-1.
+           READ ARQSNAP-FIM NEXT
+           IF FS-SNAP-FIM = '00'
+              MOVE ARQSNAP-FIM-DATA-01 TO WSNAP-FIM-COD
+              ADD 1 TO WCONT-COMP-FIM
+           ELSE
+              MOVE WSNAP-FIM-MARCA TO WSNAP-FIM-COD
+           END-IF.
+       R-LE-SNAP-FIM-EXIT.
+           EXIT.
+
+       S-CALCULA-DISTANCIA-NEAREST SECTION.
+       R-CALCULA-DISTANCIA-NEAREST-1.
+           COMPUTE WLAT-VEN-RAD = (WDLA-VEN * WPI) / 180
+           COMPUTE WLAT-CLI-RAD = (WDLA-CLI * WPI) / 180
+           COMPUTE WDELTA-LAT-RAD = WLAT-VEN-RAD - WLAT-CLI-RAD
+           COMPUTE WDELTA-LON-RAD = ((WDLO-VEN - WDLO-CLI) * WPI) / 180
+           COMPUTE WHAV-A =
+                   (FUNCTION SIN (WDELTA-LAT-RAD / 2) ** 2) +
+                   (FUNCTION COS (WLAT-CLI-RAD) *
+                    FUNCTION COS (WLAT-VEN-RAD) *
+                    (FUNCTION SIN (WDELTA-LON-RAD / 2) ** 2))
+           COMPUTE WHAV-C =
+                   2 * FUNCTION ATAN (FUNCTION SQRT (WHAV-A) /
+                                      FUNCTION SQRT (1 - WHAV-A))
+           COMPUTE WRESULT-FINAL = WRAIO-TERRA * WHAV-C.
+       R-CALCULA-DISTANCIA-NEAREST-1-EXIT.
+           EXIT.
+
+       S-INSERE-PROXIMO SECTION.
+       R-INSERE-PROXIMO-1.
+           MOVE 'N' TO WINSERE-FLAG
+           IF WN-ACHADOS < WQTD-NEAREST
+              ADD 1 TO WN-ACHADOS
+              MOVE 'S' TO WINSERE-FLAG
+           ELSE
+              IF WRESULT-FINAL < WTAB-DIST(WQTD-NEAREST)
+                 MOVE 'S' TO WINSERE-FLAG
+              END-IF
+           END-IF
+           IF WINSERE-FLAG = 'S'
+              MOVE WN-ACHADOS TO WI
+              PERFORM UNTIL WI < 2 OR
+                 WTAB-DIST(WI - 1) NOT > WRESULT-FINAL
+                 MOVE WTAB-COD-VEN(WI - 1)  TO WTAB-COD-VEN(WI)
+                 MOVE WTAB-NOME-VEN(WI - 1) TO WTAB-NOME-VEN(WI)
+                 MOVE WTAB-DIST(WI - 1)     TO WTAB-DIST(WI)
+                 SUBTRACT 1 FROM WI
+              END-PERFORM
+              MOVE CODIGO-VEN    TO WTAB-COD-VEN(WI)
+              MOVE NOME-VEN      TO WTAB-NOME-VEN(WI)
+              MOVE WRESULT-FINAL TO WTAB-DIST(WI)
+           END-IF.
+       R-INSERE-PROXIMO-1-EXIT.
+           EXIT.
+
+
+       S-IMP-REL-CLI-1 SECTION.
+       R-IMP-REL-CLI-1.
+           IF WOPCAO1 = 'a' OR 'A'
+              READ CLIENTES NEXT
+           END-IF
+           IF WOPCAO1 = 'd' OR 'D'
+              READ CLIENTES PREVIOUS
+           END-IF
+           IF FS-CLI = '00' AND (FILTRO-TODOS OR
+              (FILTRO-SOMENTE-ATIVOS AND CLI-ATIVO) OR
+              (FILTRO-SOMENTE-INATIVOS AND CLI-INATIVO))
+              PERFORM S-IMP-DET
+           END-IF.
+       R-IMP-REL-CLI-1-EXIT.
+           EXIT.
+
+       S-IMP-REL-CLI-2 SECTION.
+       R-IMP-REL-CLI-2.
+           READ CLIENTES NEXT RECORD WITH IGNORE LOCK KEY IS CH01-CLI-1
+           IF FS-CLI = '00' AND (FILTRO-TODOS OR
+              (FILTRO-SOMENTE-ATIVOS AND CLI-ATIVO) OR
+              (FILTRO-SOMENTE-INATIVOS AND CLI-INATIVO))
+              PERFORM S-IMP-DET
+           END-IF.
+       R-IMP-REL-CLI-2-EXIT.
+           EXIT.
+
+       S-IMP-REL-CLI-3 SECTION.
+       R-IMP-REL-CLI-3.
+           READ CLIENTES NEXT RECORD WITH IGNORE LOCK KEY IS CODIGO
+           IF FS-CLI = '00' AND (FILTRO-TODOS OR
+              (FILTRO-SOMENTE-ATIVOS AND CLI-ATIVO) OR
+              (FILTRO-SOMENTE-INATIVOS AND CLI-INATIVO))
+              PERFORM S-IMP-DET
+           END-IF.
+       R-IMP-REL-CLI-3-EXIT.
+           EXIT.
+
+       S-IMP-REL-CLI-9 SECTION.
+       R-IMP-REL-CLI-9.
+           READ CLIENTES NEXT RECORD WITH IGNORE LOCK KEY IS CNPJ
+           IF FS-CLI = '00' AND (FILTRO-TODOS OR
+              (FILTRO-SOMENTE-ATIVOS AND CLI-ATIVO) OR
+              (FILTRO-SOMENTE-INATIVOS AND CLI-INATIVO))
+              PERFORM S-IMP-DET
+           END-IF.
+       R-IMP-REL-CLI-9-EXIT.
+           EXIT.
+
+       S-IMP-REL-CLI-10 SECTION.
+       R-IMP-REL-CLI-10.
+           READ CLIENTES NEXT RECORD WITH IGNORE LOCK KEY IS CNPJ
+           IF FS-CLI = '00'
+              MOVE CNPJ(1:8) TO WCNPJ-RAIZ-ATU
+              IF NOT PRIMEIRA-RAIZ
+                 AND WCNPJ-RAIZ-ATU NOT = WCNPJ-RAIZ-ANT
+                 PERFORM S-IMP-SUBTOTAL-RAIZ
+              END-IF
+              MOVE 'N' TO WPRIMEIRA-RAIZ
+              MOVE WCNPJ-RAIZ-ATU TO WCNPJ-RAIZ-ANT
+              PERFORM S-IMP-DET
+              ADD 1 TO WCONT-RAIZ
+           END-IF.
+       R-IMP-REL-CLI-10-EXIT.
+           EXIT.
+
+       S-IMP-SUBTOTAL-RAIZ SECTION.
+       R-IMP-SUBTOTAL-RAIZ.
+           IF NOT PRIMEIRA-RAIZ
+              MOVE SPACES TO ARQREL-DATA-01
+              STRING 'SUBTOTAL RAIZ CNPJ ' WCNPJ-RAIZ-ANT ':' ','
+                  WCONT-RAIZ DELIMITED BY SIZE INTO ARQREL-DATA-01
+              WRITE ARQREL-REC
+           END-IF
+           INITIALIZE WCONT-RAIZ.
+       R-IMP-SUBTOTAL-RAIZ-EXIT.
+           EXIT.
+
+       S-IMP-REL-CLI-4 SECTION.
+       R-IMP-REL-CLI-4.
+           READ CLIENTES NEXT RECORD WITH IGNORE LOCK KEY IS RAZAO
+           IF FS-CLI = '00' AND (FILTRO-TODOS OR
+              (FILTRO-SOMENTE-ATIVOS AND CLI-ATIVO) OR
+              (FILTRO-SOMENTE-INATIVOS AND CLI-INATIVO))
+              PERFORM S-IMP-DET
+           END-IF.
+       R-IMP-REL-CLI-4-EXIT.
+           EXIT.
+
+       S-IMP-REL-CLI-5 SECTION.
+       R-IMP-REL-CLI-5.
+           READ DISTRIBUICAO NEXT RECORD WITH IGNORE LOCK
+                      KEY IS CODIGO-VEN-DIS
+           IF FS-DIS = '00'
+              IF CODIGO-VEN-DIS = WCODIGO-VEN-FILTRO
+                 MOVE CODIGO-CLI-DIS TO CODIGO
+                 READ CLIENTES KEY IS CODIGO
+                 IF FS-CLI = '00'
+                    PERFORM S-IMP-DET
+                 END-IF
+              ELSE
+                 MOVE '10' TO FS-DIS
+              END-IF
+           END-IF.
+       R-IMP-REL-CLI-5-EXIT.
+           EXIT.
+
+       S-IMP-REL-CLI-6 SECTION.
+       R-IMP-REL-CLI-6.
+           READ CLIENTES NEXT RECORD WITH IGNORE LOCK KEY IS CNPJ
+           IF FS-CLI = '00'
+              IF PRIMEIRO-CLI-6
+                 MOVE 'N' TO WPRIMEIRO-CLI-6
+              ELSE
+                 IF CNPJ = WANT-CNPJ
+                    IF GRUPO-NAO-IMPRESSO
+                       MOVE CODIGO TO WATU-CODIGO
+                       MOVE RAZAO TO WATU-RAZAO
+                       MOVE CNPJ TO WATU-CNPJ
+                       MOVE LATITUDE TO WATU-LATITUDE
+                       MOVE LONGITUDE TO WATU-LONGITUDE
+                       MOVE STATUS-CLI TO WATU-STATUS-CLI
+                       MOVE WANT-CODIGO TO CODIGO
+                       MOVE WANT-RAZAO TO RAZAO
+                       MOVE WANT-CNPJ TO CNPJ
+                       MOVE WANT-LATITUDE TO LATITUDE
+                       MOVE WANT-LONGITUDE TO LONGITUDE
+                       MOVE WANT-STATUS-CLI TO STATUS-CLI
+                       PERFORM S-IMP-DET
+                       MOVE WATU-CODIGO TO CODIGO
+                       MOVE WATU-RAZAO TO RAZAO
+                       MOVE WATU-CNPJ TO CNPJ
+                       MOVE WATU-LATITUDE TO LATITUDE
+                       MOVE WATU-LONGITUDE TO LONGITUDE
+                       MOVE WATU-STATUS-CLI TO STATUS-CLI
+                       MOVE 'S' TO WGRUPO-JA-IMPRESSO
+                    END-IF
+                    PERFORM S-IMP-DET
+                 ELSE
+                    MOVE 'N' TO WGRUPO-JA-IMPRESSO
+                 END-IF
+              END-IF
+              MOVE CODIGO TO WANT-CODIGO
+              MOVE RAZAO TO WANT-RAZAO
+              MOVE CNPJ TO WANT-CNPJ
+              MOVE LATITUDE TO WANT-LATITUDE
+              MOVE LONGITUDE TO WANT-LONGITUDE
+              MOVE STATUS-CLI TO WANT-STATUS-CLI
+           END-IF.
+       R-IMP-REL-CLI-6-EXIT.
+           EXIT.
+
+       S-IMP-REL-CLI-7 SECTION.
+       R-IMP-REL-CLI-7.
+           READ CLIENTES NEXT
+           IF FS-CLI = '00'
+              PERFORM S-IMP-GEO-CLI
+           END-IF.
+       R-IMP-REL-CLI-7-EXIT.
+           EXIT.
+
+       S-IMP-GEO-CLI SECTION.
+       R-IMP-GEO-CLI.
+           MOVE LATITUDE TO WCSV-LATITUDE
+           MOVE LONGITUDE TO WCSV-LONGITUDE
+           MOVE SPACES TO ARQREL-DATA-01
+           IF PRIMEIRO-GEO-CLI
+              MOVE 'N' TO WPRIMEIRO-GEO-CLI
+              STRING '{"type":"Feature","geometry":{"type":"Point",'
+                  '"coordinates":[' FUNCTION TRIM(WCSV-LONGITUDE) ','
+                  FUNCTION TRIM(WCSV-LATITUDE) ']},"properties":{'
+                  '"codigo":' CODIGO ',"razao":"'
+                  FUNCTION TRIM(RAZAO) '","cnpj":"' CNPJ '"}}'
+                  DELIMITED BY SIZE INTO ARQREL-DATA-01
+           ELSE
+              STRING ',{"type":"Feature","geometry":{"type":"Point",'
+                  '"coordinates":[' FUNCTION TRIM(WCSV-LONGITUDE) ','
+                  FUNCTION TRIM(WCSV-LATITUDE) ']},"properties":{'
+                  '"codigo":' CODIGO ',"razao":"'
+                  FUNCTION TRIM(RAZAO) '","cnpj":"' CNPJ '"}}'
+                  DELIMITED BY SIZE INTO ARQREL-DATA-01
+           END-IF
+           WRITE ARQREL-REC
+           ADD 1 TO WCONT.
+       R-IMP-GEO-CLI-EXIT.
+           EXIT.
+
+       S-IMP-CAB SECTION.
+       R-IMP-CAB.
+           ADD 1 TO PRT-PAGINA
+           MOVE CAB01 TO ARQREL-DATA-01
+           IF REL-MODO-GRAVACAO
+              WRITE ARQREL-REC
+           ELSE
+              PERFORM S-GUARDA-PREVIEW-LINHA
+           END-IF
+           MOVE SPACES TO ARQREL-DATA-01
+           IF COLUNAS-RESUMIDO
+              STRING 'COD.' ',' '"RAZAO SOCIAL"' ',' 'CNPJ' ','
+                  'STATUS'
+                  DELIMITED BY SIZE INTO ARQREL-DATA-01
+           ELSE
+              STRING 'COD.' ',' '"RAZAO SOCIAL"' ',' 'CNPJ' ','
+                  'LATITUDE' ',' 'LONGITUDE' ',' 'STATUS'
+                  DELIMITED BY SIZE INTO ARQREL-DATA-01
+           END-IF
+           IF REL-MODO-GRAVACAO
+              WRITE ARQREL-REC
+           ELSE
+              PERFORM S-GUARDA-PREVIEW-LINHA
+           END-IF
+           MOVE ZEROES TO WLINHAS-PAG.
+
+       S-IMP-DET SECTION.
+       R-IMP-DET.
+           IF WLINHAS-PAG NOT < WMAX-LINHAS-PAG
+              PERFORM S-IMP-CAB
+           END-IF
+           MOVE CODIGO TO RL-CODIGO
+           MOVE RAZAO TO RL-RAZAO
+           MOVE CNPJ TO RL-CNPJ
+           MOVE LATITUDE TO RL-LATITUDE
+           MOVE LONGITUDE TO RL-LONGITUDE
+           MOVE LATITUDE TO WCSV-LATITUDE
+           MOVE LONGITUDE TO WCSV-LONGITUDE
+           IF CLI-ATIVO
+              MOVE 'ATIVO' TO RL-STATUS-CLI
+           ELSE
+              MOVE 'INATIVO' TO RL-STATUS-CLI
+           END-IF
+           MOVE SPACES TO ARQREL-DATA-01
+           IF COLUNAS-RESUMIDO
+              STRING RL-CODIGO ',' '"' FUNCTION TRIM(RL-RAZAO) '"' ','
+                  RL-CNPJ ',' RL-STATUS-CLI
+                  DELIMITED BY SIZE INTO ARQREL-DATA-01
+           ELSE
+              STRING RL-CODIGO ',' '"' FUNCTION TRIM(RL-RAZAO) '"' ','
+                  RL-CNPJ ',' FUNCTION TRIM(WCSV-LATITUDE) ','
+                  FUNCTION TRIM(WCSV-LONGITUDE) ',' RL-STATUS-CLI
+                  DELIMITED BY SIZE INTO ARQREL-DATA-01
+           END-IF
+           IF REL-MODO-GRAVACAO
+              WRITE ARQREL-REC
+              ADD 1 TO WCONT
+           ELSE
+              PERFORM S-GUARDA-PREVIEW-LINHA
+           END-IF
+           ADD 1 TO WLINHAS-PAG.
+
+       S-GUARDA-PREVIEW-LINHA SECTION.
+       R-GUARDA-PREVIEW-LINHA.
+           IF WPREVIEW-CONT < WPREVIEW-MAX
+              ADD 1 TO WPREVIEW-CONT
+              MOVE ARQREL-DATA-01(1:80) TO
+                   WPREVIEW-LINHA(WPREVIEW-CONT)
+           END-IF.
+       R-GUARDA-PREVIEW-LINHA-EXIT.
+           EXIT.
+
+       S-MOSTRA-PREVIEW SECTION.
+       R-MOSTRA-PREVIEW.
+           MOVE 'S' TO WPREVIEW-CONFIRMA
+           DISPLAY TELA-PREVIEW
+           ACCEPT TELA-PREVIEW.
+       R-MOSTRA-PREVIEW-EXIT.
+           EXIT.
+
+       S-IMP-RODAPE SECTION.
+       R-IMP-RODAPE.
+           MOVE SPACES TO ARQREL-DATA-01
+           STRING 'TOTAL DE REGISTROS:' ',' WCONT
+               DELIMITED BY SIZE INTO ARQREL-DATA-01
+           WRITE ARQREL-REC.
