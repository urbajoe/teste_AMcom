@@ -0,0 +1,219 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  exportafat.
+       AUTHOR.      URBANO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS WCRT-STATUS.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT CLIENTES ASSIGN TO  DISK WID-ARQ-CLIENTE-1
+              ORGANIZATION      IS INDEXED
+              ACCESS MODE       IS DYNAMIC
+              RECORD KEY        IS CHAVE-CLI
+              ALTERNATE RECORD KEY IS CNPJ   WITH DUPLICATES
+              ALTERNATE RECORD KEY IS CODIGO WITH DUPLICATES
+              ALTERNATE RECORD KEY IS RAZAO  WITH DUPLICATES
+              ALTERNATE RECORD KEY IS CH01-CLI-1 =
+                                          CODIGO
+                                          RAZAO WITH DUPLICATES
+              LOCK MODE         IS MANUAL
+              FILE STATUS       IS FS-CLI.
+
+       SELECT VENDEDORES ASSIGN TO  DISK WID-ARQ-VENDEDOR-1
+              ORGANIZATION      IS INDEXED
+              ACCESS MODE       IS DYNAMIC
+              RECORD KEY        IS CHAVE-VEN
+              ALTERNATE RECORD KEY IS CPF-VEN WITH DUPLICATES
+              ALTERNATE RECORD KEY IS NOME-VEN WITH DUPLICATES
+              LOCK MODE         IS MANUAL
+              FILE STATUS       IS FS-VEN.
+
+       SELECT ARQFAT ASSIGN TO DISK WID-ARQ-FAT
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS FS-FAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES.
+       01 REGISTRO-CLIENTES.
+          02 CHAVE-CLI.
+             03 CODIGO             PIC  9(007).
+             03 CNPJ               PIC  9(014).
+          02 RAZAO                 PIC  X(040).
+          02 LATITUDE              PIC S9(003)v9(008).
+          02 LONGITUDE             PIC S9(003)v9(008).
+          02 STATUS-CLI            PIC  X(001).
+             88 CLI-ATIVO                VALUE 'A'.
+             88 CLI-INATIVO              VALUE 'I'.
+          02 ENDERECO              PIC  X(060).
+          02 TELEFONE              PIC  X(015).
+          02 EMAIL                 PIC  X(050).
+
+       FD VENDEDORES.
+       01  REGISTRO-VENDEDORES.
+           02 CHAVE-VEN.
+              03 CODIGO-VEN             PIC  9(003).
+              03 CPF-VEN                PIC  9(011).
+           02 NOME-VEN                  PIC  X(040).
+           02 LATITUDE-VEN              PIC S9(003)v9(008).
+           02 LONGITUDE-VEN             PIC S9(003)v9(008).
+           02 STATUS-VEN                PIC  X(001).
+              88 VEN-ATIVO                    VALUE 'A'.
+              88 VEN-INATIVO                  VALUE 'I'.
+           02 COD-REGIAO                PIC  9(003).
+           02 COD-SUPERVISOR            PIC  9(003).
+
+       FD  ARQFAT.
+       01  REGISTRO-FAT.
+           02 TIPO-REG-FAT           PIC X(001).
+              88 FAT-CLIENTE               VALUE 'C'.
+              88 FAT-VENDEDOR              VALUE 'V'.
+           02 CODIGO-FAT             PIC 9(007).
+           02 DOCUMENTO-FAT          PIC 9(014).
+           02 NOME-FAT               PIC X(040).
+           02 STATUS-FAT             PIC X(001).
+           02 FILLER                 PIC X(010).
+
+       WORKING-STORAGE SECTION.
+       01 FS-CLI.
+           02 FS-CLIENTES-1                PIC 9.
+           02 FS-CLIENTES-2                PIC 9.
+           02 FS-CLIENTE-R REDEFINES FS-CLIENTES-2 PIC 99 COMP-X.
+       01 FS-VEN.
+           02 FS-VEN-1                PIC 9.
+           02 FS-VEN-2                PIC 9.
+           02 FS-VEN-R REDEFINES FS-VEN-2 PIC 99 COMP-X.
+       01 FS-FAT.
+           02 FS-FAT-1                PIC 9.
+           02 FS-FAT-2                PIC 9.
+           02 FS-FAT-R REDEFINES FS-FAT-2 PIC 99 COMP-X.
+
+       01 WID-ARQ-FAT                    PIC X(50).
+       01 WDATA-REL                      PIC X(008).
+
+       01 WCLI-EXPORT        PIC 9(007) VALUE ZEROES.
+       01 WVEN-EXPORT        PIC 9(005) VALUE ZEROES.
+
+       77 WX              PIC X VALUE SPACES.
+       77 WSAIDA          PIC 9 VALUE ZEROES.
+      *                  (0=OK, 1=SAIDA)
+
+       01 WMENSAGEM.
+          02 WTXT         PIC X(50) VALUE SPACES.
+          02 WST          PIC 99 VALUE ZEROS.
+
+       01 WFS-COD-TRADUZIR    PIC X(02) VALUE SPACES.
+       01 WFS-DESC-TRADUZIDA  PIC X(20) VALUE SPACES.
+
+       COPY FUNCAO.CPY.
+
+       COPY L-LINK.CPY.
+
+       SCREEN SECTION.
+       01 TELA-MENSAGEM.
+          02 LINE 25 COL 10 VALUE "MENSAGEM.....:".
+          02 LINE 25 COL 27 PIC X(52) USING WMENSAGEM.
+
+       PROCEDURE DIVISION USING LINK-DADOS.
+       ABERTURA.
+           INITIALIZE WSAIDA
+           PERFORM ABRE-ARQUIVOS
+           PERFORM S-GERA-INTERFACE THRU R-GERA-INTERFACE-EXIT.
+       ABERTURA-EXIT.
+           CLOSE CLIENTES VENDEDORES
+           EXIT PROGRAM.
+
+       ABRE-ARQUIVOS SECTION.
+       ABRE-ARQUIVOS-1.
+           OPEN INPUT CLIENTES.
+           IF FS-CLI NOT = '00'
+              MOVE FS-CLI TO WFS-COD-TRADUZIR
+              PERFORM S-TRADUZ-STATUS-ARQ THRU S-TRADUZ-STATUS-ARQ-EXIT
+              MOVE SPACES TO WTXT
+              STRING 'ERRO ABERT ARQ CLIENTES: ' WFS-DESC-TRADUZIDA
+                     DELIMITED BY SIZE INTO WTXT
+              MOVE FS-CLI TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              STOP RUN
+           END-IF
+           OPEN INPUT VENDEDORES.
+           IF FS-VEN NOT = '00'
+              MOVE FS-VEN TO WFS-COD-TRADUZIR
+              PERFORM S-TRADUZ-STATUS-ARQ THRU S-TRADUZ-STATUS-ARQ-EXIT
+              MOVE SPACES TO WTXT
+              STRING 'ERRO ABERT ARQ VENDEDORES: ' WFS-DESC-TRADUZIDA
+                     DELIMITED BY SIZE INTO WTXT
+              MOVE FS-VEN TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              STOP RUN
+           END-IF.
+       ABRE-ARQUIVOS-EXIT.
+           EXIT.
+
+       S-GERA-INTERFACE SECTION.
+       R-GERA-INTERFACE-1.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WDATA-REL
+           STRING 'INTERFACE-FAT-' WDATA-REL '.DAT' DELIMITED BY SIZE
+               INTO WID-ARQ-FAT
+           OPEN OUTPUT ARQFAT.
+       R-GERA-INTERFACE-2.
+           MOVE LOW-VALUES TO CHAVE-CLI
+           START CLIENTES KEY IS NOT LESS THAN CHAVE-CLI
+           IF FS-CLI = '00'
+              PERFORM UNTIL FS-CLI NOT = '00'
+                 READ CLIENTES NEXT
+                 IF FS-CLI = '00' AND CLI-ATIVO
+                    PERFORM R-GRAVA-CLIENTE-FAT
+                 END-IF
+              END-PERFORM
+           END-IF.
+       R-GERA-INTERFACE-3.
+           MOVE LOW-VALUES TO CHAVE-VEN
+           START VENDEDORES KEY IS NOT LESS THAN CHAVE-VEN
+           IF FS-VEN = '00'
+              PERFORM UNTIL FS-VEN NOT = '00'
+                 READ VENDEDORES NEXT
+                 IF FS-VEN = '00' AND VEN-ATIVO
+                    PERFORM R-GRAVA-VENDEDOR-FAT
+                 END-IF
+              END-PERFORM
+           END-IF.
+       R-GERA-INTERFACE-4.
+           CLOSE ARQFAT
+           MOVE SPACES TO WTXT
+           STRING 'INTERFACE FATURAMENTO GERADA: ' WCLI-EXPORT
+                  '/' WVEN-EXPORT DELIMITED BY SIZE INTO WTXT
+           MOVE ZEROES TO WST
+           DISPLAY TELA-MENSAGEM
+           ACCEPT WX
+           INITIALIZE TELA-MENSAGEM
+           DISPLAY TELA-MENSAGEM.
+       R-GERA-INTERFACE-EXIT.
+           EXIT.
+
+       R-GRAVA-CLIENTE-FAT.
+           INITIALIZE REGISTRO-FAT
+           MOVE 'C'          TO TIPO-REG-FAT
+           MOVE CODIGO       TO CODIGO-FAT
+           MOVE CNPJ         TO DOCUMENTO-FAT
+           MOVE RAZAO        TO NOME-FAT
+           MOVE STATUS-CLI   TO STATUS-FAT
+           WRITE REGISTRO-FAT
+           ADD 1 TO WCLI-EXPORT.
+
+       R-GRAVA-VENDEDOR-FAT.
+           INITIALIZE REGISTRO-FAT
+           MOVE 'V'          TO TIPO-REG-FAT
+           MOVE CODIGO-VEN   TO CODIGO-FAT
+           MOVE CPF-VEN      TO DOCUMENTO-FAT
+           MOVE NOME-VEN     TO NOME-FAT
+           MOVE STATUS-VEN   TO STATUS-FAT
+           WRITE REGISTRO-FAT
+           ADD 1 TO WVEN-EXPORT.
+
+       COPY FS-TRADUZ.CPY.
