@@ -1,161 +1,658 @@
-﻿       S-OPCAO1 SECTION.
-       R-OPCAO-1.
-           IF WOPCAO1 = 'a' OR 'A'
-              MOVE ZEROES TO CODIGO-VEN
-              START VENDEDORES KEY IS NOT LESS THAN CHAVE-CLI
-           ELSE
-              IF WOPCAO1 = 'd' OR 'D'
-                 MOVE 999999999 TO CODIGO-VEN
-                 START VENDEDORES KEY IS NOT LESS THAN CHAVE-CLI
-              END-IF
-           END-IF
-           IF FS-CLI NOT = '0'
-                 MOVE 'ERRO START VENDEDORES ST ' TO WTXT
-                 MOVE FS-VEN TO WST
-                 DISPAY TELA-MENSAGEM
-                 ACCEPT WX
-                 INITIALIZE TELA-MENSAGEM
-                 DISPLAY TELA-MENSAGEM
-                 EXIT
-           END-IF
-           MOVE 'REL-VEN1.CSV' TO WID-ARQ-RELT
-           OPEN OUTPUT ARQREL
-           PERFORM S-IMP-CAB
-           PERFORM S-IMP-REL-VEN-1 UNTIL FS-VEN NOT = '00'            
-       R-OPCAO-1-EXIT.
-           CLOSE ARQREL.
-           EXIT.
-
-       S-OPCAO2 SECTION.
-       R-OPCAO-2.
-           IF WOPCAO2 = 'c' OR 'C'
-              START VENDEDORES KEY IS NOT LESS THAN COODIGO-VEN
-           END-IF
-           IF WOPCAO2 = 'n' OR 'N' 
-              START VENDEDORES KEY IS NOT LESS THAN NOME-VEN
-           END-IF
-           IF FS-CLI NOT = '0'
-                 MOVE 'ERRO START VENDEDORES ST ' TO WTXT
-                 MOVE FS-VEN TO WST
-                 DISPAY TELA-MENSAGEM
-                 ACCEPT WX
-                 INITIALIZE TELA-MENSAGEM
-                 DISPLAY TELA-MENSAGEM
-                 EXIT
-           END-IF
-           MOVE 'REL-VEN2.CSV' TO WID-ARQ-RELT
-           OPEN OUTPUT ARQREL
-           PERFORM S-IMP-CAB
-           PERFORM S-IMP-REL-VEN-1 UNTIL FS-VEN NOT = '00'.           
-       R-OPCAO-2-EXIT.
-           CLOSE ARQREL.
-           EXIT.
-
-       S-OPCAO3 SECTION.
-       R-OPCAO-3.
-           IF WOPCAO3 = 'f' OR 'F'
-              MOVE ZEROES TO CODIGO-VEN
-              START VENDEDORES KEY IS NOT LESS THAN CODIGO-VEN
-              IF FS-CLI NOT = '0'
-                 MOVE 'ERRO START VENDEDORES ST ' TO WTXT
-                 MOVE FS-VEN TO WST
-                 DISPAY TELA-MENSAGEM
-                 ACCEPT WX
-                 INITIALIZE TELA-MENSAGEM
-                 DISPLAY TELA-MENSAGEM
-                 EXIT
-              END-IF
-              MOVE 'REL-VEN3.CSV' TO WID-ARQ-RELT
-              OPEN OUTPUT ARQREL
-              PERFORM S-IMP-CAB
-              PERFORM S-IMP-REL-VEN-3 UNTIL FS-VEN NOT = '00'            
-           END-IF.
-       R-OPCAO-3-EXIT.
-           CLOSE ARQREL.
-           EXIT.
-
-       S-OPCAO4 SECTION.
-       R-OPCAO-4.
-           IF WOPCAO4 = 'g' OR 'G'
-              MOVE ZEROES TO CODIGO
-              START VENDEDORES KEY IS NOT LESS THAN NOME-VEN
-              IF FS-CLI NOT = '0'
-                 MOVE 'ERRO START VENDEDORES ST ' TO WTXT
-                 MOVE FS-VEN TO WST
-                 DISPAY TELA-MENSAGEM
-                 ACCEPT WX
-                 INITIALIZE TELA-MENSAGEM
-                 DISPLAY TELA-MENSAGEM
-                 EXIT
-              END-IF
-              MOVE 'REL4.CSV' TO WID-ARQ-RELT
-              OPEN OUTPUT ARQREL
-              PERFORM S-IMP-CAB
-              PERFORM S-IMP-REL-VEN-4 UNTIL FS-VEN NOT = '00'            
-           END-IF.
-       R-OPCAO-4-EXIT.
-           CLOSE ARQREL.
-           EXIT.
-
-
-       S-IMP-REL-VEN-1 SECTION.
-       R-IMP-REL-VEN-1.
-           IF WOPCAO1 = 'a' OR 'A'
-              READ VENDEDORES NEXT
-           END-IF
-           IF WOPCAO1 = 'd' OR 'D'
-              READ VENDEDORES PREVIOUS
-           END-IF 
-           PERFORM S-IMP-DET
-       R-IMP-REL-VEN-1-EXIT.
-           EXIT.
-
-       S-IMP-REL-VEN-2 SECTION.
-       R-IMP-REL-VEN-2.
-           IF WOPCAO2 = 'c' OR 'C'
-              READ VENDEDORES NEXT RECORD WITH 
-                      IGNORE LOCK KEY IS CODIGO-VEN
-           END-IF
-           IF WOPCAO2 = 'n' OR 'N'
-              READ VENDEDORES NEXT RECORD WITH 
-                      IGNORE LOCK KEY IS NOME-VEN
-           END-IF
-           PERFORM S-IMP-DET
-       R-IMP-REL-VEN-1-EXIT.
-           EXIT.
- 
-       S-IMP-REL-VEN-3 SECTION.
-       R-IMP-REL-VEN-3.
-           READ VENDEDORES NEXT RECORD WITH 
-                      IGNORE LOCK KEY IS CODIGO-VEN.
-           PERFORM S-IMP-DET.
-       R-IMP-REL-VEN-3.
-           EXIT.
-
-       S-IMP-REL-VEN-4 SECTION.
-       R-IMP-REL-VEN-4.
-           READ VENDEDORES NEXT RECORD WITH 
-                      IGNORE LOCK KEY IS NOME-VEN.
-           PERFORM S-IMP-DET.
-       R-IMP-REL-CLI-4.
-           EXIT.
- 
-       S-IMP-CAB SECTION.
-       R-IMP-CAB.
-           MOVE CAB02 TO ARQREL-DATA-01
-           WRITE ARQREL-REC
-           MOVE CAB02 TO ARQREL-DATA-01
-           WRITE ARQREL-REC.
-
-       S-IMP-DET SECTION.
-       R-IMP-DET.
-           MOVE CODIGO-VEN TO RL-CODIGO-VEN 
-           MOVE NOME-VEN TO RL-NOME-VEN
-           MOVE CPF-VEN TO RL-CPF-VEN
-           MOVE LATITUDE-VEN TO RL-LATITUDE-VEN
-           MOVE LONGITUDE-VEN TO RL-LONGITUDE-VEN
-           MOVE LIN01 TO ARQREL-DATA-01
-           WRITE ARQREL-REC.
-
-        
-
+
+       S-OPCAO1 SECTION.
+       R-OPCAO-1.
+           IF WOPCAO1 = 'a' OR 'A'
+              MOVE ZEROES TO CODIGO-VEN
+              START VENDEDORES KEY IS NOT LESS THAN CHAVE-VEN
+           ELSE
+              IF WOPCAO1 = 'd' OR 'D'
+                 MOVE 999 TO CODIGO-VEN
+                 START VENDEDORES KEY IS NOT LESS THAN CHAVE-VEN
+              ELSE
+                 MOVE 'N' TO WPREVIEW-CONFIRMA
+                 EXIT SECTION
+              END-IF
+           END-IF
+           IF FS-VEN NOT = '00'
+                 MOVE FS-VEN TO WFS-COD-TRADUZIR
+                 PERFORM S-TRADUZ-STATUS-ARQ
+                       THRU S-TRADUZ-STATUS-ARQ-EXIT
+                 MOVE SPACES TO WTXT
+                 STRING 'ERRO START VENDEDORES: ' WFS-DESC-TRADUZIDA
+                        DELIMITED BY SIZE INTO WTXT
+                 MOVE FS-VEN TO WST
+                 DISPLAY TELA-MENSAGEM
+                 ACCEPT WX
+                 INITIALIZE TELA-MENSAGEM
+                 DISPLAY TELA-MENSAGEM
+                 MOVE 'N' TO WPREVIEW-CONFIRMA
+                 EXIT SECTION
+           END-IF
+           MOVE 'P' TO WREL-MODO
+           MOVE ZEROES TO WPREVIEW-CONT
+           MOVE SPACES TO WPREVIEW-TAB
+           PERFORM S-IMP-REL-VEN-1 UNTIL FS-VEN NOT = '00'
+                                      OR WPREVIEW-CONT = WPREVIEW-MAX
+           MOVE 'G' TO WREL-MODO
+           PERFORM S-MOSTRA-PREVIEW
+           IF PREVIEW-CONFIRMADO
+              IF WOPCAO1 = 'a' OR 'A'
+                 MOVE ZEROES TO CODIGO-VEN
+                 START VENDEDORES KEY IS NOT LESS THAN CHAVE-VEN
+              ELSE
+                 IF WOPCAO1 = 'd' OR 'D'
+                    MOVE 999 TO CODIGO-VEN
+                    START VENDEDORES KEY IS NOT LESS THAN CHAVE-VEN
+                 END-IF
+              END-IF
+              MOVE FUNCTION CURRENT-DATE(1:8) TO WDATA-REL
+              STRING 'REL-VEN1-' WDATA-REL '.CSV' DELIMITED BY SIZE
+                  INTO WID-ARQ-RELT
+              OPEN OUTPUT ARQREL
+              INITIALIZE WCONT
+              PERFORM S-IMP-CAB
+              PERFORM S-IMP-REL-VEN-1 UNTIL FS-VEN NOT = '00'
+           END-IF.
+       R-OPCAO-1-EXIT.
+           IF PREVIEW-CONFIRMADO
+              PERFORM S-IMP-RODAPE
+              CLOSE ARQREL
+           END-IF
+           EXIT.
+
+       S-OPCAO2 SECTION.
+       R-OPCAO-2.
+           IF WOPCAO2 = 'c' OR 'C'
+              START VENDEDORES KEY IS NOT LESS THAN CODIGO-VEN
+           ELSE
+              IF WOPCAO2 = 'n' OR 'N'
+                 START VENDEDORES KEY IS NOT LESS THAN NOME-VEN
+              ELSE
+                 MOVE 'N' TO WPREVIEW-CONFIRMA
+                 EXIT SECTION
+              END-IF
+           END-IF
+           IF FS-VEN NOT = '00'
+                 MOVE FS-VEN TO WFS-COD-TRADUZIR
+                 PERFORM S-TRADUZ-STATUS-ARQ
+                       THRU S-TRADUZ-STATUS-ARQ-EXIT
+                 MOVE SPACES TO WTXT
+                 STRING 'ERRO START VENDEDORES: ' WFS-DESC-TRADUZIDA
+                        DELIMITED BY SIZE INTO WTXT
+                 MOVE FS-VEN TO WST
+                 DISPLAY TELA-MENSAGEM
+                 ACCEPT WX
+                 INITIALIZE TELA-MENSAGEM
+                 DISPLAY TELA-MENSAGEM
+                 MOVE 'N' TO WPREVIEW-CONFIRMA
+                 EXIT SECTION
+           END-IF
+           MOVE 'P' TO WREL-MODO
+           MOVE ZEROES TO WPREVIEW-CONT
+           MOVE SPACES TO WPREVIEW-TAB
+           PERFORM S-IMP-REL-VEN-2 UNTIL FS-VEN NOT = '00'
+                                      OR WPREVIEW-CONT = WPREVIEW-MAX
+           MOVE 'G' TO WREL-MODO
+           PERFORM S-MOSTRA-PREVIEW
+           IF PREVIEW-CONFIRMADO
+              IF WOPCAO2 = 'c' OR 'C'
+                 START VENDEDORES KEY IS NOT LESS THAN CODIGO-VEN
+              END-IF
+              IF WOPCAO2 = 'n' OR 'N'
+                 START VENDEDORES KEY IS NOT LESS THAN NOME-VEN
+              END-IF
+              MOVE FUNCTION CURRENT-DATE(1:8) TO WDATA-REL
+              STRING 'REL-VEN2-' WDATA-REL '.CSV' DELIMITED BY SIZE
+                  INTO WID-ARQ-RELT
+              OPEN OUTPUT ARQREL
+              INITIALIZE WCONT
+              PERFORM S-IMP-CAB
+              PERFORM S-IMP-REL-VEN-2 UNTIL FS-VEN NOT = '00'
+           END-IF.
+       R-OPCAO-2-EXIT.
+           IF PREVIEW-CONFIRMADO
+              PERFORM S-IMP-RODAPE
+              CLOSE ARQREL
+           END-IF
+           EXIT.
+
+       S-OPCAO3 SECTION.
+       R-OPCAO-3.
+           IF WOPCAO3 = 'f' OR 'F'
+              MOVE ZEROES TO CODIGO-VEN
+              START VENDEDORES KEY IS NOT LESS THAN CODIGO-VEN
+              IF FS-VEN NOT = '00'
+                 MOVE FS-VEN TO WFS-COD-TRADUZIR
+                 PERFORM S-TRADUZ-STATUS-ARQ
+                       THRU S-TRADUZ-STATUS-ARQ-EXIT
+                 MOVE SPACES TO WTXT
+                 STRING 'ERRO START VENDEDORES: ' WFS-DESC-TRADUZIDA
+                        DELIMITED BY SIZE INTO WTXT
+                 MOVE FS-VEN TO WST
+                 DISPLAY TELA-MENSAGEM
+                 ACCEPT WX
+                 INITIALIZE TELA-MENSAGEM
+                 DISPLAY TELA-MENSAGEM
+                 MOVE 'N' TO WPREVIEW-CONFIRMA
+                 EXIT SECTION
+              END-IF
+              MOVE 'P' TO WREL-MODO
+              MOVE ZEROES TO WPREVIEW-CONT
+              MOVE SPACES TO WPREVIEW-TAB
+              PERFORM S-IMP-REL-VEN-3 UNTIL FS-VEN NOT = '00'
+                                         OR WPREVIEW-CONT = WPREVIEW-MAX
+              MOVE 'G' TO WREL-MODO
+              PERFORM S-MOSTRA-PREVIEW
+              IF PREVIEW-CONFIRMADO
+                 MOVE ZEROES TO CODIGO-VEN
+                 START VENDEDORES KEY IS NOT LESS THAN CODIGO-VEN
+                 MOVE FUNCTION CURRENT-DATE(1:8) TO WDATA-REL
+                 STRING 'REL-VEN3-' WDATA-REL '.CSV' DELIMITED BY SIZE
+                     INTO WID-ARQ-RELT
+                 OPEN OUTPUT ARQREL
+                 INITIALIZE WCONT
+                 PERFORM S-IMP-CAB
+                 PERFORM S-IMP-REL-VEN-3 UNTIL FS-VEN NOT = '00'
+              END-IF
+           ELSE
+              MOVE 'N' TO WPREVIEW-CONFIRMA
+           END-IF.
+       R-OPCAO-3-EXIT.
+           IF PREVIEW-CONFIRMADO
+              PERFORM S-IMP-RODAPE
+              CLOSE ARQREL
+           END-IF
+           EXIT.
+
+       S-OPCAO4 SECTION.
+       R-OPCAO-4.
+           IF WOPCAO4 = 'g' OR 'G'
+              MOVE SPACES TO NOME-VEN
+              START VENDEDORES KEY IS NOT LESS THAN NOME-VEN
+              IF FS-VEN NOT = '00'
+                 MOVE FS-VEN TO WFS-COD-TRADUZIR
+                 PERFORM S-TRADUZ-STATUS-ARQ
+                       THRU S-TRADUZ-STATUS-ARQ-EXIT
+                 MOVE SPACES TO WTXT
+                 STRING 'ERRO START VENDEDORES: ' WFS-DESC-TRADUZIDA
+                        DELIMITED BY SIZE INTO WTXT
+                 MOVE FS-VEN TO WST
+                 DISPLAY TELA-MENSAGEM
+                 ACCEPT WX
+                 INITIALIZE TELA-MENSAGEM
+                 DISPLAY TELA-MENSAGEM
+                 MOVE 'N' TO WPREVIEW-CONFIRMA
+                 EXIT SECTION
+              END-IF
+              MOVE 'P' TO WREL-MODO
+              MOVE ZEROES TO WPREVIEW-CONT
+              MOVE SPACES TO WPREVIEW-TAB
+              PERFORM S-IMP-REL-VEN-4 UNTIL FS-VEN NOT = '00'
+                                         OR WPREVIEW-CONT = WPREVIEW-MAX
+              MOVE 'G' TO WREL-MODO
+              PERFORM S-MOSTRA-PREVIEW
+              IF PREVIEW-CONFIRMADO
+                 MOVE SPACES TO NOME-VEN
+                 START VENDEDORES KEY IS NOT LESS THAN NOME-VEN
+                 MOVE FUNCTION CURRENT-DATE(1:8) TO WDATA-REL
+                 STRING 'REL-VEN4-' WDATA-REL '.CSV' DELIMITED BY SIZE
+                     INTO WID-ARQ-RELT
+                 OPEN OUTPUT ARQREL
+                 INITIALIZE WCONT
+                 PERFORM S-IMP-CAB
+                 PERFORM S-IMP-REL-VEN-4 UNTIL FS-VEN NOT = '00'
+              END-IF
+           ELSE
+              MOVE 'N' TO WPREVIEW-CONFIRMA
+           END-IF.
+       R-OPCAO-4-EXIT.
+           IF PREVIEW-CONFIRMADO
+              PERFORM S-IMP-RODAPE
+              CLOSE ARQREL
+           END-IF
+           EXIT.
+
+       S-OPCAO5 SECTION.
+       R-OPCAO-5.
+           IF WOPCAO5 = 'r' OR 'R'
+              MOVE ZEROES TO COD-REGIAO
+              START VENDEDORES KEY IS NOT LESS THAN COD-REGIAO
+              IF FS-VEN NOT = '00'
+                 MOVE FS-VEN TO WFS-COD-TRADUZIR
+                 PERFORM S-TRADUZ-STATUS-ARQ
+                       THRU S-TRADUZ-STATUS-ARQ-EXIT
+                 MOVE SPACES TO WTXT
+                 STRING 'ERRO START VENDEDORES: ' WFS-DESC-TRADUZIDA
+                        DELIMITED BY SIZE INTO WTXT
+                 MOVE FS-VEN TO WST
+                 DISPLAY TELA-MENSAGEM
+                 ACCEPT WX
+                 INITIALIZE TELA-MENSAGEM
+                 DISPLAY TELA-MENSAGEM
+                 EXIT SECTION
+              END-IF
+              MOVE FUNCTION CURRENT-DATE(1:8) TO WDATA-REL
+              STRING 'REL-VEN5-' WDATA-REL '.CSV' DELIMITED BY SIZE
+                  INTO WID-ARQ-RELT
+              OPEN OUTPUT ARQREL
+              INITIALIZE WCONT
+              INITIALIZE WCONT-REGIAO
+              MOVE ZEROES TO WCOD-REGIAO-ANT
+              MOVE 'S' TO WPRIMEIRA-REGIAO
+              PERFORM S-IMP-CAB
+              PERFORM S-IMP-REL-VEN-5 UNTIL FS-VEN NOT = '00'
+              PERFORM S-IMP-SUBTOTAL-REGIAO
+           END-IF.
+       R-OPCAO-5-EXIT.
+           IF WOPCAO5 = 'r' OR 'R'
+              PERFORM S-IMP-RODAPE
+              CLOSE ARQREL
+           END-IF
+           EXIT.
+
+       S-OPCAO6 SECTION.
+       R-OPCAO-6.
+           IF WOPCAO6 = 's' OR 'S'
+              MOVE ZEROES TO CODIGO-VEN
+              START VENDEDORES KEY IS NOT LESS THAN CHAVE-VEN
+              IF FS-VEN NOT = '00'
+                 MOVE FS-VEN TO WFS-COD-TRADUZIR
+                 PERFORM S-TRADUZ-STATUS-ARQ
+                       THRU S-TRADUZ-STATUS-ARQ-EXIT
+                 MOVE SPACES TO WTXT
+                 STRING 'ERRO START VENDEDORES: ' WFS-DESC-TRADUZIDA
+                        DELIMITED BY SIZE INTO WTXT
+                 MOVE FS-VEN TO WST
+                 DISPLAY TELA-MENSAGEM
+                 ACCEPT WX
+                 INITIALIZE TELA-MENSAGEM
+                 DISPLAY TELA-MENSAGEM
+                 EXIT SECTION
+              END-IF
+              MOVE FUNCTION CURRENT-DATE(1:8) TO WDATA-REL
+              STRING 'VENDEDORES-' WDATA-REL '.GEOJSON' DELIMITED BY
+                  SIZE INTO WID-ARQ-RELT
+              OPEN OUTPUT ARQREL
+              MOVE SPACES TO ARQREL-DATA-01
+              STRING '{"type":"FeatureCollection","features":['
+                  DELIMITED BY SIZE INTO ARQREL-DATA-01
+              WRITE ARQREL-REC
+              MOVE 'S' TO WPRIMEIRO-GEO-VEN
+              PERFORM S-IMP-REL-VEN-6 UNTIL FS-VEN NOT = '00'
+           END-IF.
+       R-OPCAO-6-EXIT.
+           IF WOPCAO6 = 's' OR 'S'
+              MOVE SPACES TO ARQREL-DATA-01
+              STRING ']}' DELIMITED BY SIZE INTO ARQREL-DATA-01
+              WRITE ARQREL-REC
+              CLOSE ARQREL
+           END-IF
+           EXIT.
+
+       S-OPCAO7 SECTION.
+       R-OPCAO-7.
+           IF WOPCAO7 = 't' OR 'T'
+              MOVE SPACES TO WMASC-TXT
+              DISPLAY TELA-CPF-FILTRO
+              ACCEPT TELA-CPF-FILTRO
+              PERFORM S-DESFORMATA-DOC THRU S-DESFORMATA-DOC-EXIT
+              MOVE WMASC-NUM TO CPF-VEN
+              START VENDEDORES KEY IS NOT LESS THAN CPF-VEN
+              IF FS-VEN NOT = '00'
+                 MOVE FS-VEN TO WFS-COD-TRADUZIR
+                 PERFORM S-TRADUZ-STATUS-ARQ
+                       THRU S-TRADUZ-STATUS-ARQ-EXIT
+                 MOVE SPACES TO WTXT
+                 STRING 'ERRO START VENDEDORES: ' WFS-DESC-TRADUZIDA
+                        DELIMITED BY SIZE INTO WTXT
+                 MOVE FS-VEN TO WST
+                 DISPLAY TELA-MENSAGEM
+                 ACCEPT WX
+                 INITIALIZE TELA-MENSAGEM
+                 DISPLAY TELA-MENSAGEM
+                 EXIT SECTION
+              END-IF
+              MOVE FUNCTION CURRENT-DATE(1:8) TO WDATA-REL
+              STRING 'REL-VEN7-' WDATA-REL '.CSV' DELIMITED BY SIZE
+                  INTO WID-ARQ-RELT
+              OPEN OUTPUT ARQREL
+              INITIALIZE WCONT
+              PERFORM S-IMP-CAB
+              PERFORM S-IMP-REL-VEN-7 UNTIL FS-VEN NOT = '00'
+           END-IF.
+       R-OPCAO-7-EXIT.
+           IF WOPCAO7 = 't' OR 'T'
+              PERFORM S-IMP-RODAPE
+              CLOSE ARQREL
+           END-IF
+           EXIT.
+
+
+       S-OPCAO8 SECTION.
+       R-OPCAO-8.
+           IF WOPCAO8 = 'm' OR 'M'
+              MOVE ZEROES TO CODIGO-VEN
+              START VENDEDORES KEY IS NOT LESS THAN CHAVE-VEN
+              IF FS-VEN NOT = '00'
+                 MOVE FS-VEN TO WFS-COD-TRADUZIR
+                 PERFORM S-TRADUZ-STATUS-ARQ
+                       THRU S-TRADUZ-STATUS-ARQ-EXIT
+                 MOVE SPACES TO WTXT
+                 STRING 'ERRO START VENDEDORES: ' WFS-DESC-TRADUZIDA
+                        DELIMITED BY SIZE INTO WTXT
+                 MOVE FS-VEN TO WST
+                 DISPLAY TELA-MENSAGEM
+                 ACCEPT WX
+                 INITIALIZE TELA-MENSAGEM
+                 DISPLAY TELA-MENSAGEM
+                 EXIT SECTION
+              END-IF
+              MOVE FUNCTION CURRENT-DATE(1:8) TO WDATA-REL
+              STRING 'REL-VEN8-' WDATA-REL '.CSV' DELIMITED BY SIZE
+                  INTO WID-ARQ-RELT
+              OPEN OUTPUT ARQREL
+              INITIALIZE WCONT
+              PERFORM S-IMP-CAB-MEDIA
+              PERFORM S-IMP-REL-VEN-8 UNTIL FS-VEN NOT = '00'
+           END-IF.
+       R-OPCAO-8-EXIT.
+           IF WOPCAO8 = 'm' OR 'M'
+              CLOSE ARQREL
+           END-IF
+           EXIT.
+
+       S-IMP-REL-VEN-8 SECTION.
+       R-IMP-REL-VEN-8.
+           READ VENDEDORES NEXT
+           IF FS-VEN = '00' AND VEN-ATIVO
+              PERFORM S-SOMA-DIST-VENDEDOR
+              IF WCONT-DIST-VEN > ZEROES
+                 PERFORM S-IMP-DET-MEDIA
+              END-IF
+           END-IF.
+       R-IMP-REL-VEN-8-EXIT.
+           EXIT.
+
+       S-SOMA-DIST-VENDEDOR SECTION.
+       R-SOMA-DIST-VENDEDOR-1.
+           MOVE ZEROS TO WSOMA-DIST-VEN
+           MOVE ZEROES TO WCONT-DIST-VEN
+           MOVE CODIGO-VEN TO CODIGO-VEN-DIS
+           START DISTRIBUICAO KEY IS EQUAL TO CODIGO-VEN-DIS
+           PERFORM UNTIL FS-DIS NOT = '00'
+              READ DISTRIBUICAO NEXT RECORD WITH
+                      IGNORE LOCK KEY IS CODIGO-VEN-DIS
+              IF FS-DIS = '00' AND CODIGO-VEN-DIS = CODIGO-VEN
+                 IF DATA-FIM-DIS = ZEROES
+                    ADD DISTANCIA-DIS TO WSOMA-DIST-VEN
+                    ADD 1 TO WCONT-DIST-VEN
+                 END-IF
+              ELSE
+                 MOVE '10' TO FS-DIS
+              END-IF
+           END-PERFORM
+           MOVE ZEROS TO WMEDIA-DIST-VEN
+           IF WCONT-DIST-VEN > ZEROES
+              COMPUTE WMEDIA-DIST-VEN = WSOMA-DIST-VEN / WCONT-DIST-VEN
+           END-IF.
+       R-SOMA-DIST-VENDEDOR-1-EXIT.
+           EXIT.
+
+       S-IMP-CAB-MEDIA SECTION.
+       R-IMP-CAB-MEDIA.
+           ADD 1 TO PRT-PAGINA-MEDIA-VEN
+           MOVE CAB01-MEDIA-VEN TO ARQREL-DATA-01
+           WRITE ARQREL-REC
+           MOVE SPACES TO ARQREL-DATA-01
+           STRING '"COD. VENDEDOR"' ',' '"NOME VENDEDOR"' ','
+               '"QTD. CLIENTES"' ',' '"DISTANCIA TOTAL m"' ','
+               '"DISTANCIA MEDIA m"'
+               DELIMITED BY SIZE INTO ARQREL-DATA-01
+           WRITE ARQREL-REC
+           MOVE ZEROES TO WLINHAS-PAG.
+       R-IMP-CAB-MEDIA-EXIT.
+           EXIT.
+
+       S-IMP-DET-MEDIA SECTION.
+       R-IMP-DET-MEDIA.
+           IF WLINHAS-PAG NOT < WMAX-LINHAS-PAG
+              PERFORM S-IMP-CAB-MEDIA
+           END-IF
+           MOVE CODIGO-VEN TO RLM-CODIGO-VEN
+           MOVE NOME-VEN TO RLM-NOME-VEN
+           MOVE WCONT-DIST-VEN TO RLM-QTD-CLI
+           MOVE WSOMA-DIST-VEN TO RLM-DIST-TOTAL
+           MOVE WMEDIA-DIST-VEN TO RLM-DIST-MEDIA
+           MOVE RLM-DIST-TOTAL TO WCSV-TOTAL-DIST-VEN
+           MOVE RLM-DIST-MEDIA TO WCSV-MEDIA-DIST-VEN
+           MOVE SPACES TO ARQREL-DATA-01
+           STRING RLM-CODIGO-VEN ',' '"' FUNCTION TRIM(RLM-NOME-VEN)
+               '"' ',' RLM-QTD-CLI ','
+               FUNCTION TRIM(WCSV-TOTAL-DIST-VEN) ','
+               FUNCTION TRIM(WCSV-MEDIA-DIST-VEN)
+               DELIMITED BY SIZE INTO ARQREL-DATA-01
+           WRITE ARQREL-REC
+           ADD 1 TO WLINHAS-PAG
+           ADD 1 TO WCONT.
+       R-IMP-DET-MEDIA-EXIT.
+           EXIT.
+
+       S-IMP-REL-VEN-1 SECTION.
+       R-IMP-REL-VEN-1.
+           IF WOPCAO1 = 'a' OR 'A'
+              READ VENDEDORES NEXT
+           END-IF
+           IF WOPCAO1 = 'd' OR 'D'
+              READ VENDEDORES PREVIOUS
+           END-IF
+           IF FS-VEN = '00' AND (FILTRO-TODOS OR
+              (FILTRO-SOMENTE-ATIVOS AND VEN-ATIVO) OR
+              (FILTRO-SOMENTE-INATIVOS AND VEN-INATIVO))
+              PERFORM S-IMP-DET
+           END-IF.
+       R-IMP-REL-VEN-1-EXIT.
+           EXIT.
+
+       S-IMP-REL-VEN-2 SECTION.
+       R-IMP-REL-VEN-2.
+           IF WOPCAO2 = 'c' OR 'C'
+              READ VENDEDORES NEXT RECORD WITH
+                      IGNORE LOCK KEY IS CODIGO-VEN
+           END-IF
+           IF WOPCAO2 = 'n' OR 'N'
+              READ VENDEDORES NEXT RECORD WITH
+                      IGNORE LOCK KEY IS NOME-VEN
+           END-IF
+           IF FS-VEN = '00' AND (FILTRO-TODOS OR
+              (FILTRO-SOMENTE-ATIVOS AND VEN-ATIVO) OR
+              (FILTRO-SOMENTE-INATIVOS AND VEN-INATIVO))
+              PERFORM S-IMP-DET
+           END-IF.
+       R-IMP-REL-VEN-2-EXIT.
+           EXIT.
+
+       S-IMP-REL-VEN-3 SECTION.
+       R-IMP-REL-VEN-3.
+           READ VENDEDORES NEXT RECORD WITH
+                      IGNORE LOCK KEY IS CODIGO-VEN
+           IF FS-VEN = '00' AND (FILTRO-TODOS OR
+              (FILTRO-SOMENTE-ATIVOS AND VEN-ATIVO) OR
+              (FILTRO-SOMENTE-INATIVOS AND VEN-INATIVO))
+              PERFORM S-IMP-DET
+           END-IF.
+       R-IMP-REL-VEN-3-EXIT.
+           EXIT.
+
+       S-IMP-REL-VEN-7 SECTION.
+       R-IMP-REL-VEN-7.
+           READ VENDEDORES NEXT RECORD WITH
+                      IGNORE LOCK KEY IS CPF-VEN
+           IF FS-VEN = '00' AND (FILTRO-TODOS OR
+              (FILTRO-SOMENTE-ATIVOS AND VEN-ATIVO) OR
+              (FILTRO-SOMENTE-INATIVOS AND VEN-INATIVO))
+              PERFORM S-IMP-DET
+           END-IF.
+       R-IMP-REL-VEN-7-EXIT.
+           EXIT.
+
+       S-IMP-REL-VEN-4 SECTION.
+       R-IMP-REL-VEN-4.
+           READ VENDEDORES NEXT RECORD WITH
+                      IGNORE LOCK KEY IS NOME-VEN
+           IF FS-VEN = '00' AND (FILTRO-TODOS OR
+              (FILTRO-SOMENTE-ATIVOS AND VEN-ATIVO) OR
+              (FILTRO-SOMENTE-INATIVOS AND VEN-INATIVO))
+              PERFORM S-IMP-DET
+           END-IF.
+       R-IMP-REL-VEN-4-EXIT.
+           EXIT.
+
+       S-IMP-REL-VEN-5 SECTION.
+       R-IMP-REL-VEN-5.
+           READ VENDEDORES NEXT RECORD WITH
+                      IGNORE LOCK KEY IS COD-REGIAO
+           IF FS-VEN = '00'
+              IF NOT PRIMEIRA-REGIAO
+                 AND COD-REGIAO NOT = WCOD-REGIAO-ANT
+                 PERFORM S-IMP-SUBTOTAL-REGIAO
+              END-IF
+              MOVE 'N' TO WPRIMEIRA-REGIAO
+              MOVE COD-REGIAO TO WCOD-REGIAO-ANT
+              PERFORM S-IMP-DET
+              ADD 1 TO WCONT-REGIAO
+           END-IF.
+       R-IMP-REL-VEN-5-EXIT.
+           EXIT.
+
+       S-IMP-REL-VEN-6 SECTION.
+       R-IMP-REL-VEN-6.
+           READ VENDEDORES NEXT
+           IF FS-VEN = '00'
+              PERFORM S-IMP-GEO-VEN
+           END-IF.
+       R-IMP-REL-VEN-6-EXIT.
+           EXIT.
+
+       S-IMP-GEO-VEN SECTION.
+       R-IMP-GEO-VEN.
+           MOVE LATITUDE-VEN TO WCSV-LATITUDE
+           MOVE LONGITUDE-VEN TO WCSV-LONGITUDE
+           MOVE SPACES TO ARQREL-DATA-01
+           IF PRIMEIRO-GEO-VEN
+              MOVE 'N' TO WPRIMEIRO-GEO-VEN
+              STRING '{"type":"Feature","geometry":{"type":"Point",'
+                  '"coordinates":[' FUNCTION TRIM(WCSV-LONGITUDE) ','
+                  FUNCTION TRIM(WCSV-LATITUDE) ']},"properties":{'
+                  '"codigo":' CODIGO-VEN ',"nome":"'
+                  FUNCTION TRIM(NOME-VEN) '","cpf":"' CPF-VEN '"}}'
+                  DELIMITED BY SIZE INTO ARQREL-DATA-01
+           ELSE
+              STRING ',{"type":"Feature","geometry":{"type":"Point",'
+                  '"coordinates":[' FUNCTION TRIM(WCSV-LONGITUDE) ','
+                  FUNCTION TRIM(WCSV-LATITUDE) ']},"properties":{'
+                  '"codigo":' CODIGO-VEN ',"nome":"'
+                  FUNCTION TRIM(NOME-VEN) '","cpf":"' CPF-VEN '"}}'
+                  DELIMITED BY SIZE INTO ARQREL-DATA-01
+           END-IF
+           WRITE ARQREL-REC
+           ADD 1 TO WCONT.
+       R-IMP-GEO-VEN-EXIT.
+           EXIT.
+
+       S-IMP-SUBTOTAL-REGIAO SECTION.
+       R-IMP-SUBTOTAL-REGIAO.
+           IF NOT PRIMEIRA-REGIAO
+              MOVE SPACES TO ARQREL-DATA-01
+              STRING 'SUBTOTAL REGIAO ' WCOD-REGIAO-ANT ':' ','
+                  WCONT-REGIAO DELIMITED BY SIZE INTO ARQREL-DATA-01
+              WRITE ARQREL-REC
+           END-IF
+           INITIALIZE WCONT-REGIAO.
+       R-IMP-SUBTOTAL-REGIAO-EXIT.
+           EXIT.
+
+       S-IMP-CAB SECTION.
+       R-IMP-CAB.
+           ADD 1 TO PRT-PAGINA
+           MOVE CAB01 TO ARQREL-DATA-01
+           IF REL-MODO-GRAVACAO
+              WRITE ARQREL-REC
+           ELSE
+              PERFORM S-GUARDA-PREVIEW-LINHA
+           END-IF
+           MOVE SPACES TO ARQREL-DATA-01
+           IF COLUNAS-RESUMIDO
+              STRING 'COD.' ',' '"NOME"' ',' 'CPF' ',' 'STATUS'
+                  DELIMITED BY SIZE INTO ARQREL-DATA-01
+           ELSE
+              STRING 'COD.' ',' '"NOME"' ',' 'CPF' ','
+                  'LATITUDE' ',' 'LONGITUDE' ',' 'STATUS'
+                  DELIMITED BY SIZE INTO ARQREL-DATA-01
+           END-IF
+           IF REL-MODO-GRAVACAO
+              WRITE ARQREL-REC
+           ELSE
+              PERFORM S-GUARDA-PREVIEW-LINHA
+           END-IF
+           MOVE ZEROES TO WLINHAS-PAG.
+
+       S-IMP-DET SECTION.
+       R-IMP-DET.
+           IF WLINHAS-PAG NOT < WMAX-LINHAS-PAG
+              PERFORM S-IMP-CAB
+           END-IF
+           MOVE CODIGO-VEN TO RL-CODIGO-VEN
+           MOVE NOME-VEN TO RL-NOME-VEN
+           MOVE CPF-VEN TO RL-CPF-VEN
+           MOVE LATITUDE-VEN TO RL-LATITUDE-VEN
+           MOVE LONGITUDE-VEN TO RL-LONGITUDE-VEN
+           MOVE LATITUDE-VEN TO WCSV-LATITUDE
+           MOVE LONGITUDE-VEN TO WCSV-LONGITUDE
+           IF VEN-ATIVO
+              MOVE 'ATIVO' TO RL-STATUS-VEN
+           ELSE
+              MOVE 'INATIVO' TO RL-STATUS-VEN
+           END-IF
+           MOVE SPACES TO ARQREL-DATA-01
+           IF COLUNAS-RESUMIDO
+              STRING RL-CODIGO-VEN ',' '"' FUNCTION TRIM(RL-NOME-VEN)
+                  '"' ',' RL-CPF-VEN ',' RL-STATUS-VEN
+                  DELIMITED BY SIZE INTO ARQREL-DATA-01
+           ELSE
+              STRING RL-CODIGO-VEN ',' '"' FUNCTION TRIM(RL-NOME-VEN)
+                  '"' ',' RL-CPF-VEN ',' FUNCTION TRIM(WCSV-LATITUDE)
+                  ',' FUNCTION TRIM(WCSV-LONGITUDE) ',' RL-STATUS-VEN
+                  DELIMITED BY SIZE INTO ARQREL-DATA-01
+           END-IF
+           IF REL-MODO-GRAVACAO
+              WRITE ARQREL-REC
+              ADD 1 TO WCONT
+           ELSE
+              PERFORM S-GUARDA-PREVIEW-LINHA
+           END-IF
+           ADD 1 TO WLINHAS-PAG.
+
+       S-GUARDA-PREVIEW-LINHA SECTION.
+       R-GUARDA-PREVIEW-LINHA.
+           IF WPREVIEW-CONT < WPREVIEW-MAX
+              ADD 1 TO WPREVIEW-CONT
+              MOVE ARQREL-DATA-01(1:80) TO
+                   WPREVIEW-LINHA(WPREVIEW-CONT)
+           END-IF.
+       R-GUARDA-PREVIEW-LINHA-EXIT.
+           EXIT.
+
+       S-MOSTRA-PREVIEW SECTION.
+       R-MOSTRA-PREVIEW.
+           MOVE 'S' TO WPREVIEW-CONFIRMA
+           DISPLAY TELA-PREVIEW
+           ACCEPT TELA-PREVIEW.
+       R-MOSTRA-PREVIEW-EXIT.
+           EXIT.
+
+       S-IMP-RODAPE SECTION.
+       R-IMP-RODAPE.
+           MOVE SPACES TO ARQREL-DATA-01
+           STRING 'TOTAL DE REGISTROS:' ',' WCONT
+               DELIMITED BY SIZE INTO ARQREL-DATA-01
+           WRITE ARQREL-REC.
