@@ -1,138 +1,423 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.  relcli.
-       AUTHOR.      URBANO.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-
-       SELECT CLIENTES ASSIGN TO  DISK WID-ARQ-CLIENTE
-              ORGANIZATION      IS INDEXED
-              ACCESS MODE       IS DYNAMIC
-              RECORD KEY        IS CHAVE-CLI
-              ALTERNATE RECORD KEY IS CNPJ   WITH DUPLICATES
-              ALTERNATE RECORD KEY IS CODIGO WITH DUPLICATES
-              ALTERNATE RECORD KEY IS RAZAO  WITH DUPLICATES
-              ALTERNATE RECORD KEY IS CH01-CLI-1 =
-                                          CODIGO
-                                          RAZAO WITH DUPLICATES
-              LOCK MODE         IS MANUAL
-              FILE STATUS       IS FS-CLI.
-       SELECT ARQREL  ASSIGN TO DISK WID-ARQ-RELT
-                  ORGANIZATION  IS LINE SEQUENTIAL
-                  ACCESS MODE   IS SEQUENTIAL
-                  FILE STATUS   IS FS-IMPORT.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD CLIENTES.
-       01 REGISTRO-CLIENTES.
-          02 CHAVE-CLI.
-             03 CODIGO             PIC  9(007).
-             03 CNPJ               PIC  9(014).
-          02 RAZAO                 PIC  X(040).
-          02 LATITUDE              PIC S9(003)v9(008).
-          02 LONGITUDE             PIC S9(003)v9(008).
-       
-       FD  ARQIREL.
-       01  ARQREL-REC.
-           05  ARQREL-DATA-01   PIC X(00512).
-
-       WORKING-STORAGE SECTION.
-       01 WARQIMPORT-REC               PIC X(512).
-       01 WARQIMPORT-2 REDEFINES WARQIMPORT-REC.
-          02 WCHAVE-CLI-IMP.
-             03 WCODIGO-IMP             PIC  9(007) VALUE ZEROES.
-             03 WCNPJ-IMP               PIC  9(014) VALUE ZEROES.
-          02 WRAZAO-IMP                 PIC  X(040) VALUE ZEROES.
-          02 WLATITUDE-IMP              PIC S9(003)v9(008) VALUE ZEROES.
-          02 WLONGITUDE-IMP             PIC S9(003)v9(008) VALUE ZEROES.
-          02 FILLER                     PIC X(429).
- 
-      01 WREGISTRO-CLIENTES.
-          02 WCHAVE-CLI.
-             03 WCODIGO             PIC  9(007) VALUE ZEROES.
-             03 WCNPJ               PIC  9(014) VALUE ZEROES.
-          02 WRAZAO                 PIC  X(040) VALUE ZEROES.
-          02 WLATITUDE              PIC S9(003)v9(008) VALUE ZEROES.
-          02 WLONGITUDE             PIC S9(003)v9(008) VALUE ZEROES.
-       
-       01 FS-CLI.
-           02 FS-CLIENTES-1                PIC 9.
-           02 FS-CLIENTES-2                PIC 9.
-           02 FS-CLIENTE-R REDEFINES FS-CLIENTES-2 PIC 99 COMP-X.
-       01 FS-IMPORT.
-           02 FS-IMPORT-1                PIC 9.
-           02 FS-IMPORT-2                PIC 9.
-           02 FS-IMPORT-R REDEFINES FS-IMPORT-2 PIC 99 COMP-X.
-
-       01 WID-ARQ-CLIENTE.
-           02 WID-ARQ-CLIENTE-1            PIC X(50).
-       
-       01 WID-ARQ-IMPORT.
-           02 WID-ARQ-IMPORT-1             PIC X(50).
-
-       01 WCGCCPF.
-           02 WCGCCPF-1                    PIC X(01).
-           02 WCGCCPF-2                    PIC X(01).
-
-       01 WOPCAO1         PIC X VALUE SPACES.
-       01 WOPCAO2         PIC X VALUE SPACES.
-       01 WOPCAO3         PIC X VALUE SPACES.
-       01 WOPCAO4         PIC X VALUE SPACES.
-       01 WOPCAO5         PIC X VALUE SPACES.
- 
-      77 WX              PIC X VALUE SPACES.
-       77 WSAIDA          PIC 9 VALUE ZEROES.
-      *                  (0=OK, 1=SAIDA)
-       77 WCONT           PIC 9(04) VALUE ZEROES.
-
-       01 WMENSAGEM.
-          02 WTXT         PIC X(50) VALUE SPACES.
-          02 WST          PIC 99 VALUE SPACES.
-       
-       COPY LAY-REL-CLI.CPY.
-       COPY FUNCAO.CPY.
-       COPY REL-TELAS-CLI.CPY.
-
-       COPY L-LINK.CPY
-                 
-       PROCEDURE DIVISION USING LINK-DADOS.
-       ABERTURA.
-           INITIALIZE WSAIDA.
-           MOVE LID-ARQ-CLIENTE-1 TO WID-ARQ-CLIENTE-1
-           MOVE LID-ARQ-VENDEDOR-1 TO WID-ARQ-VENDEDOR-1
-           PERFORM ABRE-CLIENTE.
-               
-
-       ACCEPTA-OPCAO.
-           PERFORM UNTIL NOT ESC
-                DISPLAY TELA-OPCAO
-                ACCEPT TELA-ACC-OPCAO
-           IF WOPCAO1
-               PERFORM S-OPCAO1
-           END-IF
-           IF WOPCAO2
-               PERFORM S-OPCAO2
-           END-IF
-           IF WOPCAO3
-               PERFORM S-OPCAO3
-           END-IF
-           IF WOPCAO4
-                PERFORM S-OPCAO4
-           END-IF.
-       ACCEPTA-OPCAO-EXIT.
-           EXIT PROGRAM.
-
-       ABRE-CLIENTE.
-           OPEN I-O CLIENTES.
-           IF FS-CLI NOT = '00'
-              MOVE 'ERRO NA ABERTURA DO ARQUIVO DE CLIENTES ST ' WTXT
-              MOVE FS-CLI TO WST
-              DISPLAY TELA-MENSAGEM
-              ACCEPT WX
-              STOP RUN
-
-
-       COPY R-IMP-REL.CPY.    
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  relcli.
+       AUTHOR.      URBANO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS WCRT-STATUS.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT CLIENTES ASSIGN TO  DISK WID-ARQ-CLIENTE-1
+              ORGANIZATION      IS INDEXED
+              ACCESS MODE       IS DYNAMIC
+              RECORD KEY        IS CHAVE-CLI
+              ALTERNATE RECORD KEY IS CNPJ   WITH DUPLICATES
+              ALTERNATE RECORD KEY IS CODIGO WITH DUPLICATES
+              ALTERNATE RECORD KEY IS RAZAO  WITH DUPLICATES
+              ALTERNATE RECORD KEY IS CH01-CLI-1 =
+                                          CODIGO
+                                          RAZAO WITH DUPLICATES
+              LOCK MODE         IS MANUAL
+              FILE STATUS       IS FS-CLI.
+       SELECT DISTRIBUICAO ASSIGN TO  DISK WID-ARQ-DISTRIBUICAO-1
+              ORGANIZATION      IS INDEXED
+              ACCESS MODE       IS DYNAMIC
+              RECORD KEY        IS CHAVE-DIS
+              ALTERNATE RECORD KEY IS CODIGO-CLI-DIS WITH DUPLICATES
+              ALTERNATE RECORD KEY IS CODIGO-VEN-DIS WITH DUPLICATES
+              LOCK MODE         IS MANUAL
+              FILE STATUS       IS FS-DIS.
+       SELECT VENDEDORES ASSIGN TO  DISK WID-ARQ-VENDEDOR-1
+              ORGANIZATION      IS INDEXED
+              ACCESS MODE       IS DYNAMIC
+              RECORD KEY        IS CHAVE-VEN
+              ALTERNATE RECORD KEY IS CPF-VEN WITH DUPLICATES
+              ALTERNATE RECORD KEY IS NOME-VEN WITH DUPLICATES
+              ALTERNATE RECORD KEY IS COD-REGIAO WITH DUPLICATES
+              LOCK MODE         IS MANUAL
+              FILE STATUS       IS FS-VEN.
+       SELECT ARQREL  ASSIGN TO DISK WID-ARQ-RELT
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS FS-IMPORT.
+       SELECT CLI-TOTAL-HIST ASSIGN TO DISK WID-ARQ-TOTAL-HIST
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS FS-HIST.
+       SELECT ARQSNAP ASSIGN TO DISK WID-ARQ-SNAP
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS FS-SNAP.
+       SELECT ARQSNAP-INI ASSIGN TO DISK WID-ARQ-SNAP-INI
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS FS-SNAP-INI.
+       SELECT ARQSNAP-FIM ASSIGN TO DISK WID-ARQ-SNAP-FIM
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS FS-SNAP-FIM.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES.
+       01 REGISTRO-CLIENTES.
+          02 CHAVE-CLI.
+             03 CODIGO             PIC  9(007).
+             03 CNPJ               PIC  9(014).
+          02 RAZAO                 PIC  X(040).
+          02 LATITUDE              PIC S9(003)v9(008).
+          02 LONGITUDE             PIC S9(003)v9(008).
+          02 STATUS-CLI            PIC  X(001).
+             88 CLI-ATIVO                VALUE 'A'.
+             88 CLI-INATIVO              VALUE 'I'.
+          02 ENDERECO              PIC  X(060).
+          02 TELEFONE              PIC  X(015).
+          02 EMAIL                 PIC  X(050).
+
+       FD DISTRIBUICAO.
+       01  REGISTRO-DISTRIBUICAO.
+           02 CHAVE-DIS.
+              03 CODIGO-CLI-DIS         PIC  9(007).
+              03 CODIGO-VEN-DIS         PIC  9(003).
+           02 DISTANCIA-DIS             PIC S9(008)v9(003).
+           02 TIPO-DIS                  PIC  X(001).
+              88 VEN-PRIMARIO                 VALUE '1'.
+              88 VEN-RESERVA                  VALUE '2'.
+           02 DATA-INICIO-DIS           PIC  9(008).
+           02 DATA-FIM-DIS              PIC  9(008).
+
+       FD VENDEDORES.
+       01  REGISTRO-VENDEDORES.
+           02 CHAVE-VEN.
+              03 CODIGO-VEN             PIC  9(003).
+              03 CPF-VEN                PIC  9(011).
+           02 NOME-VEN                  PIC  X(040).
+           02 LATITUDE-VEN              PIC S9(003)v9(008).
+           02 LONGITUDE-VEN             PIC S9(003)v9(008).
+           02 STATUS-VEN                PIC  X(001).
+              88 VEN-ATIVO                    VALUE 'A'.
+              88 VEN-INATIVO                  VALUE 'I'.
+           02 COD-REGIAO                PIC  9(003).
+           02 COD-SUPERVISOR            PIC  9(003).
+
+       FD  ARQREL.
+       01  ARQREL-REC.
+           05  ARQREL-DATA-01   PIC X(00512).
+
+       FD  CLI-TOTAL-HIST.
+       01  CLI-TOTAL-HIST-REC.
+           05  CLI-TOTAL-HIST-DATA-01   PIC X(00050).
+
+       FD  ARQSNAP.
+       01  ARQSNAP-REC.
+           05  ARQSNAP-DATA-01   PIC X(00007).
+
+       FD  ARQSNAP-INI.
+       01  ARQSNAP-INI-REC.
+           05  ARQSNAP-INI-DATA-01   PIC X(00007).
+
+       FD  ARQSNAP-FIM.
+       01  ARQSNAP-FIM-REC.
+           05  ARQSNAP-FIM-DATA-01   PIC X(00007).
+
+       WORKING-STORAGE SECTION.
+       01 WARQIMPORT-REC               PIC X(512).
+       01 WARQIMPORT-2 REDEFINES WARQIMPORT-REC.
+          02 WCHAVE-CLI-IMP.
+             03 WCODIGO-IMP             PIC  9(007) VALUE ZEROES.
+             03 WCNPJ-IMP               PIC  9(014) VALUE ZEROES.
+          02 WRAZAO-IMP                 PIC  X(040) VALUE SPACES.
+          02 WLATITUDE-IMP              PIC S9(003)v9(008) VALUE ZEROES.
+          02 WLONGITUDE-IMP             PIC S9(003)v9(008) VALUE ZEROES.
+          02 FILLER                     PIC X(429).
+
+       01 WREGISTRO-CLIENTES.
+          02 WCHAVE-CLI.
+             03 WCODIGO             PIC  9(007) VALUE ZEROES.
+             03 WCNPJ               PIC  9(014) VALUE ZEROES.
+          02 WRAZAO                 PIC  X(040) VALUE SPACES.
+          02 WLATITUDE              PIC S9(003)v9(008) VALUE ZEROES.
+          02 WLONGITUDE             PIC S9(003)v9(008) VALUE ZEROES.
+
+       01 FS-CLI.
+           02 FS-CLIENTES-1                PIC 9.
+           02 FS-CLIENTES-2                PIC 9.
+           02 FS-CLIENTE-R REDEFINES FS-CLIENTES-2 PIC 99 COMP-X.
+       01 FS-IMPORT.
+           02 FS-IMPORT-1                PIC 9.
+           02 FS-IMPORT-2                PIC 9.
+           02 FS-IMPORT-R REDEFINES FS-IMPORT-2 PIC 99 COMP-X.
+       01 FS-DIS.
+           02 FS-DIS-1                PIC 9.
+           02 FS-DIS-2                PIC 9.
+           02 FS-DIS-R REDEFINES FS-DIS-2 PIC 99 COMP-X.
+       01 FS-VEN.
+           02 FS-VEN-1                PIC 9.
+           02 FS-VEN-2                PIC 9.
+           02 FS-VEN-R REDEFINES FS-VEN-2 PIC 99 COMP-X.
+       01 FS-HIST.
+           02 FS-HIST-1                PIC 9.
+           02 FS-HIST-2                PIC 9.
+           02 FS-HIST-R REDEFINES FS-HIST-2 PIC 99 COMP-X.
+       01 FS-SNAP.
+           02 FS-SNAP-1                PIC 9.
+           02 FS-SNAP-2                PIC 9.
+           02 FS-SNAP-R REDEFINES FS-SNAP-2 PIC 99 COMP-X.
+       01 FS-SNAP-INI.
+           02 FS-SNAP-INI-1            PIC 9.
+           02 FS-SNAP-INI-2            PIC 9.
+           02 FS-SNAP-INI-R REDEFINES FS-SNAP-INI-2 PIC 99 COMP-X.
+       01 FS-SNAP-FIM.
+           02 FS-SNAP-FIM-1            PIC 9.
+           02 FS-SNAP-FIM-2            PIC 9.
+           02 FS-SNAP-FIM-R REDEFINES FS-SNAP-FIM-2 PIC 99 COMP-X.
+
+       01 WCODIGO-VEN-FILTRO              PIC 9(003).
+
+       01 WID-ARQ-RELT                   PIC X(50).
+
+       01 WDATA-REL                      PIC X(008).
+
+       01 WLINHAS-PAG                    PIC 9(03) VALUE ZEROES.
+       01 WMAX-LINHAS-PAG                PIC 9(03) VALUE 060.
+
+       01 WCSV-LATITUDE                  PIC -ZZ9.99999999.
+       01 WCSV-LONGITUDE                 PIC -ZZ9.99999999.
+
+       01 WCGCCPF.
+           02 WCGCCPF-1                    PIC X(01).
+           02 WCGCCPF-2                    PIC 9(014).
+           02 FILLER                       PIC X(005).
+
+       01 LINK-CPFCGC                      PIC X(020).
+
+       01 WVALIDA-DOC                      PIC X VALUE 'S'.
+          88 DOC-VALIDO                    VALUE 'S'.
+          88 DOC-INVALIDO                  VALUE 'N'.
+
+       01 WOPCAO1         PIC X VALUE SPACES.
+       01 WOPCAO2         PIC X VALUE SPACES.
+       01 WOPCAO3         PIC X VALUE SPACES.
+       01 WOPCAO4         PIC X VALUE SPACES.
+       01 WOPCAO5         PIC X VALUE SPACES.
+       01 WOPCAO6         PIC X VALUE SPACES.
+       01 WOPCAO7         PIC X VALUE SPACES.
+       01 WOPCAO8         PIC X VALUE SPACES.
+       01 WOPCAO9         PIC X VALUE SPACES.
+       01 WOPCAO10        PIC X VALUE SPACES.
+       01 WOPCAO11        PIC X VALUE SPACES.
+
+      *-------------HISTORICO E COMPARATIVO DE CRESCIMENTO--
+       01 WID-ARQ-TOTAL-HIST   PIC X(50) VALUE 'CLI-TOTAL-HIST.DAT'.
+       01 WID-ARQ-SNAP         PIC X(50).
+       01 WID-ARQ-SNAP-INI     PIC X(50).
+       01 WID-ARQ-SNAP-FIM     PIC X(50).
+       01 WCONT-SNAP           PIC 9(007) VALUE ZEROES.
+       01 WCOMP-DATA-INI       PIC 9(008) VALUE ZEROES.
+       01 WCOMP-DATA-FIM       PIC 9(008) VALUE ZEROES.
+       01 WSNAP-INI-COD        PIC 9(008) VALUE ZEROES.
+       01 WSNAP-FIM-COD        PIC 9(008) VALUE ZEROES.
+       01 WSNAP-FIM-MARCA      PIC 9(008) VALUE 99999999.
+       01 WCONT-COMP-INI       PIC 9(007) VALUE ZEROES.
+       01 WCONT-COMP-FIM       PIC 9(007) VALUE ZEROES.
+       01 WCONT-COMP-NOVOS     PIC 9(007) VALUE ZEROES.
+       01 WCONT-COMP-REMOVIDOS PIC 9(007) VALUE ZEROES.
+
+       01 WMASC-TIPO                       PIC X(01) VALUE 'J'.
+       01 WMASC-NUM                        PIC 9(014) VALUE ZEROES.
+       01 WMASC-TXT                        PIC X(018) VALUE SPACES.
+       01 WMASC-IDX                        PIC 9(002) VALUE ZEROES.
+
+       01 WFILTRO-STATUS  PIC X VALUE 'T'.
+          88 FILTRO-SOMENTE-ATIVOS    VALUE 'A'.
+          88 FILTRO-SOMENTE-INATIVOS  VALUE 'I'.
+          88 FILTRO-TODOS             VALUE 'T'.
+
+       01 WCOLUNAS-REL    PIC X VALUE 'C'.
+          88 COLUNAS-COMPLETO         VALUE 'C'.
+          88 COLUNAS-RESUMIDO         VALUE 'R'.
+
+       01 WREL-MODO       PIC X VALUE 'G'.
+          88 REL-MODO-PREVIEW        VALUE 'P'.
+          88 REL-MODO-GRAVACAO       VALUE 'G'.
+       01 WPREVIEW-CONT   PIC 9(002) VALUE ZEROES.
+       01 WPREVIEW-MAX    PIC 9(002) VALUE 15.
+       01 WPREVIEW-TAB.
+          02 WPREVIEW-LINHA OCCURS 15 TIMES PIC X(80) VALUE SPACES.
+       01 WPREVIEW-CONFIRMA PIC X VALUE 'S'.
+          88 PREVIEW-CONFIRMADO      VALUE 'S' 's'.
+          88 PREVIEW-CANCELADO       VALUE 'N' 'n'.
+
+       01 WPI               PIC S9(001)v9(009) VALUE 3.141592654.
+       01 WRAIO-TERRA       PIC  9(007)        VALUE 6371000.
+       01 WDLO-VEN          PIC S9(003)v9(008) VALUE ZEROS.
+       01 WDLO-CLI          PIC S9(003)v9(008) VALUE ZEROS.
+       01 WDLA-VEN          PIC S9(003)v9(008) VALUE ZEROS.
+       01 WDLA-CLI          PIC S9(003)v9(008) VALUE ZEROS.
+       01 WRESULT-FINAL     PIC S9(008)v9(003) VALUE ZEROS.
+       01 WLAT-VEN-RAD      PIC S9(003)v9(009) VALUE ZEROS.
+       01 WLAT-CLI-RAD      PIC S9(003)v9(009) VALUE ZEROS.
+       01 WDELTA-LAT-RAD    PIC S9(003)v9(009) VALUE ZEROS.
+       01 WDELTA-LON-RAD    PIC S9(003)v9(009) VALUE ZEROS.
+       01 WHAV-A            PIC S9(001)v9(009) VALUE ZEROS.
+       01 WHAV-C            PIC S9(003)v9(009) VALUE ZEROS.
+
+       01 WCODIGO-NEAREST    PIC 9(007) VALUE ZEROES.
+       01 WQTD-NEAREST       PIC 9(002) VALUE ZEROES.
+       01 WN-ACHADOS         PIC 9(002) VALUE ZEROES.
+       01 WINSERE-FLAG       PIC X VALUE 'N'.
+       01 WI                 PIC 9(002) VALUE ZEROES.
+
+       01 WTAB-PROX.
+          02 WTAB-PROX-LINHA OCCURS 10 TIMES.
+             03 WTAB-COD-VEN     PIC 9(003) VALUE ZEROES.
+             03 WTAB-NOME-VEN    PIC X(040) VALUE SPACES.
+             03 WTAB-DIST        PIC ZZZZZZZ9.999 VALUE ZEROES.
+
+       01 WPRIMEIRO-GEO-CLI  PIC X VALUE 'S'.
+          88 PRIMEIRO-GEO-CLI     VALUE 'S'.
+
+       01 WPRIMEIRO-CLI-6    PIC X VALUE 'S'.
+          88 PRIMEIRO-CLI-6       VALUE 'S'.
+       01 WGRUPO-JA-IMPRESSO PIC X VALUE 'N'.
+          88 GRUPO-JA-IMPRESSO    VALUE 'S'.
+          88 GRUPO-NAO-IMPRESSO   VALUE 'N'.
+
+       01 WPRIMEIRA-RAIZ     PIC X VALUE 'S'.
+          88 PRIMEIRA-RAIZ        VALUE 'S'.
+       01 WCNPJ-RAIZ-ATU     PIC 9(008) VALUE ZEROES.
+       01 WCNPJ-RAIZ-ANT     PIC 9(008) VALUE ZEROES.
+       01 WCONT-RAIZ         PIC 9(004) VALUE ZEROES.
+
+       01 WANT-CLI-6.
+          02 WANT-CODIGO            PIC 9(007).
+          02 WANT-RAZAO             PIC X(040).
+          02 WANT-CNPJ              PIC 9(014).
+          02 WANT-LATITUDE          PIC S9(003)v9(008).
+          02 WANT-LONGITUDE         PIC S9(003)v9(008).
+          02 WANT-STATUS-CLI        PIC X(001).
+
+       01 WATU-CLI-6.
+          02 WATU-CODIGO            PIC 9(007).
+          02 WATU-RAZAO             PIC X(040).
+          02 WATU-CNPJ              PIC 9(014).
+          02 WATU-LATITUDE          PIC S9(003)v9(008).
+          02 WATU-LONGITUDE         PIC S9(003)v9(008).
+          02 WATU-STATUS-CLI        PIC X(001).
+
+       77 WX              PIC X VALUE SPACES.
+       77 WSAIDA          PIC 9 VALUE ZEROES.
+      *                  (0=OK, 1=SAIDA)
+       77 WCONT           PIC 9(04) VALUE ZEROES.
+
+       01 WMENSAGEM.
+          02 WTXT         PIC X(50) VALUE SPACES.
+          02 WST          PIC 99 VALUE ZEROS.
+
+       01 WFS-COD-TRADUZIR    PIC X(02) VALUE SPACES.
+       01 WFS-DESC-TRADUZIDA  PIC X(20) VALUE SPACES.
+
+       COPY LAY-REL-CLI.CPY.
+       COPY FUNCAO.CPY.
+
+       COPY L-LINK.CPY.
+
+       COPY REL-TELAS-CLI.CPY.
+
+       PROCEDURE DIVISION USING LINK-DADOS.
+       ABERTURA.
+           INITIALIZE WSAIDA
+           PERFORM ABRE-CLIENTE
+           PERFORM ACCEPTA-OPCAO.
+       ABERTURA-EXIT.
+           CLOSE CLIENTES DISTRIBUICAO VENDEDORES
+           EXIT PROGRAM.
+
+       ACCEPTA-OPCAO.
+           PERFORM UNTIL NOT ESC
+                DISPLAY TELA-OPCAO
+                ACCEPT TELA-ACC-OPCAO
+                IF WOPCAO1 NOT = SPACE
+                   PERFORM S-OPCAO1
+                END-IF
+                IF WOPCAO2 NOT = SPACE
+                   PERFORM S-OPCAO2
+                END-IF
+                IF WOPCAO3 NOT = SPACE
+                   PERFORM S-OPCAO3
+                END-IF
+                IF WOPCAO4 NOT = SPACE
+                   PERFORM S-OPCAO4
+                END-IF
+                IF WOPCAO5 NOT = SPACE
+                   PERFORM S-OPCAO5
+                END-IF
+                IF WOPCAO6 NOT = SPACE
+                   PERFORM S-OPCAO6
+                END-IF
+                IF WOPCAO7 NOT = SPACE
+                   PERFORM S-OPCAO7
+                END-IF
+                IF WOPCAO8 NOT = SPACE
+                   PERFORM S-OPCAO8
+                END-IF
+                IF WOPCAO9 NOT = SPACE
+                   PERFORM S-OPCAO9
+                END-IF
+                IF WOPCAO10 NOT = SPACE
+                   PERFORM S-OPCAO10
+                END-IF
+                IF WOPCAO11 NOT = SPACE
+                   PERFORM S-OPCAO11
+                END-IF
+           END-PERFORM.
+       ACCEPTA-OPCAO-EXIT.
+           EXIT.
+
+       ABRE-CLIENTE SECTION.
+       ABRE-CLIENTE-1.
+           OPEN I-O CLIENTES.
+           IF FS-CLI NOT = '00'
+              MOVE FS-CLI TO WFS-COD-TRADUZIR
+              PERFORM S-TRADUZ-STATUS-ARQ THRU S-TRADUZ-STATUS-ARQ-EXIT
+              MOVE SPACES TO WTXT
+              STRING 'ERRO ABERT ARQ CLIENTES: ' WFS-DESC-TRADUZIDA
+                     DELIMITED BY SIZE INTO WTXT
+              MOVE FS-CLI TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              STOP RUN
+           END-IF
+           OPEN INPUT DISTRIBUICAO.
+           IF FS-DIS NOT = '00'
+              MOVE FS-DIS TO WFS-COD-TRADUZIR
+              PERFORM S-TRADUZ-STATUS-ARQ THRU S-TRADUZ-STATUS-ARQ-EXIT
+              MOVE SPACES TO WTXT
+              STRING 'ERRO ABERT ARQ DISTRIB: ' WFS-DESC-TRADUZIDA
+                     DELIMITED BY SIZE INTO WTXT
+              MOVE FS-DIS TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              STOP RUN
+           END-IF
+           OPEN INPUT VENDEDORES.
+           IF FS-VEN NOT = '00'
+              MOVE FS-VEN TO WFS-COD-TRADUZIR
+              PERFORM S-TRADUZ-STATUS-ARQ THRU S-TRADUZ-STATUS-ARQ-EXIT
+              MOVE SPACES TO WTXT
+              STRING 'ERRO ABERT ARQ VENDEDORES: ' WFS-DESC-TRADUZIDA
+                     DELIMITED BY SIZE INTO WTXT
+              MOVE FS-VEN TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              STOP RUN
+           END-IF.
+       ABRE-CLIENTE-EXIT.
+           EXIT.
+
+       COPY R-IMP-CLI.CPY.
+
+       COPY MASCARACPFCNPJ.CPY.
+
+       COPY FS-TRADUZ.CPY.
