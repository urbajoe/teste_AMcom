@@ -0,0 +1,42 @@
+      * LAYOUT DOS RELATORIOS DE EXCECAO DE DISTRIBUICAO
+       01  CAB01-CLI-SEM-VEN.
+           02 FILLER            PIC X(35) VALUE SPACES.
+           02 FILLER            PIC X(54) VALUE
+              'REL CLIENTES SEM VENDEDOR'.
+           02 FILLER            PIC X(05) VALUE 'Pag: '.
+           02 PRT-PAGINA-EXC1   PIC 9(03) VALUE ZEROS.
+
+       01  CAB02-CLI-SEM-VEN.
+           03 F PIC X(16) VALUE 'COD. CLIENTE'.
+           03 F PIC X(01) VALUE SPACES.
+           03 F PIC X(28) VALUE 'RAZAO SOCIAL'.
+       01  CAB03-CLI-SEM-VEN.
+           03 F PIC X(16) VALUE IS ALL '-'.
+           03 F PIC X(01) VALUE SPACES.
+           03 F PIC X(28) VALUE IS ALL '-'.
+
+       01  LIN01-CLI-SEM-VEN.
+           03 RLX-CODIGO-CLI   PIC  9(007) VALUE ZEROES.
+           03 F                PIC  X(01)  VALUE SPACES.
+           03 RLX-RAZAO-CLI    PIC  X(040) VALUE SPACES.
+
+       01  CAB01-VEN-SEM-CLI.
+           02 FILLER            PIC X(35) VALUE SPACES.
+           02 FILLER            PIC X(54) VALUE
+              'REL VENDEDORES SEM CLIENTE'.
+           02 FILLER            PIC X(05) VALUE 'Pag: '.
+           02 PRT-PAGINA-EXC2   PIC 9(03) VALUE ZEROS.
+
+       01  CAB02-VEN-SEM-CLI.
+           03 F PIC X(16) VALUE 'COD. VENDEDOR'.
+           03 F PIC X(01) VALUE SPACES.
+           03 F PIC X(28) VALUE 'NOME VENDEDOR'.
+       01  CAB03-VEN-SEM-CLI.
+           03 F PIC X(16) VALUE IS ALL '-'.
+           03 F PIC X(01) VALUE SPACES.
+           03 F PIC X(28) VALUE IS ALL '-'.
+
+       01  LIN01-VEN-SEM-CLI.
+           03 RLX-CODIGO-VEN   PIC  9(003) VALUE ZEROES.
+           03 F                PIC  X(01)  VALUE SPACES.
+           03 RLX-NOME-VEN     PIC  X(040) VALUE SPACES.
