@@ -0,0 +1,379 @@
+
+       S-INCLUIR SECTION.
+       INCLUIR-1.
+           PERFORM UNTIL WCODIGO-CLI-DIS = 9999999
+           DISPLAY TELA-DIS
+           ACCEPT TELA-CODIGO-DIS.
+           PERFORM CHECA-CODIGO THRU CHECA-CODIGO-EXIT
+           IF WCODIGO-CLI-DIS NOT = ZEROES AND
+              WCODIGO-VEN-DIS NOT = ZEROES
+              PERFORM INCLUIR-2
+           END-IF.
+
+       INCLUIR-2.
+           MOVE WCODIGO-CLI-DIS TO CODIGO-CLI-DIS
+           MOVE WCODIGO-VEN-DIS TO CODIGO-VEN-DIS
+           PERFORM LER-DIS
+           IF FS-DIS = '00'
+              MOVE FS-DIS TO WFS-COD-TRADUZIR
+              PERFORM S-TRADUZ-STATUS-ARQ THRU S-TRADUZ-STATUS-ARQ-EXIT
+              MOVE SPACES TO WTXT
+              STRING 'VINCULO JA EXISTE: ' WFS-DESC-TRADUZIDA
+                     DELIMITED BY SIZE INTO WTXT
+              MOVE FS-DIS TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE TELA-MENSAGEM
+              DISPLAY TELA-MENSAGEM
+           ELSE
+              PERFORM INCLUIR-3
+           END-IF.
+
+       INCLUIR-3.
+           PERFORM UNTIL WSAIDA = 0
+           ACCEPT TELA-DIS.
+           PERFORM VALIDA-VINCULO THRU VALIDA-VINCULO-EXIT
+           IF VINCULO-VALIDO
+              PERFORM GRAVACAO-1 THRU GRAVACAO-EXIT
+              IF FS-DIS NOT = '00'
+                 MOVE 1 TO WSAIDA
+                 MOVE FS-DIS TO WFS-COD-TRADUZIR
+                 PERFORM S-TRADUZ-STATUS-ARQ
+                       THRU S-TRADUZ-STATUS-ARQ-EXIT
+                 MOVE SPACES TO WTXT
+                 STRING 'ERRO DE GRAVACAO: ' WFS-DESC-TRADUZIDA
+                        DELIMITED BY SIZE INTO WTXT
+                 MOVE FS-DIS TO WST
+                 DISPLAY TELA-MENSAGEM
+                 ACCEPT WX
+                 INITIALIZE TELA-MENSAGEM
+                 DISPLAY TELA-MENSAGEM
+              END-IF
+           END-IF.
+       INC-FIM.
+             EXIT.
+
+       S-ALTERAR SECTION.
+       ALTERAR-1.
+           PERFORM UNTIL WCODIGO-CLI-DIS = 9999999
+           DISPLAY TELA-DIS
+           ACCEPT TELA-CODIGO-DIS.
+           PERFORM CHECA-CODIGO THRU CHECA-CODIGO-EXIT
+           IF WCODIGO-CLI-DIS NOT = ZEROES AND
+              WCODIGO-VEN-DIS NOT = ZEROES
+              PERFORM ALTERAR-2
+           END-IF.
+
+       ALTERAR-2.
+           MOVE WCODIGO-CLI-DIS TO CODIGO-CLI-DIS
+           MOVE WCODIGO-VEN-DIS TO CODIGO-VEN-DIS
+           PERFORM LER-DIS
+           IF FS-DIS NOT = '00'
+              MOVE FS-DIS TO WFS-COD-TRADUZIR
+              PERFORM S-TRADUZ-STATUS-ARQ THRU S-TRADUZ-STATUS-ARQ-EXIT
+              MOVE SPACES TO WTXT
+              STRING 'VINCULO NAO EXISTE: ' WFS-DESC-TRADUZIDA
+                     DELIMITED BY SIZE INTO WTXT
+              MOVE FS-DIS TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE TELA-MENSAGEM
+              DISPLAY TELA-MENSAGEM
+           ELSE
+              PERFORM ALTERAR-3
+           END-IF.
+
+       ALTERAR-3.
+           PERFORM MOVE-DADOS-2.
+           PERFORM UNTIL WSAIDA = 0
+           DISPLAY TELA-DIS
+           ACCEPT TELA-DIS.
+           PERFORM VALIDA-VINCULO THRU VALIDA-VINCULO-EXIT
+           IF VINCULO-VALIDO
+              PERFORM REGRAVACAO-1 THRU REGRAVACAO-EXIT
+              IF FS-DIS NOT = '00'
+                 MOVE 1 TO WSAIDA
+                 MOVE FS-DIS TO WFS-COD-TRADUZIR
+                 PERFORM S-TRADUZ-STATUS-ARQ
+                       THRU S-TRADUZ-STATUS-ARQ-EXIT
+                 MOVE SPACES TO WTXT
+                 STRING 'ERRO DE REGRAVACAO: ' WFS-DESC-TRADUZIDA
+                        DELIMITED BY SIZE INTO WTXT
+                 MOVE FS-DIS TO WST
+                 DISPLAY TELA-MENSAGEM
+                 ACCEPT WX
+                 INITIALIZE TELA-MENSAGEM
+                 DISPLAY TELA-MENSAGEM
+              END-IF
+           END-IF.
+
+       ALT-FIM.
+             EXIT.
+
+       S-EXCLUIR SECTION.
+       EXCLUIR-1.
+           PERFORM UNTIL WCODIGO-CLI-DIS = 9999999
+           DISPLAY TELA-DIS
+           ACCEPT TELA-CODIGO-DIS.
+           PERFORM CHECA-CODIGO THRU CHECA-CODIGO-EXIT
+           IF WCODIGO-CLI-DIS NOT = ZEROES AND
+              WCODIGO-VEN-DIS NOT = ZEROES
+              PERFORM EXCLUIR-2
+           END-IF.
+       EXCLUIR-2.
+           MOVE WCODIGO-CLI-DIS TO CODIGO-CLI-DIS
+           MOVE WCODIGO-VEN-DIS TO CODIGO-VEN-DIS
+           PERFORM LER-DIS
+           IF FS-DIS NOT = '00'
+              MOVE FS-DIS TO WFS-COD-TRADUZIR
+              PERFORM S-TRADUZ-STATUS-ARQ THRU S-TRADUZ-STATUS-ARQ-EXIT
+              MOVE SPACES TO WTXT
+              STRING 'VINCULO NAO EXISTE: ' WFS-DESC-TRADUZIDA
+                     DELIMITED BY SIZE INTO WTXT
+              MOVE FS-DIS TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE TELA-MENSAGEM
+              DISPLAY TELA-MENSAGEM
+           ELSE
+              PERFORM EXCLUIR-3
+           END-IF.
+
+       EXCLUIR-3.
+           PERFORM MOVE-DADOS-2.
+           PERFORM UNTIL WSAIDA = 0
+           DISPLAY TELA-DIS
+           PERFORM S-DELETAR
+           IF FS-DIS NOT = '00'
+              MOVE 1 TO WSAIDA
+              MOVE FS-DIS TO WFS-COD-TRADUZIR
+              PERFORM S-TRADUZ-STATUS-ARQ THRU S-TRADUZ-STATUS-ARQ-EXIT
+              MOVE SPACES TO WTXT
+              STRING 'ERRO DE EXCLUSAO: ' WFS-DESC-TRADUZIDA
+                     DELIMITED BY SIZE INTO WTXT
+              MOVE FS-DIS TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE TELA-MENSAGEM
+              DISPLAY TELA-MENSAGEM
+           END-IF.
+       EXCL-FIM.
+           EXIT.
+
+       S-GRAVAR SECTION.
+       GRAVACAO-1.
+           MOVE 'CONFIRMA ?...' TO WTXT
+           DISPLAY TELA-MENSAGEM
+           ACCEPT WX.
+           IF WX = 'S' OR 's'
+              PERFORM MOVE-DADOS
+              MOVE FUNCTION CURRENT-DATE(1:8) TO DATA-INICIO-DIS
+              MOVE ZEROES TO DATA-FIM-DIS
+              WRITE REGISTRO-DISTRIBUICAO
+           END-IF.
+       GRAVACAO-EXIT.
+           EXIT.
+
+       S-REGRAVAR SECTION.
+       REGRAVACAO-1.
+           MOVE 'CONFIRMA ?...' TO WTXT
+           DISPLAY TELA-MENSAGEM
+           ACCEPT WX.
+           IF WX = 'S' OR 's'
+              PERFORM MOVE-DADOS
+              REWRITE REGISTRO-DISTRIBUICAO
+           END-IF.
+       REGRAVACAO-EXIT.
+           EXIT.
+
+       S-DELETAR SECTION.
+       DELETA-1.
+           MOVE 'CONFIRMA EXCLUSAO ?...' TO WTXT
+           DISPLAY TELA-MENSAGEM
+           ACCEPT WX.
+           IF WX = 'S' OR 's'
+              DELETE DISTRIBUICAO
+           END-IF.
+       DELETA-1-EXIT.
+           EXIT.
+
+       S-MOVER-DADOS SECTION.
+       MOVE-DADOS.
+           MOVE WDISTANCIA-DIS TO DISTANCIA-DIS
+           MOVE WTIPO-DIS TO TIPO-DIS.
+
+       MOVE-DADOS-2.
+           MOVE DISTANCIA-DIS TO WDISTANCIA-DIS
+           MOVE TIPO-DIS TO WTIPO-DIS.
+
+       VALIDA-VINCULO SECTION.
+       VALIDA-VINCULO-1.
+           MOVE 'S' TO WVINCULO-VALIDO.
+           MOVE WCODIGO-CLI-DIS TO CODIGO
+           READ CLIENTES KEY IS CODIGO
+           IF FS-CLI NOT = '00'
+              MOVE 'N' TO WVINCULO-VALIDO
+              MOVE FS-CLI TO WFS-COD-TRADUZIR
+              PERFORM S-TRADUZ-STATUS-ARQ THRU S-TRADUZ-STATUS-ARQ-EXIT
+              MOVE SPACES TO WTXT
+              STRING 'CLIENTE INFORMADO NAO EXISTE: ' WFS-DESC-TRADUZIDA
+                     DELIMITED BY SIZE INTO WTXT
+              MOVE FS-CLI TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE TELA-MENSAGEM
+              DISPLAY TELA-MENSAGEM
+           END-IF.
+       VALIDA-VINCULO-2.
+           MOVE WCODIGO-VEN-DIS TO CODIGO-VEN
+           START VENDEDORES KEY IS EQUAL TO CODIGO-VEN
+           IF FS-VEN = '00'
+              READ VENDEDORES NEXT
+           END-IF
+           IF FS-VEN NOT = '00'
+              MOVE 'N' TO WVINCULO-VALIDO
+              MOVE FS-VEN TO WFS-COD-TRADUZIR
+              PERFORM S-TRADUZ-STATUS-ARQ THRU S-TRADUZ-STATUS-ARQ-EXIT
+              MOVE SPACES TO WTXT
+              STRING 'VENDEDOR INFORMADO NAO EXISTE:' WFS-DESC-TRADUZIDA
+                     DELIMITED BY SIZE INTO WTXT
+              MOVE FS-VEN TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE TELA-MENSAGEM
+              DISPLAY TELA-MENSAGEM
+           END-IF.
+       VALIDA-VINCULO-EXIT.
+           EXIT.
+
+       S-REASSOC SECTION.
+       REASSOC-1.
+           MOVE ZEROES TO WCODIGO-VEN-ANTIGO WCODIGO-VEN-NOVO
+           DISPLAY TELA-REASSOC-VEN
+           ACCEPT TELA-REASSOC-VEN.
+           IF WCODIGO-VEN-ANTIGO = ZEROES OR WCODIGO-VEN-NOVO = ZEROES
+              MOVE 'CODIGO INVALIDO ' TO WTXT
+              MOVE ZEROES TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE TELA-MENSAGEM
+              DISPLAY TELA-MENSAGEM
+           ELSE
+              IF WCODIGO-VEN-ANTIGO = WCODIGO-VEN-NOVO
+                 MOVE 'CODIGOS IGUAIS, NADA A FAZER ' TO WTXT
+                 MOVE ZEROES TO WST
+                 DISPLAY TELA-MENSAGEM
+                 ACCEPT WX
+                 INITIALIZE TELA-MENSAGEM
+                 DISPLAY TELA-MENSAGEM
+              ELSE
+                 PERFORM REASSOC-2
+              END-IF
+           END-IF.
+
+       REASSOC-2.
+           MOVE WCODIGO-VEN-NOVO TO CODIGO-VEN
+           START VENDEDORES KEY IS EQUAL TO CODIGO-VEN
+           IF FS-VEN = '00'
+              READ VENDEDORES NEXT
+           END-IF
+           IF FS-VEN NOT = '00'
+              MOVE 'VENDEDOR NOVO NAO EXISTE ' TO WTXT
+              MOVE FS-VEN TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE TELA-MENSAGEM
+              DISPLAY TELA-MENSAGEM
+           ELSE
+              PERFORM REASSOC-3
+           END-IF.
+
+       REASSOC-3.
+           MOVE 'CONFIRMA REASSOCIACAO ?...' TO WTXT
+           DISPLAY TELA-MENSAGEM
+           ACCEPT WX.
+           IF WX = 'S' OR 's'
+              PERFORM REASSOC-4
+           END-IF.
+
+       REASSOC-4.
+           MOVE ZEROES TO WCONT
+           MOVE ZEROES TO WCONT-REASSOC-TAB
+           MOVE 'S' TO WREASSOC-OK
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WDATA-HOJE
+           MOVE WCODIGO-VEN-ANTIGO TO CODIGO-VEN-DIS
+           START DISTRIBUICAO KEY IS EQUAL TO CODIGO-VEN-DIS
+           PERFORM UNTIL FS-DIS NOT = '00' OR REASSOC-ERRO
+              READ DISTRIBUICAO NEXT
+              IF FS-DIS = '00' AND CODIGO-VEN-DIS = WCODIGO-VEN-ANTIGO
+                 IF DATA-FIM-DIS = ZEROES
+                    IF WCONT-REASSOC-TAB < 999
+                       ADD 1 TO WCONT-REASSOC-TAB
+                       MOVE CODIGO-CLI-DIS TO
+                            WTAB-CLI-REASSOC(WCONT-REASSOC-TAB)
+                       MOVE DISTANCIA-DIS TO
+                            WTAB-DIST-REASSOC(WCONT-REASSOC-TAB)
+                       MOVE TIPO-DIS TO
+                            WTAB-TIPO-REASSOC(WCONT-REASSOC-TAB)
+                       MOVE WDATA-HOJE TO DATA-FIM-DIS
+                       REWRITE REGISTRO-DISTRIBUICAO
+                       IF FS-DIS NOT = '00'
+                          MOVE 'N' TO WREASSOC-OK
+                       END-IF
+                    ELSE
+                       MOVE 'N' TO WREASSOC-OK
+                       MOVE '23' TO FS-DIS
+                    END-IF
+                 END-IF
+              ELSE
+                 MOVE '10' TO FS-DIS
+              END-IF
+           END-PERFORM
+      *    SEGUNDA PASSADA: GRAVA OS NOVOS VINCULOS POR CHAVE DIRETA.
+      *    SE JA EXISTIR UM VINCULO HISTORICO (FECHADO) DO CLIENTE COM
+      *    O VENDEDOR NOVO, REABRE-O AO INVES DE GRAVAR UM NOVO
+      *    REGISTRO, EVITANDO CHAVE DUPLICADA (CODIGO-CLI-DIS +
+      *    CODIGO-VEN-DIS) SEM DEPENDER DA POSICAO SEQUENCIAL USADA
+      *    NA PRIMEIRA PASSADA.
+           IF NOT REASSOC-ERRO
+              PERFORM VARYING WIDX-REASSOC FROM 1 BY 1
+                      UNTIL WIDX-REASSOC > WCONT-REASSOC-TAB
+                         OR REASSOC-ERRO
+                 MOVE WTAB-CLI-REASSOC(WIDX-REASSOC) TO CODIGO-CLI-DIS
+                 MOVE WCODIGO-VEN-NOVO TO CODIGO-VEN-DIS
+                 READ DISTRIBUICAO KEY IS CHAVE-DIS
+                 MOVE WTAB-DIST-REASSOC(WIDX-REASSOC) TO DISTANCIA-DIS
+                 MOVE WTAB-TIPO-REASSOC(WIDX-REASSOC) TO TIPO-DIS
+                 MOVE WDATA-HOJE TO DATA-INICIO-DIS
+                 MOVE ZEROES TO DATA-FIM-DIS
+                 IF FS-DIS = '00'
+                    REWRITE REGISTRO-DISTRIBUICAO
+                 ELSE
+                    WRITE REGISTRO-DISTRIBUICAO
+                 END-IF
+                 IF FS-DIS NOT = '00'
+                    MOVE 'N' TO WREASSOC-OK
+                 ELSE
+                    ADD 1 TO WCONT
+                 END-IF
+              END-PERFORM
+           END-IF
+           IF REASSOC-ERRO
+              MOVE FS-DIS TO WFS-COD-TRADUZIR
+              PERFORM S-TRADUZ-STATUS-ARQ THRU S-TRADUZ-STATUS-ARQ-EXIT
+              MOVE SPACES TO WTXT
+              STRING 'ERRO REASSOCIACAO: ' WFS-DESC-TRADUZIDA
+                     DELIMITED BY SIZE INTO WTXT
+              MOVE FS-DIS TO WST
+           ELSE
+              MOVE SPACES TO WTXT
+              STRING WCONT ' REGISTRO(S) REASSINADO(S)' DELIMITED BY
+                     SIZE INTO WTXT
+              MOVE ZEROES TO WST
+           END-IF
+           DISPLAY TELA-MENSAGEM
+           ACCEPT WX
+           INITIALIZE TELA-MENSAGEM
+           DISPLAY TELA-MENSAGEM.
+       REASSOC-EXIT.
+           EXIT.
