@@ -0,0 +1,395 @@
+
+       S-INCLUIR SECTION.
+       INCLUIR-1.
+           MOVE 'A' TO WSTATUS-CLI
+           PERFORM UNTIL WCODIGO = 9999999
+           MOVE ZEROES TO WMASC-NUM
+           PERFORM S-FORMATA-DOC THRU S-FORMATA-DOC-EXIT
+           DISPLAY TELA-CLI
+           ACCEPT TELA-CODIGO-CLI.
+           PERFORM CHECA-CODIGO THRU CHECA-CODIGO-EXIT
+           IF WCODIGO NOT = ZEROES
+              PERFORM INCLUIR-2
+           END-IF.
+
+       INCLUIR-2.
+           MOVE WCODIGO TO CODIGO
+           PERFORM LER-CLIENTE
+           IF FS-CLI = '00'
+              MOVE FS-CLI TO WFS-COD-TRADUZIR
+              PERFORM S-TRADUZ-STATUS-ARQ THRU S-TRADUZ-STATUS-ARQ-EXIT
+              MOVE SPACES TO WTXT
+              STRING 'CLIENTE JA EXISTE: ' WFS-DESC-TRADUZIDA
+                     DELIMITED BY SIZE INTO WTXT
+              MOVE FS-CLI TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE TELA-MENSAGEM
+              DISPLAY TELA-MENSAGEM
+           END-IF.
+
+       INCLUIR-3.
+           PERFORM UNTIL WSAIDA = 0
+           ACCEPT TELA-CLI.
+           PERFORM S-DESFORMATA-DOC THRU S-DESFORMATA-DOC-EXIT
+           MOVE WMASC-NUM TO WCNPJ.
+           MOVE 'J'      TO WCGCCPF-1.
+           MOVE WCNPJ    TO WCGCCPF-2.
+           PERFORM VALIDA-CNPJ THRU VALIDA-CNPJ-EXIT
+           IF DOC-VALIDO
+              PERFORM CHECA-CNPJ-UNICO THRU CHECA-CNPJ-UNICO-EXIT
+              IF CNPJ-UNICO
+                 PERFORM CHECA-COORDENADAS THRU CHECA-COORDENADAS-EXIT
+              END-IF
+              IF CNPJ-UNICO AND COORDENADAS-VALIDAS
+                 PERFORM GRAVACAO-1 THRU GRAVACAO-EXIT
+                 IF FS-CLI NOT = '00'
+                    MOVE 1 TO WSAIDA
+                    MOVE FS-CLI TO WFS-COD-TRADUZIR
+                    PERFORM S-TRADUZ-STATUS-ARQ
+                          THRU S-TRADUZ-STATUS-ARQ-EXIT
+                    MOVE SPACES TO WTXT
+                    STRING 'ERRO DE GRAVACAO: ' WFS-DESC-TRADUZIDA
+                           DELIMITED BY SIZE INTO WTXT
+                    MOVE FS-CLI TO WST
+                    DISPLAY TELA-MENSAGEM
+                    ACCEPT WX
+                    INITIALIZE TELA-MENSAGEM
+                    DISPLAY TELA-MENSAGEM
+                 END-IF
+              END-IF
+           END-IF.
+       INC-FIM.
+             EXIT.
+
+       S-ALTERAR SECTION.
+       ALTERAR-1.
+           PERFORM UNTIL WCODIGO = 9999999
+           MOVE WCNPJ TO WMASC-NUM
+           PERFORM S-FORMATA-DOC THRU S-FORMATA-DOC-EXIT
+           DISPLAY TELA-CLI
+           ACCEPT TELA-CODIGO-CLI.
+           PERFORM CHECA-CODIGO THRU CHECA-CODIGO-EXIT
+           IF WCODIGO NOT = ZEROES
+              PERFORM ALTERAR-2
+           END-IF.
+
+       ALTERAR-2.
+           MOVE WCODIGO TO CODIGO
+           PERFORM LER-CLIENTE
+           IF FS-CLI NOT = '00'
+              MOVE FS-CLI TO WFS-COD-TRADUZIR
+              PERFORM S-TRADUZ-STATUS-ARQ THRU S-TRADUZ-STATUS-ARQ-EXIT
+              MOVE SPACES TO WTXT
+              STRING 'CLIENTE NAO EXISTE: ' WFS-DESC-TRADUZIDA
+                     DELIMITED BY SIZE INTO WTXT
+              MOVE FS-CLI TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE TELA-MENSAGEM
+              DISPLAY TELA-MENSAGEM
+           ELSE
+              PERFORM ALTERAR-3
+           END-IF.
+
+       ALTERAR-3.
+           PERFORM MOVE-DADOS-2.
+           PERFORM UNTIL WSAIDA = 0
+           MOVE WCNPJ TO WMASC-NUM
+           PERFORM S-FORMATA-DOC THRU S-FORMATA-DOC-EXIT
+           DISPLAY TELA-CLI
+           ACCEPT TELA-CLI.
+           PERFORM S-DESFORMATA-DOC THRU S-DESFORMATA-DOC-EXIT
+           MOVE WMASC-NUM TO WCNPJ.
+           MOVE 'J'      TO WCGCCPF-1.
+           MOVE WCNPJ    TO WCGCCPF-2.
+           PERFORM VALIDA-CNPJ THRU VALIDA-CNPJ-EXIT
+           IF DOC-VALIDO
+              PERFORM CHECA-CNPJ-UNICO THRU CHECA-CNPJ-UNICO-EXIT
+              IF CNPJ-UNICO
+                 PERFORM CHECA-COORDENADAS THRU CHECA-COORDENADAS-EXIT
+              END-IF
+              IF CNPJ-UNICO AND COORDENADAS-VALIDAS
+                 PERFORM REGRAVACAO-1 THRU REGRAVACAO-EXIT
+                 IF FS-CLI NOT = '00'
+                    MOVE 1 TO WSAIDA
+                    MOVE FS-CLI TO WFS-COD-TRADUZIR
+                    PERFORM S-TRADUZ-STATUS-ARQ
+                          THRU S-TRADUZ-STATUS-ARQ-EXIT
+                    MOVE SPACES TO WTXT
+                    STRING 'ERRO DE REGRAVACAO: ' WFS-DESC-TRADUZIDA
+                           DELIMITED BY SIZE INTO WTXT
+                    MOVE FS-CLI TO WST
+                    DISPLAY TELA-MENSAGEM
+                    ACCEPT WX
+                    INITIALIZE TELA-MENSAGEM
+                    DISPLAY TELA-MENSAGEM
+                 END-IF
+              END-IF
+           END-IF.
+
+       ALT-FIM.
+             EXIT.
+
+       S-EXCLUIR SECTION.
+       EXCLUIR-1.
+           PERFORM UNTIL WCODIGO = 9999999
+           MOVE WCNPJ TO WMASC-NUM
+           PERFORM S-FORMATA-DOC THRU S-FORMATA-DOC-EXIT
+           DISPLAY TELA-CLI
+           ACCEPT TELA-CODIGO-CLI.
+           PERFORM CHECA-CODIGO THRU CHECA-CODIGO-EXIT
+           IF WCODIGO NOT = ZEROES
+              PERFORM EXCLUIR-2
+           END-IF.
+       EXCLUIR-2.
+           MOVE WCODIGO TO CODIGO
+           PERFORM LER-CLIENTE
+           IF FS-CLI NOT = '00'
+              MOVE FS-CLI TO WFS-COD-TRADUZIR
+              PERFORM S-TRADUZ-STATUS-ARQ THRU S-TRADUZ-STATUS-ARQ-EXIT
+              MOVE SPACES TO WTXT
+              STRING 'CLIENTE NAO EXISTE: ' WFS-DESC-TRADUZIDA
+                     DELIMITED BY SIZE INTO WTXT
+              MOVE FS-CLI TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE TELA-MENSAGEM
+              DISPLAY TELA-MENSAGEM
+           ELSE
+              PERFORM CHECA-VINCULO-DIS THRU CHECA-VINCULO-DIS-EXIT
+              IF NAO-TEM-VINCULO-DIS
+                 PERFORM EXCLUIR-3
+              END-IF
+           END-IF.
+
+       EXCLUIR-3.
+           PERFORM MOVE-DADOS-2.
+           PERFORM UNTIL WSAIDA = 0
+           MOVE WCNPJ TO WMASC-NUM
+           PERFORM S-FORMATA-DOC THRU S-FORMATA-DOC-EXIT
+           DISPLAY TELA-CLI
+           PERFORM S-DELETAR
+           IF FS-CLI NOT = '00'
+              MOVE 1 TO WSAIDA
+              MOVE FS-CLI TO WFS-COD-TRADUZIR
+              PERFORM S-TRADUZ-STATUS-ARQ THRU S-TRADUZ-STATUS-ARQ-EXIT
+              MOVE SPACES TO WTXT
+              STRING 'ERRO DE EXCLUSAO: ' WFS-DESC-TRADUZIDA
+                     DELIMITED BY SIZE INTO WTXT
+              MOVE FS-CLI TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE TELA-MENSAGEM
+              DISPLAY TELA-MENSAGEM
+           END-IF.
+       EXCL-FIM.
+           EXIT.
+
+       S-GRAVAR SECTION.
+       GRAVACAO-1.
+           MOVE 'CONFIRMA ?...' TO WTXT
+           DISPLAY TELA-MENSAGEM
+           ACCEPT WX.
+           IF WX = 'S' OR 's'
+              PERFORM MOVE-DADOS
+              WRITE REGISTRO-CLIENTES
+              IF FS-CLI = '00'
+                 MOVE SPACES TO WAUD-ANTES
+                 PERFORM FORMATA-AUDITORIA-CLI THRU
+                         FORMATA-AUDITORIA-CLI-EXIT
+                 MOVE WAUD-SNAPSHOT TO WAUD-DEPOIS
+                 MOVE 'I' TO WAUD-OPERACAO
+                 PERFORM S-GRAVA-AUDITORIA THRU S-GRAVA-AUDITORIA-EXIT
+              END-IF
+           END-IF.
+       GRAVACAO-EXIT.
+           EXIT.
+
+       S-REGRAVAR SECTION.
+       REGRAVACAO-1.
+           MOVE 'CONFIRMA ?...' TO WTXT
+           DISPLAY TELA-MENSAGEM
+           ACCEPT WX.
+           IF WX = 'S' OR 's'
+              PERFORM FORMATA-AUDITORIA-CLI THRU
+                      FORMATA-AUDITORIA-CLI-EXIT
+              MOVE WAUD-SNAPSHOT TO WAUD-ANTES
+              PERFORM LER-CLIENTE
+              PERFORM FORMATA-AUDITORIA-CLI THRU
+                      FORMATA-AUDITORIA-CLI-EXIT
+              MOVE WAUD-SNAPSHOT TO WAUD-ATUAL
+              IF WAUD-ATUAL NOT = WAUD-ANTES
+                 PERFORM MOVE-DADOS-2
+                 MOVE 1 TO WSAIDA
+                 MOVE SPACES TO WTXT
+                 STRING 'REGISTRO ALTERADO POR OUTRO USUARIO. RECARRE'
+                        'GADO.' DELIMITED BY SIZE INTO WTXT
+                 DISPLAY TELA-MENSAGEM
+                 ACCEPT WX
+                 INITIALIZE TELA-MENSAGEM
+                 DISPLAY TELA-MENSAGEM
+              ELSE
+                 PERFORM MOVE-DADOS
+                 REWRITE REGISTRO-CLIENTES
+                 IF FS-CLI = '00'
+                    PERFORM FORMATA-AUDITORIA-CLI THRU
+                            FORMATA-AUDITORIA-CLI-EXIT
+                    MOVE WAUD-SNAPSHOT TO WAUD-DEPOIS
+                    MOVE 'A' TO WAUD-OPERACAO
+                    PERFORM S-GRAVA-AUDITORIA THRU
+                            S-GRAVA-AUDITORIA-EXIT
+                 END-IF
+              END-IF
+           END-IF.
+       REGRAVACAO-EXIT.
+           EXIT.
+
+       S-DELETAR SECTION.
+       DELETA-1.
+           MOVE 'CONFIRMA EXCLUSAO ?...' TO WTXT
+           DISPLAY TELA-MENSAGEM
+           ACCEPT WX.
+           IF WX = 'S' OR 's'
+              PERFORM FORMATA-AUDITORIA-CLI THRU
+                      FORMATA-AUDITORIA-CLI-EXIT
+              MOVE WAUD-SNAPSHOT TO WAUD-ANTES
+              MOVE 'I' TO STATUS-CLI
+              REWRITE REGISTRO-CLIENTES
+              IF FS-CLI = '00'
+                 PERFORM FORMATA-AUDITORIA-CLI THRU
+                         FORMATA-AUDITORIA-CLI-EXIT
+                 MOVE WAUD-SNAPSHOT TO WAUD-DEPOIS
+                 MOVE 'E' TO WAUD-OPERACAO
+                 PERFORM S-GRAVA-AUDITORIA THRU S-GRAVA-AUDITORIA-EXIT
+              END-IF
+           END-IF.
+       DELETA-1-EXIT.
+           EXIT.
+
+       FORMATA-AUDITORIA-CLI SECTION.
+       FORMATA-AUDITORIA-CLI-1.
+           MOVE SPACES TO WAUD-SNAPSHOT
+           STRING 'RAZAO=' FUNCTION TRIM(RAZAO) ';'
+               'CNPJ=' CNPJ ';' 'STATUS=' STATUS-CLI ';'
+               'ENDERECO=' FUNCTION TRIM(ENDERECO) ';'
+               'TELEFONE=' FUNCTION TRIM(TELEFONE) ';'
+               'EMAIL=' FUNCTION TRIM(EMAIL)
+               DELIMITED BY SIZE INTO WAUD-SNAPSHOT.
+       FORMATA-AUDITORIA-CLI-EXIT.
+           EXIT.
+
+       S-GRAVA-AUDITORIA SECTION.
+       GRAVA-AUDITORIA-1.
+           IF WOPERADOR-ID NOT = SPACES
+              MOVE WOPERADOR-ID TO WAUD-USUARIO
+           ELSE
+              ACCEPT WAUD-USUARIO FROM ENVIRONMENT "USER"
+           END-IF
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WAUD-DATA-HORA
+           MOVE SPACES TO AUDITORIA-DATA-01
+           STRING WAUD-DATA-HORA ',' FUNCTION TRIM(WAUD-USUARIO) ','
+               'CLIENTES' ',' WAUD-OPERACAO ',' CODIGO ','
+               '"' FUNCTION TRIM(WAUD-ANTES) '"' ','
+               '"' FUNCTION TRIM(WAUD-DEPOIS) '"'
+               DELIMITED BY SIZE INTO AUDITORIA-DATA-01
+           WRITE AUDITORIA-REC.
+       S-GRAVA-AUDITORIA-EXIT.
+           EXIT.
+
+       CHECA-VINCULO-DIS SECTION.
+       CHECA-VINCULO-DIS-1.
+           MOVE 'N' TO WTEM-VINCULO-DIS
+           MOVE CODIGO TO CODIGO-CLI-DIS
+           START DISTRIBUICAO KEY IS EQUAL TO CODIGO-CLI-DIS
+           IF FS-DIS = '00'
+              PERFORM UNTIL FS-DIS NOT = '00' OR WTEM-VINCULO-DIS = 'S'
+                 READ DISTRIBUICAO NEXT
+                 IF FS-DIS = '00' AND CODIGO-CLI-DIS = CODIGO
+                    IF DATA-FIM-DIS = ZEROES
+                       MOVE 'S' TO WTEM-VINCULO-DIS
+                    END-IF
+                 ELSE
+                    MOVE '10' TO FS-DIS
+                 END-IF
+              END-PERFORM
+              IF WTEM-VINCULO-DIS = 'S'
+                 MOVE 'CLIENTE POSSUI VENDEDORES VINCULADOS ' TO WTXT
+                 MOVE ZEROES TO WST
+                 DISPLAY TELA-MENSAGEM
+                 ACCEPT WX
+                 INITIALIZE TELA-MENSAGEM
+                 DISPLAY TELA-MENSAGEM
+              END-IF
+           END-IF.
+       CHECA-VINCULO-DIS-EXIT.
+           EXIT.
+
+       CHECA-CNPJ-UNICO SECTION.
+       CHECA-CNPJ-UNICO-1.
+           MOVE 'S' TO WCNPJ-UNICO
+           MOVE REGISTRO-CLIENTES TO WSALVA-REG-CLIENTES
+           MOVE WCNPJ TO CNPJ
+           START CLIENTES KEY IS EQUAL TO CNPJ
+           IF FS-CLI = '00'
+              PERFORM UNTIL FS-CLI NOT = '00' OR WCNPJ-UNICO = 'N'
+                 READ CLIENTES NEXT
+                 IF FS-CLI = '00' AND CNPJ = WCNPJ
+                    IF CODIGO NOT = WCODIGO
+                       MOVE 'N' TO WCNPJ-UNICO
+                       MOVE CODIGO TO WCODIGO-CONFLITO
+                    END-IF
+                 ELSE
+                    MOVE '10' TO FS-CLI
+                 END-IF
+              END-PERFORM
+              IF WCNPJ-UNICO = 'N'
+                 STRING 'CNPJ JA CADASTRADO NO CODIGO ' WCODIGO-CONFLITO
+                     DELIMITED BY SIZE INTO WTXT
+                 MOVE ZEROES TO WST
+                 DISPLAY TELA-MENSAGEM
+                 ACCEPT WX
+                 INITIALIZE TELA-MENSAGEM
+                 DISPLAY TELA-MENSAGEM
+              END-IF
+           END-IF
+           MOVE WSALVA-REG-CLIENTES TO REGISTRO-CLIENTES.
+       CHECA-CNPJ-UNICO-EXIT.
+           EXIT.
+
+       CHECA-COORDENADAS SECTION.
+       CHECA-COORDENADAS-1.
+           MOVE 'S' TO WCOORD-VALIDA
+           IF WLATITUDE < -90 OR WLATITUDE > 90 OR
+              WLONGITUDE < -180 OR WLONGITUDE > 180
+              MOVE 'N' TO WCOORD-VALIDA
+              MOVE 'LATITUDE/LONGITUDE FORA DA FAIXA VALIDA ' TO WTXT
+              MOVE ZEROES TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE TELA-MENSAGEM
+              DISPLAY TELA-MENSAGEM
+           END-IF.
+       CHECA-COORDENADAS-EXIT.
+           EXIT.
+
+       S-MOVER-DADOS SECTION.
+       MOVE-DADOS.
+           MOVE WCNPJ      TO CNPJ
+           MOVE WRAZAO     TO RAZAO
+           MOVE WLATITUDE  TO LATITUDE
+           MOVE WLONGITUDE TO LONGITUDE
+           MOVE WSTATUS-CLI TO STATUS-CLI
+           MOVE WENDERECO  TO ENDERECO
+           MOVE WTELEFONE  TO TELEFONE
+           MOVE WEMAIL     TO EMAIL.
+
+       MOVE-DADOS-2.
+           MOVE CNPJ      TO WCNPJ
+           MOVE RAZAO     TO WRAZAO
+           MOVE LATITUDE  TO WLATITUDE
+           MOVE LONGITUDE TO WLONGITUDE
+           MOVE STATUS-CLI TO WSTATUS-CLI
+           MOVE ENDERECO  TO WENDERECO
+           MOVE TELEFONE  TO WTELEFONE
+           MOVE EMAIL     TO WEMAIL.
