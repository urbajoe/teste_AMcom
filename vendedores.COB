@@ -1,199 +1,555 @@
-﻿       IDENTIFICATION DIVISION.
-       PROGRAM-ID.  vendedores.
-       AUTHOR.      URBANO.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-
-       SELECT VENDEDORES ASSIGN TO  DISK WID-ARQ-VENDEDORES
-              ORGANIZATION      IS INDEXED
-              ACCESS MODE       IS DYNAMIC
-              RECORD KEY        IS CHAVE-VEN
-              ALTERNATE RECORD KEY IS CPF-VEN WITH DUPLICATES
-              LOCK MODE         IS MANUAL
-              FILE STATUS       IS FS-VEN.
-
-       SELECT ARQIMPORT  ASSIGN TO DISK WID-ARQ-IMPORT
-                  ORGANIZATION  IS LINE SEQUENTIAL
-                  ACCESS MODE   IS SEQUENTIAL
-                  FILE STATUS   IS FS-IMPORT.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD VENDEDORES.
-       01  REGISTRO-VENDEDORES.
-           02 CHAVE-VEN.
-              03 CODIGO-VEN             PIC  9(003).
-              03 CPF-VEN                PIC  9(011).
-           02 NOME-VEN                  PIC  X(040).
-           02 LATITUDE-VEN              PIC S9(003)v9(008).
-           02 LONGITUDE-VEN             PIC S9(003)v9(008).
-       
-       FD  ARQIMPORT
-       01  ARQIMPORT-REC.
-           05  ARQIMPORT-DATA-01   PIC X(00512).
-
-       WORKING-STORAGE SECTION.
-       01 WARQIMPORT-REC                 PIC X(512).
-       01 WARQIMPORT-2 REDEFINES WARQIMPORT-REC.
-           02 WCHAVE-VEN-IMP.
-              03 WCODIGO-VEN-IMP         PIC  9(003).
-              03 WCPF-VEN-IMP            PIC  9(011).
-           02 WNOME-VEN-IMP              PIC  X(040).
-           02 WLATITUDE-VEN-IMP          PIC S9(003)v9(008).
-           02 WLONGITUDE-VEN-IMP         PIC S9(003)v9(008).
-           02 FILLER                     PIC X(429).
- 
-       01 WREGISTRO-VENDEDORES.
-          02 WCHAVE-VEN.
-             03 WCODIGO-VEN             PIC  9(003).
-             03 WCPF-VEN                PIC  9(011).
-          02 WNOME-VEN                  PIC  X(040).
-          02 WLATITUDE-VEN              PIC S9(003)v9(008).
-          02 WLONGITUDE-VEN             PIC S9(003)v9(008).
-            
-       01 FS-VEN.
-           02 FS-VEN-1                PIC 9.
-           02 FS-VEN-2                PIC 9.
-           02 FS-VEN-R REDEFINES FS-VEN-2 PIC 99 COMP-X.
-       01 FS-IMPORT.
-           02 FS-IMPORT-1                PIC 9.
-           02 FS-IMPORT-2                PIC 9.
-           02 FS-IMPORT-R REDEFINES FS-IMPORT-2 PIC 99 COMP-X.
-
-       01 WID-ARQ-VENDEDOR.
-           02 WID-ARQ-VENDEDOR-1            PIC X(50).
-       
-       01 WID-ARQ-IMPORT.
-           02 WID-ARQ-IMPORT-1             PIC X(50).
-
-       01 WCGCCPF.
-           02 WCGCCPF-1                    PIC X(01).
-           02 WCGCCPF-2                    PIC X(01).
-
-       77 WOPCAO          PIC 9 VALUE ZEROES.
-       77 WX              PIC X VALUE SPACES.
-       77 WSAIDA          PIC 9 VALUE ZEROES.
-      *                  (0=OK, 1=SAIDA)
-       77 WCONT           PIC 9(04) VALUE ZEROES.
-
-       01 WMENSAGEM.
-          02 WTXT         PIC X(50) VALUE SPACES.
-          02 WST          PIC 99 VALUE SPACES.
-       
-       COPY FUNCAO.CPY.
-       COPY TELAS-VEN.CPY.
-
-       COPY L-LINK.CPY
-                 
-       PROCEDURE DIVISION USING LINK-DADOS.
-       ABERTURA.
-           INITIALIZE WSAIDA.
-           MOVE LID-ARQ-VENDEDOR-1 TO WID-ARQ-VENDEDOR-1
-           PERFORM ABRE-VEN.
-
-       ACCEPTA-OPCAO.
-           PERFORM UNTIL WOPCAO = 5
-                DISPLAY TELA-OPCAO
-                ACCEPT TELA-OPCAO
-           EVALUATE WOPCAO
-             WHEN 1
-               PERFORM S-INCLUIR
-             WHEN 2
-               PERFORM S-ALTERAR
-             WHEN 3
-               PERFORM S-EXCLUIR
-             WHEN 4
-               PERFORM S-IMPORTAR
-             WHEN 5
-               EXIT PROGRAM
-           END-EVALUATE.
-       ACCEPTA-OPCAO-EXIT.
-           EXIT.
-
-       COPY CRUD-VEN.CPY.    
-
-       IMPORTAR-1.
-           MOVE 'INFORME O NOME DO ARQUIVO PARA IMPORTAÇÃO:' WTXT
-           MOVE FS-CLI TO WST
-           DISPLAY TELA-MENSAGEM
-           ACCEPT TELA-NOME-ARIMPORT
-           IF NOT ESC
-              OPEN ARQIMPORT
-              IF FS-IMPORT NOT = '00'
-                 MOVE 'ERRO NA ABERTURA DO ARQUIVO DE IMPORTAÇÃO ST ' WTXT
-                 MOVE FS-IMPORT TO WST
-                 DISPLAY TELA-MENSAGEM
-                 ACCEPT WX
-              ELSE
-                 INITIALIZE WCONT
-                 PERFORM LER-IMPORT UNTIL FS-IMPORT = '10' 
-                 MOVE FS-IMPORT TO WST
-                 STRING 
-                  'IMPORTAÇÃO CONCLUÍDA ST ' WST ' - REG. IMPORTADOS - ' WCONT
-                      DELIMITED BY SIZE INTO WTXT
-                 MOVE FS-IMPORT TO WST
-                 DISPLAY TELA-MENSAGEM
-                 ACCEPT WX
-                 CLOSE ARQIMPPORT
-              END-IF
-           END-IF.
-           INITIALIZE TELA-NOME-ARIMPORT. 
-       IMP-FIM.
-           EXIT.
-      
-       LER-IMPORT.
-           READ ARIMPORT NEXT.
-           IF FS-IMPORT = '00'
-              MOVE ARQIMPORT-REC TO WARQIMPORT-REC
-              MOVE WCODIGO-VEN-IMP     TO WCODIGO-VEN
-              MOVE WCPF-VEN-IMP        TO WCPF-VEN      
-              MOVE WNOME-VEN-IMP       TO WNOME-VEN     
-              MOVE WLATITUDE-VEN-IMP   TO WLATITUDE-VEN  
-              MOVE WLONGITUDE-VEN-IMP  TO WLONGITUDE-VEN
-              PERFORM LER-VEN
-              IF FS-VEN = '23'
-                 MOVE WCPF-VEN       TO CPF-VEN      
-                 MOVE WNOME-VEN      TO NOME-VEN     
-                 MOVE WLATITUDE      TO LATITUDE-VEN  
-                 MOVE WLONGITUDE     TO LONGITUDE-VEN
-                 PERFORM S-GRAVAR
-                 IF FS-CLI = '00'
-                    ADD 1 TO WCONT
-                 ELSE
-                    MOVE 'ERRO NA GRAVAÇÃO DO ARQUIVO DE VENDEDORES ST ' WTXT
-                    MOVE FS-VEN TO WST
-                    DISPLAY TELA-MENSAGEM
-                    MOVE '10' TO FS-IMPORT
-                    ACCEPT WX
-                 END-IF
-              END-IF
- 
-       ABRE-VEN.
-           OPEN I-O VENDEDORES.
-           IF FS-CLI NOT = '00'
-              MOVE 'ERRO NA ABERTURA DO ARQUIVO DE VENDEDORES ST ' WTXT
-              MOVE FS-VEN TO WST
-              DISPLAY TELA-MENSAGEM
-              ACCEPT WX
-              STOP RUN
-
-       LER-VEN.
-           READ VENDEDORES.
-       LER-VEN-FIM.
-           EXIT.
-        
-          IF WCODIGO = ZEROES
-              MOVE 'CODIGO INVALIDO ' WTXT
-              MOVE FS-CLI TO WST
-              DISPLAY TELA-MENSAGEM
-              ACCEPT WX
-              INITIALIZE TELA-MENSAGEM
-              DISPLAY TELA-MENSAGEM
-              SETFOCUS WCODIGO
-           END-IF.
-       CHECA-CODIGO-EXIT.
-           EXIT.          
-
-       COPY VALIDACPFCNPJ.CPY.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  vendedores.
+       AUTHOR.      URBANO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS WCRT-STATUS.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT VENDEDORES ASSIGN TO  DISK WID-ARQ-VENDEDORES
+              ORGANIZATION      IS INDEXED
+              ACCESS MODE       IS DYNAMIC
+              RECORD KEY        IS CHAVE-VEN
+              ALTERNATE RECORD KEY IS CPF-VEN WITH DUPLICATES
+              ALTERNATE RECORD KEY IS NOME-VEN WITH DUPLICATES
+              LOCK MODE         IS MANUAL
+              FILE STATUS       IS FS-VEN.
+
+       SELECT ARQIMPORT  ASSIGN TO DISK WID-ARQ-IMPORT
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS FS-IMPORT.
+
+       SELECT IMPORT-REJEITADOS ASSIGN TO DISK WID-ARQ-REJEITADOS
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS FS-REJ.
+
+       SELECT IMPORT-RESTART ASSIGN TO DISK WID-ARQ-RESTART
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS FS-CKP.
+
+       SELECT DISTRIBUICAO ASSIGN TO  DISK WID-ARQ-DISTRIBUICAO
+              ORGANIZATION      IS INDEXED
+              ACCESS MODE       IS DYNAMIC
+              RECORD KEY        IS CHAVE-DIS
+              ALTERNATE RECORD KEY IS CODIGO-CLI-DIS WITH DUPLICATES
+              ALTERNATE RECORD KEY IS CODIGO-VEN-DIS WITH DUPLICATES
+              LOCK MODE         IS MANUAL
+              FILE STATUS       IS FS-DIS.
+
+       SELECT AUDITORIA  ASSIGN TO DISK WID-ARQ-AUDITORIA
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS FS-AUD.
+
+       SELECT PENDENCIAS-VEN ASSIGN TO DISK WID-ARQ-PENDENCIAS-VEN
+              ORGANIZATION      IS INDEXED
+              ACCESS MODE       IS DYNAMIC
+              RECORD KEY        IS CODIGO-VEN-PEND
+              LOCK MODE         IS MANUAL
+              FILE STATUS       IS FS-PEND.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD VENDEDORES.
+       01  REGISTRO-VENDEDORES.
+           02 CHAVE-VEN.
+              03 CODIGO-VEN             PIC  9(003).
+              03 CPF-VEN                PIC  9(011).
+           02 NOME-VEN                  PIC  X(040).
+           02 LATITUDE-VEN              PIC S9(003)v9(008).
+           02 LONGITUDE-VEN             PIC S9(003)v9(008).
+           02 STATUS-VEN                PIC  X(001).
+              88 VEN-ATIVO                    VALUE 'A'.
+              88 VEN-INATIVO                  VALUE 'I'.
+           02 COD-REGIAO                PIC  9(003).
+           02 COD-SUPERVISOR            PIC  9(003).
+
+       FD  ARQIMPORT.
+       01  ARQIMPORT-REC.
+           05  ARQIMPORT-DATA-01   PIC X(00512).
+
+       FD  IMPORT-REJEITADOS.
+       01  REG-REJEITADO.
+           02 RJ-CODIGO-VEN            PIC 9(003).
+           02 FILLER                   PIC X(001) VALUE SPACE.
+           02 RJ-MOTIVO                PIC X(030).
+           02 FILLER                   PIC X(001) VALUE SPACE.
+           02 RJ-STATUS                PIC X(002) VALUE SPACES.
+
+       FD  IMPORT-RESTART.
+       01  REG-RESTART.
+           02 RST-CODIGO-VEN           PIC 9(003).
+
+       FD DISTRIBUICAO.
+       01  REGISTRO-DISTRIBUICAO.
+           02 CHAVE-DIS.
+              03 CODIGO-CLI-DIS         PIC  9(007).
+              03 CODIGO-VEN-DIS         PIC  9(003).
+           02 DISTANCIA-DIS             PIC S9(008)v9(003).
+           02 TIPO-DIS                  PIC  X(001).
+              88 VEN-PRIMARIO                 VALUE '1'.
+              88 VEN-RESERVA                  VALUE '2'.
+           02 DATA-INICIO-DIS           PIC  9(008).
+           02 DATA-FIM-DIS              PIC  9(008).
+
+       FD  AUDITORIA.
+       01  AUDITORIA-REC.
+           05  AUDITORIA-DATA-01   PIC X(00400).
+
+       FD PENDENCIAS-VEN.
+       01  REGISTRO-PENDENCIA-VEN.
+           02 CODIGO-VEN-PEND           PIC  9(003).
+           02 CPF-VEN-PEND              PIC  9(011).
+           02 NOME-VEN-PEND             PIC  X(040).
+           02 LATITUDE-VEN-PEND         PIC S9(003)v9(008).
+           02 LONGITUDE-VEN-PEND        PIC S9(003)v9(008).
+           02 STATUS-VEN-PEND           PIC  X(001).
+           02 COD-REGIAO-PEND           PIC  9(003).
+           02 COD-SUPERVISOR-PEND       PIC  9(003).
+           02 DATA-HORA-SOLIC-PEND      PIC  X(014).
+           02 OPERADOR-SOLIC-PEND       PIC  X(020).
+
+       WORKING-STORAGE SECTION.
+       01 WARQIMPORT-REC                 PIC X(512).
+       01 WARQIMPORT-2 REDEFINES WARQIMPORT-REC.
+           02 WCHAVE-VEN-IMP.
+              03 WCODIGO-VEN-IMP         PIC  9(003).
+              03 WCPF-VEN-IMP            PIC  9(011).
+           02 WNOME-VEN-IMP              PIC  X(040).
+           02 WLATITUDE-VEN-IMP          PIC S9(003)v9(008).
+           02 WLONGITUDE-VEN-IMP         PIC S9(003)v9(008).
+           02 FILLER                     PIC X(429).
+
+       01 WREGISTRO-VENDEDORES.
+          02 WCHAVE-VEN.
+             03 WCODIGO-VEN             PIC  9(003).
+             03 WCPF-VEN                PIC  9(011).
+          02 WNOME-VEN                  PIC  X(040).
+          02 WLATITUDE-VEN              PIC S9(003)v9(008).
+          02 WLONGITUDE-VEN             PIC S9(003)v9(008).
+          02 WSTATUS-VEN                PIC  X(001) VALUE 'A'.
+             88 WVEN-ATIVO                    VALUE 'A'.
+             88 WVEN-INATIVO                  VALUE 'I'.
+          02 WCOD-REGIAO                PIC  9(003).
+          02 WCOD-SUPERVISOR            PIC  9(003).
+
+       01 WSALVA-REG-VENDEDORES.
+          02 WSALVA-CHAVE-VEN.
+             03 WSALVA-CODIGO-VEN       PIC  9(003).
+             03 WSALVA-CPF-VEN          PIC  9(011).
+          02 WSALVA-NOME-VEN            PIC  X(040).
+          02 WSALVA-LATITUDE-VEN        PIC S9(003)v9(008).
+          02 WSALVA-LONGITUDE-VEN       PIC S9(003)v9(008).
+          02 WSALVA-STATUS-VEN          PIC  X(001).
+          02 WSALVA-COD-REGIAO          PIC  9(003).
+          02 WSALVA-COD-SUPERVISOR      PIC  9(003).
+
+       01 FS-VEN.
+           02 FS-VEN-1                PIC 9.
+           02 FS-VEN-2                PIC 9.
+           02 FS-VEN-R REDEFINES FS-VEN-2 PIC 99 COMP-X.
+       01 FS-IMPORT.
+           02 FS-IMPORT-1                PIC 9.
+           02 FS-IMPORT-2                PIC 9.
+           02 FS-IMPORT-R REDEFINES FS-IMPORT-2 PIC 99 COMP-X.
+       01 FS-REJ.
+           02 FS-REJ-1                PIC 9.
+           02 FS-REJ-2                PIC 9.
+           02 FS-REJ-R REDEFINES FS-REJ-2 PIC 99 COMP-X.
+       01 FS-CKP.
+           02 FS-CKP-1                PIC 9.
+           02 FS-CKP-2                PIC 9.
+           02 FS-CKP-R REDEFINES FS-CKP-2 PIC 99 COMP-X.
+       01 FS-DIS.
+           02 FS-DIS-1                PIC 9.
+           02 FS-DIS-2                PIC 9.
+           02 FS-DIS-R REDEFINES FS-DIS-2 PIC 99 COMP-X.
+       01 FS-AUD.
+           02 FS-AUD-1                PIC 9.
+           02 FS-AUD-2                PIC 9.
+           02 FS-AUD-R REDEFINES FS-AUD-2 PIC 99 COMP-X.
+       01 FS-PEND.
+           02 FS-PEND-1                PIC 9.
+           02 FS-PEND-2                PIC 9.
+           02 FS-PEND-R REDEFINES FS-PEND-2 PIC 99 COMP-X.
+
+       01 WID-ARQ-VENDEDORES              PIC X(50).
+       01 WID-ARQ-DISTRIBUICAO            PIC X(50).
+       01 WID-ARQ-AUDITORIA        PIC X(50) VALUE 'AUDITORIA.DAT'.
+       01 WID-ARQ-PENDENCIAS-VEN   PIC X(50) VALUE 'PENDENCIAS-VEN.DAT'.
+
+       01 WDECISAO-PEND                 PIC X VALUE SPACE.
+          88 DECISAO-APROVAR                 VALUE 'A' 'a'.
+          88 DECISAO-REJEITAR                VALUE 'R' 'r'.
+          88 DECISAO-PULAR                   VALUE 'P' 'p'.
+       01 WCONT-PEND-APROV              PIC 9(04) VALUE ZEROES.
+       01 WCONT-PEND-REJ                PIC 9(04) VALUE ZEROES.
+
+       01 WAUD-DATA-HORA                PIC X(014).
+       01 WAUD-USUARIO                  PIC X(020).
+       01 WAUD-OPERACAO                 PIC X(001).
+       01 WAUD-SNAPSHOT                 PIC X(150).
+       01 WAUD-ANTES                    PIC X(150).
+       01 WAUD-DEPOIS                   PIC X(150).
+       01 WAUD-ATUAL                    PIC X(150).
+
+       01 WID-ARQ-IMPORT.
+           02 WID-ARQ-IMPORT-1             PIC X(50).
+
+       01 WID-ARQ-REJEITADOS               PIC X(54).
+       01 WID-ARQ-RESTART                  PIC X(54).
+       01 WRESTART-CODIGO-VEN              PIC 9(003) VALUE ZEROES.
+       01 WULTIMO-CODIGO-VEN-LIDO          PIC 9(003) VALUE ZEROES.
+       01 WPRIMEIRA-LEITURA-IMP            PIC X VALUE 'S'.
+          88 PRIMEIRA-LEITURA-IMP                VALUE 'S'.
+
+       01 WCGCCPF.
+           02 WCGCCPF-1                    PIC X(01).
+           02 WCGCCPF-2                    PIC 9(014).
+           02 FILLER                       PIC X(005).
+
+       01 LINK-CPFCGC                      PIC X(020).
+
+       01 WVALIDA-DOC                      PIC X VALUE 'S'.
+          88 DOC-VALIDO                    VALUE 'S'.
+          88 DOC-INVALIDO                  VALUE 'N'.
+
+       01 WTEM-VINCULO-DIS                 PIC X VALUE 'N'.
+          88 TEM-VINCULO-DIS               VALUE 'S'.
+          88 NAO-TEM-VINCULO-DIS           VALUE 'N'.
+
+       01 WCPF-UNICO                       PIC X VALUE 'S'.
+          88 CPF-UNICO                     VALUE 'S'.
+          88 CPF-DUPLICADO                 VALUE 'N'.
+       01 WCODIGO-VEN-CONFLITO             PIC 9(003) VALUE ZEROES.
+
+       01 WCOORD-VALIDA                    PIC X VALUE 'S'.
+          88 COORDENADAS-VALIDAS           VALUE 'S'.
+          88 COORDENADAS-INVALIDAS         VALUE 'N'.
+
+       01 WFORMATO-VALIDO                  PIC X VALUE 'S'.
+          88 FORMATO-VALIDO                VALUE 'S'.
+          88 FORMATO-INVALIDO              VALUE 'N'.
+       01 WMOTIVO-FORMATO-IMP              PIC X(30) VALUE SPACES.
+
+       01 WMASC-TIPO                       PIC X(01) VALUE 'F'.
+       01 WMASC-NUM                        PIC 9(014) VALUE ZEROES.
+       01 WMASC-TXT                        PIC X(018) VALUE SPACES.
+       01 WMASC-IDX                        PIC 9(002) VALUE ZEROES.
+
+       77 WOPCAO          PIC 9 VALUE ZEROES.
+       77 WX              PIC X VALUE SPACES.
+       77 WSAIDA          PIC 9 VALUE ZEROES.
+      *                  (0=OK, 1=SAIDA)
+       77 WCONT           PIC 9(04) VALUE ZEROES.
+       77 WCONT-REJ       PIC 9(04) VALUE ZEROES.
+
+       01 WMENSAGEM.
+          02 WTXT         PIC X(50) VALUE SPACES.
+          02 WST          PIC 99 VALUE ZEROS.
+
+       01 WFS-COD-TRADUZIR    PIC X(02) VALUE SPACES.
+       01 WFS-DESC-TRADUZIDA  PIC X(20) VALUE SPACES.
+
+       COPY FUNCAO.CPY.
+
+       COPY L-LINK.CPY.
+
+       COPY TELAS-VEN.CPY.
+
+       PROCEDURE DIVISION USING LINK-DADOS.
+       ABERTURA.
+           INITIALIZE WSAIDA
+           MOVE WID-ARQ-VENDEDOR-1 TO WID-ARQ-VENDEDORES
+           MOVE WID-ARQ-DISTRIBUICAO-1 TO WID-ARQ-DISTRIBUICAO
+           PERFORM ABRE-VEN
+           PERFORM ACCEPTA-OPCAO.
+       ABERTURA-EXIT.
+           CLOSE VENDEDORES DISTRIBUICAO AUDITORIA PENDENCIAS-VEN
+           EXIT PROGRAM.
+
+       ACCEPTA-OPCAO.
+           PERFORM UNTIL WOPCAO = 6
+                DISPLAY TELA-OPCAO
+                ACCEPT TELA-OPCAO
+                EVALUATE WOPCAO
+                  WHEN 1
+                    PERFORM S-INCLUIR
+                  WHEN 2
+                    PERFORM S-ALTERAR
+                  WHEN 3
+                    PERFORM S-EXCLUIR
+                  WHEN 4
+                    PERFORM S-IMPORTAR
+                  WHEN 5
+                    PERFORM S-APROVAR-PENDENCIAS
+                  WHEN 6
+                    CONTINUE
+                END-EVALUATE
+           END-PERFORM.
+       ACCEPTA-OPCAO-EXIT.
+           EXIT.
+
+       COPY CRUD-VEN.CPY.
+
+       S-IMPORTAR SECTION.
+       IMPORTAR-1.
+           MOVE 'INFORME O NOME DO ARQUIVO PARA IMPORTACAO:' TO WTXT
+           MOVE ZEROES TO WST
+           DISPLAY TELA-MENSAGEM
+           ACCEPT TELA-NOME-ARIMPORT
+           IF NOT ESC
+              OPEN INPUT ARQIMPORT
+              IF FS-IMPORT NOT = '00'
+                 MOVE FS-IMPORT TO WFS-COD-TRADUZIR
+                 PERFORM S-TRADUZ-STATUS-ARQ
+                       THRU S-TRADUZ-STATUS-ARQ-EXIT
+                 MOVE SPACES TO WTXT
+                 STRING 'ERRO ABERT ARQ IMPORTACAO: '
+                        WFS-DESC-TRADUZIDA
+                        DELIMITED BY SIZE INTO WTXT
+                 MOVE FS-IMPORT TO WST
+                 DISPLAY TELA-MENSAGEM
+                 ACCEPT WX
+              ELSE
+                 PERFORM S-VALIDA-FORMATO-IMPORT
+                       THRU S-VALIDA-FORMATO-IMPORT-EXIT
+                 IF FORMATO-INVALIDO
+                    MOVE SPACES TO WTXT
+                    STRING 'LAYOUT INVALIDO: '
+                           FUNCTION TRIM(WMOTIVO-FORMATO-IMP)
+                           DELIMITED BY SIZE INTO WTXT
+                    MOVE ZEROES TO WST
+                    DISPLAY TELA-MENSAGEM
+                    ACCEPT WX
+                    CLOSE ARQIMPORT
+                 ELSE
+                 STRING FUNCTION TRIM(WID-ARQ-IMPORT-1) '.REJ'
+                     DELIMITED BY SIZE INTO WID-ARQ-REJEITADOS
+                 OPEN OUTPUT IMPORT-REJEITADOS
+                 IF FS-REJ NOT = '00'
+                    MOVE 'ERRO NA ABERTURA DO ARQUIVO DE REJEITADOS ST '
+                          TO WTXT
+                    MOVE FS-REJ TO WST
+                    DISPLAY TELA-MENSAGEM
+                    ACCEPT WX
+                    CLOSE ARQIMPORT
+                 ELSE
+                    PERFORM LE-CHECKPOINT THRU LE-CHECKPOINT-EXIT
+                    OPEN EXTEND IMPORT-RESTART
+                    INITIALIZE WCONT
+                    INITIALIZE WCONT-REJ
+                    MOVE ZEROES TO WULTIMO-CODIGO-VEN-LIDO
+                    MOVE 'S' TO WPRIMEIRA-LEITURA-IMP
+                    PERFORM LER-IMPORT UNTIL FS-IMPORT = '10'
+                    STRING
+                     'IMPORTADOS ' WCONT ' REJEITADOS ' WCONT-REJ
+                         DELIMITED BY SIZE INTO WTXT
+                    MOVE ZEROES TO WST
+                    DISPLAY TELA-MENSAGEM
+                    ACCEPT WX
+                    CLOSE ARQIMPORT
+                    CLOSE IMPORT-REJEITADOS
+                    CLOSE IMPORT-RESTART
+                 END-IF
+                 END-IF
+              END-IF
+           END-IF.
+           INITIALIZE TELA-NOME-ARIMPORT.
+       IMP-FIM.
+           EXIT.
+
+       S-VALIDA-FORMATO-IMPORT SECTION.
+       R-VALIDA-FORMATO-IMPORT-1.
+           MOVE 'S' TO WFORMATO-VALIDO
+           MOVE SPACES TO WMOTIVO-FORMATO-IMP
+           READ ARQIMPORT NEXT
+           IF FS-IMPORT = '10'
+              MOVE 'N' TO WFORMATO-VALIDO
+              MOVE 'ARQUIVO VAZIO' TO WMOTIVO-FORMATO-IMP
+           ELSE
+              IF FS-IMPORT NOT = '00'
+                 MOVE 'N' TO WFORMATO-VALIDO
+                 MOVE 'ERRO DE LEITURA' TO WMOTIVO-FORMATO-IMP
+              ELSE
+                 MOVE ARQIMPORT-REC TO WARQIMPORT-REC
+                 IF WCODIGO-VEN-IMP NOT NUMERIC
+                    MOVE 'N' TO WFORMATO-VALIDO
+                    MOVE 'COD. VENDEDOR NAO NUMERICO'
+                        TO WMOTIVO-FORMATO-IMP
+                 ELSE
+                    IF WCPF-VEN-IMP NOT NUMERIC
+                       MOVE 'N' TO WFORMATO-VALIDO
+                       MOVE 'CPF NAO NUMERICO' TO WMOTIVO-FORMATO-IMP
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF
+           IF FORMATO-VALIDO
+              CLOSE ARQIMPORT
+              OPEN INPUT ARQIMPORT
+           END-IF.
+       S-VALIDA-FORMATO-IMPORT-EXIT.
+           EXIT.
+
+       LE-CHECKPOINT SECTION.
+       LE-CHECKPOINT-1.
+           INITIALIZE WRESTART-CODIGO-VEN
+           STRING FUNCTION TRIM(WID-ARQ-IMPORT-1) '.CKP'
+               DELIMITED BY SIZE INTO WID-ARQ-RESTART
+           OPEN INPUT IMPORT-RESTART
+           IF FS-CKP = '00'
+              PERFORM UNTIL FS-CKP = '10'
+                 READ IMPORT-RESTART NEXT
+                 IF FS-CKP = '00'
+                    MOVE RST-CODIGO-VEN TO WRESTART-CODIGO-VEN
+                 END-IF
+              END-PERFORM
+              CLOSE IMPORT-RESTART
+           END-IF.
+       LE-CHECKPOINT-EXIT.
+           EXIT.
+
+       LER-IMPORT SECTION.
+       LER-IMPORT-1.
+           READ ARQIMPORT NEXT.
+           IF FS-IMPORT = '00'
+              MOVE ARQIMPORT-REC TO WARQIMPORT-REC
+              IF NOT PRIMEIRA-LEITURA-IMP AND
+                 WCODIGO-VEN-IMP < WULTIMO-CODIGO-VEN-LIDO
+                 MOVE WCODIGO-VEN-IMP TO RJ-CODIGO-VEN
+                 MOVE 'ARQUIVO FORA DE ORDEM' TO RJ-MOTIVO
+                 MOVE SPACES TO RJ-STATUS
+                 WRITE REG-REJEITADO
+                 ADD 1 TO WCONT-REJ
+              ELSE
+                 MOVE 'N' TO WPRIMEIRA-LEITURA-IMP
+                 MOVE WCODIGO-VEN-IMP TO WULTIMO-CODIGO-VEN-LIDO
+                 IF WCODIGO-VEN-IMP > WRESTART-CODIGO-VEN
+                    PERFORM LER-IMPORT-NOVO
+                 END-IF
+              END-IF
+           END-IF.
+       LER-IMPORT-EXIT.
+           EXIT.
+
+       LER-IMPORT-NOVO.
+           MOVE 'F'             TO WCGCCPF-1
+           MOVE WCPF-VEN-IMP    TO WCGCCPF-2
+           PERFORM VALIDA-CNPJ THRU VALIDA-CNPJ-EXIT
+           IF DOC-INVALIDO
+              MOVE WCODIGO-VEN-IMP TO RJ-CODIGO-VEN
+              MOVE 'CPF INVALIDO' TO RJ-MOTIVO
+              MOVE SPACES TO RJ-STATUS
+              WRITE REG-REJEITADO
+              ADD 1 TO WCONT-REJ
+           ELSE
+              MOVE WCODIGO-VEN-IMP     TO CODIGO-VEN
+              PERFORM LER-VEN
+              IF FS-VEN = '23'
+                 MOVE WCODIGO-VEN-IMP    TO CODIGO-VEN
+                 MOVE WCPF-VEN-IMP       TO CPF-VEN
+                 MOVE WNOME-VEN-IMP      TO NOME-VEN
+                 MOVE WLATITUDE-VEN-IMP  TO LATITUDE-VEN
+                 MOVE WLONGITUDE-VEN-IMP TO LONGITUDE-VEN
+                 MOVE 'A'                TO STATUS-VEN
+                 WRITE REGISTRO-VENDEDORES
+                 IF FS-VEN = '00'
+                    ADD 1 TO WCONT
+                    MOVE WCODIGO-VEN-IMP TO RST-CODIGO-VEN
+                    WRITE REG-RESTART
+                 ELSE
+                    MOVE WCODIGO-VEN-IMP TO RJ-CODIGO-VEN
+                    MOVE 'ERRO DE GRAVACAO' TO RJ-MOTIVO
+                    MOVE FS-VEN TO RJ-STATUS
+                    WRITE REG-REJEITADO
+                    ADD 1 TO WCONT-REJ
+                 END-IF
+              ELSE
+                 MOVE WCODIGO-VEN-IMP TO RJ-CODIGO-VEN
+                 MOVE 'CODIGO DUPLICADO' TO RJ-MOTIVO
+                 MOVE SPACES TO RJ-STATUS
+                 WRITE REG-REJEITADO
+                 ADD 1 TO WCONT-REJ
+              END-IF
+           END-IF.
+
+       ABRE-VEN SECTION.
+       ABRE-VEN-1.
+           OPEN I-O VENDEDORES.
+           IF FS-VEN NOT = '00'
+              MOVE FS-VEN TO WFS-COD-TRADUZIR
+              PERFORM S-TRADUZ-STATUS-ARQ THRU S-TRADUZ-STATUS-ARQ-EXIT
+              MOVE SPACES TO WTXT
+              STRING 'ERRO ABERT ARQ VENDEDORES: ' WFS-DESC-TRADUZIDA
+                     DELIMITED BY SIZE INTO WTXT
+              MOVE FS-VEN TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              STOP RUN
+           END-IF
+           OPEN INPUT DISTRIBUICAO.
+           IF FS-DIS NOT = '00'
+              MOVE FS-DIS TO WFS-COD-TRADUZIR
+              PERFORM S-TRADUZ-STATUS-ARQ THRU S-TRADUZ-STATUS-ARQ-EXIT
+              MOVE SPACES TO WTXT
+              STRING 'ERRO ABERT ARQ DISTRIB: ' WFS-DESC-TRADUZIDA
+                     DELIMITED BY SIZE INTO WTXT
+              MOVE FS-DIS TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              STOP RUN
+           END-IF
+           OPEN EXTEND AUDITORIA.
+           IF FS-AUD NOT = '00'
+              MOVE 'ERRO NA ABERTURA DO ARQUIVO DE AUDITORIA ST '
+                    TO WTXT
+              MOVE FS-AUD TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              STOP RUN
+           END-IF
+           OPEN I-O PENDENCIAS-VEN.
+           IF FS-PEND NOT = '00'
+              MOVE FS-PEND TO WFS-COD-TRADUZIR
+              PERFORM S-TRADUZ-STATUS-ARQ THRU S-TRADUZ-STATUS-ARQ-EXIT
+              MOVE SPACES TO WTXT
+              STRING 'ERRO ABERT ARQ PENDENCIAS VEN: '
+                     WFS-DESC-TRADUZIDA DELIMITED BY SIZE INTO WTXT
+              MOVE FS-PEND TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              STOP RUN
+           END-IF.
+       ABRE-VEN-EXIT.
+           EXIT.
+
+       LER-VEN SECTION.
+       LER-VEN-1.
+           READ VENDEDORES.
+       LER-VEN-FIM.
+           EXIT.
+
+       CHECA-CODIGO SECTION.
+       CHECA-CODIGO-1.
+           IF WCODIGO-VEN = ZEROES
+              MOVE 'CODIGO INVALIDO ' TO WTXT
+              MOVE ZEROES TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE TELA-MENSAGEM
+              DISPLAY TELA-MENSAGEM
+           END-IF.
+       CHECA-CODIGO-EXIT.
+           EXIT.
+
+       COPY VALIDACNPJCPF.CPY.
+
+       COPY MASCARACPFCNPJ.CPY.
+
+       COPY FS-TRADUZ.CPY.
