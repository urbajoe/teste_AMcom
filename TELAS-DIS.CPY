@@ -0,0 +1,63 @@
+
+       SCREEN SECTION.
+       01 TELA-OPCAO.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 15 VALUE "SISTEMA EXEMPLO - CADASTRO DE
+      -" DISTRIBUICAO".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 7 COL 10 VALUE "[1] INCLUIR".
+          02 LINE 8 COL 10 VALUE "[2] ALTERAR".
+          02 LINE 9 COL 10 VALUE "[3] EXCLUIR".
+          02 LINE 10 COL 10 VALUE "[4] REASSOCIAR VENDEDOR EM MASSA".
+          02 LINE 11 COL 10 VALUE "[5] SAIR".
+          02 LINE 15 COL 10 VALUE "DIGITE A OPCAO DESEJADA[.]".
+          02 OPCAO LINE 15 COL 34 PIC 9 USING WOPCAO AUTO.
+
+       01 TELA-DIS.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 15 VALUE "SISTEMA EXEMPLO - CADASTRO DE
+      -" DISTRIBUICAO".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 6 COL 10 VALUE "COD. CLIENTE.:".
+          02 SCR-CODIGO-CLI-DIS LINE 6 COL 25 PIC 9(007)
+                 USING WCODIGO-CLI-DIS AUTO.
+          02 LINE 7 COL 10 VALUE "COD. VENDEDOR:".
+          02 SCR-CODIGO-VEN-DIS LINE 7 COL 25 PIC 9(003)
+                 USING WCODIGO-VEN-DIS AUTO.
+          02 LINE 8 COL 10 VALUE "DISTANCIA....:".
+          02 SCR-DISTANCIA-DIS LINE 8 COL 25 PIC S9(008)V9(003)
+                 USING WDISTANCIA-DIS AUTO.
+          02 LINE 9 COL 10 VALUE "TIPO (1-PRIMARIO/2-RESERVA):".
+          02 SCR-TIPO-DIS LINE 9 COL 39 PIC X(001)
+                 USING WTIPO-DIS AUTO.
+
+       01 TELA-REASSOC-VEN.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 15 VALUE "SISTEMA EXEMPLO - CADASTRO DE
+      -" DISTRIBUICAO".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 6 COL 10 VALUE "COD. VENDEDOR ATUAL.:".
+          02 SCR-CODIGO-VEN-ANTIGO LINE 6 COL 33 PIC 9(003)
+                 USING WCODIGO-VEN-ANTIGO AUTO.
+          02 LINE 7 COL 10 VALUE "COD. VENDEDOR NOVO..:".
+          02 SCR-CODIGO-VEN-NOVO LINE 7 COL 33 PIC 9(003)
+                 USING WCODIGO-VEN-NOVO AUTO.
+
+       01 TELA-CODIGO-DIS.
+          02 SCR-CODIGO-CLI-DIS LINE 6 COL 25 PIC 9(007)
+                 USING WCODIGO-CLI-DIS AUTO.
+          02 SCR-CODIGO-VEN-DIS LINE 7 COL 25 PIC 9(003)
+                 USING WCODIGO-VEN-DIS AUTO.
+
+       01 TELA-MENSAGEM.
+          02 LINE 25 COL 10 VALUE "MENSAGEM.....:".
+          02 LINE 25 COL 27 PIC X(52) USING WMENSAGEM.
