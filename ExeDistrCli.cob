@@ -0,0 +1,393 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  ExeDistrCli.
+       AUTHOR.      URBANO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS WCRT-STATUS.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT CLIENTES ASSIGN TO  DISK WID-ARQ-CLIENTE-1
+              ORGANIZATION      IS INDEXED
+              ACCESS MODE       IS DYNAMIC
+              RECORD KEY        IS CHAVE-CLI
+              ALTERNATE RECORD KEY IS CNPJ   WITH DUPLICATES
+              ALTERNATE RECORD KEY IS CODIGO WITH DUPLICATES
+              ALTERNATE RECORD KEY IS RAZAO  WITH DUPLICATES
+              ALTERNATE RECORD KEY IS CH01-CLI-1 =
+                                          CODIGO
+                                          RAZAO WITH DUPLICATES
+              LOCK MODE         IS MANUAL
+              FILE STATUS       IS FS-CLI.
+
+       SELECT VENDEDORES ASSIGN TO  DISK WID-ARQ-VENDEDOR-1
+              ORGANIZATION      IS INDEXED
+              ACCESS MODE       IS DYNAMIC
+              RECORD KEY        IS CHAVE-VEN
+              ALTERNATE RECORD KEY IS CPF-VEN WITH DUPLICATES
+              ALTERNATE RECORD KEY IS NOME-VEN WITH DUPLICATES
+              LOCK MODE         IS MANUAL
+              FILE STATUS       IS FS-VEN.
+
+       SELECT DISTRIBUICAO ASSIGN TO  DISK WID-ARQ-DISTRIBUICAO-1
+              ORGANIZATION      IS INDEXED
+              ACCESS MODE       IS DYNAMIC
+              RECORD KEY        IS CHAVE-DIS
+              ALTERNATE RECORD KEY IS CODIGO-CLI-DIS WITH DUPLICATES
+              ALTERNATE RECORD KEY IS CODIGO-VEN-DIS WITH DUPLICATES
+              LOCK MODE         IS MANUAL
+              FILE STATUS       IS FS-DIS.
+
+       SELECT ARQREL  ASSIGN TO DISK WID-ARQ-RELT
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS FS-IMPORT.
+
+       SELECT LOGRUN  ASSIGN TO DISK WID-ARQ-LOGRUN
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS FS-LOG.
+
+       SELECT ULTIMAEXEC ASSIGN TO DISK WID-ARQ-ULTIMAEXEC
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS FS-ULT.
+
+       SELECT ARQEXC  ASSIGN TO DISK WID-ARQ-EXCESSO
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS FS-EXC.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES.
+       01 REGISTRO-CLIENTES.
+          02 CHAVE-CLI.
+             03 CODIGO             PIC  9(007).
+             03 CNPJ               PIC  9(014).
+          02 RAZAO                 PIC  X(040).
+          02 LATITUDE              PIC S9(003)v9(008).
+          02 LONGITUDE             PIC S9(003)v9(008).
+          02 STATUS-CLI            PIC  X(001).
+             88 CLI-ATIVO                VALUE 'A'.
+             88 CLI-INATIVO              VALUE 'I'.
+          02 ENDERECO              PIC  X(060).
+          02 TELEFONE              PIC  X(015).
+          02 EMAIL                 PIC  X(050).
+
+       FD VENDEDORES.
+       01  REGISTRO-VENDEDORES.
+           02 CHAVE-VEN.
+              03 CODIGO-VEN             PIC  9(003).
+              03 CPF-VEN                PIC  9(011).
+           02 NOME-VEN                  PIC  X(040).
+           02 LATITUDE-VEN              PIC S9(003)v9(008).
+           02 LONGITUDE-VEN             PIC S9(003)v9(008).
+           02 STATUS-VEN                PIC  X(001).
+              88 VEN-ATIVO                    VALUE 'A'.
+              88 VEN-INATIVO                  VALUE 'I'.
+           02 COD-REGIAO                PIC  9(003).
+           02 COD-SUPERVISOR            PIC  9(003).
+
+       FD DISTRIBUICAO.
+       01  REGISTRO-DISTRIBUICAO.
+           02 CHAVE-DIS.
+              03 CODIGO-CLI-DIS         PIC  9(007).
+              03 CODIGO-VEN-DIS         PIC  9(003).
+           02 DISTANCIA-DIS             PIC S9(008)v9(003).
+           02 TIPO-DIS                  PIC  X(001).
+              88 VEN-PRIMARIO                 VALUE '1'.
+              88 VEN-RESERVA                  VALUE '2'.
+           02 DATA-INICIO-DIS           PIC  9(008).
+           02 DATA-FIM-DIS              PIC  9(008).
+
+       FD  ARQREL.
+       01  ARQREL-REC.
+           05  ARQREL-DATA-01   PIC X(00512).
+
+       FD  LOGRUN.
+       01  LOGRUN-REC.
+           05  LOGRUN-DATA-01   PIC X(00200).
+
+       FD  ULTIMAEXEC.
+       01  ULTIMAEXEC-REC.
+           05  ULTIMAEXEC-DATA-01   PIC X(00014).
+
+       FD  ARQEXC.
+       01  ARQEXC-REC.
+           05  ARQEXC-DATA-01   PIC X(00512).
+
+       WORKING-STORAGE SECTION.
+       01 FS-CLI.
+           02 FS-CLI-1                PIC 9.
+           02 FS-CLI-2                PIC 9.
+           02 FS-CLI-R REDEFINES FS-CLI-2 PIC 99 COMP-X.
+       01 FS-VEN.
+           02 FS-VEN-1                PIC 9.
+           02 FS-VEN-2                PIC 9.
+           02 FS-VEN-R REDEFINES FS-VEN-2 PIC 99 COMP-X.
+       01 FS-DIS.
+           02 FS-DIS-1                PIC 9.
+           02 FS-DIS-2                PIC 9.
+           02 FS-DIS-R REDEFINES FS-DIS-2 PIC 99 COMP-X.
+       01 FS-IMPORT.
+           02 FS-IMPORT-1                PIC 9.
+           02 FS-IMPORT-2                PIC 9.
+           02 FS-IMPORT-R REDEFINES FS-IMPORT-2 PIC 99 COMP-X.
+       01 FS-LOG.
+           02 FS-LOG-1                   PIC 9.
+           02 FS-LOG-2                   PIC 9.
+           02 FS-LOG-R REDEFINES FS-LOG-2 PIC 99 COMP-X.
+
+       01 FS-ULT.
+           02 FS-ULT-1                   PIC 9.
+           02 FS-ULT-2                   PIC 9.
+           02 FS-ULT-R REDEFINES FS-ULT-2 PIC 99 COMP-X.
+
+       01 FS-EXC.
+           02 FS-EXC-1                   PIC 9.
+           02 FS-EXC-2                   PIC 9.
+           02 FS-EXC-R REDEFINES FS-EXC-2 PIC 99 COMP-X.
+
+       01 WID-ARQ-EXCESSO          PIC X(50).
+       01 WCONT-EXCESSO            PIC 9(007) VALUE ZEROES.
+
+       01 WID-ARQ-LOGRUN           PIC X(50) VALUE 'EXEDISTRCLI.LOG'.
+       01 WID-ARQ-ULTIMAEXEC       PIC X(50) VALUE 'ULTIMAEXEC.DAT'.
+       01 WRUN-INICIO              PIC X(014).
+       01 WRUN-FIM                 PIC X(014).
+       01 WCONT-PROCESSADOS        PIC 9(007) VALUE ZEROES.
+       01 WCONT-ERROS              PIC 9(005) VALUE ZEROES.
+
+       01 WID-ARQ-RELT                   PIC X(50).
+
+       01 WDATA-REL                      PIC X(008).
+       01 WDATA-HOJE                     PIC 9(008) VALUE ZEROES.
+
+       01 WLINHAS-PAG                    PIC 9(03) VALUE ZEROES.
+       01 WMAX-LINHAS-PAG                PIC 9(03) VALUE 060.
+
+       01 WCSV-DISTANCIA-VEN             PIC -ZZZZZZZ9.999.
+       01 WCSV-TOTAL-DIST                PIC -ZZZZZZZ9.999.
+       01 WCSV-MEDIA-DIST                PIC -ZZZZZZZ9.999.
+
+       01 WSOMA-DIST       PIC S9(008)v9(003) VALUE ZEROS.
+       01 WMEDIA-DIST      PIC S9(008)v9(003) VALUE ZEROS.
+
+      *-------------CALCULO DE DISTANCIA (HAVERSINE) --------
+       01 WDLO-VEN        PIC S9(003)v9(008) VALUE ZEROS.
+       01 WDLO-CLI        PIC S9(003)v9(008) VALUE ZEROS.
+       01 WDLA-VEN        PIC S9(003)v9(008) VALUE ZEROS.
+       01 WDLA-CLI        PIC S9(003)v9(008) VALUE ZEROS.
+       01 WRESULT-FINAL   PIC S9(008)v9(003) VALUE ZEROS.
+
+       01 WPI             PIC S9(001)v9(009) VALUE 3.141592654.
+       01 WRAIO-TERRA     PIC  9(007)        VALUE 6371000.
+       01 WLAT-VEN-RAD    PIC S9(003)v9(009) VALUE ZEROS.
+       01 WLAT-CLI-RAD    PIC S9(003)v9(009) VALUE ZEROS.
+       01 WDELTA-LAT-RAD  PIC S9(003)v9(009) VALUE ZEROS.
+       01 WDELTA-LON-RAD  PIC S9(003)v9(009) VALUE ZEROS.
+       01 WHAV-A          PIC S9(001)v9(009) VALUE ZEROS.
+       01 WHAV-C          PIC S9(003)v9(009) VALUE ZEROS.
+
+      *-------------VENDEDOR MAIS PROXIMO DO CLIENTE--------
+       01 WPRIMEIRO-VEN    PIC X VALUE 'S'.
+          88 PRIMEIRO-VEN         VALUE 'S'.
+       01 WMENOR-DIST      PIC S9(008)v9(003) VALUE ZEROS.
+       01 WMENOR-COD-VEN   PIC  9(003) VALUE ZEROS.
+       01 WACHOU-VEN       PIC X VALUE 'N'.
+          88 ACHOU-VEN            VALUE 'S'.
+
+      *-------------VENDEDOR RESERVA (2O MAIS PROXIMO)------
+       01 WSEGUNDO-DIST       PIC S9(008)v9(003) VALUE ZEROS.
+       01 WSEGUNDO-COD-VEN    PIC  9(003) VALUE ZEROS.
+       01 WACHOU-VEN-RESERVA  PIC X VALUE 'N'.
+          88 ACHOU-VEN-RESERVA       VALUE 'S'.
+
+      *-------------DADOS A GRAVAR EM DISTRIBUICAO----------
+       01 WGRAVA-COD-VEN   PIC  9(003) VALUE ZEROS.
+       01 WGRAVA-DIST      PIC S9(008)v9(003) VALUE ZEROS.
+       01 WGRAVA-TIPO      PIC  X(001) VALUE '1'.
+       01 WVINCULO1-ALTERADO PIC X VALUE 'S'.
+          88 VINCULO1-ALTERADO        VALUE 'S'.
+       01 WVINCULO2-ALTERADO PIC X VALUE 'S'.
+          88 VINCULO2-ALTERADO        VALUE 'S'.
+       01 WTEM-VINCULO-ATIVO PIC X VALUE 'N'.
+          88 TEM-VINCULO-ATIVO        VALUE 'S'.
+
+      *-------------LIMITE DE DISTANCIA (ALERTA DE EXCECAO)-
+       01 WDIST-MAXIMA     PIC 9(003)v9(002) VALUE 100.
+       01 WCSV-DIST-MAXIMA PIC ZZ9.99.
+
+       77 WX              PIC X VALUE SPACES.
+       77 WSAIDA          PIC 9 VALUE ZEROES.
+      *                  (0=OK, 1=SAIDA)
+       77 WCONT           PIC 9(04) VALUE ZEROES.
+
+       01 WMENSAGEM.
+          02 WTXT         PIC X(50) VALUE SPACES.
+          02 WST          PIC 99 VALUE ZEROS.
+
+       01 WFS-COD-TRADUZIR    PIC X(02) VALUE SPACES.
+       01 WFS-DESC-TRADUZIDA  PIC X(20) VALUE SPACES.
+
+       COPY LAY-REL-DIS.CPY.
+       COPY LAY-REL-EXC.CPY.
+       COPY FUNCAO.CPY.
+
+       COPY L-LINK.CPY.
+
+       COPY REL-TELAS-DIS.CPY.
+
+       PROCEDURE DIVISION USING LINK-DADOS.
+       ABERTURA.
+           INITIALIZE WSAIDA
+           PERFORM S-INICIA-LOGRUN THRU R-INICIA-LOGRUN-1-EXIT
+           PERFORM ABRE-ARQUIVOS
+           IF MODO-INTERATIVO
+              DISPLAY TELA-FAIXA-DISTRIBUICAO
+              ACCEPT TELA-FAIXA-DISTRIBUICAO
+           ELSE
+              IF WDIST-MAXIMA-LID > ZEROES
+                 MOVE WDIST-MAXIMA-LID TO WDIST-MAXIMA
+              END-IF
+           END-IF
+           PERFORM S-GERA-DISTRIBUICAO THRU R-GERA-DISTRIBUICAO-1-EXIT
+           PERFORM S-REL-CLI-SEM-VENDEDOR
+                 THRU R-REL-CLI-SEM-VENDEDOR-1-EXIT
+           PERFORM S-REL-VEN-SEM-CLIENTE
+                 THRU R-REL-VEN-SEM-CLIENTE-1-EXIT
+           PERFORM S-FINALIZA-LOGRUN THRU R-FINALIZA-LOGRUN-1-EXIT
+           PERFORM S-GRAVA-ULTIMAEXEC THRU R-GRAVA-ULTIMAEXEC-1-EXIT.
+       ABERTURA-EXIT.
+           CLOSE CLIENTES VENDEDORES DISTRIBUICAO
+           EXIT PROGRAM.
+
+       S-INICIA-LOGRUN SECTION.
+       R-INICIA-LOGRUN-1.
+           OPEN EXTEND LOGRUN.
+           IF FS-LOG NOT = '00'
+              MOVE 'ERRO NA ABERTURA DO LOG DE EXECUCAO ST ' TO WTXT
+              MOVE FS-LOG TO WST
+              DISPLAY TELA-MENSAGEM
+              IF MODO-INTERATIVO
+                 ACCEPT WX
+              END-IF
+              STOP RUN
+           END-IF
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WRUN-INICIO
+           MOVE SPACES TO LOGRUN-DATA-01
+           IF MODO-BATCH
+              STRING WRUN-INICIO ',INICIO,MODO=BATCH'
+                     DELIMITED BY SIZE INTO LOGRUN-DATA-01
+           ELSE
+              STRING WRUN-INICIO ',INICIO,MODO=INTERATIVO'
+                     DELIMITED BY SIZE INTO LOGRUN-DATA-01
+           END-IF
+           WRITE LOGRUN-REC.
+       R-INICIA-LOGRUN-1-EXIT.
+           EXIT.
+
+       S-FINALIZA-LOGRUN SECTION.
+       R-FINALIZA-LOGRUN-1.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WRUN-FIM
+           MOVE SPACES TO LOGRUN-DATA-01
+           STRING WRUN-FIM ',FIM,PROCESSADOS=' WCONT-PROCESSADOS
+                  ',ERROS=' WCONT-ERROS
+                  ',EXCESSO-DISTANCIA=' WCONT-EXCESSO
+                  DELIMITED BY SIZE INTO LOGRUN-DATA-01
+           WRITE LOGRUN-REC
+           CLOSE LOGRUN.
+       R-FINALIZA-LOGRUN-1-EXIT.
+           EXIT.
+
+       S-GRAVA-ULTIMAEXEC SECTION.
+       R-GRAVA-ULTIMAEXEC-1.
+           OPEN OUTPUT ULTIMAEXEC.
+           IF FS-ULT NOT = '00'
+              MOVE SPACES TO WTXT
+              MOVE 'ERRO NA GRAVACAO DA ULTIMA EXECUCAO ST ' TO WTXT
+              MOVE FS-ULT TO WST
+              DISPLAY TELA-MENSAGEM
+              IF MODO-INTERATIVO
+                 ACCEPT WX
+              END-IF
+           ELSE
+              MOVE SPACES TO ULTIMAEXEC-DATA-01
+              MOVE WRUN-FIM TO ULTIMAEXEC-DATA-01
+              WRITE ULTIMAEXEC-REC
+              CLOSE ULTIMAEXEC
+           END-IF.
+       R-GRAVA-ULTIMAEXEC-1-EXIT.
+           EXIT.
+
+       S-GRAVA-LOGRUN-ERRO SECTION.
+       R-GRAVA-LOGRUN-ERRO-1.
+           ADD 1 TO WCONT-ERROS
+           MOVE SPACES TO LOGRUN-DATA-01
+           STRING FUNCTION CURRENT-DATE(1:14) ',ERRO,' WTXT WST
+                  DELIMITED BY SIZE INTO LOGRUN-DATA-01
+           WRITE LOGRUN-REC.
+       R-GRAVA-LOGRUN-ERRO-1-EXIT.
+           EXIT.
+
+       ABRE-ARQUIVOS SECTION.
+       ABRE-ARQUIVOS-1.
+           OPEN I-O CLIENTES.
+           IF FS-CLI NOT = '00'
+              MOVE FS-CLI TO WFS-COD-TRADUZIR
+              PERFORM S-TRADUZ-STATUS-ARQ THRU S-TRADUZ-STATUS-ARQ-EXIT
+              MOVE SPACES TO WTXT
+              STRING 'ERRO ABERT ARQ CLIENTES: ' WFS-DESC-TRADUZIDA
+                     DELIMITED BY SIZE INTO WTXT
+              MOVE FS-CLI TO WST
+              DISPLAY TELA-MENSAGEM
+              PERFORM S-GRAVA-LOGRUN-ERRO
+                    THRU R-GRAVA-LOGRUN-ERRO-1-EXIT
+              IF MODO-INTERATIVO
+                 ACCEPT WX
+              END-IF
+              PERFORM S-FINALIZA-LOGRUN THRU R-FINALIZA-LOGRUN-1-EXIT
+              STOP RUN
+           END-IF
+           OPEN I-O VENDEDORES.
+           IF FS-VEN NOT = '00'
+              MOVE FS-VEN TO WFS-COD-TRADUZIR
+              PERFORM S-TRADUZ-STATUS-ARQ THRU S-TRADUZ-STATUS-ARQ-EXIT
+              MOVE SPACES TO WTXT
+              STRING 'ERRO ABERT ARQ VENDEDORES: ' WFS-DESC-TRADUZIDA
+                     DELIMITED BY SIZE INTO WTXT
+              MOVE FS-VEN TO WST
+              DISPLAY TELA-MENSAGEM
+              PERFORM S-GRAVA-LOGRUN-ERRO
+                    THRU R-GRAVA-LOGRUN-ERRO-1-EXIT
+              IF MODO-INTERATIVO
+                 ACCEPT WX
+              END-IF
+              PERFORM S-FINALIZA-LOGRUN THRU R-FINALIZA-LOGRUN-1-EXIT
+              STOP RUN
+           END-IF
+           OPEN I-O DISTRIBUICAO.
+           IF FS-DIS NOT = '00'
+              MOVE FS-DIS TO WFS-COD-TRADUZIR
+              PERFORM S-TRADUZ-STATUS-ARQ THRU S-TRADUZ-STATUS-ARQ-EXIT
+              MOVE SPACES TO WTXT
+              STRING 'ERRO ABERT ARQ DISTRIB: ' WFS-DESC-TRADUZIDA
+                     DELIMITED BY SIZE INTO WTXT
+              MOVE FS-DIS TO WST
+              DISPLAY TELA-MENSAGEM
+              PERFORM S-GRAVA-LOGRUN-ERRO
+                    THRU R-GRAVA-LOGRUN-ERRO-1-EXIT
+              IF MODO-INTERATIVO
+                 ACCEPT WX
+              END-IF
+              PERFORM S-FINALIZA-LOGRUN THRU R-FINALIZA-LOGRUN-1-EXIT
+              STOP RUN
+           END-IF.
+       ABRE-ARQUIVOS-EXIT.
+           EXIT.
+
+       COPY R-IMP-DIS.CPY.
+
+       COPY FS-TRADUZ.CPY.
