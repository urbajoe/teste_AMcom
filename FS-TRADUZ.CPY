@@ -0,0 +1,35 @@
+      * FS-TRADUZ.CPY - TRADUZ FILE STATUS (FS-CLI/FS-VEN/FS-DIS/
+      * FS-IMPORT) EM TEXTO PARA O OPERADOR. ENTRADA: WFS-COD-TRADUZIR.
+      * SAIDA: WFS-DESC-TRADUZIDA.
+       S-TRADUZ-STATUS-ARQ.
+           EVALUATE WFS-COD-TRADUZIR
+               WHEN '00' MOVE 'SUCESSO' TO WFS-DESC-TRADUZIDA
+               WHEN '10' MOVE 'FIM DE ARQUIVO' TO WFS-DESC-TRADUZIDA
+               WHEN '21' MOVE 'CHAVE FORA SEQUENCIA'
+                         TO WFS-DESC-TRADUZIDA
+               WHEN '22' MOVE 'REGISTRO DUPLICADO'
+                         TO WFS-DESC-TRADUZIDA
+               WHEN '23' MOVE 'REGISTRO NAO ACHADO'
+                         TO WFS-DESC-TRADUZIDA
+               WHEN '24' MOVE 'LIMITE DO ARQUIVO'
+                         TO WFS-DESC-TRADUZIDA
+               WHEN '35' MOVE 'ARQUIVO INEXISTENTE'
+                         TO WFS-DESC-TRADUZIDA
+               WHEN '37' MOVE 'ABERTURA NEGADA' TO WFS-DESC-TRADUZIDA
+               WHEN '41' MOVE 'ARQUIVO JA ABERTO'
+                         TO WFS-DESC-TRADUZIDA
+               WHEN '42' MOVE 'ARQUIVO NAO ABERTO'
+                         TO WFS-DESC-TRADUZIDA
+               WHEN '43' MOVE 'REGISTRO NAO ACHADO'
+                         TO WFS-DESC-TRADUZIDA
+               WHEN '44' MOVE 'TAMANHO INVALIDO' TO WFS-DESC-TRADUZIDA
+               WHEN '46' MOVE 'SEM LEITURA ANTERIOR'
+                         TO WFS-DESC-TRADUZIDA
+               WHEN '47' MOVE 'LEITURA NEGADA' TO WFS-DESC-TRADUZIDA
+               WHEN '48' MOVE 'GRAVACAO NEGADA' TO WFS-DESC-TRADUZIDA
+               WHEN '49' MOVE 'EXCLUSAO NEGADA' TO WFS-DESC-TRADUZIDA
+               WHEN OTHER MOVE 'ERRO NAO CATALOGADO'
+                         TO WFS-DESC-TRADUZIDA
+           END-EVALUATE.
+       S-TRADUZ-STATUS-ARQ-EXIT.
+           EXIT.
