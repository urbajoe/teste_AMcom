@@ -0,0 +1,242 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  distribuicao.
+       AUTHOR.      URBANO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS WCRT-STATUS.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT DISTRIBUICAO ASSIGN TO  DISK WID-ARQ-DISTRIBUICAO
+              ORGANIZATION      IS INDEXED
+              ACCESS MODE       IS DYNAMIC
+              RECORD KEY        IS CHAVE-DIS
+              ALTERNATE RECORD KEY IS CODIGO-CLI-DIS WITH DUPLICATES
+              ALTERNATE RECORD KEY IS CODIGO-VEN-DIS WITH DUPLICATES
+              LOCK MODE         IS MANUAL
+              FILE STATUS       IS FS-DIS.
+
+       SELECT CLIENTES ASSIGN TO  DISK WID-ARQ-CLIENTE-1
+              ORGANIZATION      IS INDEXED
+              ACCESS MODE       IS DYNAMIC
+              RECORD KEY        IS CHAVE-CLI
+              ALTERNATE RECORD KEY IS CNPJ   WITH DUPLICATES
+              ALTERNATE RECORD KEY IS CODIGO WITH DUPLICATES
+              ALTERNATE RECORD KEY IS RAZAO  WITH DUPLICATES
+              ALTERNATE RECORD KEY IS CH01-CLI-1 =
+                                          CODIGO
+                                          RAZAO WITH DUPLICATES
+              LOCK MODE         IS MANUAL
+              FILE STATUS       IS FS-CLI.
+
+       SELECT VENDEDORES ASSIGN TO  DISK WID-ARQ-VENDEDOR-1
+              ORGANIZATION      IS INDEXED
+              ACCESS MODE       IS DYNAMIC
+              RECORD KEY        IS CHAVE-VEN
+              ALTERNATE RECORD KEY IS CPF-VEN WITH DUPLICATES
+              ALTERNATE RECORD KEY IS NOME-VEN WITH DUPLICATES
+              LOCK MODE         IS MANUAL
+              FILE STATUS       IS FS-VEN.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD DISTRIBUICAO.
+       01  REGISTRO-DISTRIBUICAO.
+           02 CHAVE-DIS.
+              03 CODIGO-CLI-DIS         PIC  9(007).
+              03 CODIGO-VEN-DIS         PIC  9(003).
+           02 DISTANCIA-DIS             PIC S9(008)v9(003).
+           02 TIPO-DIS                  PIC  X(001).
+              88 VEN-PRIMARIO                 VALUE '1'.
+              88 VEN-RESERVA                  VALUE '2'.
+           02 DATA-INICIO-DIS           PIC  9(008).
+           02 DATA-FIM-DIS              PIC  9(008).
+
+       FD CLIENTES.
+       01  REGISTRO-CLIENTES.
+           02 CHAVE-CLI.
+              03 CODIGO                 PIC  9(007).
+              03 CNPJ                   PIC  9(014).
+           02 RAZAO                     PIC  X(040).
+           02 LATITUDE                  PIC S9(003)v9(008).
+           02 LONGITUDE                 PIC S9(003)v9(008).
+           02 STATUS-CLI                PIC  X(001).
+              88 CLI-ATIVO                    VALUE 'A'.
+              88 CLI-INATIVO                  VALUE 'I'.
+           02 ENDERECO                  PIC  X(060).
+           02 TELEFONE                  PIC  X(015).
+           02 EMAIL                     PIC  X(050).
+
+       FD VENDEDORES.
+       01  REGISTRO-VENDEDORES.
+           02 CHAVE-VEN.
+              03 CODIGO-VEN             PIC  9(003).
+              03 CPF-VEN                PIC  9(011).
+           02 NOME-VEN                  PIC  X(040).
+           02 LATITUDE-VEN              PIC S9(003)v9(008).
+           02 LONGITUDE-VEN             PIC S9(003)v9(008).
+           02 STATUS-VEN                PIC  X(001).
+              88 VEN-ATIVO                    VALUE 'A'.
+              88 VEN-INATIVO                  VALUE 'I'.
+           02 COD-REGIAO                PIC  9(003).
+           02 COD-SUPERVISOR            PIC  9(003).
+
+       WORKING-STORAGE SECTION.
+       01 WREGISTRO-DISTRIBUICAO.
+          02 WCHAVE-DIS.
+             03 WCODIGO-CLI-DIS         PIC  9(007).
+             03 WCODIGO-VEN-DIS         PIC  9(003).
+          02 WDISTANCIA-DIS             PIC S9(008)v9(003).
+          02 WTIPO-DIS                  PIC  X(001) VALUE '1'.
+             88 WVEN-PRIMARIO                 VALUE '1'.
+             88 WVEN-RESERVA                  VALUE '2'.
+
+       01 FS-DIS.
+           02 FS-DIS-1                PIC 9.
+           02 FS-DIS-2                PIC 9.
+           02 FS-DIS-R REDEFINES FS-DIS-2 PIC 99 COMP-X.
+       01 FS-CLI.
+           02 FS-CLI-1                PIC 9.
+           02 FS-CLI-2                PIC 9.
+           02 FS-CLI-R REDEFINES FS-CLI-2 PIC 99 COMP-X.
+       01 FS-VEN.
+           02 FS-VEN-1                PIC 9.
+           02 FS-VEN-2                PIC 9.
+           02 FS-VEN-R REDEFINES FS-VEN-2 PIC 99 COMP-X.
+
+       01 WID-ARQ-DISTRIBUICAO            PIC X(50).
+
+       01 WVINCULO-VALIDO                 PIC X VALUE 'S'.
+          88 VINCULO-VALIDO               VALUE 'S'.
+          88 VINCULO-INVALIDO             VALUE 'N'.
+
+       01 WCODIGO-VEN-ANTIGO              PIC 9(003) VALUE ZEROES.
+       01 WCODIGO-VEN-NOVO                PIC 9(003) VALUE ZEROES.
+       01 WDATA-HOJE                      PIC 9(008) VALUE ZEROES.
+
+       01 WREASSOC-OK                     PIC X VALUE 'S'.
+          88 REASSOC-OK                   VALUE 'S'.
+          88 REASSOC-ERRO                 VALUE 'N'.
+
+       01 WCONT-REASSOC-TAB               PIC 9(003) VALUE ZEROES.
+       01 WIDX-REASSOC                    PIC 9(003) VALUE ZEROES.
+       01 WTAB-REASSOC.
+          02 WTAB-REASSOC-LINHA OCCURS 999 TIMES.
+             03 WTAB-CLI-REASSOC          PIC 9(007) VALUE ZEROES.
+             03 WTAB-DIST-REASSOC         PIC S9(008)v9(003)
+                VALUE ZEROES.
+             03 WTAB-TIPO-REASSOC         PIC X(001) VALUE SPACES.
+
+       77 WOPCAO          PIC 9 VALUE ZEROES.
+       77 WX              PIC X VALUE SPACES.
+       77 WSAIDA          PIC 9 VALUE ZEROES.
+      *                  (0=OK, 1=SAIDA)
+       77 WCONT           PIC 9(04) VALUE ZEROES.
+
+       01 WMENSAGEM.
+          02 WTXT         PIC X(50) VALUE SPACES.
+          02 WST          PIC 99 VALUE ZEROS.
+
+       01 WFS-COD-TRADUZIR    PIC X(02) VALUE SPACES.
+       01 WFS-DESC-TRADUZIDA  PIC X(20) VALUE SPACES.
+
+       COPY FUNCAO.CPY.
+
+       COPY L-LINK.CPY.
+
+       COPY TELAS-DIS.CPY.
+
+       PROCEDURE DIVISION USING LINK-DADOS.
+       ABERTURA.
+           INITIALIZE WSAIDA
+           MOVE WID-ARQ-DISTRIBUICAO-1 TO WID-ARQ-DISTRIBUICAO
+           PERFORM ABRE-DIS
+           PERFORM ACCEPTA-OPCAO.
+       ABERTURA-EXIT.
+           CLOSE DISTRIBUICAO CLIENTES VENDEDORES
+           EXIT PROGRAM.
+
+       ACCEPTA-OPCAO.
+           PERFORM UNTIL WOPCAO = 5
+                DISPLAY TELA-OPCAO
+                ACCEPT TELA-OPCAO
+                EVALUATE WOPCAO
+                  WHEN 1
+                    PERFORM S-INCLUIR
+                  WHEN 2
+                    PERFORM S-ALTERAR
+                  WHEN 3
+                    PERFORM S-EXCLUIR
+                  WHEN 4
+                    PERFORM S-REASSOC
+                  WHEN 5
+                    CONTINUE
+                END-EVALUATE
+           END-PERFORM.
+       ACCEPTA-OPCAO-EXIT.
+           EXIT.
+
+       COPY CRUD-DIS.CPY.
+
+       ABRE-DIS SECTION.
+       ABRE-DIS-1.
+           OPEN I-O DISTRIBUICAO.
+           IF FS-DIS NOT = '00'
+              MOVE FS-DIS TO WFS-COD-TRADUZIR
+              PERFORM S-TRADUZ-STATUS-ARQ THRU S-TRADUZ-STATUS-ARQ-EXIT
+              MOVE SPACES TO WTXT
+              STRING 'ERRO ABERT ARQ DISTRIB: ' WFS-DESC-TRADUZIDA
+                     DELIMITED BY SIZE INTO WTXT
+              MOVE FS-DIS TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              STOP RUN
+           END-IF
+           OPEN INPUT CLIENTES.
+           IF FS-CLI NOT = '00'
+              MOVE FS-CLI TO WFS-COD-TRADUZIR
+              PERFORM S-TRADUZ-STATUS-ARQ THRU S-TRADUZ-STATUS-ARQ-EXIT
+              MOVE SPACES TO WTXT
+              STRING 'ERRO ABERT ARQ CLIENTES: ' WFS-DESC-TRADUZIDA
+                     DELIMITED BY SIZE INTO WTXT
+              MOVE FS-CLI TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              STOP RUN
+           END-IF
+           OPEN INPUT VENDEDORES.
+           IF FS-VEN NOT = '00'
+              MOVE FS-VEN TO WFS-COD-TRADUZIR
+              PERFORM S-TRADUZ-STATUS-ARQ THRU S-TRADUZ-STATUS-ARQ-EXIT
+              MOVE SPACES TO WTXT
+              STRING 'ERRO ABERT ARQ VENDEDORES: ' WFS-DESC-TRADUZIDA
+                     DELIMITED BY SIZE INTO WTXT
+              MOVE FS-VEN TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              STOP RUN
+           END-IF.
+       ABRE-DIS-EXIT.
+           EXIT.
+
+       LER-DIS SECTION.
+       LER-DIS-1.
+           READ DISTRIBUICAO.
+       LER-DIS-FIM.
+           EXIT.
+
+       CHECA-CODIGO SECTION.
+       CHECA-CODIGO-1.
+           IF WCODIGO-CLI-DIS = ZEROES OR WCODIGO-VEN-DIS = ZEROES
+              MOVE 'CODIGO INVALIDO ' TO WTXT
+              MOVE ZEROES TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE TELA-MENSAGEM
+              DISPLAY TELA-MENSAGEM
+           END-IF.
+       CHECA-CODIGO-EXIT.
+           EXIT.
+
+       COPY FS-TRADUZ.CPY.
