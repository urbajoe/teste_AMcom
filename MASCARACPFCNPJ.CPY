@@ -0,0 +1,36 @@
+
+      * MASCARACPFCNPJ.CPY - FORMATA/DESFORMATA CPF (11 DIGITOS) E
+      * CNPJ (14 DIGITOS) PARA EXIBICAO COM PONTUACAO NA TELA.
+      * ENTRADA FORMATACAO: WMASC-TIPO ('F'=CPF/'J'=CNPJ) E WMASC-NUM.
+      * SAIDA FORMATACAO: WMASC-TXT.
+      * ENTRADA DESFORMATACAO: WMASC-TXT. SAIDA: WMASC-NUM.
+       S-FORMATA-DOC SECTION.
+       S-FORMATA-DOC-1.
+           MOVE SPACES TO WMASC-TXT
+           IF WMASC-TIPO = 'F'
+              STRING WMASC-NUM(4:3) '.' WMASC-NUM(7:3) '.'
+                     WMASC-NUM(10:3) '-' WMASC-NUM(13:2)
+                     DELIMITED BY SIZE INTO WMASC-TXT
+           ELSE
+              STRING WMASC-NUM(1:2) '.' WMASC-NUM(3:3) '.'
+                     WMASC-NUM(6:3) '/' WMASC-NUM(9:4) '-'
+                     WMASC-NUM(13:2)
+                     DELIMITED BY SIZE INTO WMASC-TXT
+           END-IF.
+       S-FORMATA-DOC-EXIT.
+           EXIT.
+
+       S-DESFORMATA-DOC SECTION.
+       S-DESFORMATA-DOC-1.
+           MOVE ZEROES TO WMASC-NUM
+           PERFORM VARYING WMASC-IDX FROM 1 BY 1
+                   UNTIL WMASC-IDX > LENGTH OF WMASC-TXT
+              IF WMASC-TXT(WMASC-IDX:1) >= '0' AND
+                 WMASC-TXT(WMASC-IDX:1) <= '9'
+                 COMPUTE WMASC-NUM =
+                    WMASC-NUM * 10 + FUNCTION NUMVAL(
+                       WMASC-TXT(WMASC-IDX:1))
+              END-IF
+           END-PERFORM.
+       S-DESFORMATA-DOC-EXIT.
+           EXIT.
