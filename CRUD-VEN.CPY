@@ -1,177 +1,534 @@
-﻿       S-INCLUIR SECTION.
-       INCLUIR-1.
-           PERFORM UNTIL WCODIGO = 9999999
-           DISPLAY TELA-VEN
-           ACCEPT TELA-CODIGO.
-           PERFORM CHECA-CODIGO THRU CHECA-CODIGO-EXIT
-           IF WCODIGO NOT = ZEROES
-              PERFORM INCLUIR-2
-           END-IF.
-           
-       INCLUIR-2.
-           MOVE WCODIGO TO CODIGO  
-           PERFORM LER-VEN
-           IF FS-CLI = '00'
-              MOVE 'VENDEDOR JÁ EXISTE ST ' TO WTXT
-              MOVE FS-VEN TO WST
-              DISPAY TELA-MENSAGEM
-              ACCEPT WX
-              INITIALIZE TELA-MENSAGEM
-              DISPLAY TELA-MENSAGEM
-              SETFOCUS WCODIGO
-           END-IF. 
-       
-       INCLUIR-3.
-           PERFORM UNTIL WSAIDA = 0
-           ACCEPT TELA-VEN
-           MOVE 'f'     TO WCGCCPF-1.   
-           MOVE WCGCCPF TO LINK-CPFCGC.                             
-           PERFORM VALIDA-CNPJ THRU VALIDA-CNPJ-EXIT
-           PERFORM GRAVACAO-1 THRU GRAVACAO-EXIT
-           IF FS-CLI NOT = '00'
-              MOVE 1 TO WSAIDA
-              MOVE 'ERRO DE GRAVAÇÃO ST ' TO WTXT
-              MOVE FS-CLI TO WST
-              DISPAY TELA-MENSAGEM
-              ACCEPT WX
-              INITIALIZE TELA-MENSAGEM
-              DISPLAY TELA-MENSAGEM
-              SETFOCUS WCODIGO
-           END-IF.   
-       INC-FIM.
-             EXIT.
-       
-       S-ALTERAR SECTION.
-       ALTERAR-1.
-           PERFORM UNTIL WCODIGO = 9999999
-           DISPLAY TELA-CLI
-           ACCEPT TELA-CODIGO.
-           PERFORM CHECA-CODIGO THRU CHECA-CODIGO-EXIT
-           IF WCODIGO NOT = ZEROES
-              PERFORM ALTERAR-2
-           END-IF.
-           
-       ALTERAR-2.
-           MOVE WCODIGO TO CODIGO  
-           PERFORM LER-CLIENTE
-           IF FS-CLI NOT = '00'
-              MOVE 'CLIENTES NÃO EXISTE ST ' TO WTXT
-              MOVE FS-CLI TO WST
-              DISPAY TELA-MENSAGEM
-              ACCEPT WX
-              INITIALIZE TELA-MENSAGEM
-              DISPLAY TELA-MENSAGEM
-              SETFOCUS WCODIGO
-           END-IF. 
-
-       ALTERAR-3.
-           PERFORM MOVE-DADOS-2.
-           PERFORM UNTIL WSAIDA = 0
-           DISPLAY TELA-CLI
-           ACCEPT TELA-CLI
-           PERFORM VALIDA-CNPJ THRU VALIDA-CNPJ-EXIT
-           PERFORM REGRAVACAO-1 THRU REGRAVACAO-EXIT
-           IF FS-CLI NOT = '00'
-              MOVE 1 TO WSAIDA
-              MOVE 'ERRO DE REGRAVAÇÃO ST ' TO WTXT
-              MOVE FS-CLI TO WST
-              DISPAY TELA-MENSAGEM
-              ACCEPT WX
-              INITIALIZE TELA-MENSAGEM
-              DISPLAY TELA-MENSAGEM
-              SETFOCUS WCODIGO
-           END-IF.   
-           
-       ALT-FIM.
-             EXIT.
-
-       S-EXCLUIR SECTION.
-       EXCLUIR-1.
-           PERFORM UNTIL WCODIGO = 9999999
-           DISPLAY TELA-CLI
-           ACCEPT TELA-CODIGO.
-           PERFORM CHECA-CODIGO THRU CHECA-CODIGO-EXIT
-           IF WCODIGO NOT = ZEROES
-              PERFORM EXCLUIR-2
-           END-IF.
-       EXCLUIT-2.
-           MOVE WCODIGO TO CODIGO  
-           PERFORM LER-CLIENTE
-           IF FS-CLI NOT = '00'
-              MOVE 'CLIENTES NÃO EXISTE ST ' TO WTXT
-              MOVE FS-CLI TO WST
-              DISPAY TELA-MENSAGEM
-              ACCEPT WX
-              INITIALIZE TELA-MENSAGEM
-              DISPLAY TELA-MENSAGEM
-              SETFOCUS WCODIGO
-           END-IF. 
-
-       EXCLUIR-3.
-           PERFORM MOVE-DADOS-2.
-           PERFORM UNTIL WSAIDA = 0
-           DISPLAY TELA-CLI
-           PERFORM S-DELETA
-           IF FS-CLI NOT = '00'
-              MOVE 1 TO WSAIDA
-              MOVE 'ERRO DE EXCLUSÃO ST ' TO WTXT
-              MOVE FS-CLI TO WST
-              DISPAY TELA-MENSAGEM
-              ACCEPT WX
-              INITIALIZE TELA-MENSAGEM
-              DISPLAY TELA-MENSAGEM
-              SETFOCUS WCODIGO
-           END-IF.   
-       EXCL-FIM.
-           EXIT.
-
-       S-GRAVAR SECTION.
-       GRAVACAO-1.
-           MOVE 'CONFIRMA ?...' TO WTXT
-           DISPAY TELA-MENSAGEM
-           ACCEPT WX.
-           IF WX = 'S' OR 's'
-              PERFORM MOVE-DADOS
-              WRITE REGISTRO-CLIENTES
-           END-IF.
-       GRAVACAO-EXIT.
-           EXIT.
-
-       S-REGRAVAR SECTION.
-       REGRAVACAO-1.
-           MOVE 'CONFIRMA ?...' TO WTXT
-           DISPAY TELA-MENSAGEM
-           ACCEPT WX.
-           IF WX = 'S' OR 's'
-              PERFORM MOVE-DADOS
-              REWRITE REGISTRO-CLIENTES
-           END-IF.
-       REGRAVACAO-EXIT.
-           EXIT.
-
-       S-DELETAR SECTION
-       DELETA-1.
-           MOVE 'CONFIRMA EXCLUSÃO ?...' TO WTXT
-           DISPAY TELA-MENSAGEM
-           ACCEPT WX.
-           IF WX = 'S' OR 's'
-              DELETE CLIENTES
-           END-IF.
-       DELETA-1-EXIT.
-           EXIT.
-       
-       S-MOVER-DADOS SECTION.
-       MOVE-DADOS.
-           MOVE WCNPJ      TO CNPJ
-           MOVE WRAZAO     TO RAZAO 
-           MOVE WLATITUDE  TO LATITUDE 
-           MOVE WLONGITUDE TO LONGITUDE.
-
-       MOVE-DADOS-2.
-           MOVE CNPJ      TO WCNPJ
-           MOVE RAZAO     TO WRAZAO 
-           MOVE LATITUDE  TO WLATITUDE 
-           MOVE LONGITUDE TO WLONGITUDE.
-
-           
-
+       S-INCLUIR SECTION.
+       INCLUIR-1.
+           MOVE 'A' TO WSTATUS-VEN
+           PERFORM UNTIL WCODIGO-VEN = 9999999
+           MOVE ZEROES TO WMASC-NUM
+           PERFORM S-FORMATA-DOC THRU S-FORMATA-DOC-EXIT
+           DISPLAY TELA-VEN
+           ACCEPT TELA-CODIGO-VEN.
+           PERFORM CHECA-CODIGO THRU CHECA-CODIGO-EXIT
+           IF WCODIGO-VEN NOT = ZEROES
+              PERFORM INCLUIR-2
+           END-IF.
+
+       INCLUIR-2.
+           MOVE WCODIGO-VEN TO CODIGO-VEN
+           PERFORM LER-VEN
+           IF FS-VEN = '00'
+              MOVE FS-VEN TO WFS-COD-TRADUZIR
+              PERFORM S-TRADUZ-STATUS-ARQ THRU S-TRADUZ-STATUS-ARQ-EXIT
+              MOVE SPACES TO WTXT
+              STRING 'VENDEDOR JA EXISTE: ' WFS-DESC-TRADUZIDA
+                     DELIMITED BY SIZE INTO WTXT
+              MOVE FS-VEN TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE TELA-MENSAGEM
+              DISPLAY TELA-MENSAGEM
+           END-IF.
+
+       INCLUIR-3.
+           PERFORM UNTIL WSAIDA = 0
+           ACCEPT TELA-VEN.
+           PERFORM S-DESFORMATA-DOC THRU S-DESFORMATA-DOC-EXIT
+           MOVE WMASC-NUM TO WCPF-VEN.
+           MOVE 'F'      TO WCGCCPF-1.
+           MOVE WCPF-VEN TO WCGCCPF-2.
+           PERFORM VALIDA-CNPJ THRU VALIDA-CNPJ-EXIT
+           IF DOC-VALIDO
+              PERFORM CHECA-CPF-UNICO THRU CHECA-CPF-UNICO-EXIT
+              IF CPF-UNICO
+                 PERFORM CHECA-COORDENADAS THRU CHECA-COORDENADAS-EXIT
+              END-IF
+              IF CPF-UNICO AND COORDENADAS-VALIDAS
+                 PERFORM GRAVACAO-1 THRU GRAVACAO-EXIT
+                 IF FS-VEN NOT = '00'
+                    MOVE 1 TO WSAIDA
+                    MOVE FS-VEN TO WFS-COD-TRADUZIR
+                    PERFORM S-TRADUZ-STATUS-ARQ
+                          THRU S-TRADUZ-STATUS-ARQ-EXIT
+                    MOVE SPACES TO WTXT
+                    STRING 'ERRO DE GRAVACAO: ' WFS-DESC-TRADUZIDA
+                           DELIMITED BY SIZE INTO WTXT
+                    MOVE FS-VEN TO WST
+                    DISPLAY TELA-MENSAGEM
+                    ACCEPT WX
+                    INITIALIZE TELA-MENSAGEM
+                    DISPLAY TELA-MENSAGEM
+                 END-IF
+              END-IF
+           END-IF.
+       INC-FIM.
+             EXIT.
+
+       S-ALTERAR SECTION.
+       ALTERAR-1.
+           PERFORM UNTIL WCODIGO-VEN = 9999999
+           MOVE WCPF-VEN TO WMASC-NUM
+           PERFORM S-FORMATA-DOC THRU S-FORMATA-DOC-EXIT
+           DISPLAY TELA-VEN
+           ACCEPT TELA-CODIGO-VEN.
+           PERFORM CHECA-CODIGO THRU CHECA-CODIGO-EXIT
+           IF WCODIGO-VEN NOT = ZEROES
+              PERFORM ALTERAR-2
+           END-IF.
+
+       ALTERAR-2.
+           MOVE WCODIGO-VEN TO CODIGO-VEN
+           PERFORM LER-VEN
+           IF FS-VEN NOT = '00'
+              MOVE FS-VEN TO WFS-COD-TRADUZIR
+              PERFORM S-TRADUZ-STATUS-ARQ THRU S-TRADUZ-STATUS-ARQ-EXIT
+              MOVE SPACES TO WTXT
+              STRING 'VENDEDOR NAO EXISTE: ' WFS-DESC-TRADUZIDA
+                     DELIMITED BY SIZE INTO WTXT
+              MOVE FS-VEN TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE TELA-MENSAGEM
+              DISPLAY TELA-MENSAGEM
+           ELSE
+              PERFORM ALTERAR-3
+           END-IF.
+
+       ALTERAR-3.
+           PERFORM MOVE-DADOS-2.
+           PERFORM UNTIL WSAIDA = 0
+           MOVE WCPF-VEN TO WMASC-NUM
+           PERFORM S-FORMATA-DOC THRU S-FORMATA-DOC-EXIT
+           DISPLAY TELA-VEN
+           ACCEPT TELA-VEN.
+           PERFORM S-DESFORMATA-DOC THRU S-DESFORMATA-DOC-EXIT
+           MOVE WMASC-NUM TO WCPF-VEN.
+           MOVE 'F'      TO WCGCCPF-1.
+           MOVE WCPF-VEN TO WCGCCPF-2.
+           PERFORM VALIDA-CNPJ THRU VALIDA-CNPJ-EXIT
+           IF DOC-VALIDO
+              PERFORM CHECA-CPF-UNICO THRU CHECA-CPF-UNICO-EXIT
+              IF CPF-UNICO
+                 PERFORM CHECA-COORDENADAS THRU CHECA-COORDENADAS-EXIT
+              END-IF
+              IF CPF-UNICO AND COORDENADAS-VALIDAS
+                 PERFORM REGRAVACAO-1 THRU REGRAVACAO-EXIT
+                 IF FS-VEN NOT = '00'
+                    MOVE 1 TO WSAIDA
+                    MOVE FS-VEN TO WFS-COD-TRADUZIR
+                    PERFORM S-TRADUZ-STATUS-ARQ
+                          THRU S-TRADUZ-STATUS-ARQ-EXIT
+                    MOVE SPACES TO WTXT
+                    STRING 'ERRO DE REGRAVACAO: ' WFS-DESC-TRADUZIDA
+                           DELIMITED BY SIZE INTO WTXT
+                    MOVE FS-VEN TO WST
+                    DISPLAY TELA-MENSAGEM
+                    ACCEPT WX
+                    INITIALIZE TELA-MENSAGEM
+                    DISPLAY TELA-MENSAGEM
+                 END-IF
+              END-IF
+           END-IF.
+
+       ALT-FIM.
+             EXIT.
+
+       S-EXCLUIR SECTION.
+       EXCLUIR-1.
+           PERFORM UNTIL WCODIGO-VEN = 9999999
+           MOVE WCPF-VEN TO WMASC-NUM
+           PERFORM S-FORMATA-DOC THRU S-FORMATA-DOC-EXIT
+           DISPLAY TELA-VEN
+           ACCEPT TELA-CODIGO-VEN.
+           PERFORM CHECA-CODIGO THRU CHECA-CODIGO-EXIT
+           IF WCODIGO-VEN NOT = ZEROES
+              PERFORM EXCLUIR-2
+           END-IF.
+       EXCLUIR-2.
+           MOVE WCODIGO-VEN TO CODIGO-VEN
+           PERFORM LER-VEN
+           IF FS-VEN NOT = '00'
+              MOVE FS-VEN TO WFS-COD-TRADUZIR
+              PERFORM S-TRADUZ-STATUS-ARQ THRU S-TRADUZ-STATUS-ARQ-EXIT
+              MOVE SPACES TO WTXT
+              STRING 'VENDEDOR NAO EXISTE: ' WFS-DESC-TRADUZIDA
+                     DELIMITED BY SIZE INTO WTXT
+              MOVE FS-VEN TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE TELA-MENSAGEM
+              DISPLAY TELA-MENSAGEM
+           ELSE
+              PERFORM CHECA-VINCULO-DIS THRU CHECA-VINCULO-DIS-EXIT
+              IF NAO-TEM-VINCULO-DIS
+                 PERFORM EXCLUIR-3
+              END-IF
+           END-IF.
+
+       EXCLUIR-3.
+           PERFORM MOVE-DADOS-2.
+           PERFORM UNTIL WSAIDA = 0
+           MOVE WCPF-VEN TO WMASC-NUM
+           PERFORM S-FORMATA-DOC THRU S-FORMATA-DOC-EXIT
+           DISPLAY TELA-VEN
+           PERFORM S-DELETAR
+           IF FS-VEN NOT = '00'
+              MOVE 1 TO WSAIDA
+              MOVE FS-VEN TO WFS-COD-TRADUZIR
+              PERFORM S-TRADUZ-STATUS-ARQ THRU S-TRADUZ-STATUS-ARQ-EXIT
+              MOVE SPACES TO WTXT
+              STRING 'ERRO DE EXCLUSAO: ' WFS-DESC-TRADUZIDA
+                     DELIMITED BY SIZE INTO WTXT
+              MOVE FS-VEN TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE TELA-MENSAGEM
+              DISPLAY TELA-MENSAGEM
+           END-IF.
+       EXCL-FIM.
+           EXIT.
+
+       S-GRAVAR SECTION.
+       GRAVACAO-1.
+           MOVE 'CONFIRMA ?...' TO WTXT
+           DISPLAY TELA-MENSAGEM
+           ACCEPT WX.
+           IF WX = 'S' OR 's'
+              PERFORM MOVE-DADOS
+              WRITE REGISTRO-VENDEDORES
+              IF FS-VEN = '00'
+                 MOVE SPACES TO WAUD-ANTES
+                 PERFORM FORMATA-AUDITORIA-VEN THRU
+                         FORMATA-AUDITORIA-VEN-EXIT
+                 MOVE WAUD-SNAPSHOT TO WAUD-DEPOIS
+                 MOVE 'I' TO WAUD-OPERACAO
+                 PERFORM S-GRAVA-AUDITORIA THRU S-GRAVA-AUDITORIA-EXIT
+              END-IF
+           END-IF.
+       GRAVACAO-EXIT.
+           EXIT.
+
+       S-REGRAVAR SECTION.
+       REGRAVACAO-1.
+           MOVE 'CONFIRMA ENVIO PARA APROVACAO DO SUPERVISOR ?...'
+                TO WTXT
+           DISPLAY TELA-MENSAGEM
+           ACCEPT WX.
+           IF WX = 'S' OR 's'
+              PERFORM FORMATA-AUDITORIA-VEN THRU
+                      FORMATA-AUDITORIA-VEN-EXIT
+              MOVE WAUD-SNAPSHOT TO WAUD-ANTES
+              PERFORM LER-VEN
+              PERFORM FORMATA-AUDITORIA-VEN THRU
+                      FORMATA-AUDITORIA-VEN-EXIT
+              MOVE WAUD-SNAPSHOT TO WAUD-ATUAL
+              IF WAUD-ATUAL NOT = WAUD-ANTES
+                 PERFORM MOVE-DADOS-2
+                 MOVE 1 TO WSAIDA
+                 MOVE SPACES TO WTXT
+                 STRING 'REGISTRO ALTERADO POR OUTRO USUARIO. RECARRE'
+                        'GADO.' DELIMITED BY SIZE INTO WTXT
+                 DISPLAY TELA-MENSAGEM
+                 ACCEPT WX
+                 INITIALIZE TELA-MENSAGEM
+                 DISPLAY TELA-MENSAGEM
+              ELSE
+                 PERFORM S-ENVIA-PENDENCIA-VEN THRU
+                         S-ENVIA-PENDENCIA-VEN-EXIT
+              END-IF
+           END-IF.
+       REGRAVACAO-EXIT.
+           EXIT.
+
+       S-ENVIA-PENDENCIA-VEN SECTION.
+       ENVIA-PENDENCIA-VEN-1.
+           MOVE CODIGO-VEN       TO CODIGO-VEN-PEND
+           MOVE WCPF-VEN         TO CPF-VEN-PEND
+           MOVE WNOME-VEN        TO NOME-VEN-PEND
+           MOVE WLATITUDE-VEN    TO LATITUDE-VEN-PEND
+           MOVE WLONGITUDE-VEN   TO LONGITUDE-VEN-PEND
+           MOVE WSTATUS-VEN      TO STATUS-VEN-PEND
+           MOVE WCOD-REGIAO      TO COD-REGIAO-PEND
+           MOVE WCOD-SUPERVISOR  TO COD-SUPERVISOR-PEND
+           MOVE FUNCTION CURRENT-DATE(1:14) TO DATA-HORA-SOLIC-PEND
+           IF WOPERADOR-ID NOT = SPACES
+              MOVE WOPERADOR-ID TO OPERADOR-SOLIC-PEND
+           ELSE
+              ACCEPT OPERADOR-SOLIC-PEND FROM ENVIRONMENT "USER"
+           END-IF
+           WRITE REGISTRO-PENDENCIA-VEN
+           MOVE 1 TO WSAIDA
+           MOVE SPACES TO WTXT
+           IF FS-PEND = '00'
+              STRING 'ALTERACAO ENVIADA PARA APROVACAO DO SUPERVISOR'
+                     DELIMITED BY SIZE INTO WTXT
+              MOVE ZEROES TO WST
+           ELSE
+              IF FS-PEND = '22'
+                 STRING 'JA EXISTE ALTERACAO PENDENTE PARA ESTE VENDE'
+                        'DOR' DELIMITED BY SIZE INTO WTXT
+                 MOVE ZEROES TO WST
+              ELSE
+                 MOVE FS-PEND TO WFS-COD-TRADUZIR
+                 PERFORM S-TRADUZ-STATUS-ARQ THRU
+                         S-TRADUZ-STATUS-ARQ-EXIT
+                 STRING 'ERRO AO ENVIAR PENDENCIA: ' WFS-DESC-TRADUZIDA
+                        DELIMITED BY SIZE INTO WTXT
+                 MOVE FS-PEND TO WST
+              END-IF
+           END-IF
+           DISPLAY TELA-MENSAGEM
+           ACCEPT WX
+           INITIALIZE TELA-MENSAGEM
+           DISPLAY TELA-MENSAGEM.
+       S-ENVIA-PENDENCIA-VEN-EXIT.
+           EXIT.
+
+       S-DELETAR SECTION.
+       DELETA-1.
+           MOVE 'CONFIRMA EXCLUSAO ?...' TO WTXT
+           DISPLAY TELA-MENSAGEM
+           ACCEPT WX.
+           IF WX = 'S' OR 's'
+              PERFORM FORMATA-AUDITORIA-VEN THRU
+                      FORMATA-AUDITORIA-VEN-EXIT
+              MOVE WAUD-SNAPSHOT TO WAUD-ANTES
+              MOVE 'I' TO STATUS-VEN
+              REWRITE REGISTRO-VENDEDORES
+              IF FS-VEN = '00'
+                 PERFORM FORMATA-AUDITORIA-VEN THRU
+                         FORMATA-AUDITORIA-VEN-EXIT
+                 MOVE WAUD-SNAPSHOT TO WAUD-DEPOIS
+                 MOVE 'E' TO WAUD-OPERACAO
+                 PERFORM S-GRAVA-AUDITORIA THRU S-GRAVA-AUDITORIA-EXIT
+              END-IF
+           END-IF.
+       DELETA-1-EXIT.
+           EXIT.
+
+       S-APROVAR-PENDENCIAS SECTION.
+       APROVAR-PENDENCIAS-1.
+           INITIALIZE WCONT-PEND-APROV WCONT-PEND-REJ
+           MOVE LOW-VALUES TO CODIGO-VEN-PEND
+           START PENDENCIAS-VEN KEY IS NOT LESS THAN CODIGO-VEN-PEND
+           IF FS-PEND NOT = '00'
+              MOVE 'NENHUMA ALTERACAO PENDENTE DE APROVACAO ' TO WTXT
+              MOVE ZEROES TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE TELA-MENSAGEM
+              DISPLAY TELA-MENSAGEM
+           ELSE
+              PERFORM APROVAR-PENDENCIAS-2 UNTIL FS-PEND NOT = '00'
+              MOVE SPACES TO WTXT
+              STRING 'APROVADAS ' WCONT-PEND-APROV ' REJEITADAS '
+                  WCONT-PEND-REJ DELIMITED BY SIZE INTO WTXT
+              MOVE ZEROES TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE TELA-MENSAGEM
+              DISPLAY TELA-MENSAGEM
+           END-IF.
+       APROVAR-PENDENCIAS-EXIT.
+           EXIT.
+
+       APROVAR-PENDENCIAS-2.
+           READ PENDENCIAS-VEN NEXT.
+           IF FS-PEND = '00'
+              MOVE CODIGO-VEN-PEND TO CODIGO-VEN
+              PERFORM LER-VEN
+              IF FS-VEN NOT = '00'
+                 DELETE PENDENCIAS-VEN
+              ELSE
+                 MOVE SPACE TO WDECISAO-PEND
+                 PERFORM UNTIL DECISAO-APROVAR OR DECISAO-REJEITAR
+                               OR DECISAO-PULAR
+                    DISPLAY TELA-APROVA-PENDENCIA
+                    ACCEPT TELA-APROVA-PENDENCIA
+                 END-PERFORM
+                 EVALUATE TRUE
+                    WHEN DECISAO-APROVAR
+                       PERFORM S-APLICA-PENDENCIA THRU
+                               S-APLICA-PENDENCIA-EXIT
+                    WHEN DECISAO-REJEITAR
+                       PERFORM S-REJEITA-PENDENCIA THRU
+                               S-REJEITA-PENDENCIA-EXIT
+                    WHEN DECISAO-PULAR
+                       CONTINUE
+                 END-EVALUATE
+              END-IF
+           END-IF.
+
+       S-APLICA-PENDENCIA SECTION.
+       APLICA-PENDENCIA-1.
+           PERFORM FORMATA-AUDITORIA-VEN THRU
+                   FORMATA-AUDITORIA-VEN-EXIT
+           MOVE WAUD-SNAPSHOT TO WAUD-ANTES
+           MOVE CPF-VEN-PEND       TO CPF-VEN
+           MOVE NOME-VEN-PEND      TO NOME-VEN
+           MOVE LATITUDE-VEN-PEND  TO LATITUDE-VEN
+           MOVE LONGITUDE-VEN-PEND TO LONGITUDE-VEN
+           MOVE STATUS-VEN-PEND    TO STATUS-VEN
+           MOVE COD-REGIAO-PEND    TO COD-REGIAO
+           MOVE COD-SUPERVISOR-PEND TO COD-SUPERVISOR
+           REWRITE REGISTRO-VENDEDORES
+           IF FS-VEN = '00'
+              PERFORM FORMATA-AUDITORIA-VEN THRU
+                      FORMATA-AUDITORIA-VEN-EXIT
+              MOVE WAUD-SNAPSHOT TO WAUD-DEPOIS
+              MOVE 'A' TO WAUD-OPERACAO
+              PERFORM S-GRAVA-AUDITORIA THRU S-GRAVA-AUDITORIA-EXIT
+              DELETE PENDENCIAS-VEN
+              ADD 1 TO WCONT-PEND-APROV
+           ELSE
+              MOVE FS-VEN TO WFS-COD-TRADUZIR
+              PERFORM S-TRADUZ-STATUS-ARQ THRU S-TRADUZ-STATUS-ARQ-EXIT
+              MOVE SPACES TO WTXT
+              STRING 'ERRO DE REGRAVACAO: ' WFS-DESC-TRADUZIDA
+                     DELIMITED BY SIZE INTO WTXT
+              MOVE FS-VEN TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE TELA-MENSAGEM
+              DISPLAY TELA-MENSAGEM
+           END-IF.
+       S-APLICA-PENDENCIA-EXIT.
+           EXIT.
+
+       S-REJEITA-PENDENCIA SECTION.
+       REJEITA-PENDENCIA-1.
+           PERFORM FORMATA-AUDITORIA-VEN THRU
+                   FORMATA-AUDITORIA-VEN-EXIT
+           MOVE WAUD-SNAPSHOT TO WAUD-ANTES
+           MOVE SPACES TO WAUD-DEPOIS
+           STRING 'REJEITADO: NOME=' FUNCTION TRIM(NOME-VEN-PEND) ';'
+               'CPF=' CPF-VEN-PEND ';' 'STATUS=' STATUS-VEN-PEND ';'
+               'REGIAO=' COD-REGIAO-PEND ';' 'SUPERVISOR='
+               COD-SUPERVISOR-PEND DELIMITED BY SIZE INTO WAUD-DEPOIS
+           MOVE 'R' TO WAUD-OPERACAO
+           PERFORM S-GRAVA-AUDITORIA THRU S-GRAVA-AUDITORIA-EXIT
+           DELETE PENDENCIAS-VEN
+           ADD 1 TO WCONT-PEND-REJ.
+       S-REJEITA-PENDENCIA-EXIT.
+           EXIT.
+
+       FORMATA-AUDITORIA-VEN SECTION.
+       FORMATA-AUDITORIA-VEN-1.
+           MOVE SPACES TO WAUD-SNAPSHOT
+           STRING 'NOME=' FUNCTION TRIM(NOME-VEN) ';'
+               'CPF=' CPF-VEN ';' 'STATUS=' STATUS-VEN ';'
+               'REGIAO=' COD-REGIAO ';' 'SUPERVISOR=' COD-SUPERVISOR
+               DELIMITED BY SIZE INTO WAUD-SNAPSHOT.
+       FORMATA-AUDITORIA-VEN-EXIT.
+           EXIT.
+
+       S-GRAVA-AUDITORIA SECTION.
+       GRAVA-AUDITORIA-1.
+           IF WOPERADOR-ID NOT = SPACES
+              MOVE WOPERADOR-ID TO WAUD-USUARIO
+           ELSE
+              ACCEPT WAUD-USUARIO FROM ENVIRONMENT "USER"
+           END-IF
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WAUD-DATA-HORA
+           MOVE SPACES TO AUDITORIA-DATA-01
+           STRING WAUD-DATA-HORA ',' FUNCTION TRIM(WAUD-USUARIO) ','
+               'VENDEDORES' ',' WAUD-OPERACAO ',' CODIGO-VEN ','
+               '"' FUNCTION TRIM(WAUD-ANTES) '"' ','
+               '"' FUNCTION TRIM(WAUD-DEPOIS) '"'
+               DELIMITED BY SIZE INTO AUDITORIA-DATA-01
+           WRITE AUDITORIA-REC.
+       S-GRAVA-AUDITORIA-EXIT.
+           EXIT.
+
+       CHECA-VINCULO-DIS SECTION.
+       CHECA-VINCULO-DIS-1.
+           MOVE 'N' TO WTEM-VINCULO-DIS
+           MOVE CODIGO-VEN TO CODIGO-VEN-DIS
+           START DISTRIBUICAO KEY IS EQUAL TO CODIGO-VEN-DIS
+           IF FS-DIS = '00'
+              PERFORM UNTIL FS-DIS NOT = '00' OR WTEM-VINCULO-DIS = 'S'
+                 READ DISTRIBUICAO NEXT
+                 IF FS-DIS = '00' AND CODIGO-VEN-DIS = CODIGO-VEN
+                    IF DATA-FIM-DIS = ZEROES
+                       MOVE 'S' TO WTEM-VINCULO-DIS
+                    END-IF
+                 ELSE
+                    MOVE '10' TO FS-DIS
+                 END-IF
+              END-PERFORM
+              IF WTEM-VINCULO-DIS = 'S'
+                 MOVE 'VENDEDOR POSSUI CLIENTES VINCULADOS ' TO WTXT
+                 MOVE ZEROES TO WST
+                 DISPLAY TELA-MENSAGEM
+                 ACCEPT WX
+                 INITIALIZE TELA-MENSAGEM
+                 DISPLAY TELA-MENSAGEM
+              END-IF
+           END-IF.
+       CHECA-VINCULO-DIS-EXIT.
+           EXIT.
+
+       CHECA-CPF-UNICO SECTION.
+       CHECA-CPF-UNICO-1.
+           MOVE 'S' TO WCPF-UNICO
+           MOVE REGISTRO-VENDEDORES TO WSALVA-REG-VENDEDORES
+           MOVE WCPF-VEN TO CPF-VEN
+           START VENDEDORES KEY IS EQUAL TO CPF-VEN
+           IF FS-VEN = '00'
+              PERFORM UNTIL FS-VEN NOT = '00' OR WCPF-UNICO = 'N'
+                 READ VENDEDORES NEXT
+                 IF FS-VEN = '00' AND CPF-VEN = WCPF-VEN
+                    IF CODIGO-VEN NOT = WCODIGO-VEN
+                       MOVE 'N' TO WCPF-UNICO
+                       MOVE CODIGO-VEN TO WCODIGO-VEN-CONFLITO
+                    END-IF
+                 ELSE
+                    MOVE '10' TO FS-VEN
+                 END-IF
+              END-PERFORM
+              IF WCPF-UNICO = 'N'
+                 STRING 'CPF JA CADASTRADO NO CODIGO '
+                     WCODIGO-VEN-CONFLITO
+                     DELIMITED BY SIZE INTO WTXT
+                 MOVE ZEROES TO WST
+                 DISPLAY TELA-MENSAGEM
+                 ACCEPT WX
+                 INITIALIZE TELA-MENSAGEM
+                 DISPLAY TELA-MENSAGEM
+              END-IF
+           END-IF
+           MOVE WSALVA-REG-VENDEDORES TO REGISTRO-VENDEDORES.
+       CHECA-CPF-UNICO-EXIT.
+           EXIT.
+
+       CHECA-COORDENADAS SECTION.
+       CHECA-COORDENADAS-1.
+           MOVE 'S' TO WCOORD-VALIDA
+           IF WLATITUDE-VEN < -90 OR WLATITUDE-VEN > 90 OR
+              WLONGITUDE-VEN < -180 OR WLONGITUDE-VEN > 180
+              MOVE 'N' TO WCOORD-VALIDA
+              MOVE 'LATITUDE/LONGITUDE FORA DA FAIXA VALIDA ' TO WTXT
+              MOVE ZEROES TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE TELA-MENSAGEM
+              DISPLAY TELA-MENSAGEM
+           END-IF.
+       CHECA-COORDENADAS-EXIT.
+           EXIT.
+
+       S-MOVER-DADOS SECTION.
+       MOVE-DADOS.
+           MOVE WCPF-VEN       TO CPF-VEN
+           MOVE WNOME-VEN      TO NOME-VEN
+           MOVE WLATITUDE-VEN  TO LATITUDE-VEN
+           MOVE WLONGITUDE-VEN TO LONGITUDE-VEN
+           MOVE WSTATUS-VEN    TO STATUS-VEN
+           MOVE WCOD-REGIAO     TO COD-REGIAO
+           MOVE WCOD-SUPERVISOR TO COD-SUPERVISOR.
+
+       MOVE-DADOS-2.
+           MOVE CPF-VEN       TO WCPF-VEN
+           MOVE NOME-VEN      TO WNOME-VEN
+           MOVE LATITUDE-VEN  TO WLATITUDE-VEN
+           MOVE LONGITUDE-VEN TO WLONGITUDE-VEN
+           MOVE STATUS-VEN    TO WSTATUS-VEN
+           MOVE COD-REGIAO     TO WCOD-REGIAO
+           MOVE COD-SUPERVISOR TO WCOD-SUPERVISOR.
