@@ -0,0 +1,335 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  consistencia.
+       AUTHOR.      URBANO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS WCRT-STATUS.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT CLIENTES ASSIGN TO  DISK WID-ARQ-CLIENTE-1
+              ORGANIZATION      IS INDEXED
+              ACCESS MODE       IS DYNAMIC
+              RECORD KEY        IS CHAVE-CLI
+              ALTERNATE RECORD KEY IS CNPJ   WITH DUPLICATES
+              ALTERNATE RECORD KEY IS CODIGO WITH DUPLICATES
+              ALTERNATE RECORD KEY IS RAZAO  WITH DUPLICATES
+              ALTERNATE RECORD KEY IS CH01-CLI-1 =
+                                          CODIGO
+                                          RAZAO WITH DUPLICATES
+              LOCK MODE         IS MANUAL
+              FILE STATUS       IS FS-CLI.
+
+       SELECT VENDEDORES ASSIGN TO  DISK WID-ARQ-VENDEDOR-1
+              ORGANIZATION      IS INDEXED
+              ACCESS MODE       IS DYNAMIC
+              RECORD KEY        IS CHAVE-VEN
+              ALTERNATE RECORD KEY IS CPF-VEN WITH DUPLICATES
+              ALTERNATE RECORD KEY IS NOME-VEN WITH DUPLICATES
+              LOCK MODE         IS MANUAL
+              FILE STATUS       IS FS-VEN.
+
+       SELECT DISTRIBUICAO ASSIGN TO  DISK WID-ARQ-DISTRIBUICAO-1
+              ORGANIZATION      IS INDEXED
+              ACCESS MODE       IS DYNAMIC
+              RECORD KEY        IS CHAVE-DIS
+              ALTERNATE RECORD KEY IS CODIGO-CLI-DIS WITH DUPLICATES
+              ALTERNATE RECORD KEY IS CODIGO-VEN-DIS WITH DUPLICATES
+              LOCK MODE         IS MANUAL
+              FILE STATUS       IS FS-DIS.
+
+       SELECT ARQREL  ASSIGN TO DISK WID-ARQ-RELT
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS FS-IMPORT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES.
+       01 REGISTRO-CLIENTES.
+          02 CHAVE-CLI.
+             03 CODIGO             PIC  9(007).
+             03 CNPJ               PIC  9(014).
+          02 RAZAO                 PIC  X(040).
+          02 LATITUDE              PIC S9(003)v9(008).
+          02 LONGITUDE             PIC S9(003)v9(008).
+          02 STATUS-CLI            PIC  X(001).
+             88 CLI-ATIVO                VALUE 'A'.
+             88 CLI-INATIVO              VALUE 'I'.
+          02 ENDERECO              PIC  X(060).
+          02 TELEFONE              PIC  X(015).
+          02 EMAIL                 PIC  X(050).
+
+       FD VENDEDORES.
+       01  REGISTRO-VENDEDORES.
+           02 CHAVE-VEN.
+              03 CODIGO-VEN             PIC  9(003).
+              03 CPF-VEN                PIC  9(011).
+           02 NOME-VEN                  PIC  X(040).
+           02 LATITUDE-VEN              PIC S9(003)v9(008).
+           02 LONGITUDE-VEN             PIC S9(003)v9(008).
+           02 STATUS-VEN                PIC  X(001).
+              88 VEN-ATIVO                    VALUE 'A'.
+              88 VEN-INATIVO                  VALUE 'I'.
+           02 COD-REGIAO                PIC  9(003).
+           02 COD-SUPERVISOR            PIC  9(003).
+
+       FD DISTRIBUICAO.
+       01  REGISTRO-DISTRIBUICAO.
+           02 CHAVE-DIS.
+              03 CODIGO-CLI-DIS         PIC  9(007).
+              03 CODIGO-VEN-DIS         PIC  9(003).
+           02 DISTANCIA-DIS             PIC S9(008)v9(003).
+           02 TIPO-DIS                  PIC  X(001).
+              88 VEN-PRIMARIO                 VALUE '1'.
+              88 VEN-RESERVA                  VALUE '2'.
+           02 DATA-INICIO-DIS           PIC  9(008).
+           02 DATA-FIM-DIS              PIC  9(008).
+
+       FD  ARQREL.
+       01  ARQREL-REC.
+           05  ARQREL-DATA-01   PIC X(00512).
+
+       WORKING-STORAGE SECTION.
+       01 FS-CLI.
+           02 FS-CLIENTES-1                PIC 9.
+           02 FS-CLIENTES-2                PIC 9.
+           02 FS-CLIENTE-R REDEFINES FS-CLIENTES-2 PIC 99 COMP-X.
+       01 FS-VEN.
+           02 FS-VEN-1                PIC 9.
+           02 FS-VEN-2                PIC 9.
+           02 FS-VEN-R REDEFINES FS-VEN-2 PIC 99 COMP-X.
+       01 FS-DIS.
+           02 FS-DIS-1                PIC 9.
+           02 FS-DIS-2                PIC 9.
+           02 FS-DIS-R REDEFINES FS-DIS-2 PIC 99 COMP-X.
+       01 FS-IMPORT.
+           02 FS-IMPORT-1                PIC 9.
+           02 FS-IMPORT-2                PIC 9.
+           02 FS-IMPORT-R REDEFINES FS-IMPORT-2 PIC 99 COMP-X.
+
+       01 WID-ARQ-RELT                   PIC X(50).
+       01 WDATA-REL                      PIC X(008).
+
+       01 WCLI-TOTAL         PIC 9(007) VALUE ZEROES.
+       01 WVEN-TOTAL         PIC 9(005) VALUE ZEROES.
+       01 WDIS-TOTAL         PIC 9(007) VALUE ZEROES.
+       01 WDIS-CLI-OK        PIC 9(007) VALUE ZEROES.
+       01 WDIS-CLI-ORFAO     PIC 9(007) VALUE ZEROES.
+       01 WDIS-VEN-OK        PIC 9(007) VALUE ZEROES.
+       01 WDIS-VEN-ORFAO     PIC 9(007) VALUE ZEROES.
+
+       77 WX              PIC X VALUE SPACES.
+       77 WSAIDA          PIC 9 VALUE ZEROES.
+      *                  (0=OK, 1=SAIDA)
+
+       01 WMENSAGEM.
+          02 WTXT         PIC X(50) VALUE SPACES.
+          02 WST          PIC 99 VALUE ZEROS.
+
+       01 WFS-COD-TRADUZIR    PIC X(02) VALUE SPACES.
+       01 WFS-DESC-TRADUZIDA  PIC X(20) VALUE SPACES.
+
+       COPY FUNCAO.CPY.
+
+       COPY L-LINK.CPY.
+
+       SCREEN SECTION.
+       01 TELA-MENSAGEM.
+          02 LINE 25 COL 10 VALUE "MENSAGEM.....:".
+          02 LINE 25 COL 27 PIC X(52) USING WMENSAGEM.
+
+       PROCEDURE DIVISION USING LINK-DADOS.
+       ABERTURA.
+           INITIALIZE WSAIDA
+           PERFORM ABRE-ARQUIVOS
+           PERFORM S-CONTA-TOTAIS THRU R-CONTA-TOTAIS-1-EXIT
+           PERFORM S-IMP-RELATORIO THRU R-IMP-RELATORIO-EXIT.
+       ABERTURA-EXIT.
+           CLOSE CLIENTES VENDEDORES DISTRIBUICAO
+           EXIT PROGRAM.
+
+       ABRE-ARQUIVOS SECTION.
+       ABRE-ARQUIVOS-1.
+           OPEN INPUT CLIENTES.
+           IF FS-CLI NOT = '00'
+              MOVE FS-CLI TO WFS-COD-TRADUZIR
+              PERFORM S-TRADUZ-STATUS-ARQ THRU S-TRADUZ-STATUS-ARQ-EXIT
+              MOVE SPACES TO WTXT
+              STRING 'ERRO ABERT ARQ CLIENTES: ' WFS-DESC-TRADUZIDA
+                     DELIMITED BY SIZE INTO WTXT
+              MOVE FS-CLI TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              STOP RUN
+           END-IF
+           OPEN INPUT VENDEDORES.
+           IF FS-VEN NOT = '00'
+              MOVE FS-VEN TO WFS-COD-TRADUZIR
+              PERFORM S-TRADUZ-STATUS-ARQ THRU S-TRADUZ-STATUS-ARQ-EXIT
+              MOVE SPACES TO WTXT
+              STRING 'ERRO ABERT ARQ VENDEDORES: ' WFS-DESC-TRADUZIDA
+                     DELIMITED BY SIZE INTO WTXT
+              MOVE FS-VEN TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              STOP RUN
+           END-IF
+           OPEN INPUT DISTRIBUICAO.
+           IF FS-DIS NOT = '00'
+              MOVE FS-DIS TO WFS-COD-TRADUZIR
+              PERFORM S-TRADUZ-STATUS-ARQ THRU S-TRADUZ-STATUS-ARQ-EXIT
+              MOVE SPACES TO WTXT
+              STRING 'ERRO ABERT ARQ DISTRIB: ' WFS-DESC-TRADUZIDA
+                     DELIMITED BY SIZE INTO WTXT
+              MOVE FS-DIS TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              STOP RUN
+           END-IF.
+       ABRE-ARQUIVOS-EXIT.
+           EXIT.
+
+       S-CONTA-TOTAIS SECTION.
+       R-CONTA-TOTAIS-1.
+           MOVE LOW-VALUES TO CHAVE-CLI
+           START CLIENTES KEY IS NOT LESS THAN CHAVE-CLI
+           IF FS-CLI = '00'
+              PERFORM UNTIL FS-CLI NOT = '00'
+                 READ CLIENTES NEXT
+                 IF FS-CLI = '00'
+                    ADD 1 TO WCLI-TOTAL
+                 END-IF
+              END-PERFORM
+           END-IF.
+       R-CONTA-TOTAIS-2.
+           MOVE LOW-VALUES TO CHAVE-VEN
+           START VENDEDORES KEY IS NOT LESS THAN CHAVE-VEN
+           IF FS-VEN = '00'
+              PERFORM UNTIL FS-VEN NOT = '00'
+                 READ VENDEDORES NEXT
+                 IF FS-VEN = '00'
+                    ADD 1 TO WVEN-TOTAL
+                 END-IF
+              END-PERFORM
+           END-IF.
+       R-CONTA-TOTAIS-3.
+           MOVE LOW-VALUES TO CHAVE-DIS
+           START DISTRIBUICAO KEY IS NOT LESS THAN CHAVE-DIS
+           IF FS-DIS = '00'
+              PERFORM UNTIL FS-DIS NOT = '00'
+                 READ DISTRIBUICAO NEXT
+                 IF FS-DIS = '00'
+                    ADD 1 TO WDIS-TOTAL
+                    PERFORM R-VERIFICA-DIS-ATUAL
+                 END-IF
+              END-PERFORM
+           END-IF.
+       R-CONTA-TOTAIS-1-EXIT.
+           EXIT.
+
+       R-VERIFICA-DIS-ATUAL.
+           MOVE CODIGO-CLI-DIS TO CODIGO
+           READ CLIENTES KEY IS CODIGO
+           IF FS-CLI = '00'
+              ADD 1 TO WDIS-CLI-OK
+           ELSE
+              ADD 1 TO WDIS-CLI-ORFAO
+           END-IF
+           MOVE CODIGO-VEN-DIS TO CODIGO-VEN
+           START VENDEDORES KEY IS EQUAL TO CODIGO-VEN
+           IF FS-VEN = '00'
+              READ VENDEDORES NEXT
+           END-IF
+           IF FS-VEN = '00'
+              ADD 1 TO WDIS-VEN-OK
+           ELSE
+              ADD 1 TO WDIS-VEN-ORFAO
+           END-IF.
+
+       S-IMP-RELATORIO SECTION.
+       R-IMP-RELATORIO-1.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WDATA-REL
+           STRING 'CONSISTENCIA-' WDATA-REL '.CSV' DELIMITED BY SIZE
+               INTO WID-ARQ-RELT
+           OPEN OUTPUT ARQREL.
+       R-IMP-RELATORIO-2.
+           MOVE SPACES TO ARQREL-DATA-01
+           STRING 'CHECAGEM DE CONSISTENCIA' ',' WDATA-REL
+               DELIMITED BY SIZE INTO ARQREL-DATA-01
+           WRITE ARQREL-REC
+           MOVE SPACES TO ARQREL-DATA-01
+           STRING 'CLIENTES TOTAL' ',' WCLI-TOTAL
+               DELIMITED BY SIZE INTO ARQREL-DATA-01
+           WRITE ARQREL-REC
+           MOVE SPACES TO ARQREL-DATA-01
+           STRING 'VENDEDORES TOTAL' ',' WVEN-TOTAL
+               DELIMITED BY SIZE INTO ARQREL-DATA-01
+           WRITE ARQREL-REC
+           MOVE SPACES TO ARQREL-DATA-01
+           STRING 'DISTRIBUICAO TOTAL' ',' WDIS-TOTAL
+               DELIMITED BY SIZE INTO ARQREL-DATA-01
+           WRITE ARQREL-REC
+           MOVE SPACES TO ARQREL-DATA-01
+           STRING 'DISTRIBUICAO COM CLIENTE VALIDO' ',' WDIS-CLI-OK
+               DELIMITED BY SIZE INTO ARQREL-DATA-01
+           WRITE ARQREL-REC
+           MOVE SPACES TO ARQREL-DATA-01
+           STRING 'DISTRIBUICAO COM CLIENTE ORFAO' ',' WDIS-CLI-ORFAO
+               DELIMITED BY SIZE INTO ARQREL-DATA-01
+           WRITE ARQREL-REC
+           MOVE SPACES TO ARQREL-DATA-01
+           STRING 'DISTRIBUICAO COM VENDEDOR VALIDO' ',' WDIS-VEN-OK
+               DELIMITED BY SIZE INTO ARQREL-DATA-01
+           WRITE ARQREL-REC
+           MOVE SPACES TO ARQREL-DATA-01
+           STRING 'DISTRIBUICAO COM VENDEDOR ORFAO' ',' WDIS-VEN-ORFAO
+               DELIMITED BY SIZE INTO ARQREL-DATA-01
+           WRITE ARQREL-REC.
+       R-IMP-RELATORIO-3.
+           MOVE LOW-VALUES TO CHAVE-DIS
+           START DISTRIBUICAO KEY IS NOT LESS THAN CHAVE-DIS
+           IF FS-DIS = '00'
+              PERFORM UNTIL FS-DIS NOT = '00'
+                 READ DISTRIBUICAO NEXT
+                 IF FS-DIS = '00'
+                    PERFORM R-GRAVA-ORFAOS-DIS-ATUAL
+                 END-IF
+              END-PERFORM
+           END-IF.
+       R-IMP-RELATORIO-4.
+           CLOSE ARQREL
+           MOVE 'RELATORIO DE CONSISTENCIA GERADO ' TO WTXT
+           MOVE ZEROES TO WST
+           DISPLAY TELA-MENSAGEM
+           ACCEPT WX
+           INITIALIZE TELA-MENSAGEM
+           DISPLAY TELA-MENSAGEM.
+       R-IMP-RELATORIO-EXIT.
+           EXIT.
+
+       R-GRAVA-ORFAOS-DIS-ATUAL.
+           MOVE CODIGO-CLI-DIS TO CODIGO
+           READ CLIENTES KEY IS CODIGO
+           IF FS-CLI NOT = '00'
+              MOVE SPACES TO ARQREL-DATA-01
+              STRING 'ORFAO,CLIENTE,CODIGO-CLI-DIS=' CODIGO-CLI-DIS
+                     ',CODIGO-VEN-DIS=' CODIGO-VEN-DIS
+                     DELIMITED BY SIZE INTO ARQREL-DATA-01
+              WRITE ARQREL-REC
+           END-IF
+           MOVE CODIGO-VEN-DIS TO CODIGO-VEN
+           START VENDEDORES KEY IS EQUAL TO CODIGO-VEN
+           IF FS-VEN = '00'
+              READ VENDEDORES NEXT
+           END-IF
+           IF FS-VEN NOT = '00'
+              MOVE SPACES TO ARQREL-DATA-01
+              STRING 'ORFAO,VENDEDOR,CODIGO-CLI-DIS=' CODIGO-CLI-DIS
+                     ',CODIGO-VEN-DIS=' CODIGO-VEN-DIS
+                     DELIMITED BY SIZE INTO ARQREL-DATA-01
+              WRITE ARQREL-REC
+           END-IF.
+
+       COPY FS-TRADUZ.CPY.
