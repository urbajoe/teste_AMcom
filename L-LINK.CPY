@@ -0,0 +1,24 @@
+      * L-LINK.CPY - PARAMETROS TROCADOS ENTRE O MENU E OS PROGRAMAS
+       LINKAGE SECTION.
+       01 LINK-DADOS.
+          02 LID-ARQ-CLIENTE.
+             03 WID-ARQ-CLIENTE-1             PIC X(50).
+
+          02 LID-ARQ-VENDEDOR.
+             03 WID-ARQ-VENDEDOR-1            PIC X(50).
+
+          02 LID-ARQ-DISTRIBUICAO.
+             03 WID-ARQ-DISTRIBUICAO-1        PIC X(50).
+
+          02 LID-MODO-EXECUCAO.
+             03 WMODO-BATCH                   PIC X.
+                88 MODO-BATCH                        VALUE 'S'.
+                88 MODO-INTERATIVO                   VALUE 'N'.
+
+          02 LID-FAIXA-DISTRIBUICAO.
+             03 WFAIXA-CODIGO-INI             PIC 9(007).
+             03 WFAIXA-CODIGO-FIM             PIC 9(007).
+             03 WDIST-MAXIMA-LID              PIC 9(003)V9(002).
+
+          02 LID-OPERADOR.
+             03 WOPERADOR-ID                  PIC X(020).
