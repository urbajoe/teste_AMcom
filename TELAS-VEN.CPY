@@ -0,0 +1,105 @@
+
+       SCREEN SECTION.
+       01 TELA-OPCAO.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 18 VALUE "SISTEMA EXEMPLO - CADASTRO DE
+      -" VENDEDORES".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 7 COL 10 VALUE "[1] INCLUIR".
+          02 LINE 8 COL 10 VALUE "[2] ALTERAR".
+          02 LINE 9 COL 10 VALUE "[3] EXCLUIR".
+          02 LINE 10 COL 10 VALUE "[4] IMPORTAR".
+          02 LINE 11 COL 10 VALUE "[5] APROVAR PENDENCIAS DE ALTERACAO".
+          02 LINE 12 COL 10 VALUE "[6] SAIR".
+          02 LINE 15 COL 10 VALUE "DIGITE A OPCAO DESEJADA[.]".
+          02 OPCAO LINE 15 COL 34 PIC 9 USING WOPCAO AUTO.
+
+       01 TELA-VEN.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 18 VALUE "SISTEMA EXEMPLO - CADASTRO DE
+      -" VENDEDORES".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 6 COL 10 VALUE "CODIGO.......:".
+          02 SCR-CODIGO-VEN LINE 6 COL 25 PIC 9(003)
+                 USING WCODIGO-VEN AUTO.
+          02 LINE 7 COL 10 VALUE "CPF..........:".
+          02 SCR-CPF-VEN LINE 7 COL 25 PIC X(018)
+                 USING WMASC-TXT AUTO.
+          02 LINE 8 COL 10 VALUE "NOME.........:".
+          02 SCR-NOME-VEN LINE 8 COL 25 PIC X(040)
+                 USING WNOME-VEN AUTO.
+          02 LINE 9 COL 10 VALUE "LATITUDE.....:".
+          02 SCR-LATITUDE-VEN LINE 9 COL 25 PIC S9(003)V9(008)
+                 USING WLATITUDE-VEN AUTO.
+          02 LINE 10 COL 10 VALUE "LONGITUDE....:".
+          02 SCR-LONGITUDE-VEN LINE 10 COL 25 PIC S9(003)V9(008)
+                 USING WLONGITUDE-VEN AUTO.
+          02 LINE 11 COL 10 VALUE "STATUS (A-ATIVO/I-INATIVO):".
+          02 SCR-STATUS-VEN LINE 11 COL 39 PIC X(001)
+                 USING WSTATUS-VEN AUTO.
+          02 LINE 12 COL 10 VALUE "COD. REGIAO..:".
+          02 SCR-COD-REGIAO LINE 12 COL 25 PIC 9(003)
+                 USING WCOD-REGIAO AUTO.
+          02 LINE 13 COL 10 VALUE "COD. SUPERVISOR:".
+          02 SCR-COD-SUPERVISOR LINE 13 COL 25 PIC 9(003)
+                 USING WCOD-SUPERVISOR AUTO.
+
+       01 TELA-CODIGO-VEN.
+          02 SCR-CODIGO-VEN LINE 6 COL 25 PIC 9(003)
+                 USING WCODIGO-VEN AUTO.
+
+       01 TELA-APROVA-PENDENCIA.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 15 VALUE "SISTEMA EXEMPLO - APROVACAO DE
+      -" ALTERACAO DE VENDEDOR".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 5 COL 10 VALUE "CODIGO VENDEDOR:".
+          02 LINE 5 COL 30 PIC 9(003) FROM CODIGO-VEN-PEND.
+          02 LINE 6 COL 30 VALUE "ATUAL".
+          02 LINE 6 COL 55 VALUE "PROPOSTO".
+          02 LINE 7 COL 10 VALUE "NOME.........:".
+          02 LINE 7 COL 30 PIC X(025) FROM NOME-VEN.
+          02 LINE 7 COL 55 PIC X(025) FROM NOME-VEN-PEND.
+          02 LINE 8 COL 10 VALUE "CPF..........:".
+          02 LINE 8 COL 30 PIC 9(011) FROM CPF-VEN.
+          02 LINE 8 COL 55 PIC 9(011) FROM CPF-VEN-PEND.
+          02 LINE 9 COL 10 VALUE "LATITUDE.....:".
+          02 LINE 9 COL 30 PIC S9(003)V9(008) FROM LATITUDE-VEN.
+          02 LINE 9 COL 55 PIC S9(003)V9(008) FROM LATITUDE-VEN-PEND.
+          02 LINE 10 COL 10 VALUE "LONGITUDE....:".
+          02 LINE 10 COL 30 PIC S9(003)V9(008) FROM LONGITUDE-VEN.
+          02 LINE 10 COL 55 PIC S9(003)V9(008) FROM LONGITUDE-VEN-PEND.
+          02 LINE 11 COL 10 VALUE "STATUS.......:".
+          02 LINE 11 COL 30 PIC X(001) FROM STATUS-VEN.
+          02 LINE 11 COL 55 PIC X(001) FROM STATUS-VEN-PEND.
+          02 LINE 12 COL 10 VALUE "COD. REGIAO..:".
+          02 LINE 12 COL 30 PIC 9(003) FROM COD-REGIAO.
+          02 LINE 12 COL 55 PIC 9(003) FROM COD-REGIAO-PEND.
+          02 LINE 13 COL 10 VALUE "COD SUPERVISOR:".
+          02 LINE 13 COL 30 PIC 9(003) FROM COD-SUPERVISOR.
+          02 LINE 13 COL 55 PIC 9(003) FROM COD-SUPERVISOR-PEND.
+          02 LINE 14 COL 10 VALUE "SOLICITADO POR:".
+          02 LINE 14 COL 30 PIC X(020) FROM OPERADOR-SOLIC-PEND.
+          02 LINE 14 COL 55 VALUE "EM:".
+          02 LINE 14 COL 59 PIC X(014) FROM DATA-HORA-SOLIC-PEND.
+          02 LINE 16 COL 10 VALUE
+             "APROVAR(A) REJEITAR(R) PULAR(P)..........[ ]".
+          02 LINE 16 COL 53 PIC X USING WDECISAO-PEND AUTO.
+
+       01 TELA-NOME-ARIMPORT.
+          02 LINE 20 COL 10 VALUE "ARQUIVO.....:".
+          02 NOME-ARIMPORT LINE 20 COL 25 PIC X(050)
+                 USING WID-ARQ-IMPORT-1 AUTO.
+
+       01 TELA-MENSAGEM.
+          02 LINE 25 COL 10 VALUE "MENSAGEM.....:".
+          02 LINE 25 COL 27 PIC X(52) USING WMENSAGEM.
