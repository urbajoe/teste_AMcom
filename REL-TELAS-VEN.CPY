@@ -0,0 +1,76 @@
+
+       SCREEN SECTION.
+       01 TELA-OPCAO.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "SISTEMA EXEMPLO - RELATORIO DE
+      -"VENDEDORES".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 4 COL 33 VALUE "OPCAO".
+          02 LINE 7 COL 10 VALUE "1) ASCENDENTE(a) ou DESCENDENTE(d)....
+      -".....[ ]".
+          02 LINE 8 COL 10 VALUE "2) POR CODIGO(c) ou POR NOME(n).......
+      -".....[ ]".
+          02 LINE 9 COL 10 VALUE "3) FILTRAR POR CODIGO DO VENDEDOR(f).
+      -".......[ ]".
+          02 LINE 10 COL 10 VALUE "4) FILTRAR POR NOME DO VENDEDOR(g)...
+      -".....[ ]".
+          02 LINE 11 COL 10 VALUE "5) AGRUPAR POR REGIAO COM SUBTOTAL(r)
+      -".....[ ]".
+          02 LINE 12 COL 10 VALUE "6) EXPORTAR GEOJSON DE COORDENADAS(s)
+      -"...[ ]".
+          02 LINE 13 COL 10 VALUE "FILTRO STATUS (OPCOES 1-4): ATIVO(
+      -"A) INATIVO(I) TODOS(T)..[ ]".
+          02 LINE 14 COL 10 VALUE "7) FILTRAR POR CPF(t)................
+      -"......[ ]".
+          02 LINE 15 COL 10 VALUE "8) DISTANCIA MEDIA POR VENDEDOR(m)...
+      -".....[ ]".
+          02 LINE 16 COL 10 VALUE "[ESC] SAIR".
+          02 LINE 17 COL 10 VALUE "COLUNAS: COMPLETO(C) RESUMIDO-SEM-L
+      -"AT/LONG(R)..[ ]".
+
+       01 TELA-ACC-OPCAO.
+          02 LINE 07 COL 45 PIC X USING WOPCAO1 AUTO.
+          02 LINE 08 COL 45 PIC X USING WOPCAO2 AUTO.
+          02 LINE 09 COL 45 PIC X USING WOPCAO3 AUTO.
+          02 LINE 10 COL 45 PIC X USING WOPCAO4 AUTO.
+          02 LINE 11 COL 45 PIC X USING WOPCAO5 AUTO.
+          02 LINE 12 COL 45 PIC X USING WOPCAO6 AUTO.
+          02 LINE 13 COL 45 PIC X USING WFILTRO-STATUS AUTO.
+          02 LINE 14 COL 45 PIC X USING WOPCAO7 AUTO.
+          02 LINE 15 COL 45 PIC X USING WOPCAO8 AUTO.
+          02 LINE 17 COL 45 PIC X USING WCOLUNAS-REL AUTO.
+
+       01 TELA-CPF-FILTRO.
+          02 LINE 20 COL 10 VALUE "CPF:".
+          02 CPF-FILTRO LINE 20 COL 25 PIC X(018)
+                 USING WMASC-TXT AUTO.
+
+       01 TELA-MENSAGEM.
+          02 LINE 25 COL 10 VALUE "MENSAGEM.....:".
+          02 LINE 25 COL 27 PIC X(52) USING WMENSAGEM.
+
+       01 TELA-PREVIEW.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "PRE-VISUALIZACAO DO RELATORIO (PRIMEIRA
+      -" PAGINA)".
+          02 LINE 02 COL 01 PIC X(80) USING WPREVIEW-LINHA(01).
+          02 LINE 03 COL 01 PIC X(80) USING WPREVIEW-LINHA(02).
+          02 LINE 04 COL 01 PIC X(80) USING WPREVIEW-LINHA(03).
+          02 LINE 05 COL 01 PIC X(80) USING WPREVIEW-LINHA(04).
+          02 LINE 06 COL 01 PIC X(80) USING WPREVIEW-LINHA(05).
+          02 LINE 07 COL 01 PIC X(80) USING WPREVIEW-LINHA(06).
+          02 LINE 08 COL 01 PIC X(80) USING WPREVIEW-LINHA(07).
+          02 LINE 09 COL 01 PIC X(80) USING WPREVIEW-LINHA(08).
+          02 LINE 10 COL 01 PIC X(80) USING WPREVIEW-LINHA(09).
+          02 LINE 11 COL 01 PIC X(80) USING WPREVIEW-LINHA(10).
+          02 LINE 12 COL 01 PIC X(80) USING WPREVIEW-LINHA(11).
+          02 LINE 13 COL 01 PIC X(80) USING WPREVIEW-LINHA(12).
+          02 LINE 14 COL 01 PIC X(80) USING WPREVIEW-LINHA(13).
+          02 LINE 15 COL 01 PIC X(80) USING WPREVIEW-LINHA(14).
+          02 LINE 16 COL 01 PIC X(80) USING WPREVIEW-LINHA(15).
+          02 LINE 22 COL 01 VALUE
+             "GRAVAR ARQUIVO DE RELATORIO? (S)IM (N)AO...[ ]".
+          02 LINE 22 COL 46 PIC X USING WPREVIEW-CONFIRMA AUTO.
