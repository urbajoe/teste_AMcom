@@ -0,0 +1,465 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  clientes.
+       AUTHOR.      URBANO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS WCRT-STATUS.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT CLIENTES ASSIGN TO  DISK WID-ARQ-CLIENTES
+              ORGANIZATION      IS INDEXED
+              ACCESS MODE       IS DYNAMIC
+              RECORD KEY        IS CHAVE-CLI
+              ALTERNATE RECORD KEY IS CNPJ   WITH DUPLICATES
+              ALTERNATE RECORD KEY IS CODIGO WITH DUPLICATES
+              ALTERNATE RECORD KEY IS RAZAO  WITH DUPLICATES
+              ALTERNATE RECORD KEY IS CH01-CLI-1 =
+                                          CODIGO
+                                          RAZAO WITH DUPLICATES
+              LOCK MODE         IS MANUAL
+              FILE STATUS       IS FS-CLI.
+
+       SELECT ARQIMPORT  ASSIGN TO DISK WID-ARQ-IMPORT
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS FS-IMPORT.
+
+       SELECT IMPORT-REJEITADOS ASSIGN TO DISK WID-ARQ-REJEITADOS
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS FS-REJ.
+
+       SELECT IMPORT-RESTART ASSIGN TO DISK WID-ARQ-RESTART
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS FS-CKP.
+
+       SELECT DISTRIBUICAO ASSIGN TO  DISK WID-ARQ-DISTRIBUICAO
+              ORGANIZATION      IS INDEXED
+              ACCESS MODE       IS DYNAMIC
+              RECORD KEY        IS CHAVE-DIS
+              ALTERNATE RECORD KEY IS CODIGO-CLI-DIS WITH DUPLICATES
+              ALTERNATE RECORD KEY IS CODIGO-VEN-DIS WITH DUPLICATES
+              LOCK MODE         IS MANUAL
+              FILE STATUS       IS FS-DIS.
+
+       SELECT AUDITORIA  ASSIGN TO DISK WID-ARQ-AUDITORIA
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS FS-AUD.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES.
+       01  REGISTRO-CLIENTES.
+           02 CHAVE-CLI.
+              03 CODIGO                 PIC  9(007).
+              03 CNPJ                   PIC  9(014).
+           02 RAZAO                     PIC  X(040).
+           02 LATITUDE                  PIC S9(003)v9(008).
+           02 LONGITUDE                 PIC S9(003)v9(008).
+           02 STATUS-CLI                PIC  X(001).
+              88 CLI-ATIVO                    VALUE 'A'.
+              88 CLI-INATIVO                  VALUE 'I'.
+           02 ENDERECO                  PIC  X(060).
+           02 TELEFONE                  PIC  X(015).
+           02 EMAIL                     PIC  X(050).
+
+       FD  ARQIMPORT.
+       01  ARQIMPORT-REC.
+           05  ARQIMPORT-DATA-01   PIC X(00512).
+
+       FD  IMPORT-REJEITADOS.
+       01  REG-REJEITADO.
+           02 RJ-CODIGO                PIC 9(007).
+           02 FILLER                   PIC X(001) VALUE SPACE.
+           02 RJ-MOTIVO                PIC X(030).
+           02 FILLER                   PIC X(001) VALUE SPACE.
+           02 RJ-STATUS                PIC X(002) VALUE SPACES.
+
+       FD  IMPORT-RESTART.
+       01  REG-RESTART.
+           02 RST-CODIGO               PIC 9(007).
+
+       FD DISTRIBUICAO.
+       01  REGISTRO-DISTRIBUICAO.
+           02 CHAVE-DIS.
+              03 CODIGO-CLI-DIS         PIC  9(007).
+              03 CODIGO-VEN-DIS         PIC  9(003).
+           02 DISTANCIA-DIS             PIC S9(008)v9(003).
+           02 TIPO-DIS                  PIC  X(001).
+              88 VEN-PRIMARIO                 VALUE '1'.
+              88 VEN-RESERVA                  VALUE '2'.
+           02 DATA-INICIO-DIS           PIC  9(008).
+           02 DATA-FIM-DIS              PIC  9(008).
+
+       FD  AUDITORIA.
+       01  AUDITORIA-REC.
+           05  AUDITORIA-DATA-01   PIC X(00400).
+
+       WORKING-STORAGE SECTION.
+       01 WARQIMPORT-REC                 PIC X(512).
+       01 WARQIMPORT-2 REDEFINES WARQIMPORT-REC.
+           02 WCHAVE-CLI-IMP.
+              03 WCODIGO-IMP             PIC  9(007).
+              03 WCNPJ-IMP               PIC  9(014).
+           02 WRAZAO-IMP                 PIC  X(040).
+           02 WLATITUDE-IMP              PIC S9(003)v9(008).
+           02 WLONGITUDE-IMP             PIC S9(003)v9(008).
+           02 FILLER                     PIC X(433).
+
+       01 WREGISTRO-CLIENTES.
+          02 WCHAVE-CLI.
+             03 WCODIGO                 PIC  9(007).
+             03 WCNPJ                   PIC  9(014).
+          02 WRAZAO                     PIC  X(040).
+          02 WLATITUDE                  PIC S9(003)v9(008).
+          02 WLONGITUDE                 PIC S9(003)v9(008).
+          02 WSTATUS-CLI                PIC  X(001) VALUE 'A'.
+             88 WCLI-ATIVO                    VALUE 'A'.
+             88 WCLI-INATIVO                  VALUE 'I'.
+          02 WENDERECO                  PIC  X(060).
+          02 WTELEFONE                  PIC  X(015).
+          02 WEMAIL                     PIC  X(050).
+
+       01 WSALVA-REG-CLIENTES.
+          02 WSALVA-CHAVE-CLI.
+             03 WSALVA-CODIGO           PIC  9(007).
+             03 WSALVA-CNPJ             PIC  9(014).
+          02 WSALVA-RAZAO               PIC  X(040).
+          02 WSALVA-LATITUDE            PIC S9(003)v9(008).
+          02 WSALVA-LONGITUDE           PIC S9(003)v9(008).
+          02 WSALVA-STATUS-CLI          PIC  X(001).
+          02 WSALVA-ENDERECO            PIC  X(060).
+          02 WSALVA-TELEFONE            PIC  X(015).
+          02 WSALVA-EMAIL               PIC  X(050).
+
+       01 FS-CLI.
+           02 FS-CLI-1                PIC 9.
+           02 FS-CLI-2                PIC 9.
+           02 FS-CLI-R REDEFINES FS-CLI-2 PIC 99 COMP-X.
+       01 FS-IMPORT.
+           02 FS-IMPORT-1                PIC 9.
+           02 FS-IMPORT-2                PIC 9.
+           02 FS-IMPORT-R REDEFINES FS-IMPORT-2 PIC 99 COMP-X.
+       01 FS-REJ.
+           02 FS-REJ-1                PIC 9.
+           02 FS-REJ-2                PIC 9.
+           02 FS-REJ-R REDEFINES FS-REJ-2 PIC 99 COMP-X.
+       01 FS-CKP.
+           02 FS-CKP-1                PIC 9.
+           02 FS-CKP-2                PIC 9.
+           02 FS-CKP-R REDEFINES FS-CKP-2 PIC 99 COMP-X.
+       01 FS-DIS.
+           02 FS-DIS-1                PIC 9.
+           02 FS-DIS-2                PIC 9.
+           02 FS-DIS-R REDEFINES FS-DIS-2 PIC 99 COMP-X.
+       01 FS-AUD.
+           02 FS-AUD-1                PIC 9.
+           02 FS-AUD-2                PIC 9.
+           02 FS-AUD-R REDEFINES FS-AUD-2 PIC 99 COMP-X.
+
+       01 WTEM-VINCULO-DIS                 PIC X VALUE 'N'.
+          88 TEM-VINCULO-DIS               VALUE 'S'.
+          88 NAO-TEM-VINCULO-DIS           VALUE 'N'.
+
+       01 WID-ARQ-CLIENTES              PIC X(50).
+       01 WID-ARQ-DISTRIBUICAO          PIC X(50).
+       01 WID-ARQ-AUDITORIA             PIC X(50) VALUE 'AUDITORIA.DAT'.
+
+       01 WAUD-DATA-HORA                PIC X(014).
+       01 WAUD-USUARIO                  PIC X(020).
+       01 WAUD-OPERACAO                 PIC X(001).
+       01 WAUD-SNAPSHOT                 PIC X(150).
+       01 WAUD-ANTES                    PIC X(150).
+       01 WAUD-DEPOIS                   PIC X(150).
+       01 WAUD-ATUAL                    PIC X(150).
+
+       01 WID-ARQ-IMPORT.
+           02 WID-ARQ-IMPORT-1             PIC X(50).
+
+       01 WID-ARQ-REJEITADOS               PIC X(54).
+       01 WID-ARQ-RESTART                  PIC X(54).
+       01 WRESTART-CODIGO                  PIC 9(007) VALUE ZEROES.
+       01 WULTIMO-CODIGO-LIDO              PIC 9(007) VALUE ZEROES.
+       01 WPRIMEIRA-LEITURA-IMP            PIC X VALUE 'S'.
+          88 PRIMEIRA-LEITURA-IMP                VALUE 'S'.
+
+       01 WCGCCPF.
+           02 WCGCCPF-1                    PIC X(01).
+           02 WCGCCPF-2                    PIC 9(014).
+           02 FILLER                       PIC X(005).
+
+       01 LINK-CPFCGC                      PIC X(020).
+
+       01 WVALIDA-DOC                      PIC X VALUE 'S'.
+          88 DOC-VALIDO                    VALUE 'S'.
+          88 DOC-INVALIDO                  VALUE 'N'.
+
+       01 WCNPJ-UNICO                      PIC X VALUE 'S'.
+          88 CNPJ-UNICO                    VALUE 'S'.
+          88 CNPJ-DUPLICADO                VALUE 'N'.
+       01 WCODIGO-CONFLITO                 PIC 9(007) VALUE ZEROES.
+
+       01 WCOORD-VALIDA                    PIC X VALUE 'S'.
+          88 COORDENADAS-VALIDAS           VALUE 'S'.
+          88 COORDENADAS-INVALIDAS         VALUE 'N'.
+
+       01 WMASC-TIPO                       PIC X(01) VALUE 'J'.
+       01 WMASC-NUM                        PIC 9(014) VALUE ZEROES.
+       01 WMASC-TXT                        PIC X(018) VALUE SPACES.
+       01 WMASC-IDX                        PIC 9(002) VALUE ZEROES.
+
+       77 WOPCAO          PIC 9 VALUE ZEROES.
+       77 WX              PIC X VALUE SPACES.
+       77 WSAIDA          PIC 9 VALUE ZEROES.
+      *                  (0=OK, 1=SAIDA)
+       77 WCONT           PIC 9(04) VALUE ZEROES.
+       77 WCONT-REJ       PIC 9(04) VALUE ZEROES.
+
+       01 WMENSAGEM.
+          02 WTXT         PIC X(50) VALUE SPACES.
+          02 WST          PIC 99 VALUE ZEROS.
+
+       01 WFS-COD-TRADUZIR    PIC X(02) VALUE SPACES.
+       01 WFS-DESC-TRADUZIDA  PIC X(20) VALUE SPACES.
+
+       COPY FUNCAO.CPY.
+
+       COPY L-LINK.CPY.
+
+       COPY TELAS-CLI.CPY.
+
+       PROCEDURE DIVISION USING LINK-DADOS.
+       ABERTURA.
+           INITIALIZE WSAIDA
+           MOVE WID-ARQ-CLIENTE-1 TO WID-ARQ-CLIENTES
+           MOVE WID-ARQ-DISTRIBUICAO-1 TO WID-ARQ-DISTRIBUICAO
+           PERFORM ABRE-CLIENTE
+           PERFORM ACCEPTA-OPCAO.
+       ABERTURA-EXIT.
+           CLOSE CLIENTES DISTRIBUICAO AUDITORIA
+           EXIT PROGRAM.
+
+       ACCEPTA-OPCAO.
+           PERFORM UNTIL WOPCAO = 5
+                DISPLAY TELA-OPCAO
+                ACCEPT TELA-OPCAO
+                EVALUATE WOPCAO
+                  WHEN 1
+                    PERFORM S-INCLUIR
+                  WHEN 2
+                    PERFORM S-ALTERAR
+                  WHEN 3
+                    PERFORM S-EXCLUIR
+                  WHEN 4
+                    PERFORM S-IMPORTAR
+                  WHEN 5
+                    CONTINUE
+                END-EVALUATE
+           END-PERFORM.
+       ACCEPTA-OPCAO-EXIT.
+           EXIT.
+
+       COPY CRUD-CLI.CPY.
+
+       S-IMPORTAR SECTION.
+       IMPORTAR-1.
+           MOVE 'INFORME O NOME DO ARQUIVO PARA IMPORTACAO:' TO WTXT
+           MOVE ZEROES TO WST
+           DISPLAY TELA-MENSAGEM
+           ACCEPT TELA-NOME-ARIMPORT
+           IF NOT ESC
+              OPEN INPUT ARQIMPORT
+              IF FS-IMPORT NOT = '00'
+                 MOVE FS-IMPORT TO WFS-COD-TRADUZIR
+                 PERFORM S-TRADUZ-STATUS-ARQ
+                       THRU S-TRADUZ-STATUS-ARQ-EXIT
+                 MOVE SPACES TO WTXT
+                 STRING 'ERRO ABERT ARQ IMPORTACAO: '
+                        WFS-DESC-TRADUZIDA
+                        DELIMITED BY SIZE INTO WTXT
+                 MOVE FS-IMPORT TO WST
+                 DISPLAY TELA-MENSAGEM
+                 ACCEPT WX
+              ELSE
+                 STRING FUNCTION TRIM(WID-ARQ-IMPORT-1) '.REJ'
+                     DELIMITED BY SIZE INTO WID-ARQ-REJEITADOS
+                 OPEN OUTPUT IMPORT-REJEITADOS
+                 IF FS-REJ NOT = '00'
+                    MOVE 'ERRO NA ABERTURA DO ARQUIVO DE REJEITADOS ST '
+                          TO WTXT
+                    MOVE FS-REJ TO WST
+                    DISPLAY TELA-MENSAGEM
+                    ACCEPT WX
+                    CLOSE ARQIMPORT
+                 ELSE
+                    PERFORM LE-CHECKPOINT THRU LE-CHECKPOINT-EXIT
+                    OPEN EXTEND IMPORT-RESTART
+                    INITIALIZE WCONT
+                    INITIALIZE WCONT-REJ
+                    MOVE ZEROES TO WULTIMO-CODIGO-LIDO
+                    MOVE 'S' TO WPRIMEIRA-LEITURA-IMP
+                    PERFORM LER-IMPORT UNTIL FS-IMPORT = '10'
+                    STRING
+                     'IMPORTADOS ' WCONT ' REJEITADOS ' WCONT-REJ
+                         DELIMITED BY SIZE INTO WTXT
+                    MOVE ZEROES TO WST
+                    DISPLAY TELA-MENSAGEM
+                    ACCEPT WX
+                    CLOSE ARQIMPORT
+                    CLOSE IMPORT-REJEITADOS
+                    CLOSE IMPORT-RESTART
+                 END-IF
+              END-IF
+           END-IF.
+           INITIALIZE TELA-NOME-ARIMPORT.
+       IMP-FIM.
+           EXIT.
+
+       LE-CHECKPOINT SECTION.
+       LE-CHECKPOINT-1.
+           INITIALIZE WRESTART-CODIGO
+           STRING FUNCTION TRIM(WID-ARQ-IMPORT-1) '.CKP'
+               DELIMITED BY SIZE INTO WID-ARQ-RESTART
+           OPEN INPUT IMPORT-RESTART
+           IF FS-CKP = '00'
+              PERFORM UNTIL FS-CKP = '10'
+                 READ IMPORT-RESTART NEXT
+                 IF FS-CKP = '00'
+                    MOVE RST-CODIGO TO WRESTART-CODIGO
+                 END-IF
+              END-PERFORM
+              CLOSE IMPORT-RESTART
+           END-IF.
+       LE-CHECKPOINT-EXIT.
+           EXIT.
+
+       LER-IMPORT SECTION.
+       LER-IMPORT-1.
+           READ ARQIMPORT NEXT.
+           IF FS-IMPORT = '00'
+              MOVE ARQIMPORT-REC TO WARQIMPORT-REC
+              IF NOT PRIMEIRA-LEITURA-IMP AND
+                 WCODIGO-IMP < WULTIMO-CODIGO-LIDO
+                 MOVE WCODIGO-IMP TO RJ-CODIGO
+                 MOVE 'ARQUIVO FORA DE ORDEM' TO RJ-MOTIVO
+                 MOVE SPACES TO RJ-STATUS
+                 WRITE REG-REJEITADO
+                 ADD 1 TO WCONT-REJ
+              ELSE
+                 MOVE 'N' TO WPRIMEIRA-LEITURA-IMP
+                 MOVE WCODIGO-IMP TO WULTIMO-CODIGO-LIDO
+                 IF WCODIGO-IMP > WRESTART-CODIGO
+                    PERFORM LER-IMPORT-NOVO
+                 END-IF
+              END-IF
+           END-IF.
+       LER-IMPORT-EXIT.
+           EXIT.
+
+       LER-IMPORT-NOVO.
+           MOVE 'J'          TO WCGCCPF-1
+           MOVE WCNPJ-IMP    TO WCGCCPF-2
+           PERFORM VALIDA-CNPJ THRU VALIDA-CNPJ-EXIT
+           IF DOC-INVALIDO
+              MOVE WCODIGO-IMP TO RJ-CODIGO
+              MOVE 'CNPJ INVALIDO' TO RJ-MOTIVO
+              MOVE SPACES TO RJ-STATUS
+              WRITE REG-REJEITADO
+              ADD 1 TO WCONT-REJ
+           ELSE
+              MOVE WCODIGO-IMP     TO CODIGO
+              PERFORM LER-CLIENTE
+              IF FS-CLI = '23'
+                 MOVE WCODIGO-IMP      TO CODIGO
+                 MOVE WCNPJ-IMP        TO CNPJ
+                 MOVE WRAZAO-IMP       TO RAZAO
+                 MOVE WLATITUDE-IMP    TO LATITUDE
+                 MOVE WLONGITUDE-IMP   TO LONGITUDE
+                 MOVE 'A'              TO STATUS-CLI
+                 WRITE REGISTRO-CLIENTES
+                 IF FS-CLI = '00'
+                    ADD 1 TO WCONT
+                    MOVE WCODIGO-IMP TO RST-CODIGO
+                    WRITE REG-RESTART
+                 ELSE
+                    MOVE WCODIGO-IMP TO RJ-CODIGO
+                    MOVE 'ERRO DE GRAVACAO' TO RJ-MOTIVO
+                    MOVE FS-CLI TO RJ-STATUS
+                    WRITE REG-REJEITADO
+                    ADD 1 TO WCONT-REJ
+                 END-IF
+              ELSE
+                 MOVE WCODIGO-IMP TO RJ-CODIGO
+                 MOVE 'CODIGO DUPLICADO' TO RJ-MOTIVO
+                 MOVE SPACES TO RJ-STATUS
+                 WRITE REG-REJEITADO
+                 ADD 1 TO WCONT-REJ
+              END-IF
+           END-IF.
+
+       ABRE-CLIENTE SECTION.
+       ABRE-CLIENTE-1.
+           OPEN I-O CLIENTES.
+           IF FS-CLI NOT = '00'
+              MOVE FS-CLI TO WFS-COD-TRADUZIR
+              PERFORM S-TRADUZ-STATUS-ARQ THRU S-TRADUZ-STATUS-ARQ-EXIT
+              MOVE SPACES TO WTXT
+              STRING 'ERRO ABERT ARQ CLIENTES: ' WFS-DESC-TRADUZIDA
+                     DELIMITED BY SIZE INTO WTXT
+              MOVE FS-CLI TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              STOP RUN
+           END-IF
+           OPEN INPUT DISTRIBUICAO.
+           IF FS-DIS NOT = '00'
+              MOVE FS-DIS TO WFS-COD-TRADUZIR
+              PERFORM S-TRADUZ-STATUS-ARQ THRU S-TRADUZ-STATUS-ARQ-EXIT
+              MOVE SPACES TO WTXT
+              STRING 'ERRO ABERT ARQ DISTRIB: ' WFS-DESC-TRADUZIDA
+                     DELIMITED BY SIZE INTO WTXT
+              MOVE FS-DIS TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              STOP RUN
+           END-IF
+           OPEN EXTEND AUDITORIA.
+           IF FS-AUD NOT = '00'
+              MOVE 'ERRO NA ABERTURA DO ARQUIVO DE AUDITORIA ST '
+                    TO WTXT
+              MOVE FS-AUD TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              STOP RUN
+           END-IF.
+       ABRE-CLIENTE-EXIT.
+           EXIT.
+
+       LER-CLIENTE SECTION.
+       LER-CLIENTE-1.
+           READ CLIENTES.
+       LER-CLIENTE-FIM.
+           EXIT.
+
+       CHECA-CODIGO SECTION.
+       CHECA-CODIGO-1.
+           IF WCODIGO = ZEROES
+              MOVE 'CODIGO INVALIDO ' TO WTXT
+              MOVE ZEROES TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE TELA-MENSAGEM
+              DISPLAY TELA-MENSAGEM
+           END-IF.
+       CHECA-CODIGO-EXIT.
+           EXIT.
+
+       COPY VALIDACNPJCPF.CPY.
+
+       COPY MASCARACPFCNPJ.CPY.
+
+       COPY FS-TRADUZ.CPY.
