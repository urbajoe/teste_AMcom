@@ -0,0 +1,4 @@
+      * FUNCAO.CPY - CONTROLE DE TECLAS DE FUNCAO (ESC) PARA AS TELAS
+       01 WTECLA.
+          02 WCRT-STATUS           PIC 9(004) VALUE ZEROS.
+             88 ESC                          VALUE 2053.
