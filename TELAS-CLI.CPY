@@ -0,0 +1,66 @@
+
+       SCREEN SECTION.
+       01 TELA-OPCAO.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 18 VALUE "SISTEMA EXEMPLO - CADASTRO DE
+      -" CLIENTES".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 7 COL 10 VALUE "[1] INCLUIR".
+          02 LINE 8 COL 10 VALUE "[2] ALTERAR".
+          02 LINE 9 COL 10 VALUE "[3] EXCLUIR".
+          02 LINE 10 COL 10 VALUE "[4] IMPORTAR".
+          02 LINE 11 COL 10 VALUE "[5] SAIR".
+          02 LINE 15 COL 10 VALUE "DIGITE A OPCAO DESEJADA[.]".
+          02 OPCAO LINE 15 COL 34 PIC 9 USING WOPCAO AUTO.
+
+       01 TELA-CLI.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 18 VALUE "SISTEMA EXEMPLO - CADASTRO DE
+      -" CLIENTES".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 6 COL 10 VALUE "CODIGO.......:".
+          02 SCR-CODIGO LINE 6 COL 25 PIC 9(007)
+                 USING WCODIGO AUTO.
+          02 LINE 7 COL 10 VALUE "CNPJ.........:".
+          02 SCR-CNPJ LINE 7 COL 25 PIC X(018)
+                 USING WMASC-TXT AUTO.
+          02 LINE 8 COL 10 VALUE "RAZAO SOCIAL.:".
+          02 SCR-RAZAO LINE 8 COL 25 PIC X(040)
+                 USING WRAZAO AUTO.
+          02 LINE 9 COL 10 VALUE "LATITUDE.....:".
+          02 SCR-LATITUDE LINE 9 COL 25 PIC S9(003)V9(008)
+                 USING WLATITUDE AUTO.
+          02 LINE 10 COL 10 VALUE "LONGITUDE....:".
+          02 SCR-LONGITUDE LINE 10 COL 25 PIC S9(003)V9(008)
+                 USING WLONGITUDE AUTO.
+          02 LINE 11 COL 10 VALUE "STATUS (A-ATIVO/I-INATIVO):".
+          02 SCR-STATUS-CLI LINE 11 COL 39 PIC X(001)
+                 USING WSTATUS-CLI AUTO.
+          02 LINE 12 COL 10 VALUE "ENDERECO.....:".
+          02 SCR-ENDERECO LINE 12 COL 25 PIC X(060)
+                 USING WENDERECO AUTO.
+          02 LINE 13 COL 10 VALUE "TELEFONE.....:".
+          02 SCR-TELEFONE LINE 13 COL 25 PIC X(015)
+                 USING WTELEFONE AUTO.
+          02 LINE 14 COL 10 VALUE "EMAIL........:".
+          02 SCR-EMAIL LINE 14 COL 25 PIC X(050)
+                 USING WEMAIL AUTO.
+
+       01 TELA-CODIGO-CLI.
+          02 SCR-CODIGO-CLI LINE 6 COL 25 PIC 9(007)
+                 USING WCODIGO AUTO.
+
+       01 TELA-NOME-ARIMPORT.
+          02 LINE 20 COL 10 VALUE "ARQUIVO.....:".
+          02 NOME-ARIMPORT LINE 20 COL 25 PIC X(050)
+                 USING WID-ARQ-IMPORT-1 AUTO.
+
+       01 TELA-MENSAGEM.
+          02 LINE 25 COL 10 VALUE "MENSAGEM.....:".
+          02 LINE 25 COL 27 PIC X(52) USING WMENSAGEM.
