@@ -1,81 +1,439 @@
-﻿       S-GERA-DISTRIBUICAO SECTION.
-       R-GERA-DISTRIBUICAO-1.
-           START DISTRIBUICAO KEY IS NOT LESS THAN CHAVE-DIS
-           IF FS-DIS NOT = '0'
-                 MOVE 'ERRO START DISTRIBUIÇÃO ST ' TO WTXT
-                 MOVE FS-DIS TO WST
-                 DISPAY TELA-MENSAGEM
-                 ACCEPT WX
-                 INITIALIZE TELA-MENSAGEM
-                 DISPLAY TELA-MENSAGEM
-                 EXIT
-           END-IF
-           MOVE 'RELDIS1.CSV' TO WID-ARQ-RELT
-           OPEN OUTPUT ARQREL
-           PERFORM S-IMP-CAB
-           PERFORM S-IMPRIME UNTIL FS-DIS = '10'.
-       R-GERA-DISTRIBUICAO-1-EXIT.
-           EXIT.
-
-       S-IMPRIME SECTION.
-       R-IMPRIME-1.
-      *-------------CALCULO DLO -------------------------
-       01 WDLO-VEN        PIC S9(003)v9(008) VALUE ZEROS.
-       01 WDLO-CLI        PIC S9(003)v9(008) VALUE ZEROS.
-      *------ (DLO-VEN - DLO-CLI) = RESULT1
-       01 WRESULT1        PIC S9(003)v9(008) VALUE ZEROS.
-      *------ (RESULT1 / 60) RESULT2
-       01 WRESULT2        PIC S9(003)v9(008) VALUE ZEROS.
-      *------ (RESULT2 * 1852) RESULT-FINAL
-       01 WRESULT-FINAL   PIC S9(003)v9(008) VALUE ZEROS.
-      *--------------------------------------------------
-           03 RL-CODIGO-CLI       PIC 9(07)  VALUE ZEROES.
-           03 RL-RAZAO-CLI        PIC X(040) VALUE SPACES.
-           03 RL-CODIGO-VEN       PIC 9(03)  VALUE ZEROES.
-           03 RL-NOME-VEN         PIC X(40)  VALUE SPACES.
-           03 RL-DISTANCIA-VEN    PIC S9(003)v9(008) VALUE ZEROS.
-
-              03 CODIGO-VEN-DIS         PIC  9(003).
-              03 CODIGO-CLI-DIS         PIC  9(007).
- 
-
-           READ DISTRIBUICAO NEXT.
-           MOVE CODIGO-VEN-DIS TO CODIGO-VEN
-           READ VENDEDORES
-           IF FS-VEN = '00'
-              MOVE NOME-VEN TO RL-NOME-VEN 
-              MOVE CODIGO-VEN-DIS TO RL-CODIGO-VEN
-              MOVE LONGITUDE-VEN TO  WDLO-VEN
-           END-IF
-           MOVE CODIGO-CLI-DIS TO CODIGO
-           READ CLIENTES
-           IF FS-CLI = '00'
-              MOVE RAZAO TO RL-RAZAO-CLI
-              MOVE CODIGO TO RL-CODIGO-CLI
-              MOVE LONGITUDE TO  WDLO-CLI
-           END-IF
-           COMPUTE WRESULT1 = (DLO-VEN - DLO-CLI)
-           COMPUTE WRESULT2 = (WRESULT1 / 60)
-           COMPUTE WRESULT-FINAL2 = (RESULT2 * 1852)
-           MOVE WRESULT-FINAL2 TO RL-DISTANCIA-VEN. 
-           PERFORM S-IMP-DET
-       R-IMP-REL-VEN-1-EXIT.
-           EXIT.
- 
-       S-IMP-CAB SECTION.
-       R-IMP-CAB.
-           MOVE CAB02 TO ARQREL-DATA-01
-           WRITE ARQREL-REC
-           MOVE CAB02 TO ARQREL-DATA-01
-           WRITE ARQREL-REC.
-       R-IMP-CAB-EXIT.
-           EXIT.
-
-       S-IMP-DET SECTION.
-       R-IMP-DET.
-           MOVE LIN01 TO ARQREL-DATA-01
-           WRITE ARQREL-REC.
-       R-IMP-DET-EXIT.
-           EXIT.
-        
-
+       S-GERA-DISTRIBUICAO SECTION.
+       R-GERA-DISTRIBUICAO-1.
+           IF WFAIXA-CODIGO-INI = ZEROES AND WFAIXA-CODIGO-FIM = ZEROES
+              MOVE LOW-VALUES TO CHAVE-CLI
+              START CLIENTES KEY IS NOT LESS THAN CHAVE-CLI
+           ELSE
+              MOVE WFAIXA-CODIGO-INI TO CODIGO
+              START CLIENTES KEY IS NOT LESS THAN CODIGO
+           END-IF
+           IF FS-CLI NOT = '00'
+                 MOVE FS-CLI TO WFS-COD-TRADUZIR
+                 PERFORM S-TRADUZ-STATUS-ARQ
+                       THRU S-TRADUZ-STATUS-ARQ-EXIT
+                 MOVE SPACES TO WTXT
+                 STRING 'ERRO START CLIENTES: ' WFS-DESC-TRADUZIDA
+                        DELIMITED BY SIZE INTO WTXT
+                 MOVE FS-CLI TO WST
+                 DISPLAY TELA-MENSAGEM
+                 PERFORM S-GRAVA-LOGRUN-ERRO
+                       THRU R-GRAVA-LOGRUN-ERRO-1-EXIT
+                 IF MODO-INTERATIVO
+                    ACCEPT WX
+                 END-IF
+                 INITIALIZE TELA-MENSAGEM
+                 DISPLAY TELA-MENSAGEM
+           ELSE
+              MOVE FUNCTION CURRENT-DATE(1:8) TO WDATA-REL
+              STRING 'RELDIS1-' WDATA-REL '.CSV' DELIMITED BY SIZE
+                  INTO WID-ARQ-RELT
+              STRING 'RELDIS-EXCESSO-DIST-' WDATA-REL '.CSV'
+                  DELIMITED BY SIZE INTO WID-ARQ-EXCESSO
+              OPEN OUTPUT ARQREL
+              OPEN OUTPUT ARQEXC
+              MOVE SPACES TO ARQEXC-DATA-01
+              STRING '"COD. CLIENTE"' ',' '"RAZAO SOCIAL"' ','
+                  '"COD. VENDEDOR"' ',' '"NOME VENDEDOR"' ','
+                  '"DISTANCIA EM m"' ',' '"DISTANCIA MAXIMA m"' ','
+                  'TIPO'
+                  DELIMITED BY SIZE INTO ARQEXC-DATA-01
+              WRITE ARQEXC-REC
+              INITIALIZE WCONT
+              INITIALIZE WCONT-EXCESSO
+              MOVE ZEROS TO WSOMA-DIST
+              PERFORM S-IMP-CAB
+              PERFORM S-PROCESSA-CLIENTE UNTIL FS-CLI NOT = '00'
+              PERFORM S-IMP-RODAPE
+              CLOSE ARQREL
+              CLOSE ARQEXC
+           END-IF.
+       R-GERA-DISTRIBUICAO-1-EXIT.
+           EXIT.
+
+       S-PROCESSA-CLIENTE SECTION.
+       R-PROCESSA-CLIENTE-1.
+           READ CLIENTES NEXT
+           IF FS-CLI = '00' AND WFAIXA-CODIGO-FIM NOT = ZEROES
+              AND CODIGO > WFAIXA-CODIGO-FIM
+              MOVE '10' TO FS-CLI
+           END-IF
+           IF FS-CLI = '00' AND CLI-ATIVO
+              ADD 1 TO WCONT-PROCESSADOS
+              PERFORM S-ACHA-VENDEDOR-PROXIMO
+              IF ACHOU-VEN
+                 PERFORM S-REMOVE-DISTRIBUICAO-ANTIGA
+                 MOVE WMENOR-COD-VEN TO WGRAVA-COD-VEN
+                 MOVE WMENOR-DIST TO WGRAVA-DIST
+                 MOVE '1' TO WGRAVA-TIPO
+                 IF VINCULO1-ALTERADO
+                    PERFORM S-GRAVA-DISTRIBUICAO-NOVA
+                 END-IF
+                 PERFORM S-MONTA-LINHA-DIS
+                 PERFORM S-IMP-DET
+                 PERFORM S-VERIFICA-EXCESSO-DISTANCIA
+                 IF ACHOU-VEN-RESERVA
+                    MOVE WSEGUNDO-COD-VEN TO WGRAVA-COD-VEN
+                    MOVE WSEGUNDO-DIST TO WGRAVA-DIST
+                    MOVE '2' TO WGRAVA-TIPO
+                    IF VINCULO2-ALTERADO
+                       PERFORM S-GRAVA-DISTRIBUICAO-NOVA
+                    END-IF
+                    PERFORM S-MONTA-LINHA-DIS
+                    PERFORM S-IMP-DET
+                    PERFORM S-VERIFICA-EXCESSO-DISTANCIA
+                 END-IF
+              END-IF
+           END-IF.
+       R-PROCESSA-CLIENTE-1-EXIT.
+           EXIT.
+
+       S-CALCULA-DISTANCIA SECTION.
+       R-CALCULA-DISTANCIA-1.
+           COMPUTE WLAT-VEN-RAD = (WDLA-VEN * WPI) / 180
+           COMPUTE WLAT-CLI-RAD = (WDLA-CLI * WPI) / 180
+           COMPUTE WDELTA-LAT-RAD = WLAT-VEN-RAD - WLAT-CLI-RAD
+           COMPUTE WDELTA-LON-RAD = ((WDLO-VEN - WDLO-CLI) * WPI) / 180
+           COMPUTE WHAV-A =
+                   (FUNCTION SIN (WDELTA-LAT-RAD / 2) ** 2) +
+                   (FUNCTION COS (WLAT-CLI-RAD) *
+                    FUNCTION COS (WLAT-VEN-RAD) *
+                    (FUNCTION SIN (WDELTA-LON-RAD / 2) ** 2))
+           COMPUTE WHAV-C =
+                   2 * FUNCTION ATAN (FUNCTION SQRT (WHAV-A) /
+                                      FUNCTION SQRT (1 - WHAV-A))
+           COMPUTE WRESULT-FINAL = WRAIO-TERRA * WHAV-C.
+       R-CALCULA-DISTANCIA-1-EXIT.
+           EXIT.
+
+       S-ACHA-VENDEDOR-PROXIMO SECTION.
+       R-ACHA-VENDEDOR-PROXIMO-1.
+           MOVE 'S' TO WPRIMEIRO-VEN
+           MOVE 'N' TO WACHOU-VEN
+           MOVE 'N' TO WACHOU-VEN-RESERVA
+           MOVE ZEROS TO WMENOR-DIST
+           MOVE ZEROS TO WMENOR-COD-VEN
+           MOVE ZEROS TO WSEGUNDO-DIST
+           MOVE ZEROS TO WSEGUNDO-COD-VEN
+           MOVE LONGITUDE TO WDLO-CLI
+           MOVE LATITUDE TO WDLA-CLI
+           MOVE LOW-VALUES TO CHAVE-VEN
+           START VENDEDORES KEY IS NOT LESS THAN CHAVE-VEN
+           PERFORM UNTIL FS-VEN NOT = '00'
+              READ VENDEDORES NEXT
+              IF FS-VEN = '00' AND VEN-ATIVO
+                 MOVE LONGITUDE-VEN TO WDLO-VEN
+                 MOVE LATITUDE-VEN TO WDLA-VEN
+                 PERFORM S-CALCULA-DISTANCIA
+                 PERFORM S-AVALIA-VENDEDOR
+              END-IF
+           END-PERFORM.
+       R-ACHA-VENDEDOR-PROXIMO-1-EXIT.
+           EXIT.
+
+       S-AVALIA-VENDEDOR SECTION.
+       R-AVALIA-VENDEDOR-1.
+           IF PRIMEIRO-VEN
+              MOVE WRESULT-FINAL TO WMENOR-DIST
+              MOVE CODIGO-VEN TO WMENOR-COD-VEN
+              MOVE 'N' TO WPRIMEIRO-VEN
+              MOVE 'S' TO WACHOU-VEN
+           ELSE
+              IF WRESULT-FINAL < WMENOR-DIST
+                 MOVE WMENOR-DIST TO WSEGUNDO-DIST
+                 MOVE WMENOR-COD-VEN TO WSEGUNDO-COD-VEN
+                 MOVE 'S' TO WACHOU-VEN-RESERVA
+                 MOVE WRESULT-FINAL TO WMENOR-DIST
+                 MOVE CODIGO-VEN TO WMENOR-COD-VEN
+              ELSE
+                 IF NOT ACHOU-VEN-RESERVA OR
+                    WRESULT-FINAL < WSEGUNDO-DIST
+                    MOVE WRESULT-FINAL TO WSEGUNDO-DIST
+                    MOVE CODIGO-VEN TO WSEGUNDO-COD-VEN
+                    MOVE 'S' TO WACHOU-VEN-RESERVA
+                 END-IF
+              END-IF
+           END-IF.
+       R-AVALIA-VENDEDOR-1-EXIT.
+           EXIT.
+
+       S-REMOVE-DISTRIBUICAO-ANTIGA SECTION.
+       R-REMOVE-DISTRIBUICAO-ANTIGA-1.
+           MOVE 'S' TO WVINCULO1-ALTERADO
+           MOVE 'S' TO WVINCULO2-ALTERADO
+           MOVE CODIGO TO CODIGO-CLI-DIS
+           START DISTRIBUICAO KEY IS EQUAL TO CODIGO-CLI-DIS
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WDATA-HOJE
+           PERFORM UNTIL FS-DIS NOT = '00'
+              READ DISTRIBUICAO NEXT
+              IF FS-DIS = '00'
+                 IF CODIGO-CLI-DIS = CODIGO
+                    IF DATA-FIM-DIS = ZEROES
+                       PERFORM S-FECHA-VINCULO-SE-MUDOU
+                    END-IF
+                 ELSE
+                    MOVE '10' TO FS-DIS
+                 END-IF
+              END-IF
+           END-PERFORM.
+       R-REMOVE-DISTRIBUICAO-ANTIGA-1-EXIT.
+           EXIT.
+
+       S-FECHA-VINCULO-SE-MUDOU SECTION.
+       R-FECHA-VINCULO-SE-MUDOU-1.
+           IF VEN-PRIMARIO
+              IF CODIGO-VEN-DIS = WMENOR-COD-VEN
+                 MOVE 'N' TO WVINCULO1-ALTERADO
+              ELSE
+                 MOVE WDATA-HOJE TO DATA-FIM-DIS
+                 REWRITE REGISTRO-DISTRIBUICAO
+              END-IF
+           ELSE
+              IF ACHOU-VEN-RESERVA AND CODIGO-VEN-DIS = WSEGUNDO-COD-VEN
+                 MOVE 'N' TO WVINCULO2-ALTERADO
+              ELSE
+                 MOVE WDATA-HOJE TO DATA-FIM-DIS
+                 REWRITE REGISTRO-DISTRIBUICAO
+              END-IF
+           END-IF.
+       R-FECHA-VINCULO-SE-MUDOU-1-EXIT.
+           EXIT.
+
+       S-GRAVA-DISTRIBUICAO-NOVA SECTION.
+       R-GRAVA-DISTRIBUICAO-NOVA-1.
+           MOVE CODIGO TO CODIGO-CLI-DIS
+           MOVE WGRAVA-COD-VEN TO CODIGO-VEN-DIS
+           MOVE WGRAVA-DIST TO DISTANCIA-DIS
+           MOVE WGRAVA-TIPO TO TIPO-DIS
+           MOVE FUNCTION CURRENT-DATE(1:8) TO DATA-INICIO-DIS
+           MOVE ZEROES TO DATA-FIM-DIS
+           WRITE REGISTRO-DISTRIBUICAO
+           IF FS-DIS = '22'
+              PERFORM S-REABRE-VINCULO-HISTORICO
+                    THRU R-REABRE-VINCULO-HISTORICO-1-EXIT
+           END-IF
+           IF FS-DIS NOT = '00'
+              MOVE FS-DIS TO WFS-COD-TRADUZIR
+              PERFORM S-TRADUZ-STATUS-ARQ THRU S-TRADUZ-STATUS-ARQ-EXIT
+              MOVE SPACES TO WTXT
+              STRING 'ERRO GRAVACAO DISTRIB: ' WFS-DESC-TRADUZIDA
+                     DELIMITED BY SIZE INTO WTXT
+              MOVE FS-DIS TO WST
+              DISPLAY TELA-MENSAGEM
+              PERFORM S-GRAVA-LOGRUN-ERRO
+                    THRU R-GRAVA-LOGRUN-ERRO-1-EXIT
+              IF MODO-INTERATIVO
+                 ACCEPT WX
+              END-IF
+              INITIALIZE TELA-MENSAGEM
+              DISPLAY TELA-MENSAGEM
+           END-IF.
+       R-GRAVA-DISTRIBUICAO-NOVA-1-EXIT.
+           EXIT.
+
+       S-REABRE-VINCULO-HISTORICO SECTION.
+       R-REABRE-VINCULO-HISTORICO-1.
+           MOVE CODIGO TO CODIGO-CLI-DIS
+           MOVE WGRAVA-COD-VEN TO CODIGO-VEN-DIS
+           READ DISTRIBUICAO KEY IS CHAVE-DIS
+           IF FS-DIS = '00'
+              MOVE WGRAVA-DIST TO DISTANCIA-DIS
+              MOVE WGRAVA-TIPO TO TIPO-DIS
+              MOVE FUNCTION CURRENT-DATE(1:8) TO DATA-INICIO-DIS
+              MOVE ZEROES TO DATA-FIM-DIS
+              REWRITE REGISTRO-DISTRIBUICAO
+           END-IF.
+       R-REABRE-VINCULO-HISTORICO-1-EXIT.
+           EXIT.
+
+       S-MONTA-LINHA-DIS SECTION.
+       R-MONTA-LINHA-DIS-1.
+           MOVE CODIGO TO RL-CODIGO-CLI
+           MOVE RAZAO TO RL-RAZAO-CLI
+           MOVE WGRAVA-COD-VEN TO RL-CODIGO-VEN
+           MOVE WGRAVA-DIST TO RL-DISTANCIA-VEN
+           IF WGRAVA-TIPO = '1'
+              MOVE 'PRIMARIO' TO RL-TIPO-VEN
+           ELSE
+              MOVE 'RESERVA' TO RL-TIPO-VEN
+           END-IF
+           MOVE WGRAVA-COD-VEN TO CODIGO-VEN
+           START VENDEDORES KEY IS EQUAL TO CODIGO-VEN
+           IF FS-VEN = '00'
+              READ VENDEDORES NEXT
+           END-IF
+           IF FS-VEN = '00'
+              MOVE NOME-VEN TO RL-NOME-VEN
+           END-IF.
+       R-MONTA-LINHA-DIS-1-EXIT.
+           EXIT.
+
+       S-IMP-CAB SECTION.
+       R-IMP-CAB.
+           ADD 1 TO PRT-PAGINA
+           MOVE CAB01 TO ARQREL-DATA-01
+           WRITE ARQREL-REC
+           MOVE SPACES TO ARQREL-DATA-01
+           STRING '"COD. CLIENTE"' ',' '"RAZAO SOCIAL"' ','
+               '"COD. VENDEDOR"' ',' '"NOME VENDEDOR"' ','
+               '"DISTANCIA EM m"' ',' 'TIPO'
+               DELIMITED BY SIZE INTO ARQREL-DATA-01
+           WRITE ARQREL-REC
+           MOVE ZEROES TO WLINHAS-PAG.
+       R-IMP-CAB-EXIT.
+           EXIT.
+
+       S-IMP-DET SECTION.
+       R-IMP-DET.
+           IF WLINHAS-PAG NOT < WMAX-LINHAS-PAG
+              PERFORM S-IMP-CAB
+           END-IF
+           MOVE RL-DISTANCIA-VEN TO WCSV-DISTANCIA-VEN
+           MOVE SPACES TO ARQREL-DATA-01
+           STRING RL-CODIGO-CLI ',' '"' FUNCTION TRIM(RL-RAZAO-CLI) '"'
+               ',' RL-CODIGO-VEN ',' '"' FUNCTION TRIM(RL-NOME-VEN) '"'
+               ',' FUNCTION TRIM(WCSV-DISTANCIA-VEN) ','
+               FUNCTION TRIM(RL-TIPO-VEN)
+               DELIMITED BY SIZE INTO ARQREL-DATA-01
+           WRITE ARQREL-REC
+           ADD 1 TO WLINHAS-PAG
+           ADD 1 TO WCONT
+           ADD RL-DISTANCIA-VEN TO WSOMA-DIST.
+       R-IMP-DET-EXIT.
+           EXIT.
+
+       S-VERIFICA-EXCESSO-DISTANCIA SECTION.
+       R-VERIFICA-EXCESSO-DISTANCIA-1.
+           IF RL-DISTANCIA-VEN > WDIST-MAXIMA
+              ADD 1 TO WCONT-EXCESSO
+              MOVE RL-DISTANCIA-VEN TO WCSV-DISTANCIA-VEN
+              MOVE WDIST-MAXIMA TO WCSV-DIST-MAXIMA
+              MOVE SPACES TO ARQEXC-DATA-01
+              STRING RL-CODIGO-CLI ',' '"'
+                  FUNCTION TRIM(RL-RAZAO-CLI) '"' ','
+                  RL-CODIGO-VEN ',' '"' FUNCTION TRIM(RL-NOME-VEN) '"'
+                  ',' FUNCTION TRIM(WCSV-DISTANCIA-VEN) ','
+                  FUNCTION TRIM(WCSV-DIST-MAXIMA) ','
+                  FUNCTION TRIM(RL-TIPO-VEN)
+                  DELIMITED BY SIZE INTO ARQEXC-DATA-01
+              WRITE ARQEXC-REC
+           END-IF.
+       R-VERIFICA-EXCESSO-DISTANCIA-1-EXIT.
+           EXIT.
+
+       S-IMP-RODAPE SECTION.
+       R-IMP-RODAPE.
+           MOVE ZEROS TO WMEDIA-DIST
+           IF WCONT > ZEROES
+              COMPUTE WMEDIA-DIST = WSOMA-DIST / WCONT
+           END-IF
+           MOVE WSOMA-DIST TO WCSV-TOTAL-DIST
+           MOVE WMEDIA-DIST TO WCSV-MEDIA-DIST
+           MOVE SPACES TO ARQREL-DATA-01
+           STRING 'TOTAL DE REGISTROS:' ',' WCONT ','
+               'DISTANCIA TOTAL m:' ',' FUNCTION TRIM(WCSV-TOTAL-DIST)
+               ',' 'DISTANCIA MEDIA m:' ','
+               FUNCTION TRIM(WCSV-MEDIA-DIST)
+               DELIMITED BY SIZE INTO ARQREL-DATA-01
+           WRITE ARQREL-REC.
+       R-IMP-RODAPE-EXIT.
+           EXIT.
+
+       S-REL-CLI-SEM-VENDEDOR SECTION.
+       R-REL-CLI-SEM-VENDEDOR-1.
+           MOVE LOW-VALUES TO CHAVE-CLI
+           START CLIENTES KEY IS NOT LESS THAN CHAVE-CLI
+           IF FS-CLI = '00'
+              MOVE FUNCTION CURRENT-DATE(1:8) TO WDATA-REL
+              STRING 'RELCLI-SEM-VEND-' WDATA-REL '.CSV' DELIMITED BY
+                  SIZE INTO WID-ARQ-RELT
+              OPEN OUTPUT ARQREL
+              MOVE CAB01-CLI-SEM-VEN TO ARQREL-DATA-01
+              WRITE ARQREL-REC
+              MOVE CAB02-CLI-SEM-VEN TO ARQREL-DATA-01
+              WRITE ARQREL-REC
+              PERFORM UNTIL FS-CLI NOT = '00'
+                 READ CLIENTES NEXT
+                 IF FS-CLI = '00' AND CLI-ATIVO
+                    PERFORM S-CHECA-VINCULO-CLI-ATIVO
+                    IF NOT TEM-VINCULO-ATIVO
+                       MOVE CODIGO TO RLX-CODIGO-CLI
+                       MOVE RAZAO TO RLX-RAZAO-CLI
+                       MOVE LIN01-CLI-SEM-VEN TO ARQREL-DATA-01
+                       WRITE ARQREL-REC
+                    END-IF
+                 END-IF
+              END-PERFORM
+              CLOSE ARQREL
+           END-IF.
+       R-REL-CLI-SEM-VENDEDOR-1-EXIT.
+           EXIT.
+
+       S-CHECA-VINCULO-CLI-ATIVO SECTION.
+       R-CHECA-VINCULO-CLI-ATIVO-1.
+           MOVE 'N' TO WTEM-VINCULO-ATIVO
+           MOVE CODIGO TO CODIGO-CLI-DIS
+           START DISTRIBUICAO KEY IS EQUAL TO CODIGO-CLI-DIS
+           IF FS-DIS = '00'
+              PERFORM UNTIL FS-DIS NOT = '00' OR TEM-VINCULO-ATIVO
+                 READ DISTRIBUICAO NEXT
+                 IF FS-DIS = '00' AND CODIGO-CLI-DIS = CODIGO
+                    IF DATA-FIM-DIS = ZEROES
+                       MOVE 'S' TO WTEM-VINCULO-ATIVO
+                    END-IF
+                 ELSE
+                    MOVE '10' TO FS-DIS
+                 END-IF
+              END-PERFORM
+           END-IF.
+       R-CHECA-VINCULO-CLI-ATIVO-1-EXIT.
+           EXIT.
+
+       S-REL-VEN-SEM-CLIENTE SECTION.
+       R-REL-VEN-SEM-CLIENTE-1.
+           MOVE LOW-VALUES TO CHAVE-VEN
+           START VENDEDORES KEY IS NOT LESS THAN CHAVE-VEN
+           IF FS-VEN = '00'
+              MOVE FUNCTION CURRENT-DATE(1:8) TO WDATA-REL
+              STRING 'RELVEN-SEM-CLI-' WDATA-REL '.CSV' DELIMITED BY
+                  SIZE INTO WID-ARQ-RELT
+              OPEN OUTPUT ARQREL
+              MOVE CAB01-VEN-SEM-CLI TO ARQREL-DATA-01
+              WRITE ARQREL-REC
+              MOVE CAB02-VEN-SEM-CLI TO ARQREL-DATA-01
+              WRITE ARQREL-REC
+              PERFORM UNTIL FS-VEN NOT = '00'
+                 READ VENDEDORES NEXT
+                 IF FS-VEN = '00' AND VEN-ATIVO
+                    PERFORM S-CHECA-VINCULO-VEN-ATIVO
+                    IF NOT TEM-VINCULO-ATIVO
+                       MOVE CODIGO-VEN TO RLX-CODIGO-VEN
+                       MOVE NOME-VEN TO RLX-NOME-VEN
+                       MOVE LIN01-VEN-SEM-CLI TO ARQREL-DATA-01
+                       WRITE ARQREL-REC
+                    END-IF
+                 END-IF
+              END-PERFORM
+              CLOSE ARQREL
+           END-IF.
+       R-REL-VEN-SEM-CLIENTE-1-EXIT.
+           EXIT.
+
+       S-CHECA-VINCULO-VEN-ATIVO SECTION.
+       R-CHECA-VINCULO-VEN-ATIVO-1.
+           MOVE 'N' TO WTEM-VINCULO-ATIVO
+           MOVE CODIGO-VEN TO CODIGO-VEN-DIS
+           START DISTRIBUICAO KEY IS EQUAL TO CODIGO-VEN-DIS
+           IF FS-DIS = '00'
+              PERFORM UNTIL FS-DIS NOT = '00' OR TEM-VINCULO-ATIVO
+                 READ DISTRIBUICAO NEXT
+                 IF FS-DIS = '00' AND CODIGO-VEN-DIS = CODIGO-VEN
+                    IF DATA-FIM-DIS = ZEROES
+                       MOVE 'S' TO WTEM-VINCULO-ATIVO
+                    END-IF
+                 ELSE
+                    MOVE '10' TO FS-DIS
+                 END-IF
+              END-PERFORM
+           END-IF.
+       R-CHECA-VINCULO-VEN-ATIVO-1-EXIT.
+           EXIT.
