@@ -0,0 +1,21 @@
+
+       SCREEN SECTION.
+       01 TELA-MENSAGEM.
+          02 LINE 25 COL 10 VALUE "MENSAGEM.....:".
+          02 LINE 25 COL 27 PIC X(52) USING WMENSAGEM.
+
+       01 TELA-FAIXA-DISTRIBUICAO.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "DISTRIBUICAO DE CLIENTES".
+          02 LINE 3 COL 1 VALUE
+             "FAIXA DE CODIGO (ZERO/ZERO = ARQUIVO TODO)".
+          02 LINE 5 COL 1  VALUE "CODIGO INICIAL:".
+          02 LINE 5 COL 20 PIC 9(007)
+             USING WFAIXA-CODIGO-INI AUTO.
+          02 LINE 6 COL 1  VALUE "CODIGO FINAL..:".
+          02 LINE 6 COL 20 PIC 9(007)
+             USING WFAIXA-CODIGO-FIM AUTO.
+          02 LINE 8 COL 1  VALUE
+             "DISTANCIA MAXIMA PARA ALERTA DE EXCECAO (m):".
+          02 LINE 8 COL 47 PIC 9(003)v9(002)
+             USING WDIST-MAXIMA AUTO.
