@@ -1,44 +1,84 @@
-﻿      * LAYOUT DO RELATORIOO DE VENDEDORES
-       01  CAB01.
-           02 FILLER            PIC X(43) VALUE SPACES.
-           02 FILLER            PIC X(54) VALUE '     REL VENDEDORES      '.
-           02 FILLER            PIC X(05) VALUE 'Pag: '.
-           02 PRT-PAGINA        PIC 9(03) VALUE ZEROS.
-
-
-       01  CAB02.
-           03 F PIC X(16) VALUE 'COD.'.
-           03 F PIC X(01) VALUE SPACES.
-           03 F PIC X(28) VALUE 'NOME'.
-           03 F PIC X(01) VALUE SPACES.
-           03 F PIC X(14) VALUE 'CPF'.
-           03 F PIC X(01) VALUE SPACES.
-           03 F PIC X(14) VALUE '    LATITUDE'.
-           03 F PIC X(01) VALUE SPACES.
-           03 F PIC X(14) VALUE '    LONGITUDE'.
-           03 F PIC X(01) VALUE SPACES.
-           03 F PIC X(14) VALUE SPACES.
-       01  CAB08.
-           03 F PIC X(16) VALUE IS ALL '-'.
-           03 F PIC X(01) VALUE SPACES.
-           03 F PIC X(28) VALUE IS ALL '-'.
-           03 F PIC X(01) VALUE SPACES.
-           03 F PIC X(14) VALUE IS ALL '-'.
-           03 F PIC X(01) VALUE SPACES.
-           03 F PIC X(14) VALUE IS ALL '-'.
-           03 F PIC X(01) VALUE SPACES.
-           03 F PIC X(14) VALUE IS ALL '-'.
-           03 F PIC X(01) VALUE SPACES.
-           03 F PIC X(14) VALUE IS ALL '-'.
-
-       01  LIN01.
-           03 RL-CODIGO-VEN       PIC  9(007) VALUE ZEROES.
-           03 F                   PIC X(01)  VALUE SPACES.
-           03 RL-NOME-VEN         PIC  X(040) VALUE SPACES.
-           03 F                   PIC X(01)  VALUE SPACES.
-           03 RL-CPF-VEN          PIC  9(014) VALUE ZEROS.
-           03 F                   PIC X(01)  VALUE SPACES.
-           03 RL-LATITUDE-VEN     PIC S9(003)v9(008) VALUE ZEROS.
-           03 F                   PIC X(01)  VALUE SPACES.
-           03 RL-LONGITUDE-VEN    PIC S9(003)v9(008) VALUE ZEROS.
-           03 F                   PIC X(01)  VALUE SPACES.
+      * LAYOUT DO RELATORIOO DE VENDEDORES
+       01  CAB01.
+           02 FILLER            PIC X(43) VALUE SPACES.
+        02 FILLER PIC X(54) VALUE '     REL VENDEDORES      '.
+           02 FILLER            PIC X(05) VALUE 'Pag: '.
+           02 PRT-PAGINA        PIC 9(03) VALUE ZEROS.
+
+
+       01  CAB02.
+           03 F PIC X(16) VALUE 'COD.'.
+           03 F PIC X(01) VALUE SPACES.
+           03 F PIC X(28) VALUE 'NOME'.
+           03 F PIC X(01) VALUE SPACES.
+           03 F PIC X(14) VALUE 'CPF'.
+           03 F PIC X(01) VALUE SPACES.
+           03 F PIC X(14) VALUE '    LATITUDE'.
+           03 F PIC X(01) VALUE SPACES.
+           03 F PIC X(14) VALUE '    LONGITUDE'.
+           03 F PIC X(01) VALUE SPACES.
+           03 F PIC X(14) VALUE 'STATUS'.
+       01  CAB08.
+           03 F PIC X(16) VALUE IS ALL '-'.
+           03 F PIC X(01) VALUE SPACES.
+           03 F PIC X(28) VALUE IS ALL '-'.
+           03 F PIC X(01) VALUE SPACES.
+           03 F PIC X(14) VALUE IS ALL '-'.
+           03 F PIC X(01) VALUE SPACES.
+           03 F PIC X(14) VALUE IS ALL '-'.
+           03 F PIC X(01) VALUE SPACES.
+           03 F PIC X(14) VALUE IS ALL '-'.
+           03 F PIC X(01) VALUE SPACES.
+           03 F PIC X(14) VALUE IS ALL '-'.
+
+       01  LIN01.
+           03 RL-CODIGO-VEN       PIC  9(007) VALUE ZEROES.
+           03 F                   PIC X(01)  VALUE SPACES.
+           03 RL-NOME-VEN         PIC  X(040) VALUE SPACES.
+           03 F                   PIC X(01)  VALUE SPACES.
+           03 RL-CPF-VEN          PIC  9(014) VALUE ZEROS.
+           03 F                   PIC X(01)  VALUE SPACES.
+           03 RL-LATITUDE-VEN     PIC S9(003)v9(008) VALUE ZEROS.
+           03 F                   PIC X(01)  VALUE SPACES.
+           03 RL-LONGITUDE-VEN    PIC S9(003)v9(008) VALUE ZEROS.
+           03 F                   PIC X(01)  VALUE SPACES.
+           03 RL-STATUS-VEN       PIC X(014) VALUE SPACES.
+
+       01  CAB01-MEDIA-VEN.
+           02 FILLER            PIC X(35) VALUE SPACES.
+           02 FILLER            PIC X(54) VALUE
+              'REL DISTANCIA MEDIA POR VENDEDOR'.
+           02 FILLER            PIC X(05) VALUE 'Pag: '.
+           02 PRT-PAGINA-MEDIA-VEN PIC 9(03) VALUE ZEROS.
+
+       01  CAB02-MEDIA-VEN.
+           03 F PIC X(14) VALUE 'COD. VENDEDOR'.
+           03 F PIC X(01) VALUE SPACES.
+           03 F PIC X(28) VALUE 'NOME VENDEDOR'.
+           03 F PIC X(01) VALUE SPACES.
+           03 F PIC X(14) VALUE 'QTD. CLIENTES'.
+           03 F PIC X(01) VALUE SPACES.
+           03 F PIC X(18) VALUE 'DISTANCIA TOTAL m'.
+           03 F PIC X(01) VALUE SPACES.
+           03 F PIC X(18) VALUE 'DISTANCIA MEDIA m'.
+       01  CAB03-MEDIA-VEN.
+           03 F PIC X(14) VALUE IS ALL '-'.
+           03 F PIC X(01) VALUE SPACES.
+           03 F PIC X(28) VALUE IS ALL '-'.
+           03 F PIC X(01) VALUE SPACES.
+           03 F PIC X(14) VALUE IS ALL '-'.
+           03 F PIC X(01) VALUE SPACES.
+           03 F PIC X(18) VALUE IS ALL '-'.
+           03 F PIC X(01) VALUE SPACES.
+           03 F PIC X(18) VALUE IS ALL '-'.
+
+       01  LIN01-MEDIA-VEN.
+           03 RLM-CODIGO-VEN      PIC  9(003) VALUE ZEROES.
+           03 F                   PIC  X(01)  VALUE SPACES.
+           03 RLM-NOME-VEN        PIC  X(040) VALUE SPACES.
+           03 F                   PIC  X(01)  VALUE SPACES.
+           03 RLM-QTD-CLI         PIC  9(005) VALUE ZEROES.
+           03 F                   PIC  X(01)  VALUE SPACES.
+           03 RLM-DIST-TOTAL      PIC S9(008)v9(003) VALUE ZEROS.
+           03 F                   PIC  X(01)  VALUE SPACES.
+           03 RLM-DIST-MEDIA      PIC S9(008)v9(003) VALUE ZEROS.
