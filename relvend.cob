@@ -0,0 +1,230 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  relvend.
+       AUTHOR.      URBANO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS WCRT-STATUS.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT VENDEDORES ASSIGN TO  DISK WID-ARQ-VENDEDOR-1
+              ORGANIZATION      IS INDEXED
+              ACCESS MODE       IS DYNAMIC
+              RECORD KEY        IS CHAVE-VEN
+              ALTERNATE RECORD KEY IS CPF-VEN WITH DUPLICATES
+              ALTERNATE RECORD KEY IS NOME-VEN WITH DUPLICATES
+              ALTERNATE RECORD KEY IS COD-REGIAO WITH DUPLICATES
+              LOCK MODE         IS MANUAL
+              FILE STATUS       IS FS-VEN.
+       SELECT DISTRIBUICAO ASSIGN TO  DISK WID-ARQ-DISTRIBUICAO-1
+              ORGANIZATION      IS INDEXED
+              ACCESS MODE       IS DYNAMIC
+              RECORD KEY        IS CHAVE-DIS
+              ALTERNATE RECORD KEY IS CODIGO-CLI-DIS WITH DUPLICATES
+              ALTERNATE RECORD KEY IS CODIGO-VEN-DIS WITH DUPLICATES
+              LOCK MODE         IS MANUAL
+              FILE STATUS       IS FS-DIS.
+       SELECT ARQREL  ASSIGN TO DISK WID-ARQ-RELT
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS FS-IMPORT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD VENDEDORES.
+       01  REGISTRO-VENDEDORES.
+           02 CHAVE-VEN.
+              03 CODIGO-VEN             PIC  9(003).
+              03 CPF-VEN                PIC  9(011).
+           02 NOME-VEN                  PIC  X(040).
+           02 LATITUDE-VEN              PIC S9(003)v9(008).
+           02 LONGITUDE-VEN             PIC S9(003)v9(008).
+           02 STATUS-VEN                PIC  X(001).
+              88 VEN-ATIVO                    VALUE 'A'.
+              88 VEN-INATIVO                  VALUE 'I'.
+           02 COD-REGIAO                PIC  9(003).
+           02 COD-SUPERVISOR            PIC  9(003).
+
+       FD DISTRIBUICAO.
+       01  REGISTRO-DISTRIBUICAO.
+           02 CHAVE-DIS.
+              03 CODIGO-CLI-DIS         PIC  9(007).
+              03 CODIGO-VEN-DIS         PIC  9(003).
+           02 DISTANCIA-DIS             PIC S9(008)v9(003).
+           02 TIPO-DIS                  PIC  X(001).
+              88 VEN-PRIMARIO                 VALUE '1'.
+              88 VEN-RESERVA                  VALUE '2'.
+           02 DATA-INICIO-DIS           PIC  9(008).
+           02 DATA-FIM-DIS              PIC  9(008).
+
+       FD  ARQREL.
+       01  ARQREL-REC.
+           05  ARQREL-DATA-01   PIC X(00512).
+
+       WORKING-STORAGE SECTION.
+       01 FS-VEN.
+           02 FS-VEN-1                PIC 9.
+           02 FS-VEN-2                PIC 9.
+           02 FS-VEN-R REDEFINES FS-VEN-2 PIC 99 COMP-X.
+       01 FS-DIS.
+           02 FS-DIS-1                PIC 9.
+           02 FS-DIS-2                PIC 9.
+           02 FS-DIS-R REDEFINES FS-DIS-2 PIC 99 COMP-X.
+       01 FS-IMPORT.
+           02 FS-IMPORT-1                PIC 9.
+           02 FS-IMPORT-2                PIC 9.
+           02 FS-IMPORT-R REDEFINES FS-IMPORT-2 PIC 99 COMP-X.
+
+       01 WID-ARQ-RELT                   PIC X(50).
+
+       01 WDATA-REL                      PIC X(008).
+
+       01 WLINHAS-PAG                    PIC 9(03) VALUE ZEROES.
+       01 WMAX-LINHAS-PAG                PIC 9(03) VALUE 060.
+
+       01 WCSV-LATITUDE                  PIC -ZZ9.99999999.
+       01 WCSV-LONGITUDE                 PIC -ZZ9.99999999.
+
+       01 WOPCAO1         PIC X VALUE SPACES.
+       01 WOPCAO2         PIC X VALUE SPACES.
+       01 WOPCAO3         PIC X VALUE SPACES.
+       01 WOPCAO4         PIC X VALUE SPACES.
+       01 WOPCAO5         PIC X VALUE SPACES.
+       01 WOPCAO6         PIC X VALUE SPACES.
+       01 WOPCAO7         PIC X VALUE SPACES.
+       01 WOPCAO8         PIC X VALUE SPACES.
+
+       01 WSOMA-DIST-VEN    PIC S9(008)v9(003) VALUE ZEROS.
+       01 WCONT-DIST-VEN    PIC 9(005) VALUE ZEROES.
+       01 WMEDIA-DIST-VEN   PIC S9(008)v9(003) VALUE ZEROS.
+       01 WCSV-TOTAL-DIST-VEN  PIC -ZZZZZZZ9.999.
+       01 WCSV-MEDIA-DIST-VEN  PIC -ZZZZZZZ9.999.
+
+       01 WMASC-TIPO                       PIC X(01) VALUE 'F'.
+       01 WMASC-NUM                        PIC 9(014) VALUE ZEROES.
+       01 WMASC-TXT                        PIC X(018) VALUE SPACES.
+       01 WMASC-IDX                        PIC 9(002) VALUE ZEROES.
+
+       01 WFILTRO-STATUS  PIC X VALUE 'T'.
+          88 FILTRO-SOMENTE-ATIVOS    VALUE 'A'.
+          88 FILTRO-SOMENTE-INATIVOS  VALUE 'I'.
+          88 FILTRO-TODOS             VALUE 'T'.
+
+       01 WCOLUNAS-REL    PIC X VALUE 'C'.
+          88 COLUNAS-COMPLETO         VALUE 'C'.
+          88 COLUNAS-RESUMIDO         VALUE 'R'.
+
+       01 WREL-MODO       PIC X VALUE 'G'.
+          88 REL-MODO-PREVIEW        VALUE 'P'.
+          88 REL-MODO-GRAVACAO       VALUE 'G'.
+       01 WPREVIEW-CONT   PIC 9(002) VALUE ZEROES.
+       01 WPREVIEW-MAX    PIC 9(002) VALUE 15.
+       01 WPREVIEW-TAB.
+          02 WPREVIEW-LINHA OCCURS 15 TIMES PIC X(80) VALUE SPACES.
+       01 WPREVIEW-CONFIRMA PIC X VALUE 'S'.
+          88 PREVIEW-CONFIRMADO      VALUE 'S' 's'.
+          88 PREVIEW-CANCELADO       VALUE 'N' 'n'.
+
+       01 WPRIMEIRO-GEO-VEN  PIC X VALUE 'S'.
+          88 PRIMEIRO-GEO-VEN     VALUE 'S'.
+
+       01 WCOD-REGIAO-ANT  PIC 9(003) VALUE ZEROES.
+       01 WPRIMEIRA-REGIAO PIC X VALUE 'S'.
+          88 PRIMEIRA-REGIAO      VALUE 'S'.
+       77 WCONT-REGIAO    PIC 9(04) VALUE ZEROES.
+
+       77 WX              PIC X VALUE SPACES.
+       77 WSAIDA          PIC 9 VALUE ZEROES.
+      *                  (0=OK, 1=SAIDA)
+       77 WCONT           PIC 9(04) VALUE ZEROES.
+
+       01 WMENSAGEM.
+          02 WTXT         PIC X(50) VALUE SPACES.
+          02 WST          PIC 99 VALUE ZEROS.
+
+       01 WFS-COD-TRADUZIR    PIC X(02) VALUE SPACES.
+       01 WFS-DESC-TRADUZIDA  PIC X(20) VALUE SPACES.
+
+       COPY LAY-REL-VEN.CPY.
+       COPY FUNCAO.CPY.
+
+       COPY L-LINK.CPY.
+
+       COPY REL-TELAS-VEN.CPY.
+
+       PROCEDURE DIVISION USING LINK-DADOS.
+       ABERTURA.
+           INITIALIZE WSAIDA
+           PERFORM ABRE-VEN
+           PERFORM ACCEPTA-OPCAO.
+       ABERTURA-EXIT.
+           CLOSE VENDEDORES DISTRIBUICAO
+           EXIT PROGRAM.
+
+       ACCEPTA-OPCAO.
+           PERFORM UNTIL NOT ESC
+                DISPLAY TELA-OPCAO
+                ACCEPT TELA-ACC-OPCAO
+                IF WOPCAO1 NOT = SPACE
+                   PERFORM S-OPCAO1
+                END-IF
+                IF WOPCAO2 NOT = SPACE
+                   PERFORM S-OPCAO2
+                END-IF
+                IF WOPCAO3 NOT = SPACE
+                   PERFORM S-OPCAO3
+                END-IF
+                IF WOPCAO4 NOT = SPACE
+                   PERFORM S-OPCAO4
+                END-IF
+                IF WOPCAO5 NOT = SPACE
+                   PERFORM S-OPCAO5
+                END-IF
+                IF WOPCAO6 NOT = SPACE
+                   PERFORM S-OPCAO6
+                END-IF
+                IF WOPCAO7 NOT = SPACE
+                   PERFORM S-OPCAO7
+                END-IF
+                IF WOPCAO8 NOT = SPACE
+                   PERFORM S-OPCAO8
+                END-IF
+           END-PERFORM.
+       ACCEPTA-OPCAO-EXIT.
+           EXIT.
+
+       ABRE-VEN SECTION.
+       ABRE-VEN-1.
+           OPEN I-O VENDEDORES.
+           IF FS-VEN NOT = '00'
+              MOVE FS-VEN TO WFS-COD-TRADUZIR
+              PERFORM S-TRADUZ-STATUS-ARQ THRU S-TRADUZ-STATUS-ARQ-EXIT
+              MOVE SPACES TO WTXT
+              STRING 'ERRO ABERT ARQ VENDEDORES: ' WFS-DESC-TRADUZIDA
+                     DELIMITED BY SIZE INTO WTXT
+              MOVE FS-VEN TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              STOP RUN
+           END-IF
+           OPEN INPUT DISTRIBUICAO.
+           IF FS-DIS NOT = '00'
+              MOVE FS-DIS TO WFS-COD-TRADUZIR
+              PERFORM S-TRADUZ-STATUS-ARQ THRU S-TRADUZ-STATUS-ARQ-EXIT
+              MOVE SPACES TO WTXT
+              STRING 'ERRO ABERT ARQ DISTRIB: ' WFS-DESC-TRADUZIDA
+                     DELIMITED BY SIZE INTO WTXT
+              MOVE FS-DIS TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              STOP RUN
+           END-IF.
+       ABRE-VEN-EXIT.
+           EXIT.
+
+       COPY R-IMP-VEN.CPY.
+
+       COPY MASCARACPFCNPJ.CPY.
+
+       COPY FS-TRADUZ.CPY.
